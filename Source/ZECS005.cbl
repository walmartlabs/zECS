@@ -0,0 +1,526 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZECS005.
+       AUTHOR.     Randy Frerking and Rich Jackson.
+      *****************************************************************
+      *                                                               *
+      * z/OS Enterprise Caching Services                              *
+      *                                                               *
+      * This program executes as a background transaction to build a  *
+      * nightly capacity/utilization report for the ZCxxKEY and       *
+      * ZCxxFILE tables -- active key count, active file segment      *
+      * count, and the raw versus stored byte totals across every     *
+      * chain (the latter reflecting 015's optional compression), so  *
+      * ops can track cache growth over time without a live browse    *
+      * against a production region.                                  *
+      *                                                               *
+      * There will be a task started by zECSPLT for each ZCxx         *
+      * URIMAP entry.                                                 *
+      *                                                               *
+      * Date        UserID    Description                             *
+      * ----------- --------  --------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
+       01  ONE                    PIC S9(02) VALUE      1 COMP-3.
+       01  FIVE-HUNDRED           PIC S9(04) VALUE    500 COMP-3.
+       01  RECORD-COUNT           PIC S9(04) VALUE      0 COMP-3.
+
+       01  APPLID                 PIC  X(08) VALUE SPACES.
+       01  EOF                    PIC  X(01) VALUE SPACES.
+       01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
+       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZC-PARM.
+           02  ZC-TRANID          PIC  X(04) VALUE SPACES.
+           02  ZC-PHASE           PIC  X(01) VALUE SPACES.
+           02  ZC-KEY             PIC  X(255) VALUE LOW-VALUES.
+
+       01  ZC-LENGTH              PIC S9(04) COMP VALUE 260.
+
+       01  PHASE-KEYS             PIC  X(01) VALUE 'K'.
+       01  PHASE-FILES            PIC  X(01) VALUE 'F'.
+
+      *****************************************************************
+      * zcCAPUTL control file resources - start                       *
+      *****************************************************************
+       01  UR-FCT                 PIC  X(08) VALUE 'ZCCAPUTL'.
+       01  UR-RESP                PIC S9(08) COMP VALUE ZEROES.
+       01  UR-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  UR-RECORD.
+           02  UR-KEY             PIC  X(04).
+           02  UR-ABSTIME         PIC S9(15) COMP-3 VALUE ZEROES.
+           02  UR-INTERVAL        PIC S9(07) COMP-3 VALUE 86400.
+           02  UR-KEY-COUNT       PIC S9(07) COMP-3 VALUE ZEROES.
+           02  UR-FILE-COUNT      PIC S9(07) COMP-3 VALUE ZEROES.
+           02  UR-RAW-BYTES       PIC S9(15) COMP-3 VALUE ZEROES.
+           02  UR-STORED-BYTES    PIC S9(15) COMP-3 VALUE ZEROES.
+           02  UR-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  UR-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  UR-APPLID          PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  UR-TASKID          PIC  9(06).
+           02  FILLER             PIC  X(06).
+
+      *****************************************************************
+      * zcCAPUTL control file resources - end                         *
+      *****************************************************************
+
+       01  ZC-CAPUTL-ENQ.
+           02  FILLER             PIC  X(08) VALUE 'CICSGRS_'.
+           02  FILLER             PIC  X(08) VALUE 'ZCCAPUT_'.
+           02  ZC-ENQ-TRANID      PIC  X(04) VALUE SPACES.
+
+       01  ZK-FCT.
+           02  ZK-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  ZF-FCT.
+           02  ZF-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'FILE'.
+
+       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * zECS KEY  record definition.                                  *
+      *****************************************************************
+       COPY ZECSZKC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  RPT-KEY-COUNT-D        PIC  Z(06)9.
+       01  RPT-FILE-COUNT-D       PIC  Z(06)9.
+       01  RPT-RAW-BYTES-D        PIC  Z(14)9.
+       01  RPT-STORED-BYTES-D     PIC  Z(14)9.
+
+      *****************************************************************
+      * zECS FILE record definition.                                  *
+      *****************************************************************
+       COPY ZECSZFC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-RETRIEVE           THRU 1000-EXIT.
+
+           EVALUATE ZC-PHASE
+              WHEN PHASE-FILES
+                 PERFORM 3000-SCAN-FILES   THRU 3000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+              WHEN OTHER
+                 PERFORM 2000-SCAN-KEYS    THRU 2000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+           END-EVALUATE.
+
+           PERFORM 8000-RESTART             THRU 8000-EXIT.
+           PERFORM 9000-RETURN              THRU 9000-EXIT.
+
+      *****************************************************************
+      * Retrieve information for the capacity scan.  The resume key   *
+      * and phase (K = scanning *KEY, F = scanning *FILE) are passed  *
+      * forward on the ICE chain so a long running scan can pick up   *
+      * where it left off.                                            *
+      *****************************************************************
+       1000-RETRIEVE.
+           EXEC CICS ASSIGN APPLID(APPLID)
+           END-EXEC.
+
+           EXEC CICS HANDLE ABEND LABEL(9100-ABEND) NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(ZC-PARM)
+                LENGTH(ZC-LENGTH) NOHANDLE
+           END-EXEC.
+
+           MOVE ZC-TRANID         TO ZK-TRANID
+                                     ZF-TRANID.
+
+           MOVE EIBTRNID          TO ZC-ENQ-TRANID.
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           IF  ZC-PHASE NOT EQUAL PHASE-KEYS
+           AND ZC-PHASE NOT EQUAL PHASE-FILES
+               MOVE PHASE-KEYS     TO ZC-PHASE.
+
+           IF  ZC-KEY EQUAL LOW-VALUES
+               PERFORM 1200-ENQ    THRU 1200-EXIT
+               PERFORM 1300-CONTROL THRU 1300-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENQ to serialize the capacity scan.                     *
+      *****************************************************************
+       1200-ENQ.
+           EXEC CICS ENQ RESOURCE(ZC-CAPUTL-ENQ)
+                LENGTH(LENGTH OF  ZC-CAPUTL-ENQ)
+                NOHANDLE
+                NOSUSPEND
+                TASK
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(ENQBUSY)
+               PERFORM 8000-RESTART    THRU 8000-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read/write the zcCAPUTL control record to pick up the         *
+      * configured restart interval and reset the totals a new scan   *
+      * is about to accumulate.                                       *
+      *****************************************************************
+       1300-CONTROL.
+           MOVE EIBTRNID                 TO UR-KEY.
+           MOVE LENGTH OF UR-RECORD      TO UR-LENGTH.
+
+           EXEC CICS READ
+                FILE   (UR-FCT)
+                RIDFLD (UR-KEY)
+                INTO   (UR-RECORD)
+                LENGTH (UR-LENGTH)
+                RESP   (UR-RESP)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  UR-RESP EQUAL DFHRESP(NOTFND)
+               MOVE EIBTRNID             TO UR-KEY
+               EXEC CICS WRITE
+                    FILE   (UR-FCT)
+                    RIDFLD (UR-KEY)
+                    FROM   (UR-RECORD)
+                    LENGTH (UR-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE ZEROES               TO UR-KEY-COUNT
+                                            UR-FILE-COUNT
+                                            UR-RAW-BYTES
+                                            UR-STORED-BYTES
+               EXEC CICS REWRITE
+                    FILE  (UR-FCT)
+                    FROM  (UR-RECORD)
+                    LENGTH(UR-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxKEY sequentially, counting every active key, in    *
+      * batches of FIVE-HUNDRED so a very large table does not tie up *
+      * a single task; the resume key is carried forward on the ICE   *
+      * chain between batches.                                        *
+      *****************************************************************
+       2000-SCAN-KEYS.
+           MOVE ZC-KEY                   TO ZK-KEY.
+           MOVE LENGTH OF ZK-RECORD      TO ZK-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                GTEQ
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               MOVE PHASE-FILES          TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 2010-COUNT-NEXT-KEY   THRU 2010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+           EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+           END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Count one *KEY record and, once a full batch has been         *
+      * counted, save the resume key and restart before the chain     *
+      * reaches end of file.                                          *
+      *****************************************************************
+       2010-COUNT-NEXT-KEY.
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                INTO  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               MOVE PHASE-FILES          TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT
+           ELSE
+               ADD  ONE                  TO UR-KEY-COUNT
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   MOVE ZK-KEY           TO ZC-KEY
+                   EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+                   END-EXEC
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxFILE sequentially, counting every active segment   *
+      * and, for primary segments only (ZF-SEGMENT EQUAL ZEROES),     *
+      * accumulating the raw (uncompressed) length alongside the      *
+      * stored length so the nightly report can show a compression    *
+      * ratio as well as a raw capacity figure.  Every segment adds   *
+      * its own stored length, since that is what actually occupies   *
+      * space in the table.                                           *
+      *****************************************************************
+       3000-SCAN-FILES.
+           MOVE ZC-KEY                   TO ZF-KEY-16.
+           MOVE LENGTH OF ZF-RECORD      TO ZF-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                GTEQ
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               PERFORM 1400-SAVE-TOTALS  THRU 1400-EXIT
+               PERFORM 9900-WRITE-REPORT THRU 9900-EXIT
+               MOVE PHASE-KEYS           TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 3010-COUNT-NEXT-FILE  THRU 3010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+           EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+           END-EXEC.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Count one *FILE segment and, once a full batch has been       *
+      * counted, save the resume key and restart before the chain     *
+      * reaches end of file.  End of file closes out the scan for     *
+      * both tables and writes the nightly report, then resets the    *
+      * phase to *KEY so the next restart begins a fresh cycle.       *
+      *****************************************************************
+       3010-COUNT-NEXT-FILE.
+           EXEC CICS READNEXT FILE(ZF-FCT)
+                INTO  (ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 1400-SAVE-TOTALS  THRU 1400-EXIT
+               PERFORM 9900-WRITE-REPORT THRU 9900-EXIT
+               MOVE PHASE-KEYS           TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT
+           ELSE
+               ADD  ONE                  TO UR-FILE-COUNT
+               COMPUTE UR-STORED-BYTES = UR-STORED-BYTES
+                                        + ZF-LENGTH - ZF-PREFIX
+               IF  ZF-SEGMENT EQUAL ZEROES
+                   ADD  ZF-RAW-LENGTH    TO UR-RAW-BYTES
+               END-IF
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   MOVE ZF-KEY-16        TO ZC-KEY
+                   EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+                   END-EXEC
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       3010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Persist the running totals on the control record so a crash   *
+      * or a restart between batches does not lose progress.          *
+      *****************************************************************
+       1400-SAVE-TOTALS.
+           EXEC CICS REWRITE
+                FILE  (UR-FCT)
+                FROM  (UR-RECORD)
+                LENGTH(UR-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restart (ICE chain).                                          *
+      *****************************************************************
+       8000-RESTART.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                INTERVAL(UR-INTERVAL)
+                FROM    (ZC-PARM)
+                LENGTH  (ZC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Task abended.  Restart and Return.                            *
+      *****************************************************************
+       9100-ABEND.
+           PERFORM 8000-RESTART    THRU 8000-EXIT.
+           PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the nightly capacity/utilization report to TD CSSL,     *
+      * then freeze its figures into the control record's read-only   *
+      * history fields so the next cycle's scan overwrites only the   *
+      * counters, not the timestamp of the last completed report.     *
+      *****************************************************************
+       9900-WRITE-REPORT.
+           MOVE UR-KEY-COUNT             TO RPT-KEY-COUNT-D.
+           MOVE UR-FILE-COUNT            TO RPT-FILE-COUNT-D.
+           MOVE UR-RAW-BYTES             TO RPT-RAW-BYTES-D.
+           MOVE UR-STORED-BYTES          TO RPT-STORED-BYTES-D.
+
+           MOVE SPACES                   TO TD-MESSAGE.
+           STRING 'CAPACITY KEYS='        RPT-KEY-COUNT-D
+                  ' FILES='                RPT-FILE-COUNT-D
+                  ' RAW='                  RPT-RAW-BYTES-D
+                  ' STORED='               RPT-STORED-BYTES-D
+                  DELIMITED BY SIZE
+                  INTO TD-MESSAGE
+           END-STRING.
+           PERFORM 9910-WRITE-CSSL       THRU 9910-EXIT.
+
+           MOVE EIBTASKN                 TO UR-TASKID.
+           MOVE APPLID                   TO UR-APPLID.
+           MOVE CURRENT-ABS              TO UR-ABSTIME.
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(UR-TIME)
+                YYYYMMDD(UR-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 1400-SAVE-TOTALS      THRU 1400-EXIT.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL.                                                *
+      *****************************************************************
+       9910-WRITE-CSSL.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9910-EXIT.
+           EXIT.
