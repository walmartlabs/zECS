@@ -8,4 +8,10 @@
                05  ZK-ZF-IDN      PIC  X(06) VALUE LOW-VALUES.
                05  ZK-ZF-NC       PIC  X(02) VALUE LOW-VALUES.
            02  ZK-SEGMENTS        PIC  X(01) VALUE SPACES.
-           02  FILLER             PIC X(247) VALUE SPACES.
+           02  ZK-VER-COUNT       PIC  9(04) VALUE ZEROES COMP.
+           02  ZK-VER-HISTORY OCCURS 8 TIMES.
+               05  ZK-VER-KEY.
+                   10  ZK-VER-IDN PIC  X(06) VALUE LOW-VALUES.
+                   10  ZK-VER-NC  PIC  X(02) VALUE LOW-VALUES.
+               05  ZK-VER-NUMBER  PIC  9(09) VALUE ZEROES COMP.
+           02  FILLER             PIC X(149) VALUE SPACES.
