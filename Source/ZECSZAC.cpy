@@ -0,0 +1,18 @@
+      *****************************************************************
+      * zECS AUDIT record definition.                                 *
+      * One record is written for every cache-mutating request        *
+      * (PUT/POST, PATCH, DELETE, and their bulk equivalents), keyed  *
+      * by time-of-day plus a named-counter suffix the same way the    *
+      * KEY/FILE records are, so a STARTBR/READNEXT against ZA-FCT     *
+      * returns entries in the order they happened.                   *
+      *****************************************************************
+       01  ZA-RECORD.
+           02  ZA-KEY.
+               05  ZA-IDN         PIC  X(06) VALUE LOW-VALUES.
+               05  ZA-NC          PIC  X(02) VALUE LOW-VALUES.
+           02  ZA-ABS             PIC S9(15) VALUE ZEROES COMP-3.
+           02  ZA-OPERATION       PIC  X(08) VALUE SPACES.
+           02  ZA-USERID          PIC  X(08) VALUE SPACES.
+           02  ZA-CACHE-KEY-LEN   PIC S9(04) COMP VALUE ZEROES.
+           02  ZA-CACHE-KEY       PIC  X(255) VALUE SPACES.
+           02  FILLER             PIC  X(32).
