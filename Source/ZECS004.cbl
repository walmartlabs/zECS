@@ -0,0 +1,488 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZECS004.
+       AUTHOR.     Randy Frerking and Rich Jackson.
+      *****************************************************************
+      *                                                               *
+      * z/OS Enterprise Caching Services                              *
+      *                                                               *
+      * This program executes as a background transaction to         *
+      * reconcile the ZCxxKEY and ZCxxFILE tables, since a failure    *
+      * between the two WRITE/DELETE requests that keep them in step  *
+      * can leave a *KEY record pointing at a missing *FILE chain, or *
+      * a *FILE chain with no owning *KEY record.                     *
+      *                                                               *
+      * There will be a task started by zECSPLT for each ZCxx         *
+      * URIMAP entry.                                                 *
+      *                                                               *
+      * Date        UserID    Description                             *
+      * ----------- --------  --------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
+       01  RELATIVE-TIME          PIC S9(15) VALUE ZEROES COMP-3.
+       01  TEN                    PIC S9(02) VALUE     10 COMP-3.
+       01  ONE                    PIC S9(02) VALUE      1 COMP-3.
+       01  FIVE-HUNDRED           PIC S9(04) VALUE    500 COMP-3.
+       01  RECORD-COUNT           PIC S9(04) VALUE      0 COMP-3.
+       01  ORPHAN-KEY-COUNT       PIC S9(07) VALUE      0 COMP-3.
+       01  ORPHAN-FILE-COUNT      PIC S9(07) VALUE      0 COMP-3.
+
+       01  APPLID                 PIC  X(08) VALUE SPACES.
+       01  EOF                    PIC  X(01) VALUE SPACES.
+       01  KEYS-BROWSE-ACTIVE     PIC  X(01) VALUE 'N'.
+
+       01  ZC-PARM.
+           02  ZC-TRANID          PIC  X(04) VALUE SPACES.
+           02  ZC-PHASE           PIC  X(01) VALUE SPACES.
+           02  ZC-KEY             PIC  X(255) VALUE LOW-VALUES.
+
+       01  ZC-LENGTH              PIC S9(04) COMP VALUE 260.
+
+       01  PHASE-KEYS             PIC  X(01) VALUE 'K'.
+       01  PHASE-FILES            PIC  X(01) VALUE 'F'.
+
+      *****************************************************************
+      * zcRECON control file resources - start                        *
+      *****************************************************************
+       01  ZR-FCT                 PIC  X(08) VALUE 'ZCRECON '.
+       01  ZR-RESP                PIC S9(08) COMP VALUE ZEROES.
+       01  ZR-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  ZR-RECORD.
+           02  ZR-KEY             PIC  X(04).
+           02  ZR-ABSTIME         PIC S9(15) COMP-3 VALUE ZEROES.
+           02  ZR-INTERVAL        PIC S9(07) COMP-3 VALUE 86400.
+           02  ZR-ORPHAN-KEYS     PIC S9(07) COMP-3 VALUE ZEROES.
+           02  ZR-ORPHAN-FILES    PIC S9(07) COMP-3 VALUE ZEROES.
+           02  ZR-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  ZR-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  ZR-APPLID          PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  ZR-TASKID          PIC  9(06).
+           02  FILLER             PIC  X(06).
+
+      *****************************************************************
+      * zcRECON control file resources - end                          *
+      *****************************************************************
+
+       01  ZC-RECON-ENQ.
+           02  FILLER             PIC  X(08) VALUE 'CICSGRS_'.
+           02  FILLER             PIC  X(08) VALUE 'ZCRECON_'.
+           02  ZC-ENQ-TRANID      PIC  X(04) VALUE SPACES.
+
+       01  ZK-FCT.
+           02  ZK-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  ZF-FCT.
+           02  ZF-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'FILE'.
+
+       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * zECS KEY  record definition.                                  *
+      *****************************************************************
+       COPY ZECSZKC.
+
+       01  FC-READ                PIC  X(06) VALUE 'READ  '.
+       01  FC-DELETE              PIC  X(06) VALUE 'DELETE'.
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  FILE-ERROR.
+           02  FE-DS              PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.
+           02  FE-FN              PIC  X(06) VALUE SPACES.
+           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
+           02  FE-RESP            PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
+           02  FE-RESP2           PIC  9(04) VALUE ZEROES.
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
+           02  FE-PARAGRAPH       PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(12) VALUE SPACES.
+
+      *****************************************************************
+      * zECS FILE record definition.                                  *
+      *****************************************************************
+       COPY ZECSZFC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-RETRIEVE           THRU 1000-EXIT.
+
+           EVALUATE ZC-PHASE
+              WHEN PHASE-FILES
+                 PERFORM 3000-SCAN-FILES   THRU 3000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+              WHEN OTHER
+                 PERFORM 2000-SCAN-KEYS    THRU 2000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+           END-EVALUATE.
+
+           PERFORM 8000-RESTART             THRU 8000-EXIT.
+           PERFORM 9000-RETURN              THRU 9000-EXIT.
+
+      *****************************************************************
+      * Retrieve information for the reconciliation task.  The        *
+      * resume key and phase (K = scanning *KEY, F = scanning *FILE)  *
+      * are passed forward on the ICE chain so a long running         *
+      * reconciliation can pick up where it left off.                 *
+      *****************************************************************
+       1000-RETRIEVE.
+           EXEC CICS ASSIGN APPLID(APPLID)
+           END-EXEC.
+
+           EXEC CICS HANDLE ABEND LABEL(9100-ABEND) NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(ZC-PARM)
+                LENGTH(ZC-LENGTH) NOHANDLE
+           END-EXEC.
+
+           MOVE ZC-KEY            TO ZK-KEY.
+           MOVE ZC-KEY            TO ZF-KEY-16.
+
+           MOVE ZC-TRANID         TO ZK-TRANID
+                                     ZF-TRANID.
+
+           MOVE EIBTRNID          TO ZC-ENQ-TRANID.
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           IF  ZC-PHASE NOT EQUAL PHASE-KEYS
+           AND ZC-PHASE NOT EQUAL PHASE-FILES
+               MOVE PHASE-KEYS     TO ZC-PHASE.
+
+           IF  ZC-KEY EQUAL LOW-VALUES
+               PERFORM 1200-ENQ    THRU 1200-EXIT
+               PERFORM 1300-CONTROL THRU 1300-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENQ to serialize the reconciliation process.            *
+      *****************************************************************
+       1200-ENQ.
+           EXEC CICS ENQ RESOURCE(ZC-RECON-ENQ)
+                LENGTH(LENGTH OF  ZC-RECON-ENQ)
+                NOHANDLE
+                NOSUSPEND
+                TASK
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(ENQBUSY)
+               PERFORM 8000-RESTART    THRU 8000-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read/write the zcRECON control record to pick up the          *
+      * configured restart interval and accumulate run totals.        *
+      *****************************************************************
+       1300-CONTROL.
+           MOVE EIBTRNID                 TO ZR-KEY.
+           MOVE LENGTH OF ZR-RECORD      TO ZR-LENGTH.
+
+           EXEC CICS READ
+                FILE   (ZR-FCT)
+                RIDFLD (ZR-KEY)
+                INTO   (ZR-RECORD)
+                LENGTH (ZR-LENGTH)
+                RESP   (ZR-RESP)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  ZR-RESP EQUAL DFHRESP(NOTFND)
+               MOVE EIBTRNID             TO ZR-KEY
+               EXEC CICS WRITE
+                    FILE   (ZR-FCT)
+                    RIDFLD (ZR-KEY)
+                    FROM   (ZR-RECORD)
+                    LENGTH (ZR-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE ZEROES               TO ZR-ORPHAN-KEYS
+                                            ZR-ORPHAN-FILES
+               EXEC CICS REWRITE
+                    FILE  (ZR-FCT)
+                    FROM  (ZR-RECORD)
+                    LENGTH(ZR-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxKEY sequentially.  For each *KEY record, confirm   *
+      * the first segment of the *FILE chain it points to still       *
+      * exists.  When it does not, the *KEY record is orphaned and is *
+      * removed along with any stray segments that may remain.        *
+      *****************************************************************
+       2000-SCAN-KEYS.
+           MOVE LENGTH OF ZK-RECORD       TO ZK-LENGTH.
+
+           IF  KEYS-BROWSE-ACTIVE EQUAL 'N'
+               EXEC CICS STARTBR FILE(ZK-FCT)
+                    RIDFLD(ZK-KEY)
+                    GTEQ
+                    NOHANDLE
+               END-EXEC
+
+               IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE 'Y'                  TO EOF
+                   MOVE PHASE-FILES          TO ZC-PHASE
+                   MOVE LOW-VALUES           TO ZF-KEY-16
+                   PERFORM 8000-RESTART      THRU 8000-EXIT
+                   PERFORM 9000-RETURN       THRU 9000-EXIT
+               END-IF
+
+               MOVE 'Y'                      TO KEYS-BROWSE-ACTIVE
+           END-IF.
+
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                INTO  (ZK-RECORD)
+                LENGTH(ZK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               MOVE PHASE-FILES          TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZF-KEY-16
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE ZK-ZF-KEY                TO ZF-KEY.
+           MOVE 1                        TO ZF-SEGMENT.
+           MOVE ZEROES                   TO ZF-SUFFIX ZF-ZEROES.
+           MOVE LENGTH OF ZF-RECORD      TO ZF-LENGTH.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                INTO  (ZF-RECORD)
+                LENGTH(ZF-LENGTH)
+                RESP  (ZR-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  ZR-RESP EQUAL DFHRESP(NOTFND)
+               PERFORM 2100-ORPHAN-KEY   THRU 2100-EXIT.
+
+           ADD ONE TO RECORD-COUNT.
+           IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+               MOVE ZK-KEY               TO ZC-KEY
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE ZK-KEY(1:16)             TO ZF-KEY-16.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Report and remove an orphaned *KEY record.                    *
+      *****************************************************************
+       2100-ORPHAN-KEY.
+           ADD  ONE                      TO ORPHAN-KEY-COUNT.
+
+           MOVE SPACES                   TO TD-MESSAGE.
+           STRING 'RECON ORPHAN KEY  IDN='  ZK-ZF-IDN
+                  DELIMITED BY SIZE
+                  INTO TD-MESSAGE
+           END-STRING.
+           PERFORM 9900-WRITE-CSSL       THRU 9900-EXIT.
+
+           EXEC CICS DELETE FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                NOHANDLE
+           END-EXEC.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxFILE sequentially, looking only at the first       *
+      * segment of each chain.  When the *KEY record that should own  *
+      * the chain is missing, the chain is orphaned and every segment *
+      * is removed.                                                   *
+      *****************************************************************
+       3000-SCAN-FILES.
+           MOVE LENGTH OF ZF-RECORD       TO ZF-LENGTH.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                INTO  (ZF-RECORD)
+                LENGTH(ZF-LENGTH)
+                GTEQ
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           IF  ZF-SEGMENT EQUAL 1
+               EXEC CICS READ FILE(ZK-FCT)
+                    RIDFLD(ZF-ZK-KEY)
+                    LENGTH(ZK-LENGTH)
+                    RESP  (ZR-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  ZR-RESP EQUAL DFHRESP(NOTFND)
+                   PERFORM 3100-ORPHAN-FILE  THRU 3100-EXIT
+               END-IF
+           END-IF.
+
+           ADD ONE TO RECORD-COUNT.
+           IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+               MOVE ZF-KEY-16            TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           ADD  ONE                      TO ZF-ZEROES.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Report and remove an orphaned *FILE chain, one segment at a   *
+      * time.                                                         *
+      *****************************************************************
+       3100-ORPHAN-FILE.
+           ADD  ONE                      TO ORPHAN-FILE-COUNT.
+
+           MOVE SPACES                   TO TD-MESSAGE.
+           STRING 'RECON ORPHAN FILE IDN='  ZF-KEY-IDN
+                  DELIMITED BY SIZE
+                  INTO TD-MESSAGE
+           END-STRING.
+           PERFORM 9900-WRITE-CSSL       THRU 9900-EXIT.
+
+           PERFORM 3110-DELETE-SEGMENT   THRU 3110-EXIT
+               WITH TEST AFTER
+               VARYING ZF-SEGMENT        FROM 1 BY 1
+               UNTIL   ZF-SEGMENT        GREATER THAN ZF-SEGMENTS.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue DELETE for every segment of an orphaned chain.          *
+      *****************************************************************
+       3110-DELETE-SEGMENT.
+           EXEC CICS DELETE FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                NOHANDLE
+           END-EXEC.
+
+       3110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restart (ICE chain).                                          *
+      *****************************************************************
+       8000-RESTART.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                INTERVAL(ZR-INTERVAL)
+                FROM    (ZC-PARM)
+                LENGTH  (ZC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Task abended.  Restart and Return.                            *
+      *****************************************************************
+       9100-ABEND.
+           PERFORM 8000-RESTART    THRU 8000-EXIT.
+           PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL.                                                *
+      *****************************************************************
+       9900-WRITE-CSSL.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
