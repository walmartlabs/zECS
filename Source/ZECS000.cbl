@@ -58,7 +58,8 @@
            02  FILLER             PIC  X(01) VALUE SPACES.
            02  ZX-TASKID          PIC  9(06).
            02  FILLER             PIC  X(01) VALUE SPACES.
-           02  FILLER             PIC  X(14).
+           02  ZX-TASKS           PIC S9(02) COMP-3 VALUE 1.
+           02  FILLER             PIC  X(12).
 
       *****************************************************************
       * zcEXPIRE control file resources - end                         *
@@ -81,9 +82,12 @@
 
        01  ZC-PARM.
            02  ZC-TRANID          PIC  X(04) VALUE SPACES.
+           02  ZC-PARTITION       PIC  9(02) VALUE ZEROES COMP.
+           02  ZC-TASKS           PIC  9(02) VALUE      1 COMP.
+           02  ZC-FANNED-OUT      PIC  X(01) VALUE SPACES.
            02  ZC-KEY             PIC  X(16) VALUE LOW-VALUES.
 
-       01  ZC-LENGTH              PIC S9(04) COMP VALUE 20.
+       01  ZC-LENGTH              PIC S9(04) COMP VALUE 25.
 
        01  ZECS-DC.
            02  DC-TRANID          PIC  X(04) VALUE 'ZC##'.
@@ -94,6 +98,17 @@
            02  FILLER             PIC  X(08) VALUE 'CICSGRS_'.
            02  FILLER             PIC  X(08) VALUE 'ZEXPIRE_'.
            02  ZC-ENQ-TRANID      PIC  X(04) VALUE SPACES.
+           02  ZC-ENQ-PARTITION   PIC  9(02) VALUE ZEROES.
+
+      *****************************************************************
+      * Partitioning of the expiration scan across parallel tasks -   *
+      * each *FILE record's low-order counter byte pair determines    *
+      * which partition owns it, so every started task browses the    *
+      * whole file but only acts on the slice that is its own.        *
+      *****************************************************************
+       01  PARTITION-QUOTIENT     PIC  9(04) VALUE ZEROES COMP.
+       01  PARTITION-REMAINDER    PIC  9(04) VALUE ZEROES COMP.
+       01  TASK-NUMBER            PIC  9(02) VALUE ZEROES COMP.
 
        01  ZK-FCT.
            02  ZK-TRANID          PIC  X(04) VALUE SPACES.
@@ -193,19 +208,47 @@
        01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
        01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
 
+      *****************************************************************
+      * THE-OTHER-DC now carries one or more partner Data Center      *
+      * URLs, one per line, CRLF delimited, instead of a single URL - *
+      * deplication is no longer limited to exactly two Data Centers. *
+      *****************************************************************
        01  DC-CONTROL.
            02  FILLER             PIC  X(06).
            02  DC-TYPE            PIC  X(02) VALUE SPACES.
            02  DC-CRLF            PIC  X(02).
-           02  THE-OTHER-DC       PIC X(160) VALUE SPACES.
+           02  THE-OTHER-DC       PIC X(640) VALUE SPACES.
            02  FILLER             PIC  X(02).
        01  DC-LENGTH              PIC S9(08) COMP  VALUE ZEROES.
        01  DC-TOKEN               PIC  X(16) VALUE SPACES.
 
-       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP  VALUE 160.
+       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP  VALUE 640.
 
        01  TWO                    PIC S9(08) COMP  VALUE 2.
-       01  SESSION-TOKEN          PIC  9(18) COMP VALUE ZEROES.
+       01  CRLF                   PIC  X(02) VALUE X'0D25'.
+
+      *****************************************************************
+      * Parsed partner Data Center list, split out of THE-OTHER-DC.   *
+      *****************************************************************
+       01  DC-PARTNER-MAX         PIC S9(04) COMP VALUE 8.
+       01  DC-PARTNER-INDEX       PIC S9(04) COMP VALUE ZEROES.
+       01  DC-SCAN-POINTER        PIC S9(08) COMP VALUE ZEROES.
+
+       01  DC-PARTNERS.
+           02  DC-PARTNER-COUNT       PIC S9(04) COMP VALUE ZEROES.
+           02  DC-PARTNER-ENTRY OCCURS 8 TIMES.
+               05  DC-PARTNER-URL         PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-URL-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-HOST        PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-HOST-LENGTH PIC S9(08) COMP VALUE 80.
+               05  DC-PARTNER-PORT        PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SCHEME-NAME PIC  X(16) VALUE SPACES.
+               05  DC-PARTNER-SCHEME      PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SESSTOKEN   PIC  9(18) COMP VALUE ZEROES.
+
+       01  DC-HOLD-SWITCH         PIC  X(01) VALUE 'N'.
+           88  DC-HOLD-RECORD             VALUE 'Y'.
+       01  DC-HOLD-ABSTIME        PIC  9(15) VALUE ZEROES.
 
        01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
        01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
@@ -221,6 +264,45 @@
        01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.
        01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.
 
+       01  APPLICATION-JSON       PIC  X(56) VALUE 'application/json'.
+
+      *****************************************************************
+      * Webhook notification target, configured the same way as the   *
+      * partner Data Center list is, except that only one URL is ever *
+      * expected -- a single external listener to POST a small JSON   *
+      * notification to whenever this task expires a key.  An empty   *
+      * or missing document leaves WH-ENABLED 'N' and notification is *
+      * simply skipped.                                               *
+      *****************************************************************
+       01  WH-TOKEN               PIC  X(16) VALUE SPACES.
+       01  ZECS-WH.
+           02  WH-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(02) VALUE 'WH'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  WH-URL                 PIC  X(80) VALUE SPACES.
+       01  WH-URL-LENGTH          PIC S9(08) COMP VALUE ZEROES.
+       01  WH-HOST                PIC  X(80) VALUE SPACES.
+       01  WH-HOST-LENGTH         PIC S9(08) COMP VALUE 80.
+       01  WH-PORT                PIC S9(08) COMP VALUE ZEROES.
+       01  WH-SCHEME-NAME         PIC  X(16) VALUE SPACES.
+       01  WH-SCHEME              PIC S9(08) COMP VALUE ZEROES.
+       01  WH-SESSTOKEN           PIC  9(18) COMP VALUE ZEROES.
+
+       01  WH-ENABLED             PIC  X(01) VALUE 'N'.
+           88  WH-IS-ENABLED              VALUE 'Y'.
+
+       01  WH-PATH                PIC  X(10) VALUE '/notify'.
+       01  WH-PATH-LENGTH         PIC S9(08) COMP VALUE 7.
+
+       01  WH-EVENT               PIC  X(06) VALUE 'expire'.
+       01  WH-KEY-DISPLAY-LEN     PIC S9(04) COMP VALUE ZEROES.
+       01  WH-MESSAGE             PIC  X(256) VALUE SPACES.
+       01  WH-MESSAGE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  WH-MESSAGE-POINTER     PIC S9(08) COMP VALUE ZEROES.
+       01  WH-RESPONSE            PIC  X(40) VALUE SPACES.
+       01  WH-RESPONSE-LENGTH     PIC S9(08) COMP VALUE 40.
+
       *****************************************************************
       * zECS FILE record definition.                                  *
       *****************************************************************
@@ -265,6 +347,7 @@
                                      DC-TRANID.
 
            MOVE EIBTRNID          TO ZC-ENQ-TRANID.
+           MOVE ZC-PARTITION      TO ZC-ENQ-PARTITION.
 
            EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
            END-EXEC.
@@ -278,7 +361,9 @@
       *****************************************************************
       * Read zcEXPIRE control file when a 'resume' key is not         *
       * provided on the RETRIEVE command.  Issue an ENQ to serialize  *
-      * the expiration proces.                                        *
+      * the expiration proces.  Partition 0 also owns fanning the     *
+      * scan out across the configured number of parallel tasks; it   *
+      * only does so once, the very first time it is ever started.    *
       *****************************************************************
        1100-CONTROL.
            PERFORM 1200-ENQ            THRU 1200-EXIT.
@@ -302,9 +387,50 @@
            IF  ZX-RESP EQUAL DFHRESP(NORMAL)
                PERFORM 1400-UPDATE     THRU 1400-EXIT.
 
+           IF  ZC-PARTITION EQUAL ZEROES
+           AND ZC-FANNED-OUT NOT EQUAL 'Y'
+               PERFORM 1150-FAN-OUT    THRU 1150-EXIT.
+
        1100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Fan the expiration scan out across ZX-TASKS parallel tasks.   *
+      * Partition 0 continues the scan itself; partitions 1 through   *
+      * ZX-TASKS-1 are started as independent chains.                 *
+      *****************************************************************
+       1150-FAN-OUT.
+           MOVE 'Y'                TO ZC-FANNED-OUT.
+
+           PERFORM 1160-START-SIBLING  THRU 1160-EXIT
+               VARYING TASK-NUMBER FROM 1 BY 1
+               UNTIL   TASK-NUMBER NOT LESS THAN ZX-TASKS.
+
+           MOVE ZEROES              TO ZC-PARTITION.
+           MOVE ZX-TASKS            TO ZC-TASKS.
+           MOVE LOW-VALUES          TO ZC-KEY.
+
+       1150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Start one sibling partition task.                             *
+      *****************************************************************
+       1160-START-SIBLING.
+           MOVE TASK-NUMBER         TO ZC-PARTITION.
+           MOVE ZX-TASKS            TO ZC-TASKS.
+           MOVE LOW-VALUES          TO ZC-KEY.
+           MOVE LENGTH OF ZC-PARM   TO ZC-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                FROM   (ZC-PARM)
+                LENGTH (ZC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       1160-EXIT.
+           EXIT.
+
       *****************************************************************
       * Issue ENQ to serialize the expiration process.                *
       *****************************************************************
@@ -421,12 +547,24 @@
                PERFORM 8000-RESTART     THRU 8000-EXIT
                PERFORM 9000-RETURN      THRU 9000-EXIT.
 
-           MOVE ZF-TTL           TO TTL-SECONDS.
-           MOVE TTL-TIME         TO TTL-MILLISECONDS.
-
-           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
-           IF  RELATIVE-TIME GREATER THAN TTL-MILLISECONDS
-               PERFORM 3000-DEPLICATE   THRU 3000-EXIT.
+      *    *--------------------------------------------------------*
+      *    * Every task browses the whole file in key order so the  *
+      *    * chain can resume from any point, but only acts on the  *
+      *    * slice of records its own partition owns.                *
+      *    *--------------------------------------------------------*
+           DIVIDE ZF-KEY-NC-B BY ZC-TASKS
+                GIVING PARTITION-QUOTIENT
+                REMAINDER PARTITION-REMAINDER.
+
+           IF  PARTITION-REMAINDER EQUAL ZC-PARTITION
+               MOVE ZF-TTL           TO TTL-SECONDS
+               MOVE TTL-TIME         TO TTL-MILLISECONDS
+
+               SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME
+               IF  RELATIVE-TIME GREATER THAN TTL-MILLISECONDS
+                   PERFORM 3000-DEPLICATE   THRU 3000-EXIT
+               END-IF
+           END-IF.
 
            ADD ONE               TO ZF-ZEROES.
 
@@ -442,31 +580,50 @@
        3000-DEPLICATE.
            PERFORM 7000-GET-URL               THRU 7000-EXIT.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
-           OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               PERFORM 7100-WEB-OPEN          THRU 7100-EXIT.
+           MOVE 'N'                           TO DC-HOLD-SWITCH.
+           MOVE ZEROES                        TO DC-HOLD-ABSTIME.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               MOVE DFHVALUE(DELETE)            TO WEB-METHOD
-               PERFORM 7200-WEB-CONVERSE      THRU 7200-EXIT.
+               PERFORM 3010-DEPLICATE-ONE     THRU 3010-EXIT
+                   WITH TEST AFTER
+                   VARYING DC-PARTNER-INDEX FROM 1 BY 1
+                   UNTIL DC-PARTNER-INDEX
+                         NOT LESS THAN DC-PARTNER-COUNT.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
-           OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
+           IF  DC-HOLD-RECORD
+               PERFORM 3100-UPDATE-ABS        THRU 3100-EXIT
+           ELSE
+               PERFORM 3200-DELETE            THRU 3200-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Converse with one partner Data Center and fold its answer     *
+      * into the hold-vs-delete decision.  Any one partner reporting  *
+      * it has not yet expired the key is enough to hold the local    *
+      * record; when more than one partner holds, keep the record     *
+      * until the furthest-out ABSTIME any of them reported.          *
+      *****************************************************************
+       3010-DEPLICATE-ONE.
+           PERFORM 7100-WEB-OPEN          THRU 7100-EXIT.
+
+           MOVE DFHVALUE(DELETE)            TO WEB-METHOD
+           PERFORM 7200-WEB-CONVERSE      THRU 7200-EXIT.
+
+           PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
            OR  EIBRESP EQUAL DFHRESP(LENGERR)
            IF  WEB-STATUS-CODE EQUAL HTTP-STATUS-201
            AND WEB-STATUS-ABSTIME NUMERIC
-               PERFORM 3100-UPDATE-ABS        THRU 3100-EXIT
-           ELSE
-               PERFORM 3200-DELETE            THRU 3200-EXIT.
+               MOVE 'Y'                      TO DC-HOLD-SWITCH
+               IF  WEB-STATUS-ABSTIME GREATER THAN DC-HOLD-ABSTIME
+                   MOVE WEB-STATUS-ABSTIME   TO DC-HOLD-ABSTIME.
 
-       3000-EXIT.
+       3010-EXIT.
            EXIT.
 
       *****************************************************************
@@ -493,7 +650,7 @@
       * Issue REWRITE with ABS from partner site.                     *
       *****************************************************************
        3110-REWRITE.
-           MOVE WEB-STATUS-ABSTIME        TO ZF-ABS.
+           MOVE DC-HOLD-ABSTIME           TO ZF-ABS.
 
            EXEC CICS REWRITE FILE(ZF-FCT)
                 FROM  (ZF-RECORD)
@@ -527,6 +684,8 @@
                 NOHANDLE
            END-EXEC.
 
+           PERFORM 7400-NOTIFY-WEBHOOK   THRU 7400-EXIT.
+
            ADD ONE TO RECORD-COUNT.
            IF  RECORD-COUNT GREATER THAN TEN
                PERFORM 3220-SYNCPOINT    THRU 3220-EXIT.
@@ -589,45 +748,91 @@
                     NOHANDLE
                END-EXEC.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           AND DC-LENGTH GREATER THAN TEN
+           MOVE ZEROES               TO DC-PARTNER-COUNT.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               DC-LENGTH GREATER THAN TEN
                SUBTRACT TWELVE FROM DC-LENGTH
                              GIVING THE-OTHER-DC-LENGTH
+               PERFORM 7050-SPLIT-PARTNERS     THRU 7050-EXIT.
 
-               EXEC CICS WEB PARSE
-                    URL(THE-OTHER-DC)
-                    URLLENGTH(THE-OTHER-DC-LENGTH)
-                    SCHEMENAME(URL-SCHEME-NAME)
-                    HOST(URL-HOST-NAME)
-                    HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                    PORTNUMBER(URL-PORT)
-                    NOHANDLE
-               END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-           OR  DC-LENGTH LESS THAN TEN
-           OR  DC-LENGTH EQUAL            TEN
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)  OR
+               DC-LENGTH LESS THAN TEN            OR
+               DC-LENGTH EQUAL            TEN     OR
+               DC-PARTNER-COUNT EQUAL ZEROES
                MOVE ACTIVE-SINGLE                 TO DC-TYPE.
 
        7000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Split THE-OTHER-DC into one entry per partner Data Center,    *
+      * one URL per line (CRLF delimited), up to DC-PARTNER-MAX       *
+      * partners, so deplication is no longer limited to a single     *
+      * other Data Center.                                            *
+      *****************************************************************
+       7050-SPLIT-PARTNERS.
+           MOVE ONE                  TO DC-SCAN-POINTER.
+
+           PERFORM 7060-SPLIT-NEXT   THRU 7060-EXIT
+               WITH TEST AFTER
+               UNTIL DC-SCAN-POINTER NOT LESS THAN THE-OTHER-DC-LENGTH
+               OR    DC-PARTNER-COUNT EQUAL DC-PARTNER-MAX.
+
+       7050-EXIT.
+           EXIT.
+
+       7060-SPLIT-NEXT.
+           ADD  ONE                  TO DC-PARTNER-COUNT.
+           MOVE SPACES
+                  TO DC-PARTNER-URL(DC-PARTNER-COUNT).
+
+           UNSTRING THE-OTHER-DC(1:THE-OTHER-DC-LENGTH)
+                DELIMITED BY CRLF
+                INTO DC-PARTNER-URL(DC-PARTNER-COUNT)
+                WITH POINTER DC-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  DC-PARTNER-URL(DC-PARTNER-COUNT) EQUAL SPACES
+               SUBTRACT ONE           FROM DC-PARTNER-COUNT
+           ELSE
+               MOVE ZEROES
+                      TO DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+               INSPECT DC-PARTNER-URL(DC-PARTNER-COUNT)
+                       TALLYING DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+
+               EXEC CICS WEB PARSE
+                    URL       (DC-PARTNER-URL(DC-PARTNER-COUNT))
+                    URLLENGTH (DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT))
+                    SCHEMENAME(DC-PARTNER-SCHEME-NAME
+                                      (DC-PARTNER-COUNT))
+                    HOST      (DC-PARTNER-HOST(DC-PARTNER-COUNT))
+                    HOSTLENGTH(DC-PARTNER-HOST-LENGTH
+                                      (DC-PARTNER-COUNT))
+                    PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-COUNT))
+                    NOHANDLE
+               END-EXEC.
+
+       7060-EXIT.
+           EXIT.
 
       *****************************************************************
-      * Open WEB connection with the partner Data Center zECS.        *
+      * Open WEB connection with one partner Data Center zECS, using  *
+      * the parsed entry selected by DC-PARTNER-INDEX.                *
       *****************************************************************
        7100-WEB-OPEN.
-           IF  URL-SCHEME-NAME EQUAL 'HTTPS'
+           IF  DC-PARTNER-SCHEME-NAME(DC-PARTNER-INDEX) EQUAL 'HTTPS'
                MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
            ELSE
                MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
 
            EXEC CICS WEB OPEN
-                HOST(URL-HOST-NAME)
-                HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                PORTNUMBER(URL-PORT)
+                HOST(DC-PARTNER-HOST(DC-PARTNER-INDEX))
+                HOSTLENGTH(DC-PARTNER-HOST-LENGTH(DC-PARTNER-INDEX))
+                PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-INDEX))
                 SCHEME(URL-SCHEME)
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN(DC-PARTNER-INDEX))
                 NOHANDLE
            END-EXEC.
 
@@ -670,7 +875,8 @@
            MOVE DEPLICATE TO WEB-PATH(1:10).
 
            EXEC CICS WEB CONVERSE
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
                 PATH(WEB-PATH)
                 PATHLENGTH(WEB-PATH-LENGTH)
                 METHOD(WEB-METHOD)
@@ -694,16 +900,168 @@
        7300-WEB-CLOSE.
 
            EXEC CICS WEB CLOSE
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
                 NOHANDLE
            END-EXEC.
 
        7300-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Notify the configured webhook listener, if any, that the key  *
+      * in ZF-ZK-KEY has expired.  Best-effort only -- a listener     *
+      * that is down or slow to respond must never hold up or block   *
+      * the expiration sweep.                                         *
+      *****************************************************************
+       7400-NOTIFY-WEBHOOK.
+           PERFORM 7500-GET-WEBHOOK       THRU 7500-EXIT.
+
+           IF  WH-IS-ENABLED
+               PERFORM 7600-BUILD-MESSAGE      THRU 7600-EXIT
+               PERFORM 7800-WEBHOOK-OPEN       THRU 7800-EXIT
+               PERFORM 7900-WEBHOOK-CONVERSE   THRU 7900-EXIT
+               PERFORM 7950-WEBHOOK-CLOSE      THRU 7950-EXIT.
+
+       7400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get the webhook notification URL, the same way 7000-GET-URL   *
+      * gets the partner Data Center list, except the ZECS-WH         *
+      * document carries a single bare URL rather than a CRLF         *
+      * delimited list.  A short or missing document means no         *
+      * webhook is configured.                                        *
+      *****************************************************************
+       7500-GET-WEBHOOK.
+           MOVE LENGTH OF WH-URL     TO WH-URL-LENGTH.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(WH-TOKEN)
+                TEMPLATE(ZECS-WH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                  TO WH-ENABLED.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(WH-TOKEN)
+                    INTO     (WH-URL)
+                    LENGTH   (WH-URL-LENGTH)
+                    MAXLENGTH(WH-URL-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               WH-URL-LENGTH GREATER THAN TWO
+               SUBTRACT TWO           FROM WH-URL-LENGTH
+               MOVE 'Y'               TO WH-ENABLED
+
+               EXEC CICS WEB PARSE
+                    URL       (WH-URL)
+                    URLLENGTH (WH-URL-LENGTH)
+                    SCHEMENAME(WH-SCHEME-NAME)
+                    HOST      (WH-HOST)
+                    HOSTLENGTH(WH-HOST-LENGTH)
+                    PORTNUMBER(WH-PORT)
+                    NOHANDLE
+               END-EXEC.
+
+       7500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build the small JSON notification body, {"event":"expire",    *
+      * "key":"..."}, the same STRING-with-POINTER technique used     *
+      * elsewhere in this shop to build a JSON message.               *
+      *****************************************************************
+       7600-BUILD-MESSAGE.
+           MOVE ZEROES                  TO WH-KEY-DISPLAY-LEN.
+           INSPECT ZF-ZK-KEY TALLYING WH-KEY-DISPLAY-LEN
+                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE.
+
+           MOVE ONE                     TO WH-MESSAGE-POINTER.
+
+           STRING '{"event":"'           DELIMITED BY SIZE
+                  WH-EVENT                DELIMITED BY SIZE
+                  '","key":"'             DELIMITED BY SIZE
+                  ZF-ZK-KEY(1:WH-KEY-DISPLAY-LEN) DELIMITED BY SIZE
+                  '"}'                    DELIMITED BY SIZE
+                  INTO WH-MESSAGE
+               WITH POINTER WH-MESSAGE-POINTER
+           END-STRING.
+
+           COMPUTE WH-MESSAGE-LENGTH = WH-MESSAGE-POINTER - 1.
+
+       7600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open WEB connection with the webhook listener.                *
+      *****************************************************************
+       7800-WEBHOOK-OPEN.
+           IF  WH-SCHEME-NAME EQUAL 'HTTPS'
+               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
+           ELSE
+               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
+
+           EXEC CICS WEB OPEN
+                HOST(WH-HOST)
+                HOSTLENGTH(WH-HOST-LENGTH)
+                PORTNUMBER(WH-PORT)
+                SCHEME(URL-SCHEME)
+                SESSTOKEN(WH-SESSTOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       7800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Converse with the webhook listener.  POST only -- a           *
+      * notification has no response body worth keeping.              *
+      *****************************************************************
+       7900-WEBHOOK-CONVERSE.
+           MOVE DFHVALUE(POST)       TO WEB-METHOD.
+
+           EXEC CICS WEB CONVERSE
+                SESSTOKEN (WH-SESSTOKEN)
+                PATH      (WH-PATH)
+                PATHLENGTH(WH-PATH-LENGTH)
+                METHOD    (WEB-METHOD)
+                MEDIATYPE (APPLICATION-JSON)
+                FROM      (WH-MESSAGE)
+                FROMLENGTH(WH-MESSAGE-LENGTH)
+                INTO      (WH-RESPONSE)
+                TOLENGTH  (WH-RESPONSE-LENGTH)
+                MAXLENGTH (WH-RESPONSE-LENGTH)
+                STATUSCODE(WEB-STATUS-CODE)
+                STATUSLEN (WEB-STATUS-LENGTH)
+                STATUSTEXT(WEB-STATUS-ABSTIME)
+                NOOUTCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       7900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close WEB connection with the webhook listener.               *
+      *****************************************************************
+       7950-WEBHOOK-CLOSE.
+
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(WH-SESSTOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       7950-EXIT.
+           EXIT.
+
       *****************************************************************
       * Restart (ICE chain).                                          *
-      * 15 minute interval for normal processing                      *
+      * Interval for normal processing comes from ZX-RESTART in the   *
+      * zcEXPIRE control record, so it can be tuned without a recompile.
       *****************************************************************
        8000-RESTART.
 
@@ -711,7 +1069,7 @@
            MOVE LOW-VALUES        TO ZC-KEY.
 
            EXEC CICS START TRANSID(EIBTRNID)
-                INTERVAL(1500)
+                INTERVAL(ZX-RESTART)
                 FROM    (ZC-PARM)
                 LENGTH  (ZC-LENGTH)
                 NOHANDLE
