@@ -56,6 +56,21 @@ CBL    CICS(SP)
            05  INPUT-PARM1             PIC X(80).
            05  INPUT-PARM2             PIC X(80).
 
+      *    *--------------------------------------------------------*
+      *    * BLK command support.  BLK GET/PUT/DEL sends the lines  *
+      *    * following the command line (one key, or one            *
+      *    * key=value, per line -- same layout PUT already uses)   *
+      *    * as the body of a single POST to /resources/bulk,       *
+      *    * instead of looping a separate open/execute/close per   *
+      *    * key the way typing GET/PUT/DEL once per key would.     *
+      *    *--------------------------------------------------------*
+       01  BULK-REQUEST-FLAG           PIC X(01) VALUE 'N'.
+           88  BULK-REQUEST                 VALUE 'Y'.
+       01  BULK-OP-WORD                PIC X(03).
+       01  BULK-OP-TEXT                PIC X(10) VALUE SPACES.
+       01  QUERY-STRING                PIC X(60) VALUE SPACES.
+       01  QUERY-STRING-LEN            PIC 9(09) COMP VALUE ZEROS.
+
        01  TERM-DATA.
            05  TERM-LINES OCCURS 24 TIMES
                           INDEXED BY TERM-IDX
@@ -75,18 +90,65 @@ CBL    CICS(SP)
            05  FILLER                  PIC X(01) VALUE ':'.
            05  CICS-MSG-STATUS         PIC X(31).
 
+      *----------------------------------------------------------------
+      * Paging support for responses too big for one 24-line screen.   *
+      * The full response is split into an array of 80-byte lines and  *
+      * shown 22 at a time; PF7/PF8 page back and forth across a       *
+      * pseudo-conversation, carrying the line array forward in the    *
+      * COMMAREA between screens.  PF3/CLEAR ends early.               *
+      *----------------------------------------------------------------
+       01  PAGE-LINE-TABLE.
+           05  PT-LINE-COUNT           PIC 9(04) COMP VALUE ZEROS.
+           05  PT-LINE OCCURS 40 TIMES
+                       INDEXED BY PT-IDX
+                                    PIC X(80) VALUE SPACES.
+
+       01  PAGE-LINES-PER-SCREEN       PIC 9(04) COMP VALUE 22.
+       01  PAGE-NBR                    PIC 9(04) COMP VALUE 1.
+       01  PAGE-TOTAL                  PIC 9(04) COMP VALUE 1.
+       01  PAGE-FIRST-LINE             PIC 9(04) COMP.
+       01  PAGE-LAST-LINE              PIC 9(04) COMP.
+       01  PAGE-NBR-D                  PIC 9(04) VALUE ZEROS.
+       01  PAGE-TOTAL-D                PIC 9(04) VALUE ZEROS.
+       01  PAGE-FOOTER                 PIC X(80).
+
+      *    *--------------------------------------------------------*
+      *    * 3270 AID byte values for the paging keys.  There is no *
+      *    * BMS map behind this terminal so DFHAID is not copied   *
+      *    * in; these are just the well-known AID codes for the    *
+      *    * keys the paging footer names.                          *
+      *    *--------------------------------------------------------*
+       01  AID-VALUES.
+           05  AID-PF7                 PIC X(01) VALUE X'86'.
+           05  AID-PF8                 PIC X(01) VALUE X'87'.
+           05  AID-PF3                 PIC X(01) VALUE X'83'.
+           05  AID-CLEAR               PIC X(01) VALUE X'6D'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-PAGE-NBR             PIC 9(04) COMP.
+           05  CA-LINE-COUNT           PIC 9(04) COMP.
+           05  CA-LINE OCCURS 40 TIMES
+                       INDEXED BY CA-IDX
+                                    PIC X(80) VALUE SPACES.
+
       *----------------------------------------------------------
        PROCEDURE DIVISION.
       *----------------------------------------------------------
 
-           PERFORM A1000-GET-INPUT-REQUEST THRU A1000-EXIT.
-           PERFORM A2000-SETUP-ECS-REQUEST THRU A2000-EXIT.
-           PERFORM A3000-OPEN-CONNECTION THRU A3000-EXIT.
-           PERFORM A4000-EXECUTE-SERVICE THRU A4000-EXIT.
-           PERFORM A5000-CLOSE-CONNECTION THRU A5000-EXIT.
-           PERFORM A6000-DISPLAY-RESULTS THRU A6000-EXIT.
+           IF EIBCALEN = 0
+              PERFORM A1000-GET-INPUT-REQUEST THRU A1000-EXIT
+              PERFORM A2000-SETUP-ECS-REQUEST THRU A2000-EXIT
+              PERFORM A3000-OPEN-CONNECTION THRU A3000-EXIT
+              PERFORM A4000-EXECUTE-SERVICE THRU A4000-EXIT
+              PERFORM A5000-CLOSE-CONNECTION THRU A5000-EXIT
+              PERFORM A6000-DISPLAY-RESULTS THRU A6000-EXIT
+              MOVE 1                       TO PAGE-NBR
+           ELSE
+              PERFORM A8000-PAGE-REQUEST THRU A8000-EXIT
+           END-IF.
 
-           PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
+           PERFORM A7000-SHOW-PAGE THRU A7000-EXIT.
 
       ******************************************************************
       * Use a URIMAP defintion to execute the service.                 *
@@ -146,9 +208,27 @@ CBL    CICS(SP)
                  MOVE DFHVALUE(PUT)         TO METHOD-CDVA
               WHEN 'DEL'
                  MOVE DFHVALUE(DELETE)      TO METHOD-CDVA
+              WHEN 'BLK'
+                 MOVE DFHVALUE(POST)        TO METHOD-CDVA
+                 MOVE 'Y'                   TO BULK-REQUEST-FLAG
+                 MOVE FUNCTION UPPER-CASE(ECS-KEY(1:3))
+                                            TO BULK-OP-WORD
+                 EVALUATE BULK-OP-WORD
+                    WHEN 'GET'
+                       MOVE 'get'              TO BULK-OP-TEXT
+                    WHEN 'PUT'
+                       MOVE 'put'              TO BULK-OP-TEXT
+                    WHEN 'DEL'
+                       MOVE 'delete'           TO BULK-OP-TEXT
+                    WHEN OTHER
+                       MOVE SPACES             TO TERM-DATA
+                       MOVE 'BLK op must be GET, PUT, or DEL'
+                                               TO TERM-LINES(1)
+                       PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT
+                 END-EVALUATE
               WHEN OTHER
                  MOVE SPACES                TO TERM-DATA
-                 MOVE 'Invalid command option, expecting GET,PUT or DEL'
+                 MOVE 'Invalid command, expecting GET,PUT,DEL or BLK'
                                             TO TERM-LINES(1)
                  PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT
            END-EVALUATE.
@@ -223,7 +303,9 @@ CBL    CICS(SP)
            MOVE LENGTH OF PATH-NAME           TO PATH-NAME-LEN.
            MOVE SPACES                        TO HTTP-STATUS-TEXT,
                                                  ECS-DATA,
-                                                 PATH-NAME.
+                                                 PATH-NAME,
+                                                 QUERY-STRING.
+           MOVE ZEROS                         TO QUERY-STRING-LEN.
 
       *    *--------------------------------------------------------*
       *    * The base "path" is defined on the URIMAP and we need   *
@@ -235,37 +317,39 @@ CBL    CICS(SP)
 
       *    *--------------------------------------------------------*
       *    * Execute the zECS service.                              *
-      *    * For PUT requests we need to pass the payload to        *
-      *    * save for the {key}. The other GET and DELETE requests  *
-      *    * do not use body payloads so there is nothing to pass.  *
+      *    * PUT, and BLK of any kind, pass the payload built in    *
+      *    * A2000 as the body.  GET and DELETE of a single key     *
+      *    * use no body payload so there is nothing to pass.       *
       *    *--------------------------------------------------------*
-           IF METHOD-CDVA = DFHVALUE(PUT)
+           IF METHOD-CDVA = DFHVALUE(PUT) OR BULK-REQUEST
               EXEC CICS WEB CONVERSE
-                   SESSTOKEN  ( SESSION-TOKEN )
-                   METHOD     ( METHOD-CDVA )
-                   PATH       ( PATH-NAME )
-                   PATHLENGTH ( PATH-NAME-LEN )
-                   FROM       ( BODY-DATA )
-                   FROMLENGTH ( BODY-DATA-LEN )
-                   MEDIATYPE  ( MEDIA-TYPE )
-                   INTO       ( ECS-DATA )
-                   TOLENGTH   ( ECS-DATA-LEN )
-                   STATUSCODE ( HTTP-STATUS-CODE )
-                   STATUSLEN  ( HTTP-STATUS-LEN )
-                   STATUSTEXT ( HTTP-STATUS-TEXT )
+                   SESSTOKEN   ( SESSION-TOKEN )
+                   METHOD      ( METHOD-CDVA )
+                   PATH        ( PATH-NAME )
+                   PATHLENGTH  ( PATH-NAME-LEN )
+                   QUERYSTRING ( QUERY-STRING )
+                   QUERYSTRLEN ( QUERY-STRING-LEN )
+                   FROM        ( BODY-DATA )
+                   FROMLENGTH  ( BODY-DATA-LEN )
+                   MEDIATYPE   ( MEDIA-TYPE )
+                   INTO        ( ECS-DATA )
+                   TOLENGTH    ( ECS-DATA-LEN )
+                   STATUSCODE  ( HTTP-STATUS-CODE )
+                   STATUSLEN   ( HTTP-STATUS-LEN )
+                   STATUSTEXT  ( HTTP-STATUS-TEXT )
                    NOHANDLE
               END-EXEC
            ELSE
               EXEC CICS WEB CONVERSE
-                   SESSTOKEN  ( SESSION-TOKEN )
-                   METHOD     ( METHOD-CDVA )
-                   PATH       ( PATH-NAME )
-                   PATHLENGTH ( PATH-NAME-LEN )
-                   INTO       ( ECS-DATA )
-                   TOLENGTH   ( ECS-DATA-LEN )
-                   STATUSCODE ( HTTP-STATUS-CODE )
-                   STATUSLEN  ( HTTP-STATUS-LEN )
-                   STATUSTEXT ( HTTP-STATUS-TEXT )
+                   SESSTOKEN   ( SESSION-TOKEN )
+                   METHOD      ( METHOD-CDVA )
+                   PATH        ( PATH-NAME )
+                   PATHLENGTH  ( PATH-NAME-LEN )
+                   INTO        ( ECS-DATA )
+                   TOLENGTH    ( ECS-DATA-LEN )
+                   STATUSCODE  ( HTTP-STATUS-CODE )
+                   STATUSLEN   ( HTTP-STATUS-LEN )
+                   STATUSTEXT  ( HTTP-STATUS-TEXT )
                    NOHANDLE
               END-EXEC
            END-IF.
@@ -322,16 +406,32 @@ CBL    CICS(SP)
            END-IF.
 
       *    *--------------------------------------------------------*
-      *    * Append the {key} name to the base "path".              *
+      *    * Append the {key} name to the base "path".  A BLK       *
+      *    * request has no single key -- it appends the literal    *
+      *    * "bulk" segment instead and carries its sub-operation   *
+      *    * (get/put/delete) as a query string.                    *
       *    *--------------------------------------------------------*
            PERFORM VARYING PATH-NAME-LEN FROM LENGTH OF PATH-NAME BY -1
                    UNTIL   PATH-NAME-LEN < 1
                    OR      PATH-NAME(PATH-NAME-LEN:1) > SPACES
            END-PERFORM.
 
-           MOVE ECS-KEY                           TO
-                PATH-NAME(PATH-NAME-LEN + 1:).
-           ADD  ECS-KEY-LEN                       TO PATH-NAME-LEN.
+           IF BULK-REQUEST
+              MOVE 'bulk'                         TO
+                   PATH-NAME(PATH-NAME-LEN + 1:4)
+              ADD  4                              TO PATH-NAME-LEN
+              MOVE 1                              TO QUERY-STRING-LEN
+              STRING 'op='           DELIMITED BY SIZE
+                     BULK-OP-TEXT    DELIMITED BY SPACE
+                     INTO QUERY-STRING
+                  WITH POINTER QUERY-STRING-LEN
+              END-STRING
+              SUBTRACT 1                          FROM QUERY-STRING-LEN
+           ELSE
+              MOVE ECS-KEY                        TO
+                   PATH-NAME(PATH-NAME-LEN + 1:)
+              ADD  ECS-KEY-LEN                    TO PATH-NAME-LEN
+           END-IF.
 
        A4100-EXIT.
            EXIT.
@@ -374,31 +474,166 @@ CBL    CICS(SP)
 
        A6000-DISPLAY-RESULTS.
 
-           MOVE SPACES                             TO TERM-DATA.
-           MOVE 'Command successfully processed.'  TO TERM-LINES(1).
-
       *    *--------------------------------------------------------*
-      *    * Split the data by new lines.                           *
+      *    * Split the data by new lines into the paging table,     *
+      *    * instead of straight into TERM-DATA, so a response      *
+      *    * longer than one screen is not silently truncated.      *
       *    *--------------------------------------------------------*
-           SET  TERM-IDX                           TO 2.
+           MOVE ZEROS                              TO PT-LINE-COUNT.
            MOVE 1                                  TO I.
+           SET  PT-IDX                             TO 1.
 
-           PERFORM UNTIL TERM-IDX > 24
+           PERFORM UNTIL PT-IDX > 40
                    OR    I >= LENGTH OF ECS-DATA
               MOVE ZEROS                   TO BODY-DATA-LEN
-              MOVE SPACES                  TO TERM-LINES(TERM-IDX)
+              MOVE SPACES                  TO PT-LINE(PT-IDX)
               UNSTRING ECS-DATA(I:)
                        DELIMITED BY X'0D25'
-                       INTO TERM-LINES(TERM-IDX)
+                       INTO PT-LINE(PT-IDX)
                        COUNT IN BODY-DATA-LEN
               END-UNSTRING
               ADD  BODY-DATA-LEN, 2        TO I
-              SET  TERM-IDX                UP BY 1
+              SET  PT-IDX                  UP BY 1
+              SET  PT-LINE-COUNT           UP BY 1
            END-PERFORM.
 
        A6000-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Render the current page of the response into TERM-DATA and     *
+      * send it.  Page 1 of 1 looks exactly like the old single-       *
+      * screen display; more than one page adds a PF7/PF8/PF3 footer.  *
+      ******************************************************************
+
+       A7000-SHOW-PAGE.
+
+           COMPUTE PAGE-TOTAL = ( PT-LINE-COUNT + PAGE-LINES-PER-SCREEN
+                                   - 1 ) / PAGE-LINES-PER-SCREEN.
+           IF PAGE-TOTAL < 1
+              MOVE 1                                TO PAGE-TOTAL
+           END-IF.
+
+           IF PAGE-NBR > PAGE-TOTAL
+              MOVE PAGE-TOTAL                       TO PAGE-NBR
+           END-IF.
+           IF PAGE-NBR < 1
+              MOVE 1                                TO PAGE-NBR
+           END-IF.
+
+           COMPUTE PAGE-FIRST-LINE = ( PAGE-NBR - 1 ) *
+                                       PAGE-LINES-PER-SCREEN + 1.
+           COMPUTE PAGE-LAST-LINE  = PAGE-FIRST-LINE +
+                                       PAGE-LINES-PER-SCREEN - 1.
+           IF PAGE-LAST-LINE > PT-LINE-COUNT
+              MOVE PT-LINE-COUNT                    TO PAGE-LAST-LINE
+           END-IF.
+
+           MOVE SPACES                              TO TERM-DATA.
+
+           IF PAGE-TOTAL > 1
+              MOVE 'Command successfully processed -- PF7/PF8/PF3'
+                                                     TO TERM-LINES(1)
+           ELSE
+              MOVE 'Command successfully processed.'
+                                                     TO TERM-LINES(1)
+           END-IF.
+
+           SET  TERM-IDX                            TO 2.
+           PERFORM VARYING PT-IDX FROM PAGE-FIRST-LINE BY 1
+                   UNTIL PT-IDX > PAGE-LAST-LINE
+              MOVE PT-LINE(PT-IDX)             TO TERM-LINES(TERM-IDX)
+              SET  TERM-IDX                          UP BY 1
+           END-PERFORM.
+
+           IF PAGE-TOTAL > 1
+              MOVE PAGE-NBR                          TO PAGE-NBR-D
+              MOVE PAGE-TOTAL                        TO PAGE-TOTAL-D
+              MOVE SPACES                            TO PAGE-FOOTER
+              STRING 'Page '                DELIMITED BY SIZE
+                     PAGE-NBR-D             DELIMITED BY SIZE
+                     ' of '                 DELIMITED BY SIZE
+                     PAGE-TOTAL-D           DELIMITED BY SIZE
+                     INTO PAGE-FOOTER
+              END-STRING
+              MOVE PAGE-FOOTER                       TO TERM-LINES(24)
+           END-IF.
+
+           PERFORM Z2000-SEND-PAGE THRU Z2000-EXIT.
+
+       A7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Reentered on PF7/PF8/PF3/CLEAR while paging through a prior    *
+      * response; the line table rides forward in the COMMAREA.        *
+      ******************************************************************
+
+       A8000-PAGE-REQUEST.
+
+           MOVE CA-PAGE-NBR                         TO PAGE-NBR.
+           MOVE CA-LINE-COUNT                       TO PT-LINE-COUNT.
+
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+                   UNTIL PT-IDX > PT-LINE-COUNT
+              MOVE CA-LINE(PT-IDX)                   TO PT-LINE(PT-IDX)
+           END-PERFORM.
+
+           EVALUATE EIBAID
+              WHEN AID-PF8
+                 ADD  1                              TO PAGE-NBR
+              WHEN AID-PF7
+                 IF PAGE-NBR > 1
+                    SUBTRACT 1                       FROM PAGE-NBR
+                 END-IF
+              WHEN AID-PF3
+              WHEN AID-CLEAR
+                 MOVE SPACES                         TO TERM-DATA
+                 MOVE 'Session ended.'                TO TERM-LINES(1)
+                 PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       A8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Send the current page.  More pages remain: carry the line      *
+      * table forward in the COMMAREA and stay in conversation so      *
+      * PF7/PF8 can be pressed again.  Last (or only) page: return     *
+      * with no TRANSID, same as the original one-screen design.       *
+      ******************************************************************
+
+       Z2000-SEND-PAGE.
+
+           EXEC CICS SEND
+                FROM  ( TERM-DATA )
+                LENGTH( LENGTH OF TERM-DATA )
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
+           IF PAGE-TOTAL > 1
+              MOVE PAGE-NBR                          TO CA-PAGE-NBR
+              MOVE PT-LINE-COUNT                     TO CA-LINE-COUNT
+              PERFORM VARYING PT-IDX FROM 1 BY 1
+                      UNTIL PT-IDX > PT-LINE-COUNT
+                 MOVE PT-LINE(PT-IDX)           TO CA-LINE(PT-IDX)
+              END-PERFORM
+              EXEC CICS RETURN
+                   TRANSID ( EIBTRNID )
+                   COMMAREA( DFHCOMMAREA )
+                   LENGTH  ( LENGTH OF DFHCOMMAREA )
+              END-EXEC
+           ELSE
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
+       Z2000-EXIT.
+           EXIT.
+
       ******************************************************************
       * All done, post appropiate message to terminal and exit.        *
       ******************************************************************
