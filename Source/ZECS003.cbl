@@ -7,8 +7,9 @@
       * z/OS Enterprise Caching Services.                             *
       *                                                               *
       * This program is executed when an HTTP/DELETE request has      *
-      * received a ?clear=*.  All records with a timestamp greater    *
-      * than current ABS will be deleted.                             *
+      * received a ?clear=* or ?clear=<prefix>*.  When a prefix is    *
+      * passed in CA-PREFIX, only ZK/ZF records whose key begins with *
+      * that prefix are removed; otherwise every record is removed.   *
       *                                                               *
       * This program will send a response before performing both the  *
       * delete and replicate rquests when .ADR is present in the URL  *
@@ -29,7 +30,6 @@
       *****************************************************************
       * DEFINE LOCAL VARIABLES                                        *
       *****************************************************************
-       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
        01  TWELVE                 PIC S9(08) VALUE     12 COMP.
        01  TEN                    PIC S9(08) VALUE     10 COMP.
        01  SEVEN                  PIC S9(08) VALUE      7 COMP.
@@ -45,6 +45,15 @@
 
        01  DOT                    PIC  X(01) VALUE '.'.
        01  CLEAR-ALL              PIC  X(07) VALUE 'clear=*'.
+       01  CLEAR-EQUALS           PIC  X(06) VALUE 'clear='.
+
+      *****************************************************************
+      * Querystring replicated to the partner Data Center -- built    *
+      * from CA-PREFIX so a scoped prefix clear replicates the same   *
+      * scope, rather than always broadcasting an unscoped clear=*.   *
+      *****************************************************************
+       01  CLEAR-QUERY            PIC  X(262) VALUE SPACES.
+       01  CLEAR-QUERY-LENGTH     PIC S9(08) VALUE ZEROES COMP.
 
        01  CRLF                   PIC  X(02) VALUE X'0D25'.
 
@@ -62,7 +71,6 @@
            02  FILLER             PIC  X(04) VALUE 'FILE'.
 
        01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
-       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
        01  DELETE-LENGTH          PIC S9(04) COMP VALUE 8.
 
       *****************************************************************
@@ -131,17 +139,39 @@
        01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
        01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
 
+      *****************************************************************
+      * THE-OTHER-DC now carries one or more partner Data Center      *
+      * URLs, one per line, CRLF delimited, instead of a single URL - *
+      * replication is no longer limited to exactly two Data Centers. *
+      *****************************************************************
        01  DC-CONTROL.
            02  FILLER             PIC  X(06).
            02  DC-TYPE            PIC  X(02) VALUE SPACES.
            02  DC-CRLF            PIC  X(02).
-           02  THE-OTHER-DC       PIC X(160) VALUE SPACES.
+           02  THE-OTHER-DC       PIC X(640) VALUE SPACES.
            02  FILLER             PIC  X(02).
        01  DC-TOKEN               PIC  X(16) VALUE SPACES.
        01  DC-LENGTH              PIC S9(08) COMP  VALUE ZEROES.
-       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP  VALUE 160.
+       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP  VALUE 640.
 
-       01  SESSION-TOKEN          PIC  9(18) COMP VALUE ZEROES.
+      *****************************************************************
+      * Parsed partner Data Center list, split out of THE-OTHER-DC.   *
+      *****************************************************************
+       01  DC-PARTNER-MAX         PIC S9(04) COMP VALUE 8.
+       01  DC-PARTNER-INDEX       PIC S9(04) COMP VALUE ZEROES.
+       01  DC-SCAN-POINTER        PIC S9(08) COMP VALUE ZEROES.
+
+       01  DC-PARTNERS.
+           02  DC-PARTNER-COUNT       PIC S9(04) COMP VALUE ZEROES.
+           02  DC-PARTNER-ENTRY OCCURS 8 TIMES.
+               05  DC-PARTNER-URL         PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-URL-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-HOST        PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-HOST-LENGTH PIC S9(08) COMP VALUE 80.
+               05  DC-PARTNER-PORT        PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SCHEME-NAME PIC  X(16) VALUE SPACES.
+               05  DC-PARTNER-SCHEME      PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SESSTOKEN   PIC  9(18) COMP VALUE ZEROES.
 
        01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
        01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
@@ -168,6 +198,8 @@
        01  DFHCOMMAREA.
            02  CA-TYPE            PIC  X(03).
            02  CA-URI-FIELD-01    PIC  X(10).
+           02  CA-PREFIX-LENGTH   PIC S9(04) COMP.
+           02  CA-PREFIX          PIC  X(255).
 
        PROCEDURE DIVISION.
 
@@ -193,13 +225,22 @@
                                      ZF-TRANID(3:2)
                                      DC-TRANID(3:2).
 
-           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
-           END-EXEC.
-
            IF  CA-TYPE         EQUAL ADR
            OR  CA-URI-FIELD-01 EQUAL REPLICATE
                PERFORM 8000-SEND-RESPONSE     THRU 8000-EXIT.
 
+           MOVE CLEAR-ALL                TO CLEAR-QUERY.
+           MOVE SEVEN                    TO CLEAR-QUERY-LENGTH.
+
+           IF  CA-PREFIX-LENGTH GREATER THAN ZEROES
+               STRING CLEAR-EQUALS
+                      CA-PREFIX(1:CA-PREFIX-LENGTH)
+                      '*'
+                      DELIMITED BY SIZE
+                      INTO CLEAR-QUERY
+               COMPUTE CLEAR-QUERY-LENGTH = CA-PREFIX-LENGTH + SEVEN
+           END-IF.
+
        1000-EXIT.
            EXIT.
 
@@ -221,54 +262,108 @@
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               PERFORM 7100-WEB-OPEN          THRU 7100-EXIT.
+               PERFORM 2010-REPLICATE-ONE     THRU 2010-EXIT
+                   WITH TEST AFTER
+                   VARYING DC-PARTNER-INDEX FROM 1 BY 1
+                   UNTIL DC-PARTNER-INDEX
+                         NOT LESS THAN DC-PARTNER-COUNT.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
-           OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               MOVE DFHVALUE(DELETE)            TO WEB-METHOD
-               PERFORM 7200-WEB-CONVERSE      THRU 7200-EXIT.
+       2000-EXIT.
+           EXIT.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
-           OR  DC-TYPE EQUAL ACTIVE-STANDBY
-               PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
+      *****************************************************************
+      * Broadcast the clear-all replication request to one partner    *
+      * Data Center.                                                  *
+      *****************************************************************
+       2010-REPLICATE-ONE.
+           PERFORM 7100-WEB-OPEN          THRU 7100-EXIT.
 
-       2000-EXIT.
+           MOVE DFHVALUE(DELETE)            TO WEB-METHOD
+           PERFORM 7200-WEB-CONVERSE      THRU 7200-EXIT.
+
+           PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
+
+       2010-EXIT.
            EXIT.
 
       *****************************************************************
-      * Read zECS cache record.                                       *
-      * Since there can be multiple segments for a single cache       *
-      * record, only check the first record and make decisions        *
-      * accordingly.                                                  *
+      * Browse zECS KEY records, scoped to CA-PREFIX when present.    *
+      * ZF-FCT is keyed by an internal generated ID (ZK-ZF-KEY), not  *
+      * by the client's text key, so a prefix scan has to walk        *
+      * ZK-FCT (keyed by the text key) and delete the matching        *
+      * FILE/KEY pair for each hit -- the same approach ZECS001 uses  *
+      * for its wildcard key listing.                                 *
       *****************************************************************
        3000-READ-ZF.
-           MOVE LENGTH OF ZF-RECORD       TO ZF-LENGTH.
+           MOVE LOW-VALUES                TO ZK-KEY.
 
-           EXEC CICS READ FILE(ZF-FCT)
-                RIDFLD(ZF-KEY-16)
-                INTO  (ZF-RECORD)
-                LENGTH(ZF-LENGTH)
-                GTEQ
-                NOHANDLE
-           END-EXEC.
+           IF  CA-PREFIX-LENGTH GREATER THAN ZEROES
+               MOVE CA-PREFIX(1:CA-PREFIX-LENGTH)
+                                           TO ZK-KEY(1:CA-PREFIX-LENGTH)
+
+               EXEC CICS STARTBR FILE(ZK-FCT)
+                    RIDFLD(ZK-KEY)
+                    KEYLENGTH(CA-PREFIX-LENGTH)
+                    GENERIC
+                    GTEQ
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               EXEC CICS STARTBR FILE(ZK-FCT)
+                    RIDFLD(ZK-KEY)
+                    GTEQ
+                    NOHANDLE
+               END-EXEC.
 
            IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
                MOVE 'Y'       TO EOF
            ELSE
-               IF  ZF-ABS LESS   THAN CURRENT-ABS
-                   PERFORM 3100-DELETE      THRU 3100-EXIT.
+               PERFORM 3010-BROWSE-NEXT    THRU 3010-EXIT
+                   WITH TEST AFTER
+                   UNTIL EOF EQUAL 'Y'
 
-           ADD ONE            TO ZF-ZEROES.
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC.
 
        3000-EXIT.
            EXIT.
 
       *****************************************************************
-      * Delete the local cache record.                                *
+      * Read the next KEY record on the browse.  Stop once the key no *
+      * longer matches CA-PREFIX (when a prefix was requested), else  *
+      * delete the FILE/KEY pair it identifies.                       *
+      *****************************************************************
+       3010-BROWSE-NEXT.
+           MOVE LENGTH OF ZK-RECORD        TO ZK-LENGTH.
+
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                INTO  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                    TO EOF
+           ELSE
+               IF  CA-PREFIX-LENGTH GREATER THAN ZEROES
+               AND ZK-KEY(1:CA-PREFIX-LENGTH) NOT EQUAL
+                   CA-PREFIX(1:CA-PREFIX-LENGTH)
+                   MOVE 'Y'                TO EOF
+               ELSE
+                   PERFORM 3100-DELETE     THRU 3100-EXIT.
+
+       3010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Delete the local cache record (all FILE segments and the      *
+      * owning KEY record) for the key found by the browse.           *
       *****************************************************************
        3100-DELETE.
+           MOVE LOW-VALUES        TO ZF-KEY-16.
+           MOVE ZK-ZF-KEY         TO ZF-KEY.
+
            EXEC CICS DELETE FILE(ZF-FCT)
                 RIDFLD(ZF-KEY-16)
                 KEYLENGTH(DELETE-LENGTH)
@@ -277,7 +372,7 @@
            END-EXEC.
 
            EXEC CICS DELETE FILE(ZK-FCT)
-                RIDFLD(ZF-ZK-KEY)
+                RIDFLD(ZK-KEY)
                 NOHANDLE
            END-EXEC.
 
@@ -320,44 +415,91 @@
                     NOHANDLE
                END-EXEC.
 
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-           AND DC-LENGTH GREATER THAN TEN
+           MOVE ZEROES               TO DC-PARTNER-COUNT.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               DC-LENGTH GREATER THAN TEN
                SUBTRACT TWELVE FROM DC-LENGTH
                              GIVING THE-OTHER-DC-LENGTH
+               PERFORM 7050-SPLIT-PARTNERS     THRU 7050-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)  OR
+               DC-LENGTH LESS THAN TEN            OR
+               DC-LENGTH EQUAL            TEN     OR
+               DC-PARTNER-COUNT EQUAL ZEROES
+               MOVE ACTIVE-SINGLE                 TO DC-TYPE.
+
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Split THE-OTHER-DC into one entry per partner Data Center,    *
+      * one URL per line (CRLF delimited), up to DC-PARTNER-MAX       *
+      * partners, so replication is no longer limited to a single     *
+      * other Data Center.                                            *
+      *****************************************************************
+       7050-SPLIT-PARTNERS.
+           MOVE ONE                  TO DC-SCAN-POINTER.
+
+           PERFORM 7060-SPLIT-NEXT   THRU 7060-EXIT
+               WITH TEST AFTER
+               UNTIL DC-SCAN-POINTER NOT LESS THAN THE-OTHER-DC-LENGTH
+               OR    DC-PARTNER-COUNT EQUAL DC-PARTNER-MAX.
+
+       7050-EXIT.
+           EXIT.
+
+       7060-SPLIT-NEXT.
+           ADD  ONE                  TO DC-PARTNER-COUNT.
+           MOVE SPACES
+                  TO DC-PARTNER-URL(DC-PARTNER-COUNT).
+
+           UNSTRING THE-OTHER-DC(1:THE-OTHER-DC-LENGTH)
+                DELIMITED BY CRLF
+                INTO DC-PARTNER-URL(DC-PARTNER-COUNT)
+                WITH POINTER DC-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  DC-PARTNER-URL(DC-PARTNER-COUNT) EQUAL SPACES
+               SUBTRACT ONE           FROM DC-PARTNER-COUNT
+           ELSE
+               MOVE ZEROES
+                      TO DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+               INSPECT DC-PARTNER-URL(DC-PARTNER-COUNT)
+                       TALLYING DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+                       FOR CHARACTERS BEFORE INITIAL SPACE
 
                EXEC CICS WEB PARSE
-                    URL(THE-OTHER-DC)
-                    URLLENGTH(THE-OTHER-DC-LENGTH)
-                    SCHEMENAME(URL-SCHEME-NAME)
-                    HOST(URL-HOST-NAME)
-                    HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                    PORTNUMBER(URL-PORT)
+                    URL       (DC-PARTNER-URL(DC-PARTNER-COUNT))
+                    URLLENGTH (DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT))
+                    SCHEMENAME(DC-PARTNER-SCHEME-NAME
+                                      (DC-PARTNER-COUNT))
+                    HOST      (DC-PARTNER-HOST(DC-PARTNER-COUNT))
+                    HOSTLENGTH(DC-PARTNER-HOST-LENGTH
+                                      (DC-PARTNER-COUNT))
+                    PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-COUNT))
                     NOHANDLE
                END-EXEC.
 
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-           OR  DC-LENGTH LESS THAN TEN
-           OR  DC-LENGTH EQUAL            TEN
-               MOVE ACTIVE-SINGLE                 TO DC-TYPE.
-
-       7000-EXIT.
+       7060-EXIT.
            EXIT.
 
       *****************************************************************
-      * Open WEB connection with the other Data Center zECS.          *
+      * Open WEB connection with one partner Data Center zECS, using  *
+      * the parsed entry selected by DC-PARTNER-INDEX.                *
       *****************************************************************
        7100-WEB-OPEN.
-           IF  URL-SCHEME-NAME EQUAL 'HTTPS'
+           IF  DC-PARTNER-SCHEME-NAME(DC-PARTNER-INDEX) EQUAL 'HTTPS'
                MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
            ELSE
                MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
 
            EXEC CICS WEB OPEN
-                HOST(URL-HOST-NAME)
-                HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                PORTNUMBER(URL-PORT)
+                HOST(DC-PARTNER-HOST(DC-PARTNER-INDEX))
+                HOSTLENGTH(DC-PARTNER-HOST-LENGTH(DC-PARTNER-INDEX))
+                PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-INDEX))
                 SCHEME(URL-SCHEME)
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN(DC-PARTNER-INDEX))
                 NOHANDLE
            END-EXEC.
 
@@ -398,7 +540,8 @@
            MOVE REPLICATE TO WEB-PATH(1:10).
 
            EXEC CICS WEB CONVERSE
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
                 PATH(WEB-PATH)
                 PATHLENGTH(WEB-PATH-LENGTH)
                 METHOD(WEB-METHOD)
@@ -409,8 +552,8 @@
                 STATUSCODE(WEB-STATUS-CODE)
                 STATUSLEN (WEB-STATUS-LENGTH)
                 STATUSTEXT(WEB-STATUS-ABSTIME)
-                QUERYSTRING(CLEAR-ALL)
-                QUERYSTRLEN(SEVEN)
+                QUERYSTRING(CLEAR-QUERY)
+                QUERYSTRLEN(CLEAR-QUERY-LENGTH)
                 NOOUTCONVERT
                 NOHANDLE
            END-EXEC.
@@ -424,7 +567,8 @@
        7300-WEB-CLOSE.
 
            EXEC CICS WEB CLOSE
-                SESSTOKEN(SESSION-TOKEN)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
                 NOHANDLE
            END-EXEC.
 
