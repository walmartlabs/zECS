@@ -1,21 +1,30 @@
       *****************************************************************
       * zECS FILE record definition.                                  *
       *****************************************************************
-       01  ZF-PREFIX              PIC S9(08) VALUE 356    COMP.
+       01  ZF-PREFIX              PIC S9(08) VALUE 358    COMP.
 
        01  ZF-RECORD.
            02  ZF-KEY-16.
                05  ZF-KEY.
                  10  ZF-KEY-IDN   PIC  X(06) VALUE LOW-VALUES.
                  10  ZF-KEY-NC    PIC  X(02) VALUE LOW-VALUES.
+                 10  ZF-KEY-NC-B  REDEFINES ZF-KEY-NC
+                                  PIC  9(04) VALUE ZEROES COMP.
                05  ZF-SEGMENT     PIC  9(04) VALUE ZEROES COMP.
                05  ZF-SUFFIX      PIC  9(04) VALUE ZEROES COMP.
                05  ZF-ZEROES      PIC  9(08) VALUE ZEROES COMP.
            02  ZF-ABS             PIC S9(15) VALUE ZEROES COMP-3.
            02  ZF-TTL             PIC S9(07) VALUE ZEROES COMP-3.
-           02  ZF-SEGMENTS        PIC  9(04) VALUE ZEROES COMP.
+           02  ZF-SEGMENTS        PIC  9(08) VALUE ZEROES COMP.
            02  ZF-EXTRA           PIC  X(15).
+           02  ZF-EXTRA-R         REDEFINES ZF-EXTRA.
+               03  ZF-VERSION     PIC  9(09) VALUE ZEROES COMP.
+               03  ZF-FLAGS       PIC  X(01) VALUE SPACES.
+                   88  ZF-DATA-COMPRESSED     VALUE 'C' 'B'.
+                   88  ZF-POLICY-SLIDING      VALUE 'S' 'B'.
+               03  ZF-RAW-LENGTH  PIC  9(05) VALUE ZEROES COMP.
+               03  FILLER         PIC  X(04).
            02  ZF-ZK-KEY          PIC  X(255).
            02  ZF-MEDIA           PIC  X(56).
            02  ZF-DATA            PIC  X(32000).
-           02  FILLER             PIC  X(344).
+           02  FILLER             PIC  X(342).
