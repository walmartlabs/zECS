@@ -1,2164 +1,5576 @@
-       CBL CICS(SP)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ZECS001.
-       AUTHOR.     Randy Frerking and Rich Jackson.
-      *****************************************************************
-      *                                                               *
-      * z/OS Enterprise Caching Services.                             *
-      *                                                               *
-      * This program executes as a REST service.                      *
-      * POST   - Create entry in   Cache.                             *
-      * GET    - Read   entry from Cache.                             *
-      * PUT    - Update entry in   Cache.                             *
-      * DELETE - Delete entry from Cache.                             *
-      *                                                               *
-      * The KEY store will utilize VSAM/RLS.                          *
-      * The FIEL/DATA store will utilize either a CICS Coupling       *
-      * Facility (CFDT), VSAM/RLS or CICS Shared Data Table (SDT),    *
-      * which is determined by the RDO FILE definition.               *
-      *                                                               *
-      * Date       UserID    Description                              *
-      * ---------- --------  ---------------------------------------- *
-      *                                                               *
-      *****************************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-      *****************************************************************
-      * DEFINE LOCAL VARIABLES                                        *
-      *****************************************************************
-       01  USERID                 PIC  X(08) VALUE SPACES.
-       01  APPLID                 PIC  X(08) VALUE SPACES.
-       01  SYSID                  PIC  X(04) VALUE SPACES.
-       01  ST-CODE                PIC  X(02) VALUE SPACES.
-       01  BINARY-ZEROES          PIC  X(01) VALUE LOW-VALUES.
-       01  DUPLICATE-POST         PIC  X(01) VALUE LOW-VALUES.
-       01  ZECS002                PIC  X(08) VALUE 'ZECS002 '.
-       01  ZECS003                PIC  X(08) VALUE 'ZECS003 '.
-       01  INTERNAL-KEY           PIC  X(08) VALUE LOW-VALUES.
-       01  ZRECOVERY              PIC  X(10) VALUE '/zRecovery'.
-       01  ZCOMPLETE              PIC  X(10) VALUE '/zComplete'.
-       01  RESOURCES              PIC  X(10) VALUE '/resources'.
-       01  REPLICATE              PIC  X(10) VALUE '/replicate'.
-       01  DEPLICATE              PIC  X(10) VALUE '/deplicate'.
-       01  CRLF                   PIC  X(02) VALUE X'0D25'.
-       01  BINARY-ZERO            PIC  X(01) VALUE X'00'.
-
-       01  ZUIDSTCK               PIC  X(08) VALUE 'ZUIDSTCK'.
-       01  THE-TOD                PIC  X(16) VALUE LOW-VALUES.
-
-       01  LINKAGE-ADDRESSES.
-           02  CACHE-ADDRESS      USAGE POINTER.
-           02  CACHE-ADDRESS-X    REDEFINES CACHE-ADDRESS
-                                  PIC S9(08) COMP.
-
-           02  SAVE-ADDRESS       USAGE POINTER.
-           02  SAVE-ADDRESS-X     REDEFINES SAVE-ADDRESS
-                                  PIC S9(08) COMP.
-
-       01  GETMAIN-LENGTH         PIC S9(08) COMP VALUE ZEROES.
-
-       01  ZECS-COUNTER.
-           02  NC-TRANID          PIC  X(04) VALUE 'ZC##'.
-           02  FILLER             PIC  X(05) VALUE '_ZECS'.
-           02  FILLER             PIC  X(07) VALUE SPACES.
-
-       01  FILLER.
-           02  ZECS-VALUE         PIC  9(16) COMP VALUE ZEROES.
-           02  FILLER REDEFINES ZECS-VALUE.
-               05  FILLER         PIC  X(06).
-               05  ZECS-NC-HW     PIC  X(02).
-
-       01  ZECS-INCREMENT         PIC  9(16) COMP VALUE  1.
-       01  WEBRESP                PIC S9(08) COMP VALUE ZEROES.
-       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.
-       01  WRITE-RESP             PIC S9(08) COMP VALUE ZEROES.
-       01  ETTL-STATUS            PIC S9(08) COMP VALUE ZEROES.
-       01  ETTL-RESP              PIC S9(08) COMP VALUE ZEROES.
-       01  SEVEN-DAYS             PIC S9(08) COMP VALUE 604800.
-       01  TWENTY-FOUR-HOURS      PIC S9(08) COMP VALUE 86400.
-       01  THIRTY-MINUTES         PIC S9(08) COMP VALUE 1800.
-       01  FIVE-MINUTES           PIC S9(08) COMP VALUE 300.
-       01  TWO-FIFTY-FIVE         PIC S9(08) COMP VALUE 255.
-       01  THIRTY                 PIC S9(08) COMP VALUE 30.
-       01  TWELVE                 PIC S9(08) COMP VALUE 12.
-       01  TEN                    PIC S9(08) COMP VALUE 10.
-       01  SEVEN                  PIC S9(08) COMP VALUE  7.
-       01  SIX                    PIC S9(08) COMP VALUE  6.
-       01  FIVE                   PIC S9(08) COMP VALUE  5.
-       01  TWO                    PIC S9(08) COMP VALUE  2.
-       01  ONE                    PIC S9(08) COMP VALUE  1.
-       01  HTTP-NAME-LENGTH       PIC S9(08) COMP VALUE ZEROES.
-       01  HTTP-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
-       01  CLIENT-CONVERT         PIC S9(08) COMP VALUE ZEROES.
-
-       01  HTTP-HEADER            PIC  X(13) VALUE 'Authorization'.
-       01  HTTP-HEADER-VALUE      PIC  X(64) VALUE SPACES.
-
-       01  HEADER-ACAO.
-           02  FILLER             PIC  X(16) VALUE 'Access-Control-A'.
-           02  FILLER             PIC  X(11) VALUE 'llow-Origin'.
-
-       01  HEADER-ACAO-LENGTH     PIC S9(08) COMP VALUE 27.
-
-       01  VALUE-ACAO             PIC  X(01) VALUE '*'.
-       01  VALUE-ACAO-LENGTH      PIC S9(08) COMP VALUE 01.
-
-       01  ZECS003-COMM-AREA.
-           02  CA-TYPE            PIC  X(03) VALUE 'ADR'.
-           02  CA-URI-FIELD-01    PIC  X(10) VALUE SPACES.
-
-       01  ZECS002-COMM-AREA.
-           02  CA-RETURN-CODE     PIC  X(02) VALUE '00'.
-           02  FILLER             PIC  X(02) VALUE SPACES.
-           02  CA-USERID          PIC  X(08) VALUE SPACES.
-           02  CA-PASSWORD        PIC  X(08) VALUE SPACES.
-           02  CA-ENCODE          PIC  X(24) VALUE SPACES.
-           02  FILLER             PIC  X(04) VALUE SPACES.
-           02  CA-DECODE          PIC  X(18) VALUE SPACES.
-
-       01  HTTP-STATUS-200        PIC S9(04) COMP VALUE 200.
-       01  HTTP-STATUS-201        PIC S9(04) COMP VALUE 201.
-       01  HTTP-STATUS-204        PIC S9(04) COMP VALUE 204.
-       01  HTTP-STATUS-400        PIC S9(04) COMP VALUE 400.
-       01  HTTP-STATUS-401        PIC S9(04) COMP VALUE 401.
-       01  HTTP-STATUS-409        PIC S9(04) COMP VALUE 409.
-       01  HTTP-STATUS-507        PIC S9(04) COMP VALUE 507.
-
-       01  HTTP-201-TEXT          PIC  X(32) VALUE SPACES.
-       01  HTTP-201-LENGTH        PIC S9(08) COMP VALUE 32.
-
-       01  HTTP-204-TEXT          PIC  X(24) VALUE SPACES.
-       01  HTTP-204-LENGTH        PIC S9(08) COMP VALUE ZEROES.
-
-       01  HTTP-400-TEXT          PIC  X(32) VALUE SPACES.
-       01  HTTP-400-LENGTH        PIC S9(08) COMP VALUE 32.
-
-       01  HTTP-409-TEXT          PIC  X(32) VALUE SPACES.
-       01  HTTP-409-LENGTH        PIC S9(08) COMP VALUE 32.
-
-       01  HTTP-507-TEXT          PIC  X(24) VALUE SPACES.
-       01  HTTP-507-LENGTH        PIC S9(08) COMP VALUE ZEROES.
-
-       01  HTTP-OK                PIC  X(02) VALUE 'OK'.
-       01  HTTP-NOT-FOUND         PIC  X(16) VALUE 'Record not found'.
-       01  HTTP-KEY-ERROR         PIC  X(16) VALUE 'ZCxxKEY  error'.
-       01  HTTP-FILE-ERROR        PIC  X(16) VALUE 'ZCxxFILE error'.
-
-       01  FILLER.
-           02  HTTP-ABSTIME       PIC  9(15) VALUE ZEROES.
-
-       01  HTTP-NOT-FOUND-LENGTH  PIC S9(08) COMP VALUE 16.
-       01  HTTP-KEY-LENGTH        PIC S9(08) COMP VALUE 16.
-       01  HTTP-FILE-LENGTH       PIC S9(08) COMP VALUE 16.
-       01  HTTP-ABSTIME-LENGTH    PIC S9(08) COMP VALUE 15.
-
-       01  TEXT-ANYTHING          PIC  X(04) VALUE 'text'.
-       01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.
-       01  TEXT-HTML              PIC  X(56) VALUE 'text/html'.
-       01  APPLICATION-XML        PIC  X(56) VALUE 'application/xml'.
-
-       01  THE-URI.
-           02  URI-TRANID         PIC  X(04) VALUE SPACES.
-           02  FILLER             PIC  X(04) VALUE SPACES.
-
-       01  URI-USERID             PIC  X(08) VALUE SPACES.
-       01  AUTHENTICATE           PIC  X(01) VALUE SPACES.
-       01  USER-ACCESS            PIC  X(01) VALUE SPACES.
-       01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
-       01  ZF-SUCCESSFUL          PIC  X(01) VALUE SPACES.
-
-       01  HTTP-WEB-ERROR.
-           02  FILLER             PIC  X(16) VALUE 'WEB RECEIVE erro'.
-           02  FILLER             PIC  X(16) VALUE 'r               '.
-
-       01  HTTP-KEY-PLUS.
-           02  FILLER             PIC  X(16) VALUE 'Key exceeds maxi'.
-           02  FILLER             PIC  X(16) VALUE 'mum 255 bytes   '.
-
-       01  HTTP-KEY-ZERO.
-           02  FILLER             PIC  X(16) VALUE 'Key must be grea'.
-           02  FILLER             PIC  X(16) VALUE 'ter than 0 bytes'.
-
-       01  HTTP-INVALID-URI.
-           02  FILLER             PIC  X(16) VALUE 'Invalid URI form'.
-           02  FILLER             PIC  X(16) VALUE 'at              '.
-
-       01  HTTP-AUTH-ERROR.
-           02  FILLER             PIC  X(16) VALUE 'Basic Authentica'.
-           02  FILLER             PIC  X(16) VALUE 'tion failed     '.
-
-       01  HTTP-CONFLICT.
-           02  FILLER             PIC  X(16) VALUE 'POST/PUT conflic'.
-           02  FILLER             PIC  X(16) VALUE 't with DELETE   '.
-
-       01  HTTP-NOT-EXPIRED.
-           02  FILLER             PIC  X(16) VALUE 'Record has not e'.
-           02  FILLER             PIC  X(16) VALUE 'xpired.         '.
-
-       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
-       01  RELATIVE-TIME          PIC S9(15) VALUE ZEROES COMP-3.
-
-       01  TTL-MILLISECONDS       PIC S9(15) VALUE ZEROES COMP-3.
-       01  FILLER.
-           02  TTL-SEC-MS.
-               03  TTL-SECONDS    PIC  9(06) VALUE ZEROES.
-               03  FILLER         PIC  9(03) VALUE ZEROES.
-           02  FILLER REDEFINES TTL-SEC-MS.
-               03  TTL-TIME       PIC  9(09).
-
-       01  URI-FIELD-00           PIC  X(01).
-       01  URI-FIELD-01           PIC  X(64).
-       01  URI-FIELD-02           PIC  X(64).
-       01  URI-FIELD-03           PIC  X(64).
-       01  URI-FIELD-04           PIC  X(64).
-       01  URI-KEY                PIC X(255) VALUE LOW-VALUES.
-       01  URI-KEY-LENGTH         PIC S9(08) COMP VALUE ZEROES.
-       01  URI-PATH-POINTER       PIC S9(08) COMP VALUE ZEROES.
-       01  URI-PATH-LENGTH        PIC S9(08) COMP VALUE ZEROES.
-
-       01  WEB-MEDIA-TYPE         PIC  X(56).
-       01  SPACE-COUNTER          PIC S9(04) COMP VALUE ZEROES.
-       01  SLASH-COUNTER          PIC S9(04) COMP VALUE ZEROES.
-       01  SLASH                  PIC  X(01) VALUE '/'.
-       01  EQUAL-SIGN             PIC  X(01) VALUE '='.
-       01  QUERY-TEXT             PIC  X(10) VALUE SPACES.
-       01  CLEAR-TEXT             PIC  X(01) VALUE SPACES.
-
-       01  TTL-TYPE               PIC  X(03) VALUE SPACES.
-       01  LAST-ACCESS-TIME       PIC  X(03) VALUE 'LAT'.
-       01  LAST-UPDATE-TIME       PIC  X(03) VALUE 'LUT'.
-
-       01  CONTAINER-LENGTH       PIC S9(08) COMP VALUE ZEROES.
-       01  SEND-LENGTH            PIC S9(08) COMP VALUE ZEROES.
-       01  RECEIVE-LENGTH         PIC S9(08) COMP VALUE 3200000.
-       01  MAXIMUM-LENGTH         PIC S9(08) COMP VALUE 3200000.
-       01  THREE-POINT-TWO-MB     PIC S9(08) COMP VALUE 3200000.
-       01  THIRTY-TWO-KB          PIC S9(08) COMP VALUE 32000.
-       01  MAX-SEGMENT-COUNT      PIC S9(08) COMP VALUE ZEROES.
-       01  SEGMENT-COUNT          PIC S9(08) COMP VALUE ZEROES.
-       01  SEGMENT-REMAINDER      PIC S9(08) COMP VALUE ZEROES.
-       01  UNSEGMENTED-LENGTH     PIC S9(08) COMP VALUE ZEROES.
-       01  SEND-ACTION            PIC S9(08) COMP VALUE ZEROES.
-
-       01  ZECS-CONTAINER         PIC  X(16) VALUE 'ZECS_CONTAINER'.
-       01  ZECS-CHANNEL           PIC  X(16) VALUE 'ZECS_CHANNEL'.
-
-       01  WEB-METHOD             PIC S9(08) COMP VALUE ZEROES.
-       01  WEB-SCHEME             PIC S9(08) COMP VALUE ZEROES.
-       01  WEB-HOST-LENGTH        PIC S9(08) COMP VALUE 120.
-       01  WEB-HTTPMETHOD-LENGTH  PIC S9(08) COMP VALUE 10.
-       01  WEB-HTTPVERSION-LENGTH PIC S9(08) COMP VALUE 15.
-       01  WEB-PATH-LENGTH        PIC S9(08) COMP VALUE 512.
-       01  WEB-QUERYSTRING-LENGTH PIC S9(08) COMP VALUE 256.
-       01  WEB-REQUESTTYPE        PIC S9(08) COMP VALUE ZEROES.
-       01  WEB-PORT               PIC S9(08) COMP VALUE ZEROES.
-       01  WEB-PORT-NUMBER        PIC  9(05)      VALUE ZEROES.
-
-       01  WEB-HTTPMETHOD         PIC  X(10) VALUE SPACES.
-       01  WEB-HTTP-PUT           PIC  X(10) VALUE 'PUT'.
-       01  WEB-HTTP-GET           PIC  X(10) VALUE 'GET'.
-       01  WEB-HTTP-POST          PIC  X(10) VALUE 'POST'.
-       01  WEB-HTTP-DELETE        PIC  X(10) VALUE 'DELETE'.
-
-       01  WEB-HTTPVERSION        PIC  X(15) VALUE SPACES.
-
-       01  WEB-HOST               PIC X(120) VALUE SPACES.
-       01  WEB-PATH               PIC X(512) VALUE LOW-VALUES.
-       01  WEB-QUERYSTRING        PIC X(256) VALUE SPACES.
-
-       01  FC-READ                PIC  X(07) VALUE 'READ   '.
-       01  FC-WRITE               PIC  X(07) VALUE 'WRITE  '.
-       01  FC-REWRITE             PIC  X(07) VALUE 'REWRITE'.
-       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
-       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
-
-       01  TD-RECORD.
-           02  TD-DATE            PIC  X(10).
-           02  FILLER             PIC  X(01) VALUE SPACES.
-           02  TD-TIME            PIC  X(08).
-           02  FILLER             PIC  X(01) VALUE SPACES.
-           02  TD-TRANID          PIC  X(04).
-           02  FILLER             PIC  X(01) VALUE SPACES.
-           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
-
-       01  NO-SPACE-MESSAGE       PIC  X(08) VALUE ' NOSPACE'.
-
-       01  50702-MESSAGE.
-           02  FILLER             PIC  X(16) VALUE 'GET/READ primary'.
-           02  FILLER             PIC  X(16) VALUE ' key references '.
-           02  FILLER             PIC  X(16) VALUE 'an internal key '.
-           02  FILLER             PIC  X(16) VALUE 'on *FILE that do'.
-           02  FILLER             PIC  X(16) VALUE 'es not exist:   '.
-           02  FILLER             PIC  X(02) VALUE SPACES.
-           02  50702-KEY          PIC  X(08) VALUE 'xxxxxxxx'.
-
-       01  FILE-ERROR.
-           02  FE-DS              PIC  X(08) VALUE SPACES.
-           02  FILLER             PIC  X(07) VALUE ' error '.
-           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.
-           02  FE-FN              PIC  X(07) VALUE SPACES.
-           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
-           02  FE-RESP            PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
-           02  FE-RESP2           PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
-           02  FE-PARAGRAPH       PIC  X(04) VALUE SPACES.
-           02  FE-NOSPACE         PIC  X(08) VALUE SPACES.
-           02  FILLER REDEFINES FE-NOSPACE.
-               05  FE-RCODE       PIC  X(06).
-               05  FILLER         PIC  X(02).
-
-       01  KEY-ERROR.
-           02  KE-DS              PIC  X(08) VALUE SPACES.
-           02  FILLER             PIC  X(07) VALUE ' error '.
-           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.
-           02  KE-FN              PIC  X(07) VALUE SPACES.
-           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
-           02  KE-RESP            PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
-           02  KE-RESP2           PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
-           02  KE-PARAGRAPH       PIC  X(04) VALUE SPACES.
-           02  KE-NOSPACE         PIC  X(08) VALUE SPACES.
-
-       01  WEB-ERROR.
-           02  FILLER             PIC  X(14) VALUE 'WEB RECEIVE er'.
-           02  FILLER             PIC  X(07) VALUE 'ror -- '.
-           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
-           02  WEB-RESP           PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
-           02  WEB-RESP2          PIC  9(08) VALUE ZEROES.
-           02  FILLER             PIC  X(32) VALUE SPACES.
-
-      *****************************************************************
-      * Security Definition                                           *
-      *****************************************************************
-       01  SD-RESP                PIC S9(08) COMP.
-       01  SD-INDEX               PIC S9(08) COMP.
-       01  SD-LENGTH              PIC S9(08) COMP.
-
-       01  SD-SELECT              PIC  X(06) VALUE 'SELECT'.
-       01  SD-UPDATE              PIC  X(06) VALUE 'UPDATE'.
-       01  SD-DELETE              PIC  X(06) VALUE 'DELETE'.
-
-       01  SD-TOKEN               PIC  X(16) VALUE SPACES.
-       01  ZECS-SD.
-           02  SD-TRANID          PIC  X(04) VALUE 'ZC##'.
-           02  SD-TYPE            PIC  X(02) VALUE 'SD'.
-           02  FILLER             PIC  X(42) VALUE SPACES.
-
-       01  SD-DSECT.
-           02  SD-TABLE        OCCURS    63 TIMES.
-               05  FILLER         PIC  X(05).
-               05  SD-USER-ID     PIC  X(08).
-               05  SD-COMMA       PIC  X(01).
-               05  SD-ACCESS      PIC  X(06).
-               05  SD-CRLF        PIC  X(02).
-
-      *****************************************************************
-      * LAT support enabled via PROGRAM definition.                   *
-      *****************************************************************
-       01  LAT-PROGRAM.
-           02  LAT-TRANID         PIC  X(04) VALUE 'ZC##'.
-           02  LAT-ID             PIC  X(03) VALUE 'LAT'.
-           02  FILLER             PIC  X(01) VALUE SPACES.
-
-      *****************************************************************
-      * Extended TTL support enabled via PROGRAM definition.          *
-      *****************************************************************
-       01  ETTL-PROGRAM.
-           02  ETTL-TRANID        PIC  X(04) VALUE 'ZC##'.
-           02  ETTL-ID            PIC  X(04) VALUE 'ETTL'.
-
-       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP VALUE ZEROES.
-
-       01  DC-TOKEN               PIC  X(16) VALUE SPACES.
-       01  DC-LENGTH              PIC S9(08) COMP VALUE ZEROES.
-       01  ZECS-DC.
-           02  DC-TRANID          PIC  X(04) VALUE 'ZC##'.
-           02  FILLER             PIC  X(02) VALUE 'DC'.
-           02  FILLER             PIC  X(42) VALUE SPACES.
-
-       01  DC-CONTROL.
-           02  FILLER             PIC  X(06).
-           02  DC-TYPE            PIC  X(02) VALUE SPACES.
-           02  DC-CRLF            PIC  X(02).
-           02  THE-OTHER-DC       PIC X(160) VALUE SPACES.
-           02  FILLER             PIC  X(02).
-
-       01  ACTIVE-SINGLE          PIC  X(02) VALUE 'A1'.
-       01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
-       01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
-
-       01  SESSION-TOKEN          PIC  9(18) COMP VALUE ZEROES.
-
-       01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
-       01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
-       01  URL-PORT               PIC S9(08) COMP VALUE ZEROES.
-       01  URL-HOST-NAME          PIC  X(80) VALUE SPACES.
-       01  URL-HOST-NAME-LENGTH   PIC S9(08) COMP VALUE 80.
-       01  WEB-STATUS-CODE        PIC S9(04) COMP VALUE 00.
-       01  WEB-STATUS-LENGTH      PIC S9(08) COMP VALUE 24.
-       01  WEB-STATUS-TEXT        PIC  X(24) VALUE SPACES.
-
-       01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.
-       01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.
-
-       01  ZK-FCT.
-           02  ZK-TRANID          PIC  X(04) VALUE 'ZC##'.
-           02  FILLER             PIC  X(04) VALUE 'KEY '.
-
-       01  ZF-FCT.
-           02  ZF-TRANID          PIC  X(04) VALUE 'ZC##'.
-           02  FILLER             PIC  X(04) VALUE 'FILE'.
-
-       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
-       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
-       01  DELETE-LENGTH          PIC S9(04) COMP VALUE 8.
-
-      *****************************************************************
-      * zECS KEY  record definition.                                  *
-      *****************************************************************
-       COPY ZECSZKC.
-
-      *****************************************************************
-      * zECS FILE record definition.                                  *
-      *****************************************************************
-       COPY ZECSZFC.
-
-       01  DELETE-RECORD.
-           02  DELETE-KEY-16.
-               05  DELETE-KEY     PIC  X(08).
-               05  DELETE-SEGMENT PIC  9(04) VALUE ZEROES COMP.
-               05  DELETE-SUFFIX  PIC  9(04) VALUE ZEROES COMP.
-               05  DELETE-ZEROES  PIC  9(08) VALUE ZEROES COMP.
-
-       01  CACHE-LENGTH           PIC S9(08) COMP VALUE ZEROES.
-
-      *****************************************************************
-      * Dynamic Storage                                               *
-      *****************************************************************
-       LINKAGE SECTION.
-       01  DFHCOMMAREA            PIC  X(01).
-
-      *****************************************************************
-      * Cache message.                                                *
-      * This is the complete message, which is then stored in Cache   *
-      * as record segments.                                           *
-      *****************************************************************
-       01  CACHE-MESSAGE          PIC  X(32000).
-
-       PROCEDURE DIVISION.
-
-      *****************************************************************
-      * Main process.                                                 *
-      *****************************************************************
-           PERFORM 1000-ACCESS-PARMS       THRU 1000-EXIT.
-           PERFORM 2000-PROCESS-REQUEST    THRU 2000-EXIT.
-           PERFORM 9000-RETURN             THRU 9000-EXIT.
-
-      *****************************************************************
-      * Access parms.                                                 *
-      *****************************************************************
-       1000-ACCESS-PARMS.
-
-           EXEC CICS WEB EXTRACT
-                SCHEME(WEB-SCHEME)
-                HOST(WEB-HOST)
-                HOSTLENGTH(WEB-HOST-LENGTH)
-                HTTPMETHOD(WEB-HTTPMETHOD)
-                METHODLENGTH(WEB-HTTPMETHOD-LENGTH)
-                HTTPVERSION(WEB-HTTPVERSION)
-                VERSIONLEN(WEB-HTTPVERSION-LENGTH)
-                PATH(WEB-PATH)
-                PATHLENGTH(WEB-PATH-LENGTH)
-                PORTNUMBER(WEB-PORT)
-                QUERYSTRING(WEB-QUERYSTRING)
-                QUERYSTRLEN(WEB-QUERYSTRING-LENGTH)
-                REQUESTTYPE(WEB-REQUESTTYPE)
-                NOHANDLE
-           END-EXEC.
-
-           IF  WEB-PATH(1:10) EQUAL RESOURCES
-               PERFORM 1200-VALIDATION        THRU 1200-EXIT
-               IF  AUTHENTICATE EQUAL 'Y'
-                   PERFORM 1500-AUTHENTICATE  THRU 1500-EXIT
-                   PERFORM 1600-USER-ACCESS   THRU 1600-EXIT.
-
-           MOVE WEB-PORT TO WEB-PORT-NUMBER.
-
-           IF  WEB-PATH-LENGTH GREATER THAN ZEROES
-               PERFORM 1100-PARSE-URI  THRU 1100-EXIT
-                   WITH TEST AFTER
-                   VARYING URI-PATH-POINTER FROM  1 BY 1
-                   UNTIL   URI-PATH-POINTER EQUAL TO WEB-PATH-LENGTH
-                   OR      SLASH-COUNTER    EQUAL FIVE
-
-               PERFORM 1150-CHECK-URI  THRU 1150-EXIT
-               PERFORM 1160-MOVE-URI   THRU 1160-EXIT
-
-               UNSTRING WEB-PATH(1:WEB-PATH-LENGTH)
-               DELIMITED BY ALL '/'
-               INTO URI-FIELD-00
-                    URI-FIELD-01
-                    URI-FIELD-02
-                    URI-FIELD-03
-                    URI-FIELD-04.
-
-           PERFORM 1300-QUERY-STRING          THRU 1300-EXIT.
-
-      *****************************************************************
-      * Sending payload on a GET or DELETE is not permitted.          *
-      * Sending payload is only permitted on POST or PUT.             *
-      * POST and PUT will be handled the same.                        *
-      *****************************************************************
-
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST  OR
-               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
-
-      *****************************************************************
-      * Converted RECEIVE from TOCONTAINER to INTO because the        *
-      * TOCONTAINER option causes conversion of the content.          *
-      * Convert INTO to SET to support 3.2MB messages.                *
-      * When MEDIATYPE is 'text/*' or 'application/xml', convert the  *
-      * data, as this information is accessed by both zEnterprise     *
-      * applications and those in darkness (Unix/Linux based).        *
-      *****************************************************************
-
-               EXEC CICS WEB RECEIVE
-                    SET(CACHE-ADDRESS)
-                    LENGTH(RECEIVE-LENGTH)
-                    MAXLENGTH(MAXIMUM-LENGTH)
-                    NOSRVCONVERT
-                    MEDIATYPE(WEB-MEDIA-TYPE)
-                    RESP(WEBRESP)
-                    NOHANDLE
-               END-EXEC
-
-               IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR
-                   WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
-                   EXEC CICS WEB RECEIVE
-                        SET(CACHE-ADDRESS)
-                        LENGTH(RECEIVE-LENGTH)
-                        MAXLENGTH(MAXIMUM-LENGTH)
-                        SRVCONVERT
-                        MEDIATYPE(WEB-MEDIA-TYPE)
-                        RESP(WEBRESP)
-                        NOHANDLE
-                   END-EXEC.
-
-           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)    OR
-               RECEIVE-LENGTH EQUAL ZEROES
-               PERFORM 9300-WEB-ERROR     THRU 9300-EXIT
-               MOVE HTTP-WEB-ERROR          TO HTTP-400-TEXT
-               PERFORM 9400-STATUS-400    THRU 9400-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           MOVE EIBTRNID(3:2)               TO NC-TRANID(3:2).
-           MOVE EIBTRNID(3:2)               TO ZK-TRANID(3:2).
-           MOVE EIBTRNID(3:2)               TO ZF-TRANID(3:2).
-           MOVE EIBTRNID(3:2)               TO DC-TRANID(3:2).
-
-       1000-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Parse WEB-PATH to determine length of path prefix preceeding  *
-      * the URI-KEY.  This will be used to determine the URI-KEY      *
-      * length which is used on the UNSTRING command.  Without the    *
-      * URI-KEY length, the UNSTRING command pads the URI-KEY with    *
-      * spaces.  The URI-KEY needs to be padded with low-values to    *
-      * allow zECS to support KEY search patterns.                    *
-      *****************************************************************
-       1100-PARSE-URI.
-           ADD ONE     TO URI-PATH-LENGTH.
-           IF  WEB-PATH(URI-PATH-POINTER:1) EQUAL SLASH
-               ADD ONE TO SLASH-COUNTER.
-
-       1100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Check URI for the correct number of slashes.                  *
-      * /resources/datacaches/BU_SBU/application/key                  *
-      * There must be five, otherwise reject with STATUS(400).        *
-      *****************************************************************
-       1150-CHECK-URI.
-           IF  SLASH-COUNTER NOT EQUAL FIVE
-               MOVE HTTP-INVALID-URI        TO HTTP-400-TEXT
-               PERFORM 9400-STATUS-400    THRU 9400-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       1150-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Move URI key when present.                                    *
-      * When ?clear=* is present, the key is ignored.  In this case,  *
-      * a URI key is probably not be present.                         *
-      *****************************************************************
-       1160-MOVE-URI.
-           SUBTRACT   URI-PATH-POINTER  FROM  WEB-PATH-LENGTH
-               GIVING URI-PATH-LENGTH.
-
-           IF  URI-PATH-LENGTH GREATER THAN TWO-FIFTY-FIVE
-               MOVE HTTP-KEY-PLUS           TO HTTP-400-TEXT
-               PERFORM 9400-STATUS-400    THRU 9400-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           ADD  ONE   TO URI-PATH-POINTER.
-           IF  URI-PATH-LENGTH GREATER THAN ZEROES
-               MOVE WEB-PATH(URI-PATH-POINTER:URI-PATH-LENGTH)
-               TO   URI-KEY(1:URI-PATH-LENGTH).
-
-       1160-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Basic Authentication is optional.                             *
-      * When HTTP,  Basic Authentication is not performed.            *
-      * When HTTPS, Basic Authentication is perform when the security *
-      * model (ZCxxSD) is defined.                                    *
-      *****************************************************************
-       1200-VALIDATION.
-           MOVE 'Y'                    TO AUTHENTICATE.
-
-           IF  WEB-SCHEME EQUAL DFHVALUE(HTTP)
-               MOVE 'N'                TO AUTHENTICATE.
-
-           IF  WEB-SCHEME EQUAL DFHVALUE(HTTPS)
-               PERFORM 1210-ZCXXSD   THRU 1210-EXIT.
-
-       1200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Access Security Model as a document template.                 *
-      *****************************************************************
-       1210-ZCXXSD.
-           MOVE EIBTRNID               TO SD-TRANID.
-
-           EXEC CICS DOCUMENT CREATE DOCTOKEN(SD-TOKEN)
-                TEMPLATE(ZECS-SD)
-                RESP(SD-RESP)
-                NOHANDLE
-           END-EXEC.
-
-           MOVE LENGTH OF SD-DSECT     TO SD-LENGTH.
-
-           IF  SD-RESP EQUAL DFHRESP(NORMAL)
-               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(SD-TOKEN)
-                    INTO     (SD-DSECT)
-                    LENGTH   (SD-LENGTH)
-                    MAXLENGTH(SD-LENGTH)
-                    DATAONLY
-                    NOHANDLE
-               END-EXEC.
-
-           IF  SD-RESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE 'N'                TO AUTHENTICATE.
-
-       1210-EXIT.
-           EXIT.
-
-
-      *****************************************************************
-      * Process query string.                                         *
-      * In this paragraph, all special processing must be handled in  *
-      * one of the PERFORM statements and must XCTL from the zECS     *
-      * service program.  After special processing has been checked,  *
-      * this paragraph will check the KEY length as determined in the *
-      * 1160-MOVE-URI paragraph.  If the KEY length (URI-PATH-LENGTH) *
-      * is zero, then issue a 400 status code, as the key must be     *
-      * provided on all non-special processing.                       *
-      *****************************************************************
-       1300-QUERY-STRING.
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST    OR
-               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
-               PERFORM 1310-TTL          THRU 1310-EXIT.
-
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
-               PERFORM 1320-CLEAR        THRU 1320-EXIT.
-
-           IF  URI-PATH-LENGTH EQUAL ZEROES
-               MOVE HTTP-KEY-ZERO          TO HTTP-400-TEXT
-               PERFORM 9400-STATUS-400   THRU 9400-EXIT
-               PERFORM 9000-RETURN       THRU 9000-EXIT.
-
-       1300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Process TTL query string for POST/PUT.                        *
-      *****************************************************************
-       1310-TTL.
-           MOVE THIRTY-MINUTES         TO ZF-TTL.
-
-           IF WEB-QUERYSTRING-LENGTH > +0
-               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
-               DELIMITED BY ALL '='
-               INTO QUERY-TEXT
-                    TTL-SECONDS
-               IF  TTL-SECONDS NUMERIC
-                   MOVE TTL-SECONDS    TO ZF-TTL.
-
-           IF  ZF-TTL LESS THAN FIVE-MINUTES
-               MOVE FIVE-MINUTES       TO ZF-TTL.
-
-           PERFORM 1312-CHECK-ETTL   THRU 1312-EXIT.
-
-           IF  ZF-TTL GREATER THAN TWENTY-FOUR-HOURS
-               IF  ETTL-RESP   NOT EQUAL DFHRESP(NORMAL)
-               OR  ETTL-STATUS     EQUAL DFHVALUE(DISABLED)
-                   MOVE TWENTY-FOUR-HOURS  TO ZF-TTL.
-
-           IF  ZF-TTL GREATER THAN SEVEN-DAYS
-               IF  ETTL-RESP       EQUAL DFHRESP(NORMAL)
-               OR  ETTL-STATUS     EQUAL DFHVALUE(ENABLED)
-                   MOVE SEVEN-DAYS         TO ZF-TTL.
-
-       1310-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Check for extended TTL (ETTL) enable/disable.                 *
-      * Extended TTL support enabled via PROGRAM definition.          *
-      *****************************************************************
-       1312-CHECK-ETTL.
-           MOVE EIBTRNID                   TO ETTL-TRANID.
-           EXEC CICS INQUIRE
-                PROGRAM(ETTL-PROGRAM)
-                STATUS (ETTL-STATUS)
-                RESP   (ETTL-RESP)
-                NOHANDLE
-           END-EXEC.
-
-       1312-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Process CLEAR query string for DELETE.                        *
-      * When CLEAR is set to '*' only, XCTL to ZECS003.               *
-      *****************************************************************
-       1320-CLEAR.
-           IF WEB-QUERYSTRING-LENGTH EQUAL SEVEN
-               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
-               DELIMITED BY ALL '='
-               INTO QUERY-TEXT
-                    CLEAR-TEXT
-               PERFORM 1325-CLEAR-TYPE     THRU 1325-EXIT
-               IF  CLEAR-TEXT EQUAL '*'
-                   EXEC CICS XCTL PROGRAM(ZECS003)
-                        COMMAREA(ZECS003-COMM-AREA)
-                        NOHANDLE
-                   END-EXEC.
-
-       1320-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Extract CLEAR type from URIMAP.                               *
-      *****************************************************************
-       1325-CLEAR-TYPE.
-           UNSTRING URI-FIELD-04
-               DELIMITED BY ALL '.'
-               INTO URI-FIELD-00
-                    CA-TYPE.
-
-           MOVE WEB-PATH(1:10) TO CA-URI-FIELD-01.
-
-       1325-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * LINK to ZECS002 to perform Basic Authentication.              *
-      *****************************************************************
-       1500-AUTHENTICATE.
-           MOVE LENGTH OF HTTP-HEADER       TO HTTP-NAME-LENGTH.
-           MOVE LENGTH OF HTTP-HEADER-VALUE TO HTTP-VALUE-LENGTH.
-
-           EXEC CICS WEB READ HTTPHEADER(HTTP-HEADER)
-                NAMELENGTH(HTTP-NAME-LENGTH)
-                VALUE(HTTP-HEADER-VALUE)
-                VALUELENGTH(HTTP-VALUE-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT
-               PERFORM 9000-RETURN         THRU 9000-EXIT.
-
-           IF  HTTP-VALUE-LENGTH GREATER THAN SIX
-               MOVE HTTP-HEADER-VALUE(7:24) TO CA-ENCODE
-               EXEC CICS LINK PROGRAM(ZECS002)
-                    COMMAREA(ZECS002-COMM-AREA)
-                    NOHANDLE
-               END-EXEC
-
-               IF  CA-RETURN-CODE NOT EQUAL '00'
-                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT
-                   PERFORM 9000-RETURN     THRU 9000-EXIT.
-
-           IF  HTTP-VALUE-LENGTH EQUAL        SIX   OR
-               HTTP-VALUE-LENGTH LESS THAN    SIX
-                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT
-                   PERFORM 9000-RETURN     THRU 9000-EXIT.
-
-       1500-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Verify the UserID in the Basic Authentication header is in    *
-      * the ZCxxSD security definition.                               *
-      *****************************************************************
-       1600-USER-ACCESS.
-           MOVE 'N' TO USER-ACCESS.
-
-           PERFORM 1610-SCAN-ZCXXSD        THRU 1610-EXIT
-               WITH TEST AFTER
-               VARYING SD-INDEX FROM 1 BY 1
-               UNTIL   SD-INDEX    EQUAL 20  OR
-                       USER-ACCESS EQUAL 'Y' OR
-                       SD-LENGTH   EQUAL ZEROES.
-
-           IF  USER-ACCESS = 'N'
-               PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT
-               PERFORM 9000-RETURN         THRU 9000-EXIT.
-
-       1600-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Scan Security Model (ZCxxSD) until UserID and Access match.   *
-      *****************************************************************
-       1610-SCAN-ZCXXSD.
-           IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID
-               IF  SD-ACCESS(SD-INDEX) EQUAL SD-SELECT
-                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET
-                   MOVE 'Y' TO USER-ACCESS.
-
-           IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID
-               IF  SD-ACCESS(SD-INDEX) EQUAL SD-UPDATE
-                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-PUT
-                   MOVE 'Y' TO USER-ACCESS.
-
-           IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID
-               IF  SD-ACCESS(SD-INDEX) EQUAL SD-UPDATE
-                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-POST
-                   MOVE 'Y' TO USER-ACCESS.
-
-           IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID
-               IF  SD-ACCESS(SD-INDEX) EQUAL SD-DELETE
-                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-DELETE
-                   MOVE 'Y' TO USER-ACCESS.
-
-           SUBTRACT LENGTH OF SD-TABLE FROM SD-LENGTH.
-
-       1610-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Process HTTP request.                                         *
-      *****************************************************************
-       2000-PROCESS-REQUEST.
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
-               PERFORM 3000-READ-CACHE     THRU 3000-EXIT
-               PERFORM 3600-SEND-RESPONSE  THRU 3600-EXIT.
-
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST     OR
-               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
-               PERFORM 4000-GET-COUNTER    THRU 4000-EXIT
-               PERFORM 4100-READ-KEY       THRU 4100-EXIT
-               PERFORM 4200-PROCESS-FILE   THRU 4200-EXIT
-               PERFORM 4300-SEND-RESPONSE  THRU 4300-EXIT.
-
-           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
-               PERFORM 5000-READ-KEY       THRU 5000-EXIT
-               PERFORM 5100-DELETE-KEY     THRU 5100-EXIT
-               PERFORM 5200-DELETE-FILE    THRU 5200-EXIT
-                       WITH TEST AFTER
-                       VARYING ZF-SEGMENT  FROM 1 BY 1
-                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               PERFORM 5300-SEND-RESPONSE  THRU 5300-EXIT.
-
-       2000-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * Perform the READ process.                                     *
-      *****************************************************************
-       3000-READ-CACHE.
-           PERFORM 3100-READ-PROCESS   THRU 3100-EXIT
-               WITH TEST AFTER
-               UNTIL PROCESS-COMPLETE  EQUAL 'Y'.
-       3000-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      *                                                               *
-      * Read the primary key store (ZK), which contains the secondary *
-      * or 'file' key.                                                *
-      *                                                               *
-      * Read the secondary file store (ZF), which contains the cached *
-      * data as record segments.                                      *
-      *****************************************************************
-       3100-READ-PROCESS.
-           MOVE 'Y'                          TO PROCESS-COMPLETE.
-           PERFORM 3200-READ-KEY           THRU 3200-EXIT.
-           PERFORM 3300-READ-FILE          THRU 3300-EXIT.
-           IF  ZF-SUCCESSFUL EQUAL 'Y'
-               PERFORM 3400-STAGE          THRU 3400-EXIT.
-       3100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * Read KEY structure.                                           *
-      *****************************************************************
-       3200-READ-KEY.
-
-           MOVE URI-KEY TO ZK-KEY.
-           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
-
-           EXEC CICS READ FILE(ZK-FCT)
-                INTO(ZK-RECORD)
-                RIDFLD(ZK-KEY)
-                LENGTH(ZK-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
-               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
-               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
-               PERFORM 9700-STATUS-204    THRU 9700-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE '3200'                  TO KE-PARAGRAPH
-               MOVE FC-READ                 TO KE-FN
-               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
-               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
-               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-      *****************************************************************
-      * When the KEY structure points to an internal FILE structure   *
-      * that does not exist, one of two conditions has occurred:      *
-      *                                                               *
-      * 1).  KEY and/or FILE VSAM definition specifies LOG(NONE).     *
-      *      When a zECS request doesn't complete, due to region      *
-      *      or client termination, rollback does not occur, causing  *
-      *      inconsistent KEY/FILE pointers.                          *
-      * 2).  Expiration process is in progress for a KEY/FILE record. *
-      *      When a zECS record is being expired, zEXPIRE browses     *
-      *      FILE structure for TTL.  When an expired record is found *
-      *      zEXPIRE issues a DELETE for each FILE entry, then issues *
-      *      the DELETE for the KEY entry, causing an expiration      *
-      *      'in progress'.                                           *
-      *                                                               *
-      * Both of the conditions will now return HTTP status 204 and    *
-      * HTTP status text '204 Record not found'.  The error message   *
-      * to CSSL will no longer be written, as both conditions will    *
-      * ultimately be resolved by zEXPIRE deleting both KEY and FILE  *
-      * structures when a FILE entry TTL has exceed the limit.        *
-      *                                                               *
-      *****************************************************************
-           IF  ZK-ZF-KEY EQUAL INTERNAL-KEY
-               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
-               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
-               PERFORM 9700-STATUS-204    THRU 9700-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       3200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * Read FILE structure.                                          *
-      * Only update access timestamp when LAT is present in the URI.  *
-      * A logical record can span one hundred physical records.       *
-      *****************************************************************
-       3300-READ-FILE.
-           MOVE 'Y'                     TO ZF-SUCCESSFUL.
-
-           UNSTRING URI-FIELD-04
-               DELIMITED BY ALL '.'
-               INTO URI-FIELD-00
-                    TTL-TYPE.
-
-           MOVE ZK-ZF-KEY               TO ZF-KEY.
-           MOVE ZEROES                  TO ZF-ZEROES.
-           MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH.
-
-           IF  ZK-SEGMENTS EQUAL 'Y'
-               MOVE ONE                 TO ZF-SEGMENT.
-
-           IF  TTL-TYPE EQUAL LAST-ACCESS-TIME
-               MOVE EIBTRNID  TO LAT-TRANID
-               EXEC CICS INQUIRE PROGRAM(LAT-PROGRAM)
-                    NOHANDLE
-               END-EXEC
-               IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-                   MOVE LAST-UPDATE-TIME TO TTL-TYPE.
-
-           IF  TTL-TYPE EQUAL LAST-ACCESS-TIME
-               EXEC CICS READ FILE(ZF-FCT)
-                    INTO(ZF-RECORD)
-                    RIDFLD(ZF-KEY-16)
-                    LENGTH(ZF-LENGTH)
-                    UPDATE
-                    NOHANDLE
-               END-EXEC
-
-               PERFORM 9950-ABS  THRU 9950-EXIT
-
-               MOVE FC-REWRITE     TO FE-FN
-
-               EXEC CICS REWRITE FILE(ZF-FCT)
-                    FROM(ZF-RECORD)
-                    LENGTH(ZF-LENGTH)
-                    NOHANDLE
-               END-EXEC
-           ELSE
-               MOVE FC-READ        TO FE-FN
-               EXEC CICS READ FILE(ZF-FCT)
-                    INTO(ZF-RECORD)
-                    RIDFLD(ZF-KEY-16)
-                    LENGTH(ZF-LENGTH)
-                    NOHANDLE
-               END-EXEC.
-
-           IF  EIBRESP EQUAL DFHRESP(NOTFND)
-               MOVE ZK-ZF-KEY                TO INTERNAL-KEY
-               MOVE 'N'                      TO PROCESS-COMPLETE
-               MOVE 'N'                      TO ZF-SUCCESSFUL.
-
-           IF  EIBRESP EQUAL DFHRESP(NOTFND) OR
-               EIBRESP EQUAL DFHRESP(NORMAL)
-               NEXT SENTENCE
-           ELSE
-               MOVE FC-READ                 TO FE-FN
-               MOVE '3300'                  TO FE-PARAGRAPH
-               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
-               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
-               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-               PERFORM 3310-CHECK-TTL     THRU 3310-EXIT.
-
-       3300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Check for expired TTL.                                        *
-      *****************************************************************
-       3310-CHECK-TTL.
-           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
-           END-EXEC.
-
-           MOVE ZF-TTL                      TO TTL-SECONDS.
-           MOVE TTL-TIME                    TO TTL-MILLISECONDS.
-
-           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
-           IF  RELATIVE-TIME GREATER THAN TTL-MILLISECONDS
-               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
-               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
-               PERFORM 9700-STATUS-204    THRU 9700-EXIT
-               PERFORM 5100-DELETE-KEY    THRU 5100-EXIT
-               PERFORM 5200-DELETE-FILE   THRU 5200-EXIT
-                       WITH TEST AFTER
-                       VARYING ZF-SEGMENT FROM 1 BY 1
-                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       3310-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Issue GETMAIN only when multiple segments.                    *
-      * When the logical record is a single segment, set the          *
-      * CACHE-MESSAGE buffer in the LINKAGE SECTION to the record     *
-      * buffer address.                                               *
-      *****************************************************************
-       3400-STAGE.
-           IF  ZF-SEGMENT EQUAL ZEROES
-               MOVE ONE                      TO ZF-SEGMENT.
-
-           IF  ZF-SEGMENTS EQUAL ONE
-               SUBTRACT ZF-PREFIX          FROM ZF-LENGTH
-               SET  ADDRESS OF CACHE-MESSAGE TO ADDRESS OF ZF-DATA.
-
-           IF  ZF-SEGMENTS GREATER THAN ONE
-               MULTIPLY ZF-SEGMENTS BY THIRTY-TWO-KB
-                   GIVING GETMAIN-LENGTH
-
-               EXEC CICS GETMAIN SET(CACHE-ADDRESS)
-                    FLENGTH(GETMAIN-LENGTH)
-                    INITIMG(BINARY-ZEROES)
-                    NOHANDLE
-               END-EXEC
-
-               SET ADDRESS OF CACHE-MESSAGE      TO CACHE-ADDRESS
-               MOVE CACHE-ADDRESS-X              TO SAVE-ADDRESS-X
-
-               SUBTRACT ZF-PREFIX              FROM ZF-LENGTH
-               MOVE ZF-DATA(1:ZF-LENGTH)         TO CACHE-MESSAGE
-               ADD  ZF-LENGTH                    TO CACHE-ADDRESS-X.
-
-           ADD  ONE                              TO ZF-SEGMENT.
-           MOVE ZF-LENGTH                        TO CACHE-LENGTH.
-
-           IF  ZF-SEGMENTS GREATER THAN ONE
-               PERFORM 3500-READ-SEGMENTS THRU 3500-EXIT
-                   WITH TEST AFTER
-                   UNTIL ZF-SEGMENT GREATER THAN ZF-SEGMENTS  OR
-                         ZF-SUCCESSFUL EQUAL 'N'.
-
-       3400-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * Read FILE segment records.                                    *
-      *****************************************************************
-       3500-READ-SEGMENTS.
-           SET ADDRESS OF CACHE-MESSAGE          TO CACHE-ADDRESS.
-           MOVE LENGTH OF ZF-RECORD              TO ZF-LENGTH.
-
-           EXEC CICS READ FILE(ZF-FCT)
-                INTO(ZF-RECORD)
-                RIDFLD(ZF-KEY-16)
-                LENGTH(ZF-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-               SUBTRACT ZF-PREFIX              FROM ZF-LENGTH
-               MOVE ZF-DATA(1:ZF-LENGTH)         TO CACHE-MESSAGE
-               ADD  ZF-LENGTH                    TO CACHE-ADDRESS-X
-               ADD  ONE                          TO ZF-SEGMENT
-               ADD  ZF-LENGTH                    TO CACHE-LENGTH.
-
-           IF  EIBRESP EQUAL DFHRESP(NOTFND)
-               MOVE ZK-ZF-KEY                TO INTERNAL-KEY
-               MOVE 'N'                          TO PROCESS-COMPLETE
-               MOVE 'N'                          TO ZF-SUCCESSFUL
-               PERFORM 3510-FREEMAIN           THRU 3510-EXIT.
-
-
-           IF  EIBRESP EQUAL DFHRESP(NOTFND) OR
-               EIBRESP EQUAL DFHRESP(NORMAL)
-               NEXT SENTENCE
-           ELSE
-               MOVE FC-READ                 TO FE-FN
-               MOVE '3500'                  TO FE-PARAGRAPH
-               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
-               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
-               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       3500-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * FREEMAIN message segment buffer.                              *
-      * This is required to reprocess a GET request after a key swap. *
-      *****************************************************************
-       3510-FREEMAIN.
-           EXEC CICS FREEMAIN
-                DATAPOINTER(SAVE-ADDRESS)
-                NOHANDLE
-           END-EXEC.
-
-       3510-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP GET.                                                     *
-      * Send cached information.                                      *
-      *****************************************************************
-       3600-SEND-RESPONSE.
-
-           IF  ZF-SEGMENTS EQUAL ONE
-               SET ADDRESS OF CACHE-MESSAGE  TO ADDRESS OF ZF-DATA.
-
-           IF  ZF-SEGMENTS GREATER THAN ONE
-               SET ADDRESS OF CACHE-MESSAGE  TO SAVE-ADDRESS.
-
-           MOVE ZF-MEDIA         TO WEB-MEDIA-TYPE.
-
-           IF  WEB-MEDIA-TYPE EQUAL SPACES
-               MOVE TEXT-PLAIN   TO WEB-MEDIA-TYPE.
-
-           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
-
-           INSPECT WEB-MEDIA-TYPE
-           REPLACING ALL SPACES BY LOW-VALUES.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING      OR
-               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
-               EXEC CICS WEB SEND
-                    FROM      (CACHE-MESSAGE)
-                    FROMLENGTH(CACHE-LENGTH)
-                    MEDIATYPE (WEB-MEDIA-TYPE)
-                    STATUSCODE(HTTP-STATUS-200)
-                    STATUSTEXT(HTTP-OK)
-                    ACTION    (SEND-ACTION)
-                    SRVCONVERT
-                    NOHANDLE
-               END-EXEC
-           ELSE
-               EXEC CICS WEB SEND
-                    FROM      (CACHE-MESSAGE)
-                    FROMLENGTH(CACHE-LENGTH)
-                    MEDIATYPE (WEB-MEDIA-TYPE)
-                    STATUSCODE(HTTP-STATUS-200)
-                    STATUSTEXT(HTTP-OK)
-                    ACTION    (SEND-ACTION)
-                    NOSRVCONVERT
-                    NOHANDLE
-               END-EXEC.
-
-       3600-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Get counter, which is used as zECS FILE internal key.         *
-      *****************************************************************
-       4000-GET-COUNTER.
-           CALL ZUIDSTCK USING BY REFERENCE THE-TOD.
-
-           EXEC CICS GET DCOUNTER(ZECS-COUNTER)
-                VALUE(ZECS-VALUE)
-                INCREMENT(ZECS-INCREMENT)
-                WRAP
-                NOHANDLE
-           END-EXEC.
-
-       4000-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Issue READ UPDATE for KEY structure.  If the record is not    *
-      * found, issue WRITE.                                           *
-      *****************************************************************
-       4100-READ-KEY.
-           MOVE URI-KEY TO ZK-KEY.
-           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
-
-           EXEC CICS READ
-                FILE  (ZK-FCT)
-                INTO  (ZK-RECORD)
-                RIDFLD(ZK-KEY)
-                LENGTH(ZK-LENGTH)
-                RESP  (READ-RESP)
-                NOHANDLE
-                UPDATE
-           END-EXEC.
-
-           IF  READ-RESP EQUAL DFHRESP(NORMAL)
-               PERFORM 4110-PRIME-KEY     THRU 4110-EXIT.
-
-           IF  READ-RESP EQUAL DFHRESP(NOTFND)
-               PERFORM 4120-WRITE-KEY     THRU 4120-EXIT.
-
-           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
-           AND READ-RESP NOT EQUAL DFHRESP(NOTFND)
-               MOVE '4100'                  TO KE-PARAGRAPH
-               MOVE FC-READ                 TO KE-FN
-               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
-               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
-               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       4100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Prime KEY structure record.                                   *
-      *****************************************************************
-       4110-PRIME-KEY.
-
-           MOVE ZK-ZF-KEY                   TO DELETE-KEY.
-           MOVE ZEROES                      TO DELETE-ZEROES.
-
-           MOVE THE-TOD(1:6)                TO ZK-ZF-IDN.
-           MOVE ZECS-NC-HW                  TO ZK-ZF-NC.
-
-           MOVE 'Y'                         TO ZK-SEGMENTS.
-
-       4110-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Write KEY structure record.                                   *
-      * If the WRITE receives a DUPREC, issue a READ for UPDATE and   *
-      * process as a PUT request.  If the READ fails, issue a 409     *
-      * indicating a DUPREC for the WRITE, as there has been a        *
-      * conflict between POST/PUT and a DELETE request.               *
-      *****************************************************************
-       4120-WRITE-KEY.
-           MOVE URI-KEY               TO ZK-KEY.
-
-           MOVE THE-TOD(1:6)          TO ZK-ZF-IDN.
-           MOVE ZECS-NC-HW            TO ZK-ZF-NC.
-
-           MOVE 'Y'                   TO ZK-SEGMENTS.
-           MOVE LENGTH OF ZK-RECORD   TO ZK-LENGTH.
-
-           EXEC CICS WRITE
-                FILE  (ZK-FCT)
-                FROM  (ZK-RECORD)
-                RIDFLD(ZK-KEY)
-                LENGTH(ZK-LENGTH)
-                RESP  (WRITE-RESP)
-                NOHANDLE
-           END-EXEC.
-
-           IF  WRITE-RESP EQUAL DFHRESP(DUPREC)
-               PERFORM 4130-READ-KEY      THRU 4130-EXIT.
-
-           IF  WRITE-RESP NOT EQUAL DFHRESP(NORMAL)
-           AND WRITE-RESP NOT EQUAL DFHRESP(DUPREC)
-               MOVE '4120'                  TO KE-PARAGRAPH
-               MOVE FC-WRITE                TO KE-FN
-               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
-               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
-               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-       4120-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * The WRITE received a DUPREC.  Issue a READ and process as a   *
-      * PUT requeset.  If the READ is NOTFND, issue a 409 to indicate *
-      * DUPREC on the WRITE.                                          *
-      *****************************************************************
-       4130-READ-KEY.
-           MOVE URI-KEY TO ZK-KEY.
-           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
-
-           EXEC CICS READ
-                FILE  (ZK-FCT)
-                INTO  (ZK-RECORD)
-                RIDFLD(ZK-KEY)
-                LENGTH(ZK-LENGTH)
-                RESP  (READ-RESP)
-                NOHANDLE
-                UPDATE
-           END-EXEC.
-
-           IF  READ-RESP     EQUAL DFHRESP(NOTFND)
-               MOVE HTTP-CONFLICT           TO HTTP-409-TEXT
-               PERFORM 9500-STATUS-409    THRU 9500-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE '4130'                  TO KE-PARAGRAPH
-               MOVE FC-READ                 TO KE-FN
-               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
-               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
-               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           PERFORM 4110-PRIME-KEY         THRU 4110-EXIT.
-
-       4130-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Write FILE structure record                                   *
-      *****************************************************************
-       4200-PROCESS-FILE.
-           MOVE CACHE-ADDRESS-X             TO SAVE-ADDRESS-X.
-
-           MOVE URI-KEY                     TO ZF-ZK-KEY.
-           MOVE ZK-ZF-KEY                   TO ZF-KEY.
-           MOVE ZEROES                      TO ZF-ZEROES.
-           MOVE WEB-MEDIA-TYPE              TO ZF-MEDIA.
-
-           MOVE RECEIVE-LENGTH              TO UNSEGMENTED-LENGTH.
-
-           DIVIDE RECEIVE-LENGTH BY THIRTY-TWO-KB
-               GIVING    MAX-SEGMENT-COUNT
-               REMAINDER SEGMENT-REMAINDER.
-
-           IF  SEGMENT-REMAINDER GREATER THAN ZEROES
-               ADD ONE TO MAX-SEGMENT-COUNT.
-
-           MOVE MAX-SEGMENT-COUNT           TO ZF-SEGMENTS.
-
-           PERFORM 9950-ABS               THRU 9950-EXIT.
-
-           PERFORM 4400-WRITE-FILE        THRU 4400-EXIT
-               WITH TEST AFTER
-               VARYING SEGMENT-COUNT FROM 1 BY 1 UNTIL
-                       SEGMENT-COUNT EQUAL  MAX-SEGMENT-COUNT.
-
-           IF  READ-RESP EQUAL DFHRESP(NORMAL)
-               PERFORM 4500-UPDATE-KEY    THRU 4500-EXIT.
-
-       4200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Replicate across active/active Data Center.                   *
-      * Send POST response.                                           *
-      * Set IMMEDIATE action on WEB SEND command.                     *
-      * Get URL and replication type from document template.          *
-      * When ACTIVE-SINGLE,  there is no Data Center replication.     *
-      * When ACTIVE-ACTIVE,  perfrom Data Center replication before   *
-      *      sending the response to the client.                      *
-      * When ACTIVE-STANDBY, perform Data Center replication after    *
-      *      sending the response to the client.                      *
-      *****************************************************************
-       4300-SEND-RESPONSE.
-           EXEC CICS SYNCPOINT NOHANDLE
-           END-EXEC.
-
-           PERFORM 8000-GET-URL               THRU 8000-EXIT.
-
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND
-               WEB-PATH(1:10) EQUAL RESOURCES
-               PERFORM 4600-REPLICATE    THRU 4600-EXIT.
-
-           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE(TEXT-PLAIN)
-                SRVCONVERT
-                NOHANDLE
-                ACTION(SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-200)
-                STATUSTEXT(HTTP-OK)
-           END-EXEC.
-
-           IF  DC-TYPE EQUAL ACTIVE-STANDBY AND
-               WEB-PATH(1:10) EQUAL RESOURCES
-               PERFORM 4600-REPLICATE    THRU 4600-EXIT.
-
-           IF  DUPLICATE-POST EQUAL 'Y'
-               PERFORM 4700-DELETE       THRU 4700-EXIT
-                   WITH TEST AFTER
-                   VARYING DELETE-SEGMENT FROM 1 BY 1
-                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).
-
-       4300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Write FILE structure record.                                  *
-      * A logical record can span one hundred 32,000 byte segments.   *
-      *****************************************************************
-       4400-WRITE-FILE.
-           SET ADDRESS OF CACHE-MESSAGE         TO CACHE-ADDRESS.
-           MOVE SEGMENT-COUNT                   TO ZF-SEGMENT.
-
-           IF  UNSEGMENTED-LENGTH LESS THAN     OR EQUAL THIRTY-TWO-KB
-               MOVE UNSEGMENTED-LENGTH          TO ZF-LENGTH
-           ELSE
-               MOVE THIRTY-TWO-KB               TO ZF-LENGTH.
-
-           MOVE LOW-VALUES                      TO ZF-DATA.
-           MOVE CACHE-MESSAGE(1:ZF-LENGTH)      TO ZF-DATA.
-           ADD  ZF-PREFIX TO ZF-LENGTH.
-
-           EXEC CICS WRITE FILE(ZF-FCT)
-                FROM(ZF-RECORD)
-                RIDFLD(ZF-KEY-16)
-                LENGTH(ZF-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE FC-WRITE                TO FE-FN
-               MOVE '4400'                  TO FE-PARAGRAPH
-               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
-               PERFORM 9999-ROLLBACK      THRU 9999-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
-               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
-               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           IF  UNSEGMENTED-LENGTH GREATER THAN  OR EQUAL THIRTY-TWO-KB
-               SUBTRACT THIRTY-TWO-KB         FROM UNSEGMENTED-LENGTH
-               ADD      THIRTY-TWO-KB           TO CACHE-ADDRESS-X.
-
-       4400-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Rewrite KEY structure record.                                 *
-      *****************************************************************
-       4500-UPDATE-KEY.
-           EXEC CICS REWRITE FILE(ZK-FCT)
-                FROM(ZK-RECORD)
-                LENGTH(ZK-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE '4500'                  TO FE-PARAGRAPH
-               MOVE FC-REWRITE              TO FE-FN
-               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
-               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
-               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
-               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
-               PERFORM 9800-STATUS-507    THRU 9800-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           MOVE 'Y'                         TO DUPLICATE-POST.
-
-       4500-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Replicate POST/PUT request to partner Data Center.            *
-      *****************************************************************
-       4600-REPLICATE.
-
-           PERFORM 8100-WEB-OPEN          THRU 8100-EXIT.
-
-           MOVE DFHVALUE(POST)              TO WEB-METHOD
-           PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.
-
-           PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.
-
-       4600-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP POST/PUT.                                                *
-      * Delete obsolete record(s).                                    *
-      *****************************************************************
-       4700-DELETE.
-
-           EXEC CICS DELETE FILE(ZF-FCT)
-                RIDFLD(DELETE-KEY-16)
-                NOHANDLE
-           END-EXEC.
-
-       4700-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Read KEY structure.                                           *
-      *****************************************************************
-       5000-READ-KEY.
-
-           MOVE URI-KEY TO ZK-KEY.
-           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
-
-           EXEC CICS READ FILE(ZK-FCT)
-                INTO(ZK-RECORD)
-                RIDFLD(ZK-KEY)
-                LENGTH(ZK-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
-               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
-               PERFORM 9700-STATUS-204    THRU 9700-EXIT
-               PERFORM 9000-RETURN        THRU 9000-EXIT.
-
-           IF  WEB-PATH(1:10) EQUAL DEPLICATE
-               PERFORM 5500-DEPLICATE-DELETE      THRU 5500-EXIT.
-
-       5000-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Delete KEY structure.                                         *
-      *****************************************************************
-       5100-DELETE-KEY.
-
-           EXEC CICS DELETE FILE(ZK-FCT)
-                RIDFLD(ZK-KEY)
-                NOHANDLE
-           END-EXEC.
-
-       5100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Delete FILE structure.                                        *
-      *****************************************************************
-       5200-DELETE-FILE.
-
-           MOVE ZK-ZF-KEY               TO ZF-KEY.
-           MOVE ZEROES                  TO ZF-ZEROES.
-
-           EXEC CICS DELETE FILE(ZF-FCT)
-                RIDFLD(ZF-KEY-16)
-                NOHANDLE
-           END-EXEC.
-
-       5200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Replicate across active/active Data Center.                   *
-      * When ACTIVE-SINGLE,  there is no Data Center replication.     *
-      * When ACTIVE-ACTIVE,  perfrom Data Center replication before   *
-      *      sending the response to the client.                      *
-      * When ACTIVE-STANDBY, perform Data Center replication after    *
-      *      sending the response to the client.                      *
-      *****************************************************************
-       5300-SEND-RESPONSE.
-           PERFORM 8000-GET-URL               THRU 8000-EXIT.
-
-           IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND
-               WEB-PATH(1:10) EQUAL RESOURCES
-               PERFORM 5400-REPLICATE    THRU 5400-EXIT.
-
-           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE(TEXT-PLAIN)
-                SRVCONVERT
-                NOHANDLE
-                ACTION(SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-200)
-                STATUSTEXT(HTTP-OK)
-           END-EXEC.
-
-           IF  DC-TYPE EQUAL ACTIVE-STANDBY AND
-               WEB-PATH(1:10) EQUAL RESOURCES
-               PERFORM 5400-REPLICATE    THRU 5400-EXIT.
-
-       5300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE.                                                  *
-      * Replicate DELETE quest to active/active Data Center.          *
-      *****************************************************************
-       5400-REPLICATE.
-
-           PERFORM 8100-WEB-OPEN          THRU 8100-EXIT.
-
-           MOVE DFHVALUE(DELETE)            TO WEB-METHOD
-           PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.
-
-           PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.
-
-
-       5400-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Deplicate request from zECS expiration task from the partner  *
-      * Data Center.                                                  *
-      * Check for expired message.                                    *
-      * Delete when expired.                                          *
-      * Return ABSTIME when not expired.                              *
-      * And yes, 'Deplication' is a word.  Deplication is basically   *
-      * 'data deduplication, data reduction, and delta differencing'. *
-      *****************************************************************
-       5500-DEPLICATE-DELETE.
-           MOVE ZK-ZF-KEY               TO ZF-KEY.
-           MOVE ZEROES                  TO ZF-ZEROES.
-           MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH.
-
-           IF  ZK-SEGMENTS EQUAL 'Y'
-               MOVE ONE TO ZF-SEGMENT.
-
-           EXEC CICS READ FILE(ZF-FCT)
-                INTO(ZF-RECORD)
-                RIDFLD(ZF-KEY-16)
-                LENGTH(ZF-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-               PERFORM 5600-CHECK-TTL THRU 5600-EXIT.
-
-       5500-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Check for expired message.                                    *
-      *****************************************************************
-       5600-CHECK-TTL.
-           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
-           END-EXEC.
-
-           MOVE ZF-TTL                  TO TTL-SECONDS.
-           MOVE TTL-TIME                TO TTL-MILLISECONDS.
-
-           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
-           IF  RELATIVE-TIME LESS THAN TTL-MILLISECONDS  OR
-               RELATIVE-TIME EQUAL     TTL-MILLISECONDS
-               PERFORM 5700-SEND-ABS  THRU 5700-EXIT
-               PERFORM 9000-RETURN    THRU 9000-EXIT.
-
-       5600-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP DELETE                                                   *
-      * Deplicate request from the partner Data Center expiration     *
-      * process.                                                      *
-      * This message has not expired.                                 *
-      * Send DELETE response with this record's ABSTIME.              *
-      *****************************************************************
-       5700-SEND-ABS.
-           PERFORM 9001-ACAO          THRU 9001-EXIT.
-
-           MOVE HTTP-NOT-EXPIRED        TO HTTP-201-TEXT.
-           MOVE ZF-ABS                  TO HTTP-ABSTIME.
-           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
-
-           EXEC CICS WEB SEND
-                FROM      (HTTP-201-TEXT)
-                FROMLENGTH(HTTP-201-LENGTH)
-                MEDIATYPE (TEXT-PLAIN)
-                ACTION    (SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-201)
-                STATUSTEXT(HTTP-ABSTIME)
-                STATUSLEN (HTTP-ABSTIME-LENGTH)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-
-       5700-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Get URL for replication process.                              *
-      * URL must be in the following format:                          *
-      * http://hostname:port                                          *
-      *****************************************************************
-       8000-GET-URL.
-
-           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
-                TEMPLATE(ZECS-DC)
-                NOHANDLE
-           END-EXEC.
-
-           MOVE LENGTH OF DC-CONTROL TO DC-LENGTH.
-
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)
-               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DC-TOKEN)
-                    INTO     (DC-CONTROL)
-                    LENGTH   (DC-LENGTH)
-                    MAXLENGTH(DC-LENGTH)
-                    DATAONLY
-                    NOHANDLE
-               END-EXEC.
-
-           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
-               DC-LENGTH GREATER THAN TEN
-               SUBTRACT TWELVE FROM DC-LENGTH
-                             GIVING THE-OTHER-DC-LENGTH
-
-               EXEC CICS WEB PARSE
-                    URL(THE-OTHER-DC)
-                    URLLENGTH(THE-OTHER-DC-LENGTH)
-                    SCHEMENAME(URL-SCHEME-NAME)
-                    HOST(URL-HOST-NAME)
-                    HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                    PORTNUMBER(URL-PORT)
-                    NOHANDLE
-               END-EXEC.
-
-           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)  OR
-               DC-LENGTH LESS THAN TEN            OR
-               DC-LENGTH EQUAL            TEN
-               MOVE ACTIVE-SINGLE                 TO DC-TYPE.
-
-       8000-EXIT.
-           EXIT.
-
-
-      *****************************************************************
-      * Open WEB connection with the other Data Center zECS.          *
-      *****************************************************************
-       8100-WEB-OPEN.
-           IF  URL-SCHEME-NAME EQUAL 'HTTPS'
-               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
-           ELSE
-               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
-
-           EXEC CICS WEB OPEN
-                HOST(URL-HOST-NAME)
-                HOSTLENGTH(URL-HOST-NAME-LENGTH)
-                PORTNUMBER(URL-PORT)
-                SCHEME(URL-SCHEME)
-                SESSTOKEN(SESSION-TOKEN)
-                NOHANDLE
-           END-EXEC.
-
-       8100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Converse with the other Data Center zECS.                     *
-      * The first element of the path, which for normal processing is *
-      * /resources, must be changed to /replicate.                    *
-      *****************************************************************
-       8200-WEB-CONVERSE.
-           MOVE REPLICATE TO WEB-PATH(1:10).
-
-           SET ADDRESS OF CACHE-MESSAGE TO SAVE-ADDRESS.
-
-           IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR
-               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
-               MOVE DFHVALUE(CLICONVERT)      TO CLIENT-CONVERT
-           ELSE
-               MOVE DFHVALUE(NOCLICONVERT)    TO CLIENT-CONVERT.
-
-           IF  WEB-METHOD EQUAL DFHVALUE(POST)     OR
-               WEB-METHOD EQUAL DFHVALUE(PUT)
-               IF  WEB-QUERYSTRING-LENGTH EQUAL ZEROES
-                   EXEC CICS WEB CONVERSE
-                        SESSTOKEN(SESSION-TOKEN)
-                        PATH(WEB-PATH)
-                        PATHLENGTH(WEB-PATH-LENGTH)
-                        METHOD(WEB-METHOD)
-                        MEDIATYPE(ZF-MEDIA)
-                        FROM(CACHE-MESSAGE)
-                        FROMLENGTH(RECEIVE-LENGTH)
-                        INTO(CONVERSE-RESPONSE)
-                        TOLENGTH(CONVERSE-LENGTH)
-                        MAXLENGTH(CONVERSE-LENGTH)
-                        STATUSCODE(WEB-STATUS-CODE)
-                        STATUSLEN(WEB-STATUS-LENGTH)
-                        STATUSTEXT(WEB-STATUS-TEXT)
-                        CLIENTCONV(CLIENT-CONVERT)
-                        NOHANDLE
-                   END-EXEC.
-
-           IF  WEB-METHOD EQUAL DFHVALUE(POST)     OR
-               WEB-METHOD EQUAL DFHVALUE(PUT)
-               IF  WEB-QUERYSTRING-LENGTH GREATER THAN ZEROES
-                   EXEC CICS WEB CONVERSE
-                        SESSTOKEN(SESSION-TOKEN)
-                        PATH(WEB-PATH)
-                        PATHLENGTH(WEB-PATH-LENGTH)
-                        METHOD(WEB-METHOD)
-                        MEDIATYPE(ZF-MEDIA)
-                        FROM(CACHE-MESSAGE)
-                        FROMLENGTH(RECEIVE-LENGTH)
-                        INTO(CONVERSE-RESPONSE)
-                        TOLENGTH(CONVERSE-LENGTH)
-                        MAXLENGTH(CONVERSE-LENGTH)
-                        STATUSCODE(WEB-STATUS-CODE)
-                        STATUSLEN(WEB-STATUS-LENGTH)
-                        STATUSTEXT(WEB-STATUS-TEXT)
-                        QUERYSTRING(WEB-QUERYSTRING)
-                        QUERYSTRLEN(WEB-QUERYSTRING-LENGTH)
-                        CLIENTCONV(CLIENT-CONVERT)
-                        NOHANDLE
-                   END-EXEC.
-
-           IF  WEB-METHOD EQUAL DFHVALUE(DELETE)
-                   EXEC CICS WEB CONVERSE
-                        SESSTOKEN(SESSION-TOKEN)
-                        PATH(WEB-PATH)
-                        PATHLENGTH(WEB-PATH-LENGTH)
-                        METHOD(WEB-METHOD)
-                        MEDIATYPE(ZF-MEDIA)
-                        INTO(CONVERSE-RESPONSE)
-                        TOLENGTH(CONVERSE-LENGTH)
-                        MAXLENGTH(CONVERSE-LENGTH)
-                        STATUSCODE(WEB-STATUS-CODE)
-                        STATUSLEN(WEB-STATUS-LENGTH)
-                        STATUSTEXT(WEB-STATUS-TEXT)
-                        CLIENTCONV(CLIENT-CONVERT)
-                        NOHANDLE
-                   END-EXEC.
-
-       8200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Close WEB connection with the other Data Center zECS.         *
-      *****************************************************************
-       8300-WEB-CLOSE.
-
-           EXEC CICS WEB CLOSE
-                SESSTOKEN(SESSION-TOKEN)
-                NOHANDLE
-           END-EXEC.
-
-       8300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Return to CICS                                                *
-      *****************************************************************
-       9000-RETURN.
-
-           EXEC CICS RETURN
-           END-EXEC.
-
-       9000-EXIT.
-           EXIT.
-
-
-      *****************************************************************
-      * Write HTTP header                                             *
-      *****************************************************************
-       9001-ACAO.
-           EXEC CICS WEB WRITE
-                HTTPHEADER (HEADER-ACAO)
-                NAMELENGTH (HEADER-ACAO-LENGTH)
-                VALUE      (VALUE-ACAO)
-                VALUELENGTH(VALUE-ACAO-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-       9001-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * FILE structure I/O error.                                     *
-      *****************************************************************
-       9100-FILE-ERROR.
-           MOVE EIBRCODE              TO FE-RCODE.
-
-           IF  EIBRESP EQUAL DFHRESP(NOSPACE)
-               MOVE NO-SPACE-MESSAGE  TO FE-NOSPACE.
-
-           MOVE EIBDS                 TO FE-DS.
-           MOVE EIBRESP               TO FE-RESP.
-           MOVE EIBRESP2              TO FE-RESP2.
-           MOVE FILE-ERROR            TO TD-MESSAGE.
-           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
-
-       9100-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * KEY  structure I/O error                                      *
-      *****************************************************************
-       9200-KEY-ERROR.
-           IF  EIBRESP EQUAL DFHRESP(NOSPACE)
-               MOVE NO-SPACE-MESSAGE  TO KE-NOSPACE.
-
-           MOVE EIBDS                 TO KE-DS.
-           MOVE EIBRESP               TO KE-RESP.
-           MOVE EIBRESP2              TO KE-RESP2.
-           MOVE KEY-ERROR             TO TD-MESSAGE.
-           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
-
-       9200-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * WEB RECEIVE error                                             *
-      *****************************************************************
-       9300-WEB-ERROR.
-           MOVE EIBRESP               TO WEB-RESP.
-           MOVE EIBRESP2              TO WEB-RESP2.
-           MOVE WEB-ERROR             TO TD-MESSAGE.
-           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
-
-       9300-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP status 400 messages.                                     *
-      *****************************************************************
-       9400-STATUS-400.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE (TEXT-PLAIN)
-                ACTION    (SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-400)
-                STATUSTEXT(HTTP-400-TEXT)
-                STATUSLEN (HTTP-400-LENGTH)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-       9400-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * HTTP status 409 messages                                      *
-      *****************************************************************
-       9500-STATUS-409.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE (TEXT-PLAIN)
-                ACTION    (SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-409)
-                STATUSTEXT(HTTP-409-TEXT)
-                STATUSLEN (HTTP-409-LENGTH)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-
-       9500-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Basic Authenticaion error.                                    *
-      *****************************************************************
-       9600-AUTH-ERROR.
-
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE (TEXT-PLAIN)
-                STATUSCODE(HTTP-STATUS-401)
-                STATUSTEXT(HTTP-AUTH-ERROR)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-
-       9600-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Status 204 response.                                          *
-      *****************************************************************
-       9700-STATUS-204.
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
-                NOHANDLE
-           END-EXEC.
-
-           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
-
-           EXEC CICS WEB SEND
-                DOCTOKEN  (DC-TOKEN)
-                MEDIATYPE (TEXT-PLAIN)
-                ACTION    (SEND-ACTION)
-                STATUSCODE(HTTP-STATUS-204)
-                STATUSTEXT(HTTP-204-TEXT)
-                STATUSLEN (HTTP-204-LENGTH)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-
-
-       9700-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * KEY or FILE structure I/O error.                              *
-      *****************************************************************
-       9800-STATUS-507.
-           PERFORM 9001-ACAO         THRU 9001-EXIT.
-
-           EXEC CICS WEB SEND
-                FROM      (CRLF)
-                FROMLENGTH(TWO)
-                MEDIATYPE (TEXT-PLAIN)
-                STATUSCODE(HTTP-STATUS-507)
-                STATUSTEXT(HTTP-507-TEXT)
-                STATUSLEN (HTTP-507-LENGTH)
-                SRVCONVERT
-                NOHANDLE
-           END-EXEC.
-
-       9800-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Write TD CSSL.                                                *
-      *****************************************************************
-       9900-WRITE-CSSL.
-           PERFORM 9950-ABS         THRU 9950-EXIT.
-           MOVE EIBTRNID              TO TD-TRANID.
-           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)
-                TIME(TD-TIME)
-                YYYYMMDD(TD-DATE)
-                TIMESEP
-                DATESEP
-                NOHANDLE
-           END-EXEC.
-
-           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
-           EXEC CICS WRITEQ TD QUEUE(CSSL)
-                FROM(TD-RECORD)
-                LENGTH(TD-LENGTH)
-                NOHANDLE
-           END-EXEC.
-
-       9900-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Get Absolute time.                                            *
-      *****************************************************************
-       9950-ABS.
-           EXEC CICS ASKTIME ABSTIME(ZF-ABS) NOHANDLE
-           END-EXEC.
-
-       9950-EXIT.
-           EXIT.
-
-      *****************************************************************
-      * Issue SYNCPOINT ROLLBACK                                      *
-      *****************************************************************
-       9999-ROLLBACK.
-           EXEC CICS SYNCPOINT ROLLBACK NOHANDLE
-           END-EXEC.
-
-       9999-EXIT.
-           EXIT.
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZECS001.
+       AUTHOR.     Randy Frerking and Rich Jackson.
+      *****************************************************************
+      *                                                               *
+      * z/OS Enterprise Caching Services.                             *
+      *                                                               *
+      * This program executes as a REST service.                      *
+      * POST   - Create entry in   Cache.                             *
+      * GET    - Read   entry from Cache.                             *
+      * PUT    - Update entry in   Cache.                             *
+      * DELETE - Delete entry from Cache.                             *
+      *                                                               *
+      * The KEY store will utilize VSAM/RLS.                          *
+      * The FIEL/DATA store will utilize either a CICS Coupling       *
+      * Facility (CFDT), VSAM/RLS or CICS Shared Data Table (SDT),    *
+      * which is determined by the RDO FILE definition.               *
+      *                                                               *
+      * Date       UserID    Description                              *
+      * ---------- --------  ---------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  USERID                 PIC  X(08) VALUE SPACES.
+       01  APPLID                 PIC  X(08) VALUE SPACES.
+       01  SYSID                  PIC  X(04) VALUE SPACES.
+       01  ST-CODE                PIC  X(02) VALUE SPACES.
+       01  BINARY-ZEROES          PIC  X(01) VALUE LOW-VALUES.
+       01  DUPLICATE-POST         PIC  X(01) VALUE LOW-VALUES.
+       01  ZECS002                PIC  X(08) VALUE 'ZECS002 '.
+       01  ZECS003                PIC  X(08) VALUE 'ZECS003 '.
+       01  INTERNAL-KEY           PIC  X(08) VALUE LOW-VALUES.
+       01  ZRECOVERY              PIC  X(10) VALUE '/zRecovery'.
+       01  ZCOMPLETE              PIC  X(10) VALUE '/zComplete'.
+       01  RESOURCES              PIC  X(10) VALUE '/resources'.
+       01  REPLICATE              PIC  X(10) VALUE '/replicate'.
+       01  DEPLICATE              PIC  X(10) VALUE '/deplicate'.
+       01  CRLF                   PIC  X(02) VALUE X'0D25'.
+       01  BINARY-ZERO            PIC  X(01) VALUE X'00'.
+
+       01  ZUIDSTCK               PIC  X(08) VALUE 'ZUIDSTCK'.
+       01  THE-TOD                PIC  X(16) VALUE LOW-VALUES.
+
+       01  LINKAGE-ADDRESSES.
+           02  CACHE-ADDRESS      USAGE POINTER.
+           02  CACHE-ADDRESS-X    REDEFINES CACHE-ADDRESS
+                                  PIC S9(08) COMP.
+
+           02  SAVE-ADDRESS       USAGE POINTER.
+           02  SAVE-ADDRESS-X     REDEFINES SAVE-ADDRESS
+                                  PIC S9(08) COMP.
+
+           02  PATCH-ADDRESS      USAGE POINTER.
+           02  PATCH-ADDRESS-X    REDEFINES PATCH-ADDRESS
+                                  PIC S9(08) COMP.
+
+       01  GETMAIN-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * JSON Merge Patch scan/merge working fields.  The merge is     *
+      * applied only at the top level -- a patch value that is        *
+      * itself an object or array replaces the target key's value     *
+      * wholesale rather than being merged recursively, since COBOL   *
+      * has no JSON object model to walk nested structures.  The      *
+      * merge target buffer (MERGE-MESSAGE) is a fixed 32,000-byte    *
+      * work area, so PATCH is only supported against a cached value  *
+      * that fits in a single ZF-FCT segment; a PATCH against a       *
+      * larger, multi-segment value is rejected with STATUS(400) and  *
+      * the client should PUT a full replacement instead.             *
+      *****************************************************************
+       01  PATCH-LENGTH           PIC S9(08) COMP VALUE ZEROES.
+       01  PATCH-POINTER          PIC S9(08) COMP VALUE ZEROES.
+
+       01  MERGE-MESSAGE          PIC  X(32000).
+       01  MERGE-LENGTH           PIC S9(08) COMP VALUE ZEROES.
+
+       01  PATCH-KEY              PIC  X(64) VALUE SPACES.
+       01  PATCH-KEY-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  PATCH-VALUE-START      PIC S9(08) COMP VALUE ZEROES.
+       01  PATCH-VALUE-END        PIC S9(08) COMP VALUE ZEROES.
+       01  PATCH-VALUE-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  PATCH-VALUE-IS-NULL    PIC  X(01) VALUE 'N'.
+
+       01  SEARCH-KEY             PIC  X(67) VALUE SPACES.
+       01  SEARCH-KEY-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  MATCH-KEY-START        PIC S9(08) COMP VALUE ZEROES.
+       01  MATCH-VALUE-START      PIC S9(08) COMP VALUE ZEROES.
+       01  MATCH-VALUE-END        PIC S9(08) COMP VALUE ZEROES.
+       01  MATCH-FOUND            PIC  X(01) VALUE 'N'.
+
+       01  SCAN-POINTER           PIC S9(08) COMP VALUE ZEROES.
+       01  SCAN-DEPTH             PIC S9(08) COMP VALUE ZEROES.
+       01  SCAN-IN-STRING         PIC  X(01) VALUE 'N'.
+       01  SCAN-CHAR              PIC  X(01) VALUE SPACES.
+       01  STOP-SCAN              PIC  X(01) VALUE 'N'.
+       01  QUOTE-CHAR             PIC  X(01) VALUE '"'.
+
+       01  SHIFT-AMOUNT           PIC S9(08) COMP VALUE ZEROES.
+       01  REPLACE-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+       01  OLD-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  INSERT-POSITION        PIC S9(08) COMP VALUE ZEROES.
+       01  TAIL-LENGTH            PIC S9(08) COMP VALUE ZEROES.
+       01  WORK-TAIL              PIC  X(32000).
+
+       01  HTTP-PATCH-PLUS.
+           02  FILLER             PIC  X(16) VALUE 'PATCH body excee'.
+           02  FILLER             PIC  X(16) VALUE 'ds maximum 32000'.
+
+       01  STATS-PATH             PIC  X(16)
+                                       VALUE '/resources/stats'.
+       01  STATS-PATH-LENGTH      PIC S9(08) COMP VALUE 16.
+       01  METRICS-PATH           PIC  X(18)
+                                       VALUE '/resources/metrics'.
+       01  METRICS-PATH-LENGTH    PIC S9(08) COMP VALUE 18.
+       01  TOPOLOGY-PATH          PIC  X(19)
+                                       VALUE '/resources/topology'.
+       01  TOPOLOGY-PATH-LENGTH   PIC S9(08) COMP VALUE 19.
+       01  TOPOLOGY-REACHABLE     PIC  X(01) VALUE 'N'.
+           88  TOPOLOGY-IS-REACHABLE      VALUE 'Y'.
+       01  TOPOLOGY-HOST-TEXT     PIC  X(80) VALUE SPACES.
+       01  TOPOLOGY-PORT-D        PIC 9(08) VALUE ZEROES.
+       01  STATS-ZERO-INCREMENT   PIC  9(16) COMP VALUE ZEROES.
+       01  STATS-KEY-COUNT        PIC S9(08) COMP VALUE ZEROES.
+       01  STATS-FILE-COUNT       PIC S9(08) COMP VALUE ZEROES.
+       01  STATS-TTL-COUNT        PIC S9(08) COMP VALUE ZEROES.
+       01  STATS-TTL-TOTAL        PIC S9(15) COMP-3 VALUE ZEROES.
+       01  STATS-TTL-AVERAGE      PIC S9(15) COMP-3 VALUE ZEROES.
+       01  STATS-KEY-COUNT-D      PIC 9(08) VALUE ZEROES.
+       01  STATS-FILE-COUNT-D     PIC 9(08) VALUE ZEROES.
+       01  STATS-TTL-AVERAGE-D    PIC 9(08) VALUE ZEROES.
+       01  STATS-COUNTER-D        PIC 9(16) VALUE ZEROES.
+
+      *****************************************************************
+      * HTTP POST /resources/bulk?op=get|put|delete.                  *
+      * Multi-key GET/PUT/DELETE in a single request.  The body is    *
+      * CRLF-delimited lines rather than a JSON array, for the same   *
+      * reason PATCH is scoped to top-level merges -- COBOL has no     *
+      * JSON array/object model to walk.  GET/DELETE lines are a bare *
+      * key; PUT lines are "key=value", split on the first '=' only   *
+      * so an '=' inside a JSON value does not truncate it; the value *
+      * may not contain an embedded space or CRLF of its own, since   *
+      * lines are framed by CRLF and trimmed the same trailing-space  *
+      * way every other fixed-field scan in this program is trimmed.  *
+      * Bulk is capped at BULK-MAX-ITEMS lines per request and, like  *
+      * PATCH, only reaches single-segment (<=32,000 byte) values.    *
+      *****************************************************************
+       01  BULK-PATH              PIC  X(15)
+                                       VALUE '/resources/bulk'.
+       01  BULK-PATH-LENGTH       PIC S9(08) COMP VALUE 15.
+       01  BULK-MAX-ITEMS         PIC S9(08) COMP VALUE 20.
+
+       01  BULK-OP-TEXT           PIC  X(10) VALUE SPACES.
+       01  BULK-OP                PIC  X(01) VALUE SPACES.
+           88  BULK-OP-GET                    VALUE 'G'.
+           88  BULK-OP-PUT                    VALUE 'P'.
+           88  BULK-OP-DELETE                 VALUE 'D'.
+       01  BULK-OP-VALID          PIC  X(01) VALUE 'N'.
+
+       01  BULK-ITEM-COUNT        PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-DONE-COUNT        PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-FAIL-COUNT        PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-ITEM-COUNT-D      PIC 9(08) VALUE ZEROES.
+       01  BULK-DONE-COUNT-D      PIC 9(08) VALUE ZEROES.
+       01  BULK-FAIL-COUNT-D      PIC 9(08) VALUE ZEROES.
+
+       01  BULK-SCAN-POINTER      PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-OUT-POINTER       PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-OUT-NEEDED        PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-EQ-POINTER        PIC S9(08) COMP VALUE ZEROES.
+
+       01  BULK-LINE              PIC  X(32000) VALUE SPACES.
+       01  BULK-LINE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+
+       01  BULK-KEY               PIC  X(255) VALUE LOW-VALUES.
+       01  BULK-KEY-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+       01  BULK-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  BULK-MESSAGE           PIC  X(32000).
+
+       01  HTTP-BULK-OP.
+           02  FILLER             PIC  X(16) VALUE 'op must be get, '.
+           02  FILLER             PIC  X(16) VALUE 'put, or delete  '.
+
+       01  ZECS-COUNTER.
+           02  NC-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(05) VALUE '_ZECS'.
+           02  FILLER             PIC  X(07) VALUE SPACES.
+
+       01  FILLER.
+           02  ZECS-VALUE         PIC  9(16) COMP VALUE ZEROES.
+           02  FILLER REDEFINES ZECS-VALUE.
+               05  FILLER         PIC  X(06).
+               05  ZECS-NC-HW     PIC  X(02).
+
+       01  ZECS-INCREMENT         PIC  9(16) COMP VALUE  1.
+       01  WEBRESP                PIC S9(08) COMP VALUE ZEROES.
+       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.
+       01  WRITE-RESP             PIC S9(08) COMP VALUE ZEROES.
+       01  ETTL-STATUS            PIC S9(08) COMP VALUE ZEROES.
+       01  ETTL-RESP              PIC S9(08) COMP VALUE ZEROES.
+       01  CERT-STATUS            PIC S9(08) COMP VALUE ZEROES.
+       01  CERT-RESP              PIC S9(08) COMP VALUE ZEROES.
+       01  CERT-USERID-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  SEVEN-DAYS             PIC S9(08) COMP VALUE 604800.
+       01  TWENTY-FOUR-HOURS      PIC S9(08) COMP VALUE 86400.
+       01  THIRTY-MINUTES         PIC S9(08) COMP VALUE 1800.
+       01  FIVE-MINUTES           PIC S9(08) COMP VALUE 300.
+       01  TWO-FIFTY-FIVE         PIC S9(08) COMP VALUE 255.
+       01  THIRTY                 PIC S9(08) COMP VALUE 30.
+       01  TWELVE                 PIC S9(08) COMP VALUE 12.
+       01  TEN                    PIC S9(08) COMP VALUE 10.
+       01  NINE                   PIC S9(08) COMP VALUE  9.
+       01  EIGHT                  PIC S9(08) COMP VALUE  8.
+       01  SEVEN                  PIC S9(08) COMP VALUE  7.
+       01  SIX                    PIC S9(08) COMP VALUE  6.
+       01  FIVE                   PIC S9(08) COMP VALUE  5.
+       01  TWO                    PIC S9(08) COMP VALUE  2.
+       01  ONE                    PIC S9(08) COMP VALUE  1.
+       01  HTTP-NAME-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  HTTP-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  CLIENT-CONVERT         PIC S9(08) COMP VALUE ZEROES.
+
+       01  HTTP-HEADER            PIC  X(13) VALUE 'Authorization'.
+       01  HTTP-HEADER-VALUE      PIC  X(64) VALUE SPACES.
+
+       01  CERT-USERID            PIC  X(08) VALUE SPACES.
+
+       01  HEADER-ACAO.
+           02  FILLER             PIC  X(16) VALUE 'Access-Control-A'.
+           02  FILLER             PIC  X(11) VALUE 'llow-Origin'.
+
+       01  HEADER-ACAO-LENGTH     PIC S9(08) COMP VALUE 27.
+
+       01  VALUE-ACAO             PIC  X(01) VALUE '*'.
+       01  VALUE-ACAO-LENGTH      PIC S9(08) COMP VALUE 01.
+
+      *****************************************************************
+      * HTTP HEAD response headers.                                   *
+      *****************************************************************
+       01  HEADER-TTL.
+           02  FILLER             PIC  X(10) VALUE 'X-ZECS-TTL'.
+       01  HEADER-TTL-LENGTH      PIC S9(08) COMP VALUE 10.
+
+       01  HEADER-REMAINING.
+           02  FILLER             PIC  X(16) VALUE 'X-ZECS-Remaining'.
+       01  HEADER-REMAINING-LENGTH PIC S9(08) COMP VALUE 16.
+
+       01  HEADER-SEGMENTS.
+           02  FILLER             PIC  X(15) VALUE 'X-ZECS-Segments'.
+       01  HEADER-SEGMENTS-LENGTH PIC S9(08) COMP VALUE 15.
+
+       01  HEADER-MEDIA.
+           02  FILLER             PIC  X(17) VALUE 'X-ZECS-Media-Type'.
+       01  HEADER-MEDIA-LENGTH    PIC S9(08) COMP VALUE 17.
+
+       01  HEAD-TTL-VALUE         PIC  9(06) VALUE ZEROES.
+       01  HEAD-TTL-VALUE-LENGTH  PIC S9(08) COMP VALUE 06.
+
+       01  HEAD-REMAINING-MS      PIC S9(15) VALUE ZEROES COMP-3.
+       01  HEAD-REMAINING-VALUE   PIC  9(06) VALUE ZEROES.
+       01  HEAD-REMAINING-VALUE-LENGTH PIC S9(08) COMP VALUE 06.
+
+       01  HEAD-SEGMENTS-VALUE    PIC  9(04) VALUE ZEROES.
+       01  HEAD-SEGMENTS-VALUE-LENGTH  PIC S9(08) COMP VALUE 04.
+
+       01  ONE-THOUSAND           PIC S9(08) COMP VALUE 1000.
+       01  MEDIA-VALUE-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Optimistic concurrency (ETag / If-Match) on POST/PUT.         *
+      *****************************************************************
+       01  IF-MATCH-HEADER        PIC  X(08) VALUE 'If-Match'.
+       01  IF-MATCH-VALUE         PIC  X(09) VALUE SPACES.
+       01  IF-MATCH-VERSION       REDEFINES IF-MATCH-VALUE
+                                  PIC  9(09).
+       01  IF-MATCH-PRESENT       PIC  X(01) VALUE 'N'.
+
+       01  VERSION-RESP           PIC S9(08) COMP VALUE ZEROES.
+       01  CURRENT-VERSION        PIC  9(09) VALUE ZEROES.
+
+       01  HEADER-ETAG.
+           02  FILLER             PIC  X(04) VALUE 'ETag'.
+       01  HEADER-ETAG-LENGTH     PIC S9(08) COMP VALUE 04.
+
+       01  ETAG-VALUE             PIC  9(09) VALUE ZEROES.
+       01  ETAG-VALUE-LENGTH      PIC S9(08) COMP VALUE 09.
+
+       01  ZECS003-COMM-AREA.
+           02  CA-TYPE            PIC  X(03) VALUE 'ADR'.
+           02  CA-URI-FIELD-01    PIC  X(10) VALUE SPACES.
+           02  CA-PREFIX-LENGTH   PIC S9(04) COMP VALUE ZEROES.
+           02  CA-PREFIX          PIC  X(255) VALUE LOW-VALUES.
+
+       01  ZECS002-COMM-AREA.
+           02  CA-RETURN-CODE     PIC  X(02) VALUE '00'.
+           02  FILLER             PIC  X(02) VALUE SPACES.
+           02  CA-USERID          PIC  X(08) VALUE SPACES.
+           02  CA-PASSWORD        PIC  X(08) VALUE SPACES.
+           02  CA-ENCODE          PIC  X(24) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE SPACES.
+           02  CA-DECODE          PIC  X(18) VALUE SPACES.
+
+       01  HTTP-STATUS-200        PIC S9(04) COMP VALUE 200.
+       01  HTTP-STATUS-201        PIC S9(04) COMP VALUE 201.
+       01  HTTP-STATUS-204        PIC S9(04) COMP VALUE 204.
+       01  HTTP-STATUS-400        PIC S9(04) COMP VALUE 400.
+       01  HTTP-STATUS-401        PIC S9(04) COMP VALUE 401.
+       01  HTTP-STATUS-409        PIC S9(04) COMP VALUE 409.
+       01  HTTP-STATUS-429        PIC S9(04) COMP VALUE 429.
+       01  HTTP-STATUS-507        PIC S9(04) COMP VALUE 507.
+
+       01  HTTP-201-TEXT          PIC  X(32) VALUE SPACES.
+       01  HTTP-201-LENGTH        PIC S9(08) COMP VALUE 32.
+
+       01  HTTP-204-TEXT          PIC  X(24) VALUE SPACES.
+       01  HTTP-204-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+
+       01  HTTP-400-TEXT          PIC  X(32) VALUE SPACES.
+       01  HTTP-400-LENGTH        PIC S9(08) COMP VALUE 32.
+
+       01  HTTP-409-TEXT          PIC  X(32) VALUE SPACES.
+       01  HTTP-409-LENGTH        PIC S9(08) COMP VALUE 32.
+
+       01  HTTP-429-TEXT          PIC  X(32) VALUE SPACES.
+       01  HTTP-429-LENGTH        PIC S9(08) COMP VALUE 32.
+
+       01  HTTP-507-TEXT          PIC  X(24) VALUE SPACES.
+       01  HTTP-507-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+
+       01  HTTP-OK                PIC  X(02) VALUE 'OK'.
+       01  HTTP-NOT-FOUND         PIC  X(16) VALUE 'Record not found'.
+       01  HTTP-KEY-ERROR         PIC  X(16) VALUE 'ZCxxKEY  error'.
+       01  HTTP-FILE-ERROR        PIC  X(16) VALUE 'ZCxxFILE error'.
+
+       01  FILLER.
+           02  HTTP-ABSTIME       PIC  9(15) VALUE ZEROES.
+
+       01  HTTP-NOT-FOUND-LENGTH  PIC S9(08) COMP VALUE 16.
+       01  HTTP-KEY-LENGTH        PIC S9(08) COMP VALUE 16.
+       01  HTTP-FILE-LENGTH       PIC S9(08) COMP VALUE 16.
+       01  HTTP-ABSTIME-LENGTH    PIC S9(08) COMP VALUE 15.
+
+       01  TEXT-ANYTHING          PIC  X(04) VALUE 'text'.
+       01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.
+       01  TEXT-HTML              PIC  X(56) VALUE 'text/html'.
+       01  APPLICATION-XML        PIC  X(56) VALUE 'application/xml'.
+
+       01  THE-URI.
+           02  URI-TRANID         PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE SPACES.
+
+       01  URI-USERID             PIC  X(08) VALUE SPACES.
+       01  AUTHENTICATE           PIC  X(01) VALUE SPACES.
+       01  CERTIFICATE-AUTHENTICATED
+                                  PIC  X(01) VALUE 'N'.
+       01  USER-ACCESS            PIC  X(01) VALUE SPACES.
+       01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
+       01  ZF-SUCCESSFUL          PIC  X(01) VALUE SPACES.
+       01  RT-SWITCH              PIC  X(01) VALUE 'N'.
+       01  RT-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  BUSBU-CEILING-FOUND    PIC  X(01) VALUE 'N'.
+       01  POLICY-SLIDING-REQUESTED
+                                  PIC  X(01) VALUE 'N'.
+       01  POLICY-TEXT            PIC  X(10) VALUE SPACES.
+       01  RATE-LIMIT-EXCEEDED    PIC  X(01) VALUE 'N'.
+       01  RATE-WINDOW-MS         PIC S9(15) VALUE 60000 COMP-3.
+
+       01  HTTP-WEB-ERROR.
+           02  FILLER             PIC  X(16) VALUE 'WEB RECEIVE erro'.
+           02  FILLER             PIC  X(16) VALUE 'r               '.
+
+       01  HTTP-KEY-PLUS.
+           02  FILLER             PIC  X(16) VALUE 'Key exceeds maxi'.
+           02  FILLER             PIC  X(16) VALUE 'mum 255 bytes   '.
+
+       01  HTTP-KEY-ZERO.
+           02  FILLER             PIC  X(16) VALUE 'Key must be grea'.
+           02  FILLER             PIC  X(16) VALUE 'ter than 0 bytes'.
+
+       01  HTTP-INVALID-URI.
+           02  FILLER             PIC  X(16) VALUE 'Invalid URI form'.
+           02  FILLER             PIC  X(16) VALUE 'at              '.
+
+       01  HTTP-AUTH-ERROR.
+           02  FILLER             PIC  X(16) VALUE 'Basic Authentica'.
+           02  FILLER             PIC  X(16) VALUE 'tion failed     '.
+
+       01  HTTP-CONFLICT.
+           02  FILLER             PIC  X(16) VALUE 'POST/PUT conflic'.
+           02  FILLER             PIC  X(16) VALUE 't with DELETE   '.
+
+       01  HTTP-RATE-LIMIT.
+           02  FILLER             PIC  X(16) VALUE 'Rate limit excee'.
+           02  FILLER             PIC  X(16) VALUE 'ded             '.
+
+       01  HTTP-NOT-EXPIRED.
+           02  FILLER             PIC  X(16) VALUE 'Record has not e'.
+           02  FILLER             PIC  X(16) VALUE 'xpired.         '.
+
+       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
+       01  RELATIVE-TIME          PIC S9(15) VALUE ZEROES COMP-3.
+
+       01  TTL-MILLISECONDS       PIC S9(15) VALUE ZEROES COMP-3.
+       01  FILLER.
+           02  TTL-SEC-MS.
+               03  TTL-SECONDS    PIC  9(06) VALUE ZEROES.
+               03  FILLER         PIC  9(03) VALUE ZEROES.
+           02  FILLER REDEFINES TTL-SEC-MS.
+               03  TTL-TIME       PIC  9(09).
+
+      *****************************************************************
+      * HTTP PATCH ?ttl=N -- renew a key's TTL in place without        *
+      * replacing its stored value ("touch").                          *
+      *****************************************************************
+       01  RENEW-TTL-REQUESTED    PIC  X(01) VALUE 'N'.
+           88  RENEW-IS-REQUESTED         VALUE 'Y'.
+       01  RENEW-TTL-SECONDS      PIC  9(06) VALUE ZEROES.
+
+       01  WILDCARD-KEY           PIC  X(01) VALUE 'N'.
+       01  PREFIX-LENGTH          PIC S9(04) COMP VALUE ZEROES.
+       01  LIST-COUNT             PIC S9(04) COMP VALUE ZEROES.
+       01  LIST-MEDIA-MATCH       PIC  X(01) VALUE 'Y'.
+       01  KEY-DISPLAY-LEN        PIC S9(04) COMP VALUE ZEROES.
+       01  APPLICATION-JSON       PIC  X(56) VALUE 'application/json'.
+
+       01  URI-FIELD-00           PIC  X(01).
+       01  URI-FIELD-01           PIC  X(64).
+       01  URI-FIELD-02           PIC  X(64).
+       01  URI-FIELD-03           PIC  X(64).
+       01  URI-FIELD-04           PIC  X(64).
+       01  URI-KEY                PIC X(255) VALUE LOW-VALUES.
+       01  URI-KEY-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+       01  URI-PATH-POINTER       PIC S9(08) COMP VALUE ZEROES.
+       01  URI-PATH-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+
+       01  WEB-MEDIA-TYPE         PIC  X(56).
+       01  SPACE-COUNTER          PIC S9(04) COMP VALUE ZEROES.
+       01  SLASH-COUNTER          PIC S9(04) COMP VALUE ZEROES.
+       01  SLASH                  PIC  X(01) VALUE '/'.
+       01  EQUAL-SIGN             PIC  X(01) VALUE '='.
+       01  QUERY-TEXT             PIC  X(10) VALUE SPACES.
+       01  CLEAR-TEXT             PIC  X(255) VALUE SPACES.
+
+       01  TTL-TYPE               PIC  X(03) VALUE SPACES.
+       01  LAST-ACCESS-TIME       PIC  X(03) VALUE 'LAT'.
+       01  LAST-UPDATE-TIME       PIC  X(03) VALUE 'LUT'.
+
+       01  CONTAINER-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  SEND-LENGTH            PIC S9(08) COMP VALUE ZEROES.
+       01  RECEIVE-LENGTH         PIC S9(08) COMP VALUE 32000000.
+       01  MAXIMUM-LENGTH         PIC S9(08) COMP VALUE 32000000.
+       01  THIRTY-TWO-MB          PIC S9(08) COMP VALUE 32000000.
+       01  THIRTY-TWO-KB          PIC S9(08) COMP VALUE 32000.
+       01  MAX-SEGMENT-COUNT      PIC S9(08) COMP VALUE ZEROES.
+       01  SEGMENT-COUNT          PIC S9(08) COMP VALUE ZEROES.
+       01  SEGMENT-REMAINDER      PIC S9(08) COMP VALUE ZEROES.
+       01  UNSEGMENTED-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  SEND-ACTION            PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Simple run-length compression for FILE segments.  Runs of     *
+      * four to nine identical bytes are replaced with a three-byte   *
+      * token (escape byte, a one-digit count, the repeated byte);    *
+      * a literal occurrence of the escape byte is also token-coded   *
+      * so the decoder never mistakes real data for a token.          *
+      *****************************************************************
+       01  RLE-ESCAPE             PIC  X(01) VALUE X'00'.
+       01  RLE-MIN-RUN            PIC S9(04) COMP VALUE 4.
+       01  RLE-MAX-RUN            PIC S9(04) COMP VALUE 9.
+       01  RLE-RUN-DIGIT          PIC  9(01) VALUE ZEROES.
+       01  COMPRESS-BUFFER        PIC  X(64000).
+       01  COMPRESS-SRC-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+       01  COMPRESS-SRC-INDEX     PIC S9(08) COMP VALUE ZEROES.
+       01  COMPRESS-DST-INDEX     PIC S9(08) COMP VALUE ZEROES.
+       01  COMPRESS-RUN-LENGTH    PIC S9(04) COMP VALUE ZEROES.
+       01  COMPRESS-RUN-BYTE      PIC  X(01) VALUE SPACES.
+       01  COMPRESS-LITERAL-COUNT PIC S9(04) COMP VALUE ZEROES.
+       01  COMPRESS-LITERAL-INDEX PIC S9(04) COMP VALUE ZEROES.
+       01  COMPRESS-DONE          PIC  X(01) VALUE 'N'.
+       01  COMPRESS-EXTEND-DONE   PIC  X(01) VALUE 'N'.
+       01  DECOMPRESS-SRC-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+       01  DECOMPRESS-SRC-INDEX   PIC S9(08) COMP VALUE ZEROES.
+       01  DECOMPRESS-DST-INDEX   PIC S9(08) COMP VALUE ZEROES.
+       01  DECOMPRESS-RUN-LENGTH  PIC S9(04) COMP VALUE ZEROES.
+       01  DECOMPRESS-RUN-BYTE    PIC  X(01) VALUE SPACES.
+       01  DECOMPRESS-LITERAL-COUNT PIC S9(04) COMP VALUE ZEROES.
+       01  DECOMPRESS-LITERAL-INDEX PIC S9(04) COMP VALUE ZEROES.
+       01  DECOMPRESS-DONE        PIC  X(01) VALUE 'N'.
+
+       01  ZECS-CONTAINER         PIC  X(16) VALUE 'ZECS_CONTAINER'.
+       01  ZECS-CHANNEL           PIC  X(16) VALUE 'ZECS_CHANNEL'.
+
+       01  WEB-METHOD             PIC S9(08) COMP VALUE ZEROES.
+       01  WEB-SCHEME             PIC S9(08) COMP VALUE ZEROES.
+       01  WEB-HOST-LENGTH        PIC S9(08) COMP VALUE 120.
+       01  WEB-HTTPMETHOD-LENGTH  PIC S9(08) COMP VALUE 10.
+       01  WEB-HTTPVERSION-LENGTH PIC S9(08) COMP VALUE 15.
+       01  WEB-PATH-LENGTH        PIC S9(08) COMP VALUE 512.
+       01  WEB-QUERYSTRING-LENGTH PIC S9(08) COMP VALUE 256.
+       01  WEB-REQUESTTYPE        PIC S9(08) COMP VALUE ZEROES.
+       01  WEB-PORT               PIC S9(08) COMP VALUE ZEROES.
+       01  WEB-PORT-NUMBER        PIC  9(05)      VALUE ZEROES.
+
+       01  WEB-HTTPMETHOD         PIC  X(10) VALUE SPACES.
+       01  WEB-HTTP-PUT           PIC  X(10) VALUE 'PUT'.
+       01  WEB-HTTP-GET           PIC  X(10) VALUE 'GET'.
+       01  WEB-HTTP-POST          PIC  X(10) VALUE 'POST'.
+       01  WEB-HTTP-DELETE        PIC  X(10) VALUE 'DELETE'.
+       01  WEB-HTTP-HEAD          PIC  X(10) VALUE 'HEAD'.
+       01  WEB-HTTP-PATCH         PIC  X(10) VALUE 'PATCH'.
+
+       01  WEB-HTTPVERSION        PIC  X(15) VALUE SPACES.
+
+       01  WEB-HOST               PIC X(120) VALUE SPACES.
+       01  WEB-PATH               PIC X(512) VALUE LOW-VALUES.
+       01  WEB-QUERYSTRING        PIC X(256) VALUE SPACES.
+
+       01  FC-READ                PIC  X(07) VALUE 'READ   '.
+       01  FC-WRITE               PIC  X(07) VALUE 'WRITE  '.
+       01  FC-REWRITE             PIC  X(07) VALUE 'REWRITE'.
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  NO-SPACE-MESSAGE       PIC  X(08) VALUE ' NOSPACE'.
+
+       01  50702-MESSAGE.
+           02  FILLER             PIC  X(16) VALUE 'GET/READ primary'.
+           02  FILLER             PIC  X(16) VALUE ' key references '.
+           02  FILLER             PIC  X(16) VALUE 'an internal key '.
+           02  FILLER             PIC  X(16) VALUE 'on *FILE that do'.
+           02  FILLER             PIC  X(16) VALUE 'es not exist:   '.
+           02  FILLER             PIC  X(02) VALUE SPACES.
+           02  50702-KEY          PIC  X(08) VALUE 'xxxxxxxx'.
+
+       01  FILE-ERROR.
+           02  FE-DS              PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(07) VALUE ' error '.
+           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.
+           02  FE-FN              PIC  X(07) VALUE SPACES.
+           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
+           02  FE-RESP            PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
+           02  FE-RESP2           PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
+           02  FE-PARAGRAPH       PIC  X(04) VALUE SPACES.
+           02  FE-NOSPACE         PIC  X(08) VALUE SPACES.
+           02  FILLER REDEFINES FE-NOSPACE.
+               05  FE-RCODE       PIC  X(06).
+               05  FILLER         PIC  X(02).
+
+       01  KEY-ERROR.
+           02  KE-DS              PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(07) VALUE ' error '.
+           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.
+           02  KE-FN              PIC  X(07) VALUE SPACES.
+           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
+           02  KE-RESP            PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
+           02  KE-RESP2           PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
+           02  KE-PARAGRAPH       PIC  X(04) VALUE SPACES.
+           02  KE-NOSPACE         PIC  X(08) VALUE SPACES.
+
+       01  WEB-ERROR.
+           02  FILLER             PIC  X(14) VALUE 'WEB RECEIVE er'.
+           02  FILLER             PIC  X(07) VALUE 'ror -- '.
+           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.
+           02  WEB-RESP           PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.
+           02  WEB-RESP2          PIC  9(08) VALUE ZEROES.
+           02  FILLER             PIC  X(32) VALUE SPACES.
+
+      *****************************************************************
+      * Security Definition                                           *
+      *****************************************************************
+       01  SD-RESP                PIC S9(08) COMP.
+       01  SD-OPENSTATUS          PIC S9(08) COMP.
+       01  SD-ENABLESTATUS        PIC S9(08) COMP.
+       01  ZS-LENGTH              PIC S9(08) COMP.
+
+       01  SD-SELECT              PIC  X(06) VALUE 'SELECT'.
+       01  SD-UPDATE              PIC  X(06) VALUE 'UPDATE'.
+       01  SD-DELETE              PIC  X(06) VALUE 'DELETE'.
+
+       01  ZS-FCT.
+           02  ZS-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(04) VALUE 'SD  '.
+
+      *****************************************************************
+      * zECS Security Definition record.                              *
+      *****************************************************************
+       COPY ZECSSDC.
+
+      *****************************************************************
+      * LAT support enabled via PROGRAM definition.                   *
+      *****************************************************************
+       01  LAT-PROGRAM.
+           02  LAT-TRANID         PIC  X(04) VALUE 'ZC##'.
+           02  LAT-ID             PIC  X(03) VALUE 'LAT'.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+
+      *****************************************************************
+      * Extended TTL support enabled via PROGRAM definition.          *
+      *****************************************************************
+       01  ETTL-PROGRAM.
+           02  ETTL-TRANID        PIC  X(04) VALUE 'ZC##'.
+           02  ETTL-ID            PIC  X(04) VALUE 'ETTL'.
+
+      *****************************************************************
+      * Mutual TLS client-certificate authentication enabled via       *
+      * PROGRAM definition.                                            *
+      *****************************************************************
+       01  CERT-PROGRAM.
+           02  CERT-TRANID        PIC  X(04) VALUE 'ZC##'.
+           02  CERT-ID            PIC  X(04) VALUE 'CERT'.
+
+       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+
+       01  DC-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DC-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  ZECS-DC.
+           02  DC-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(02) VALUE 'DC'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+      *****************************************************************
+      * THE-OTHER-DC now carries one or more partner Data Center       *
+      * URLs, one per line, CRLF delimited, instead of a single URL -  *
+      * replication is no longer limited to exactly two Data Centers.  *
+      *****************************************************************
+       01  DC-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  DC-TYPE            PIC  X(02) VALUE SPACES.
+           02  DC-CRLF            PIC  X(02).
+           02  THE-OTHER-DC       PIC X(640) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  ACTIVE-SINGLE          PIC  X(02) VALUE 'A1'.
+       01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
+       01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
+
+      *****************************************************************
+      * Parsed partner Data Center list, split out of THE-OTHER-DC.   *
+      *****************************************************************
+       01  DC-PARTNER-MAX         PIC S9(04) COMP VALUE 8.
+       01  DC-PARTNER-INDEX       PIC S9(04) COMP VALUE ZEROES.
+       01  DC-SCAN-POINTER        PIC S9(08) COMP VALUE ZEROES.
+
+       01  DC-PARTNERS.
+           02  DC-PARTNER-COUNT       PIC S9(04) COMP VALUE ZEROES.
+           02  DC-PARTNER-ENTRY OCCURS 8 TIMES.
+               05  DC-PARTNER-URL         PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-URL-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-HOST        PIC  X(80) VALUE SPACES.
+               05  DC-PARTNER-HOST-LENGTH PIC S9(08) COMP VALUE 80.
+               05  DC-PARTNER-PORT        PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SCHEME-NAME PIC  X(16) VALUE SPACES.
+               05  DC-PARTNER-SCHEME      PIC S9(08) COMP VALUE ZEROES.
+               05  DC-PARTNER-SESSTOKEN   PIC  9(18) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Webhook notification target, configured the same way as the   *
+      * partner Data Center list is, except that only one URL is ever *
+      * expected -- a single external listener to POST a small JSON   *
+      * notification to whenever a key is deleted, on this endpoint   *
+      * or through zEXPIRE's background TTL sweep.  An empty or       *
+      * missing document leaves WH-ENABLED 'N' and notification is    *
+      * simply skipped.                                                *
+      *****************************************************************
+       01  WH-TOKEN               PIC  X(16) VALUE SPACES.
+       01  ZECS-WH.
+           02  WH-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(02) VALUE 'WH'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  WH-URL                 PIC  X(80) VALUE SPACES.
+       01  WH-URL-LENGTH          PIC S9(08) COMP VALUE ZEROES.
+       01  WH-HOST                PIC  X(80) VALUE SPACES.
+       01  WH-HOST-LENGTH         PIC S9(08) COMP VALUE 80.
+       01  WH-PORT                PIC S9(08) COMP VALUE ZEROES.
+       01  WH-SCHEME-NAME         PIC  X(16) VALUE SPACES.
+       01  WH-SCHEME              PIC S9(08) COMP VALUE ZEROES.
+       01  WH-SESSTOKEN           PIC  9(18) COMP VALUE ZEROES.
+
+       01  WH-ENABLED             PIC  X(01) VALUE 'N'.
+           88  WH-IS-ENABLED              VALUE 'Y'.
+
+       01  WH-PATH                PIC  X(10) VALUE '/notify'.
+       01  WH-PATH-LENGTH         PIC S9(08) COMP VALUE 7.
+
+       01  WH-EVENT               PIC  X(06) VALUE SPACES.
+       01  WH-DELETE-EVENT        PIC  X(06) VALUE 'delete'.
+       01  WH-EXPIRE-EVENT        PIC  X(06) VALUE 'expire'.
+       01  WH-MESSAGE             PIC  X(256) VALUE SPACES.
+       01  WH-MESSAGE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  WH-MESSAGE-POINTER     PIC S9(08) COMP VALUE ZEROES.
+       01  WH-RESPONSE            PIC  X(40) VALUE SPACES.
+       01  WH-RESPONSE-LENGTH     PIC S9(08) COMP VALUE 40.
+
+      *****************************************************************
+      * Key version retention, configured the same single-value-       *
+      * document way as the webhook target is -- the ZECS-VER          *
+      * document carries the count of prior versions to retain as      *
+      * plain digits.  A missing or zero/non-numeric document leaves   *
+      * VER-RETAIN-COUNT zero, which keeps the original overwrite-     *
+      * only behavior for any site that never configures this.         *
+      *****************************************************************
+       01  VER-TOKEN              PIC  X(16) VALUE SPACES.
+       01  ZECS-VER.
+           02  VER-TRANID         PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(02) VALUE 'VR'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  VER-TEXT               PIC  X(04) VALUE SPACES.
+       01  VER-TEXT-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+       01  VER-RETAIN-COUNT       PIC  9(02) VALUE ZEROES.
+
+      *****************************************************************
+      * Object size ceiling, configured the same single-value-        *
+      * document way the webhook target and version retention count  *
+      * are -- the ZECS-MX document carries the maximum object size,  *
+      * in bytes, as plain digits.  A missing, short, non-numeric, or *
+      * undersized document leaves the compiled-in THIRTY-TWO-MB      *
+      * ceiling in MAXIMUM-LENGTH untouched.                          *
+      *****************************************************************
+       01  MX-TOKEN               PIC  X(16) VALUE SPACES.
+       01  ZECS-MX.
+           02  MX-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(02) VALUE 'MX'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  MX-TEXT                PIC  X(08) VALUE SPACES.
+       01  MX-TEXT-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+       01  MX-BYTES               PIC  9(08) VALUE ZEROES.
+
+      *****************************************************************
+      * Prior generations are chained off the KEY structure's own      *
+      * ZK-VER-HISTORY table (see ZECSZKC) rather than archived into   *
+      * numbered FILE suffix slots -- every overwrite already primes   *
+      * a brand-new, non-colliding internal FILE key in 4110-PRIME-    *
+      * KEY, so the superseded generation's segments simply need to   *
+      * be left undeleted for up to VER-RETAIN-COUNT generations       *
+      * instead of being passed to 4700-DELETE immediately.            *
+      *****************************************************************
+       01  VER-HISTORY-INDEX      PIC S9(04) COMP VALUE ZEROES.
+
+       01  VER-EVICT-PRESENT      PIC  X(01) VALUE 'N'.
+           88  VER-HAS-EVICT              VALUE 'Y'.
+       01  VER-EVICT-KEY          PIC  X(08) VALUE LOW-VALUES.
+       01  VER-NEW-KEY            PIC  X(08) VALUE LOW-VALUES.
+
+      *****************************************************************
+      * HTTP GET ?version=N -- look up a retained prior generation.    *
+      *****************************************************************
+       01  VER-REQUESTED          PIC  9(09) VALUE ZEROES.
+       01  VER-REQUESTED-FOUND    PIC  X(01) VALUE 'N'.
+           88  VER-IS-REQUESTED           VALUE 'Y'.
+       01  VER-MATCH-KEY          PIC  X(08) VALUE LOW-VALUES.
+       01  VER-HISTORICAL-READ    PIC  X(01) VALUE 'N'.
+           88  VER-IS-HISTORICAL          VALUE 'Y'.
+
+      *****************************************************************
+      * HTTP GET on a wildcard key ?mediatype=<type> -- narrows        *
+      * 3050-LIST-KEYS' JSON array to keys whose stored ZF-MEDIA       *
+      * matches the requested media type.                              *
+      *****************************************************************
+       01  MEDIA-FILTER-PRESENT   PIC  X(01) VALUE 'N'.
+           88  MEDIA-FILTER-REQUESTED     VALUE 'Y'.
+       01  MEDIA-FILTER-TEXT      PIC  X(56) VALUE SPACES.
+       01  MEDIA-FILTER-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+
+       01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
+       01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
+       01  URL-PORT               PIC S9(08) COMP VALUE ZEROES.
+       01  URL-HOST-NAME          PIC  X(80) VALUE SPACES.
+       01  URL-HOST-NAME-LENGTH   PIC S9(08) COMP VALUE 80.
+       01  WEB-STATUS-CODE        PIC S9(04) COMP VALUE 00.
+       01  WEB-STATUS-LENGTH      PIC S9(08) COMP VALUE 24.
+       01  WEB-STATUS-TEXT        PIC  X(24) VALUE SPACES.
+
+       01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.
+       01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.
+
+       01  ZK-FCT.
+           02  ZK-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  ZF-FCT.
+           02  ZF-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(04) VALUE 'FILE'.
+
+       01  ZA-FCT.
+           02  ZA-TRANID          PIC  X(04) VALUE 'ZC##'.
+           02  FILLER             PIC  X(04) VALUE 'AU  '.
+
+      *****************************************************************
+      * zECS AUDIT record.                                            *
+      *****************************************************************
+       COPY ZECSZAC.
+
+       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZA-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  DELETE-LENGTH          PIC S9(04) COMP VALUE 8.
+
+      *****************************************************************
+      * zECS KEY  record definition.                                  *
+      *****************************************************************
+       COPY ZECSZKC.
+
+      *****************************************************************
+      * zECS FILE record definition.                                  *
+      *****************************************************************
+       COPY ZECSZFC.
+
+       01  DELETE-RECORD.
+           02  DELETE-KEY-16.
+               05  DELETE-KEY     PIC  X(08).
+               05  DELETE-SEGMENT PIC  9(04) VALUE ZEROES COMP.
+               05  DELETE-SUFFIX  PIC  9(04) VALUE ZEROES COMP.
+               05  DELETE-ZEROES  PIC  9(08) VALUE ZEROES COMP.
+
+       01  CACHE-LENGTH           PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+      *****************************************************************
+      * Cache message.                                                *
+      * This is the complete message, which is then stored in Cache   *
+      * as record segments.                                           *
+      *****************************************************************
+       01  CACHE-MESSAGE          PIC  X(32000).
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Incoming JSON Merge Patch body.  Addressed the same way as    *
+      * CACHE-MESSAGE -- WEB RECEIVE SETs PATCH-ADDRESS and this       *
+      * template is pointed at it, rather than copying the body.      *
+      *****************************************************************
+       01  PATCH-MESSAGE          PIC  X(32000).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-ACCESS-PARMS       THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-REQUEST    THRU 2000-EXIT.
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Access parms.                                                 *
+      *****************************************************************
+       1000-ACCESS-PARMS.
+
+           PERFORM 8900-GET-MAX-OBJECT     THRU 8900-EXIT.
+
+           EXEC CICS WEB EXTRACT
+                SCHEME(WEB-SCHEME)
+                HOST(WEB-HOST)
+                HOSTLENGTH(WEB-HOST-LENGTH)
+                HTTPMETHOD(WEB-HTTPMETHOD)
+                METHODLENGTH(WEB-HTTPMETHOD-LENGTH)
+                HTTPVERSION(WEB-HTTPVERSION)
+                VERSIONLEN(WEB-HTTPVERSION-LENGTH)
+                PATH(WEB-PATH)
+                PATHLENGTH(WEB-PATH-LENGTH)
+                PORTNUMBER(WEB-PORT)
+                QUERYSTRING(WEB-QUERYSTRING)
+                QUERYSTRLEN(WEB-QUERYSTRING-LENGTH)
+                REQUESTTYPE(WEB-REQUESTTYPE)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WEB-PATH(1:10) EQUAL RESOURCES
+               PERFORM 1200-VALIDATION        THRU 1200-EXIT
+               IF  AUTHENTICATE EQUAL 'Y'
+                   PERFORM 1510-CHECK-CERTIFICATE THRU 1510-EXIT
+                   IF  CERTIFICATE-AUTHENTICATED NOT EQUAL 'Y'
+                       PERFORM 1500-AUTHENTICATE  THRU 1500-EXIT
+                   END-IF
+                   PERFORM 1600-USER-ACCESS   THRU 1600-EXIT.
+
+           MOVE WEB-PORT TO WEB-PORT-NUMBER.
+
+           IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET
+           AND WEB-PATH-LENGTH EQUAL STATS-PATH-LENGTH
+           AND WEB-PATH(1:16)  EQUAL STATS-PATH
+               PERFORM 3900-STATS-CACHE   THRU 3900-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET
+           AND WEB-PATH-LENGTH EQUAL METRICS-PATH-LENGTH
+           AND WEB-PATH(1:18)  EQUAL METRICS-PATH
+               PERFORM 3950-METRICS-CACHE THRU 3950-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET
+           AND WEB-PATH-LENGTH EQUAL TOPOLOGY-PATH-LENGTH
+           AND WEB-PATH(1:19)  EQUAL TOPOLOGY-PATH
+               PERFORM 3970-TOPOLOGY-CACHE THRU 3970-EXIT
+               PERFORM 9000-RETURN         THRU 9000-EXIT.
+
+           IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-POST
+           AND WEB-PATH-LENGTH EQUAL BULK-PATH-LENGTH
+           AND WEB-PATH(1:15)  EQUAL BULK-PATH
+               PERFORM 3810-BULK-RECEIVE  THRU 3810-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  WEB-PATH-LENGTH GREATER THAN ZEROES
+               PERFORM 1100-PARSE-URI  THRU 1100-EXIT
+                   WITH TEST AFTER
+                   VARYING URI-PATH-POINTER FROM  1 BY 1
+                   UNTIL   URI-PATH-POINTER EQUAL TO WEB-PATH-LENGTH
+                   OR      SLASH-COUNTER    EQUAL FIVE
+
+               PERFORM 1150-CHECK-URI  THRU 1150-EXIT
+               PERFORM 1160-MOVE-URI   THRU 1160-EXIT
+
+               UNSTRING WEB-PATH(1:WEB-PATH-LENGTH)
+               DELIMITED BY ALL '/'
+               INTO URI-FIELD-00
+                    URI-FIELD-01
+                    URI-FIELD-02
+                    URI-FIELD-03
+                    URI-FIELD-04.
+
+           PERFORM 1300-QUERY-STRING          THRU 1300-EXIT.
+
+      *****************************************************************
+      * Sending payload on a GET or DELETE is not permitted.          *
+      * Sending payload is only permitted on POST or PUT.             *
+      * POST and PUT will be handled the same.                        *
+      *****************************************************************
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST  OR
+               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+
+      *****************************************************************
+      * Converted RECEIVE from TOCONTAINER to INTO because the        *
+      * TOCONTAINER option causes conversion of the content.          *
+      * Convert INTO to SET to support 32MB messages.                 *
+      * When MEDIATYPE is 'text/*' or 'application/xml', convert the  *
+      * data, as this information is accessed by both zEnterprise     *
+      * applications and those in darkness (Unix/Linux based).        *
+      *****************************************************************
+
+               EXEC CICS WEB RECEIVE
+                    SET(CACHE-ADDRESS)
+                    LENGTH(RECEIVE-LENGTH)
+                    MAXLENGTH(MAXIMUM-LENGTH)
+                    NOSRVCONVERT
+                    MEDIATYPE(WEB-MEDIA-TYPE)
+                    RESP(WEBRESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR
+                   WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
+                   EXEC CICS WEB RECEIVE
+                        SET(CACHE-ADDRESS)
+                        LENGTH(RECEIVE-LENGTH)
+                        MAXLENGTH(MAXIMUM-LENGTH)
+                        SRVCONVERT
+                        MEDIATYPE(WEB-MEDIA-TYPE)
+                        RESP(WEBRESP)
+                        NOHANDLE
+                   END-EXEC.
+
+           SET ADDRESS OF CACHE-MESSAGE         TO CACHE-ADDRESS.
+
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)    OR
+               RECEIVE-LENGTH EQUAL ZEROES
+               PERFORM 9300-WEB-ERROR     THRU 9300-EXIT
+               MOVE HTTP-WEB-ERROR          TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400    THRU 9400-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           MOVE EIBTRNID(3:2)               TO NC-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO ZK-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO ZF-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO DC-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO ZA-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO WH-TRANID(3:2).
+           MOVE EIBTRNID(3:2)               TO VER-TRANID(3:2).
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Parse WEB-PATH to determine length of path prefix preceeding  *
+      * the URI-KEY.  This will be used to determine the URI-KEY      *
+      * length which is used on the UNSTRING command.  Without the    *
+      * URI-KEY length, the UNSTRING command pads the URI-KEY with    *
+      * spaces.  The URI-KEY needs to be padded with low-values to    *
+      * allow zECS to support KEY search patterns.                    *
+      *****************************************************************
+       1100-PARSE-URI.
+           ADD ONE     TO URI-PATH-LENGTH.
+           IF  WEB-PATH(URI-PATH-POINTER:1) EQUAL SLASH
+               ADD ONE TO SLASH-COUNTER.
+
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check URI for the correct number of slashes.                  *
+      * /resources/datacaches/BU_SBU/application/key                  *
+      * There must be five, otherwise reject with STATUS(400).        *
+      *****************************************************************
+       1150-CHECK-URI.
+           IF  SLASH-COUNTER NOT EQUAL FIVE
+               MOVE HTTP-INVALID-URI        TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400    THRU 9400-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+       1150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Move URI key when present.                                    *
+      * When ?clear=* is present, the key is ignored.  In this case,  *
+      * a URI key is probably not be present.                         *
+      *****************************************************************
+       1160-MOVE-URI.
+           SUBTRACT   URI-PATH-POINTER  FROM  WEB-PATH-LENGTH
+               GIVING URI-PATH-LENGTH.
+
+           IF  URI-PATH-LENGTH GREATER THAN TWO-FIFTY-FIVE
+               MOVE HTTP-KEY-PLUS           TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400    THRU 9400-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           ADD  ONE   TO URI-PATH-POINTER.
+           IF  URI-PATH-LENGTH GREATER THAN ZEROES
+               MOVE WEB-PATH(URI-PATH-POINTER:URI-PATH-LENGTH)
+               TO   URI-KEY(1:URI-PATH-LENGTH).
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
+               PERFORM 1170-CHECK-WILDCARD  THRU 1170-EXIT.
+
+       1160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A trailing '*' on a GET key requests a prefix listing rather  *
+      * than an exact-match READ.  Strip the '*' and remember the     *
+      * prefix length for the STARTBR/READNEXT browse in 3050-LIST-   *
+      * KEYS.                                                          *
+      *****************************************************************
+       1170-CHECK-WILDCARD.
+           IF  URI-PATH-LENGTH GREATER THAN ZEROES
+           AND URI-KEY(URI-PATH-LENGTH:1) EQUAL '*'
+               MOVE 'Y'                 TO WILDCARD-KEY
+               COMPUTE PREFIX-LENGTH = URI-PATH-LENGTH - 1
+               MOVE LOW-VALUES          TO URI-KEY(URI-PATH-LENGTH:1).
+
+       1170-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Basic Authentication is optional.                             *
+      * When HTTP,  Basic Authentication is not performed.            *
+      * When HTTPS, Basic Authentication is perform when the security *
+      * model (ZCxxSD) is defined.                                    *
+      *****************************************************************
+       1200-VALIDATION.
+           MOVE 'Y'                    TO AUTHENTICATE.
+
+           IF  WEB-SCHEME EQUAL DFHVALUE(HTTP)
+               MOVE 'N'                TO AUTHENTICATE.
+
+           IF  WEB-SCHEME EQUAL DFHVALUE(HTTPS)
+               PERFORM 1210-ZCXXSD   THRU 1210-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Access Security Model.  The security definitions themselves   *
+      * live in the ZCxxSD VSAM file, keyed by UserID (and by BU_SBU   *
+      * for per-tenant limits); here we only need to know whether      *
+      * that file is defined and enabled for this tranid, which is    *
+      * what decides whether Basic Authentication applies at all.     *
+      *****************************************************************
+       1210-ZCXXSD.
+           MOVE EIBTRNID               TO ZS-TRANID.
+
+           EXEC CICS INQUIRE FILE(ZS-FCT)
+                OPENSTATUS  (SD-OPENSTATUS)
+                ENABLESTATUS(SD-ENABLESTATUS)
+                RESP        (SD-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  SD-RESP         NOT EQUAL DFHRESP(NORMAL)
+           OR  SD-OPENSTATUS   NOT EQUAL DFHVALUE(OPEN)
+           OR  SD-ENABLESTATUS NOT EQUAL DFHVALUE(ENABLED)
+               MOVE 'N'                TO AUTHENTICATE.
+
+       1210-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * Process query string.                                         *
+      * In this paragraph, all special processing must be handled in  *
+      * one of the PERFORM statements and must XCTL from the zECS     *
+      * service program.  After special processing has been checked,  *
+      * this paragraph will check the KEY length as determined in the *
+      * 1160-MOVE-URI paragraph.  If the KEY length (URI-PATH-LENGTH) *
+      * is zero, then issue a 400 status code, as the key must be     *
+      * provided on all non-special processing.                       *
+      *****************************************************************
+       1300-QUERY-STRING.
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST    OR
+               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+               PERFORM 1310-TTL          THRU 1310-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
+               PERFORM 1320-CLEAR        THRU 1320-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
+               PERFORM 1330-VERSION      THRU 1330-EXIT
+               IF  WILDCARD-KEY EQUAL 'Y'
+                   PERFORM 1335-MEDIA-FILTER  THRU 1335-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PATCH
+               PERFORM 1340-RENEW        THRU 1340-EXIT.
+
+           IF  URI-PATH-LENGTH EQUAL ZEROES
+               MOVE HTTP-KEY-ZERO          TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process TTL query string for POST/PUT.                        *
+      *****************************************************************
+       1310-TTL.
+           MOVE THIRTY-MINUTES         TO ZF-TTL.
+           MOVE 'N'                    TO POLICY-SLIDING-REQUESTED.
+
+           IF WEB-QUERYSTRING-LENGTH > +0
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    TTL-SECONDS
+               IF  TTL-SECONDS NUMERIC
+                   MOVE TTL-SECONDS    TO ZF-TTL.
+
+           IF  ZF-TTL LESS THAN FIVE-MINUTES
+               MOVE FIVE-MINUTES       TO ZF-TTL.
+
+      *    *--------------------------------------------------------*
+      *    * ?policy=sliding opts this key into sliding expiration; *
+      *    * parsed separately from ttl= above since only one query *
+      *    * parameter is ever sent on a given PUT/POST.             *
+      *    *--------------------------------------------------------*
+           IF WEB-QUERYSTRING-LENGTH > +0
+               MOVE SPACES              TO QUERY-TEXT
+               MOVE SPACES              TO POLICY-TEXT
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    POLICY-TEXT
+               IF  QUERY-TEXT(1:6)  EQUAL 'policy'
+               AND POLICY-TEXT(1:7) EQUAL 'sliding'
+                   MOVE 'Y'             TO POLICY-SLIDING-REQUESTED.
+
+           MOVE 'N'                    TO BUSBU-CEILING-FOUND.
+
+           PERFORM 1313-CHECK-BUSBU-TTL THRU 1313-EXIT.
+
+           IF  SD-RESP EQUAL DFHRESP(NORMAL)
+           AND ZS-TTL-CEILING GREATER THAN ZEROES
+               MOVE 'Y'                TO BUSBU-CEILING-FOUND
+               IF  ZF-TTL GREATER THAN ZS-TTL-CEILING
+                   MOVE ZS-TTL-CEILING  TO ZF-TTL.
+
+           IF  BUSBU-CEILING-FOUND EQUAL 'N'
+               PERFORM 1312-CHECK-ETTL   THRU 1312-EXIT
+
+               IF  ZF-TTL GREATER THAN TWENTY-FOUR-HOURS
+                   IF  ETTL-RESP   NOT EQUAL DFHRESP(NORMAL)
+                   OR  ETTL-STATUS     EQUAL DFHVALUE(DISABLED)
+                       MOVE TWENTY-FOUR-HOURS  TO ZF-TTL
+
+               IF  ZF-TTL GREATER THAN SEVEN-DAYS
+                   IF  ETTL-RESP       EQUAL DFHRESP(NORMAL)
+                   OR  ETTL-STATUS     EQUAL DFHVALUE(ENABLED)
+                       MOVE SEVEN-DAYS         TO ZF-TTL.
+
+       1310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check for a per-tenant TTL ceiling.  The BU_SBU path segment   *
+      * (URI-FIELD-03) is looked up in the ZCxxSD security file under  *
+      * the reserved ZS-BUSBU-PREFIX key; when that record exists and  *
+      * carries a non-zero ZS-TTL-CEILING, it overrides the global     *
+      * ETTL switch below for every request against that BU_SBU.       *
+      *****************************************************************
+       1313-CHECK-BUSBU-TTL.
+           MOVE SPACES                     TO ZS-KEY.
+           MOVE ZS-BUSBU-PREFIX             TO ZS-KEY(1:7).
+           MOVE URI-FIELD-03                TO ZS-KEY(8:25).
+
+           EXEC CICS READ FILE(ZS-FCT)
+                RIDFLD(ZS-KEY)
+                INTO  (ZS-RECORD)
+                LENGTH(ZS-LENGTH)
+                RESP  (SD-RESP)
+                NOHANDLE
+           END-EXEC.
+
+       1313-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check for extended TTL (ETTL) enable/disable.                 *
+      * Extended TTL support enabled via PROGRAM definition.  This is  *
+      * the fallback ceiling used when no per-tenant ZS-TTL-CEILING    *
+      * applies to the request's BU_SBU.                               *
+      *****************************************************************
+       1312-CHECK-ETTL.
+           MOVE EIBTRNID                   TO ETTL-TRANID.
+           EXEC CICS INQUIRE
+                PROGRAM(ETTL-PROGRAM)
+                STATUS (ETTL-STATUS)
+                RESP   (ETTL-RESP)
+                NOHANDLE
+           END-EXEC.
+
+       1312-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process CLEAR query string for DELETE.                        *
+      * clear=*          clears every ZK/ZF record (unscoped).        *
+      * clear=<prefix>*  clears only ZK/ZF records whose key begins   *
+      *                  with <prefix>; the prefix is passed through  *
+      *                  DFHCOMMAREA to ZECS003.                      *
+      *****************************************************************
+       1320-CLEAR.
+           MOVE ZEROES                TO CA-PREFIX-LENGTH.
+           MOVE LOW-VALUES            TO CA-PREFIX.
+
+           IF WEB-QUERYSTRING-LENGTH GREATER THAN SIX
+               MOVE SPACES            TO CLEAR-TEXT
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    CLEAR-TEXT
+               IF  QUERY-TEXT(1:5) EQUAL 'clear'
+               AND CLEAR-TEXT(WEB-QUERYSTRING-LENGTH - SIX:1) EQUAL '*'
+                   PERFORM 1325-CLEAR-TYPE     THRU 1325-EXIT
+                   COMPUTE CA-PREFIX-LENGTH =
+                           WEB-QUERYSTRING-LENGTH - SEVEN
+                   IF  CA-PREFIX-LENGTH GREATER THAN ZEROES
+                       MOVE CLEAR-TEXT(1:CA-PREFIX-LENGTH) TO
+                            CA-PREFIX(1:CA-PREFIX-LENGTH)
+                   END-IF
+                   EXEC CICS XCTL PROGRAM(ZECS003)
+                        COMMAREA(ZECS003-COMM-AREA)
+                        NOHANDLE
+                   END-EXEC.
+
+       1320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Extract CLEAR type from URIMAP.                               *
+      *****************************************************************
+       1325-CLEAR-TYPE.
+           UNSTRING URI-FIELD-04
+               DELIMITED BY ALL '.'
+               INTO URI-FIELD-00
+                    CA-TYPE.
+
+           MOVE WEB-PATH(1:10) TO CA-URI-FIELD-01.
+
+       1325-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process VERSION query string for GET.                         *
+      * ?version=N asks for a retained prior generation of the key,    *
+      * parsed the same single-parameter way as 1310-TTL's ttl= and    *
+      * 1320-CLEAR's clear=.  3205-VERSION-LOOKUP does the actual      *
+      * ZK-VER-HISTORY search once the KEY structure has been read.    *
+      *****************************************************************
+       1330-VERSION.
+           MOVE 'N'                    TO VER-REQUESTED-FOUND.
+           MOVE 'N'                    TO VER-HISTORICAL-READ.
+           MOVE ZEROES                 TO VER-REQUESTED.
+
+           IF WEB-QUERYSTRING-LENGTH > +0
+               MOVE SPACES              TO QUERY-TEXT
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    VER-REQUESTED
+               IF  QUERY-TEXT(1:7) EQUAL 'version'
+               AND VER-REQUESTED NUMERIC
+                   MOVE 'Y'             TO VER-REQUESTED-FOUND.
+
+       1330-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process MEDIATYPE query string for GET on a wildcard key.      *
+      * ?mediatype=<type> narrows 3050-LIST-KEYS' JSON array to only   *
+      * those keys whose stored ZF-MEDIA matches, parsed the same      *
+      * single-parameter way as 1310-TTL's ttl= and 1320-CLEAR's       *
+      * clear=.  3060-LIST-NEXT applies the actual comparison once     *
+      * each candidate KEY record's FILE record has been read.         *
+      *****************************************************************
+       1335-MEDIA-FILTER.
+           MOVE 'N'                    TO MEDIA-FILTER-PRESENT.
+           MOVE SPACES                 TO MEDIA-FILTER-TEXT.
+           MOVE ZEROES                 TO MEDIA-FILTER-LENGTH.
+
+           IF WEB-QUERYSTRING-LENGTH GREATER THAN NINE
+               MOVE SPACES              TO QUERY-TEXT
+               MOVE SPACES              TO MEDIA-FILTER-TEXT
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    MEDIA-FILTER-TEXT
+               IF  QUERY-TEXT(1:9) EQUAL 'mediatype'
+                   MOVE 'Y'             TO MEDIA-FILTER-PRESENT
+                   COMPUTE MEDIA-FILTER-LENGTH =
+                           WEB-QUERYSTRING-LENGTH - TEN.
+
+       1335-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process TTL query string for PATCH.                           *
+      * ?ttl=N on a PATCH with no body renews the key's TTL in place   *
+      * (2000-PROCESS-REQUEST dispatches straight to 6500-RENEW-TTL    *
+      * instead of the JSON merge-patch path below) without touching   *
+      * the stored value, parsed the same single-parameter way as      *
+      * 1320-CLEAR's clear= and 1330-VERSION's version=.               *
+      *****************************************************************
+       1340-RENEW.
+           MOVE 'N'                    TO RENEW-TTL-REQUESTED.
+           MOVE ZEROES                 TO RENEW-TTL-SECONDS.
+
+           IF WEB-QUERYSTRING-LENGTH > +0
+               MOVE SPACES              TO QUERY-TEXT
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    RENEW-TTL-SECONDS
+               IF  QUERY-TEXT(1:3) EQUAL 'ttl'
+               AND RENEW-TTL-SECONDS NUMERIC
+               AND RENEW-TTL-SECONDS GREATER THAN ZEROES
+                   MOVE 'Y'             TO RENEW-TTL-REQUESTED.
+
+           IF  RENEW-IS-REQUESTED
+           AND RENEW-TTL-SECONDS LESS THAN FIVE-MINUTES
+               MOVE FIVE-MINUTES        TO RENEW-TTL-SECONDS.
+
+           IF  RENEW-IS-REQUESTED
+           AND RENEW-TTL-SECONDS GREATER THAN SEVEN-DAYS
+               MOVE SEVEN-DAYS          TO RENEW-TTL-SECONDS.
+
+       1340-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LINK to ZECS002 to perform Basic Authentication.              *
+      *****************************************************************
+       1500-AUTHENTICATE.
+           MOVE LENGTH OF HTTP-HEADER       TO HTTP-NAME-LENGTH.
+           MOVE LENGTH OF HTTP-HEADER-VALUE TO HTTP-VALUE-LENGTH.
+
+           EXEC CICS WEB READ HTTPHEADER(HTTP-HEADER)
+                NAMELENGTH(HTTP-NAME-LENGTH)
+                VALUE(HTTP-HEADER-VALUE)
+                VALUELENGTH(HTTP-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT
+               PERFORM 9000-RETURN         THRU 9000-EXIT.
+
+           IF  HTTP-VALUE-LENGTH GREATER THAN SIX
+               MOVE HTTP-HEADER-VALUE(7:24) TO CA-ENCODE
+               EXEC CICS LINK PROGRAM(ZECS002)
+                    COMMAREA(ZECS002-COMM-AREA)
+                    NOHANDLE
+               END-EXEC
+
+               IF  CA-RETURN-CODE NOT EQUAL '00'
+                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT
+                   PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+           IF  HTTP-VALUE-LENGTH EQUAL        SIX   OR
+               HTTP-VALUE-LENGTH LESS THAN    SIX
+                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT
+                   PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Mutual TLS: when the inbound HTTPS connection presented a      *
+      * client certificate mapped to a UserID, authenticate from it    *
+      * instead of requiring a Basic Authentication header.  Enabled   *
+      * via PROGRAM definition the same way LAT/ETTL are; when         *
+      * CERT-PROGRAM is not defined (the default), CERTIFICATE-        *
+      * AUTHENTICATED is left 'N' and 1500-AUTHENTICATE runs exactly   *
+      * as it always has.                                              *
+      *****************************************************************
+       1510-CHECK-CERTIFICATE.
+           MOVE 'N'                        TO CERTIFICATE-AUTHENTICATED.
+
+           IF  WEB-SCHEME EQUAL DFHVALUE(HTTPS)
+               MOVE EIBTRNID                TO CERT-TRANID
+               EXEC CICS INQUIRE
+                    PROGRAM(CERT-PROGRAM)
+                    STATUS (CERT-STATUS)
+                    RESP   (CERT-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  CERT-RESP   EQUAL DFHRESP(NORMAL)
+               AND CERT-STATUS EQUAL DFHVALUE(ENABLED)
+                   EXEC CICS EXTRACT CERTIFICATE
+                        USERID   (CERT-USERID)
+                        USERIDLEN(CERT-USERID-LENGTH)
+                        RESP     (SD-RESP)
+                        NOHANDLE
+                   END-EXEC
+
+                   IF  SD-RESP EQUAL DFHRESP(NORMAL)
+                   AND CERT-USERID-LENGTH GREATER THAN ZEROES
+                       MOVE SPACES          TO CA-USERID
+                       MOVE CERT-USERID     TO CA-USERID
+                       MOVE 'Y'             TO CERTIFICATE-AUTHENTICATED
+                   END-IF
+               END-IF
+           END-IF.
+
+       1510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Verify the UserID in the Basic Authentication header is in    *
+      * the ZCxxSD security definition.                               *
+      *****************************************************************
+       1600-USER-ACCESS.
+           MOVE 'N' TO USER-ACCESS.
+
+           MOVE SPACES                TO ZS-KEY.
+           MOVE CA-USERID              TO ZS-KEY.
+
+           EXEC CICS READ FILE(ZS-FCT)
+                RIDFLD(ZS-KEY)
+                INTO  (ZS-RECORD)
+                LENGTH(ZS-LENGTH)
+                RESP  (SD-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  SD-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 1610-SCAN-ZCXXSD   THRU 1610-EXIT.
+
+           IF  USER-ACCESS = 'N'
+               PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT
+               PERFORM 9000-RETURN         THRU 9000-EXIT.
+
+           PERFORM 1620-CHECK-RATE-LIMIT THRU 1620-EXIT.
+
+           IF  RATE-LIMIT-EXCEEDED EQUAL 'Y'
+               MOVE HTTP-RATE-LIMIT        TO HTTP-429-TEXT
+               PERFORM 9550-STATUS-429    THRU 9550-EXIT
+               PERFORM 9000-RETURN         THRU 9000-EXIT.
+
+       1600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check the UserID's Security Definition record for the access  *
+      * required by the inbound HTTP method.                          *
+      *****************************************************************
+       1610-SCAN-ZCXXSD.
+           IF  ZS-ACCESS EQUAL SD-SELECT
+               IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET
+                   MOVE 'Y' TO USER-ACCESS.
+
+           IF  ZS-ACCESS EQUAL SD-UPDATE
+               IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-PUT
+                   MOVE 'Y' TO USER-ACCESS.
+
+           IF  ZS-ACCESS EQUAL SD-UPDATE
+               IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-POST
+                   MOVE 'Y' TO USER-ACCESS.
+
+           IF  ZS-ACCESS EQUAL SD-DELETE
+               IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-DELETE
+                   MOVE 'Y' TO USER-ACCESS.
+
+       1610-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Roll the UserID's rolling rate-limit window forward and count  *
+      * this request against it.  ZS-RATE-LIMIT of zero (the default)  *
+      * means no limit is enforced for that UserID; otherwise a        *
+      * request past the limit within RATE-WINDOW-MS of the window's   *
+      * start is refused with a 429 and the window is left untouched   *
+      * for the requests still to come in it.  ZS-KEY already holds    *
+      * CA-USERID from 1600-USER-ACCESS above.                         *
+      *****************************************************************
+       1620-CHECK-RATE-LIMIT.
+           MOVE 'N'                        TO RATE-LIMIT-EXCEEDED.
+
+           IF  ZS-RATE-LIMIT GREATER THAN ZEROES
+               EXEC CICS READ FILE(ZS-FCT)
+                    RIDFLD(ZS-KEY)
+                    INTO  (ZS-RECORD)
+                    LENGTH(ZS-LENGTH)
+                    UPDATE
+                    RESP  (SD-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  SD-RESP EQUAL DFHRESP(NORMAL)
+                   EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+                   END-EXEC
+
+                   SUBTRACT ZS-RATE-WINDOW-START FROM CURRENT-ABS
+                       GIVING RELATIVE-TIME
+
+                   IF  RELATIVE-TIME GREATER THAN RATE-WINDOW-MS
+                       MOVE CURRENT-ABS     TO ZS-RATE-WINDOW-START
+                       MOVE ONE             TO ZS-RATE-COUNT
+                   ELSE
+                       ADD  ONE             TO ZS-RATE-COUNT
+                       IF  ZS-RATE-COUNT GREATER THAN ZS-RATE-LIMIT
+                           MOVE 'Y'         TO RATE-LIMIT-EXCEEDED
+                       END-IF
+                   END-IF
+
+                   EXEC CICS REWRITE FILE(ZS-FCT)
+                        FROM(ZS-RECORD)
+                        LENGTH(ZS-LENGTH)
+                        NOHANDLE
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       1620-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Process HTTP request.                                         *
+      *****************************************************************
+       2000-PROCESS-REQUEST.
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
+               IF  WILDCARD-KEY EQUAL 'Y'
+                   PERFORM 3050-LIST-KEYS      THRU 3050-EXIT
+               ELSE
+                   PERFORM 3000-READ-CACHE     THRU 3000-EXIT
+                   PERFORM 3600-SEND-RESPONSE  THRU 3600-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST     OR
+               WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+               PERFORM 4000-GET-COUNTER    THRU 4000-EXIT
+               PERFORM 4050-READ-IF-MATCH  THRU 4050-EXIT
+               PERFORM 4100-READ-KEY       THRU 4100-EXIT
+               PERFORM 4200-PROCESS-FILE   THRU 4200-EXIT
+               PERFORM 4300-SEND-RESPONSE  THRU 4300-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
+               PERFORM 5000-READ-KEY       THRU 5000-EXIT
+               PERFORM 5100-DELETE-KEY     THRU 5100-EXIT
+               PERFORM 5200-DELETE-FILE    THRU 5200-EXIT
+                       WITH TEST AFTER
+                       VARYING ZF-SEGMENT  FROM 1 BY 1
+                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               PERFORM 5300-SEND-RESPONSE  THRU 5300-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-HEAD
+               PERFORM 3700-HEAD-CACHE     THRU 3700-EXIT.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PATCH
+               IF  RENEW-IS-REQUESTED
+                   PERFORM 6500-RENEW-TTL  THRU 6500-EXIT
+               ELSE
+                   PERFORM 6000-PATCH-CACHE    THRU 6000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Perform the READ process.                                     *
+      *****************************************************************
+       3000-READ-CACHE.
+           PERFORM 3100-READ-PROCESS   THRU 3100-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE  EQUAL 'Y'.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET with a trailing '*' on the key.                      *
+      * Browse ZK-FCT generically from the prefix and return a JSON   *
+      * array of the matching keys instead of a single cached value.  *
+      *****************************************************************
+       3050-LIST-KEYS.
+           MOVE LOW-VALUES              TO CACHE-MESSAGE.
+           MOVE '['                     TO CACHE-MESSAGE(1:1).
+           MOVE ONE                     TO CACHE-LENGTH.
+           MOVE ZEROES                  TO LIST-COUNT.
+           MOVE 'N'                     TO PROCESS-COMPLETE.
+           MOVE LENGTH OF ZK-RECORD     TO ZK-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZK-FCT)
+                RIDFLD(URI-KEY)
+                KEYLENGTH(PREFIX-LENGTH)
+                GENERIC
+                GTEQ
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 3060-LIST-NEXT   THRU 3060-EXIT
+                   WITH TEST AFTER
+                   UNTIL PROCESS-COMPLETE EQUAL 'Y'
+
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC.
+
+           ADD  ONE                     TO CACHE-LENGTH.
+           MOVE ']'
+                    TO CACHE-MESSAGE(CACHE-LENGTH:1).
+
+           PERFORM 9001-ACAO            THRU 9001-EXIT.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CACHE-MESSAGE)
+                FROMLENGTH(CACHE-LENGTH)
+                MEDIATYPE (APPLICATION-JSON)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       3050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY record on the browse and append it to the   *
+      * JSON array when it still matches the requested prefix.        *
+      *****************************************************************
+       3060-LIST-NEXT.
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(URI-KEY)
+                KEYLENGTH(PREFIX-LENGTH)
+                LENGTH(ZK-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)   OR
+               ZK-KEY(1:PREFIX-LENGTH)
+                   NOT EQUAL URI-KEY(1:PREFIX-LENGTH)
+               MOVE 'Y'                 TO PROCESS-COMPLETE
+           ELSE
+               MOVE ZEROES              TO KEY-DISPLAY-LEN
+               INSPECT ZK-KEY TALLYING KEY-DISPLAY-LEN
+                       FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+               MOVE 'Y'                 TO LIST-MEDIA-MATCH
+               IF  MEDIA-FILTER-REQUESTED
+                   PERFORM 3065-MEDIA-MATCH  THRU 3065-EXIT
+
+               IF  LIST-MEDIA-MATCH EQUAL 'Y'
+                   IF  LIST-COUNT GREATER THAN ZEROES
+                       ADD  ONE TO CACHE-LENGTH
+                       MOVE ','  TO CACHE-MESSAGE(CACHE-LENGTH:1)
+
+                   ADD  ONE TO CACHE-LENGTH
+                   MOVE '"'  TO CACHE-MESSAGE(CACHE-LENGTH:1)
+                   MOVE ZK-KEY(1:KEY-DISPLAY-LEN)
+                          TO CACHE-MESSAGE
+                               (CACHE-LENGTH + 1:KEY-DISPLAY-LEN)
+                   ADD  KEY-DISPLAY-LEN TO CACHE-LENGTH
+                   ADD  ONE TO CACHE-LENGTH
+                   MOVE '"'  TO CACHE-MESSAGE(CACHE-LENGTH:1)
+                   ADD  ONE TO LIST-COUNT.
+
+       3060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the FILE record for the current browse candidate and      *
+      * compare its stored ZF-MEDIA against the requested ?mediatype=  *
+      * filter; LIST-MEDIA-MATCH is left 'N' on any mismatch so        *
+      * 3060-LIST-NEXT skips the entry without ending the browse.      *
+      *****************************************************************
+       3065-MEDIA-MATCH.
+           MOVE 'N'                     TO LIST-MEDIA-MATCH.
+           MOVE ZK-ZF-KEY                TO ZF-KEY.
+           MOVE ZEROES                   TO ZF-ZEROES.
+           MOVE ZEROES                   TO ZF-SEGMENT.
+           MOVE LENGTH OF ZF-RECORD      TO ZF-LENGTH.
+
+           IF  ZK-SEGMENTS EQUAL 'Y'
+               MOVE ONE                  TO ZF-SEGMENT.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+           AND ZF-MEDIA(1:MEDIA-FILTER-LENGTH)
+                   EQUAL MEDIA-FILTER-TEXT(1:MEDIA-FILTER-LENGTH)
+               MOVE 'Y'                  TO LIST-MEDIA-MATCH.
+
+       3065-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST /resources/bulk?op=get|put|delete.                  *
+      * Receive the line-oriented body the same way the generic        *
+      * POST/PUT receive does, then dispatch on the op= query string   *
+      * parameter the same way 1310-TTL/1320-CLEAR pull ttl=/clear=.   *
+      *****************************************************************
+       3810-BULK-RECEIVE.
+           EXEC CICS WEB RECEIVE
+                SET(CACHE-ADDRESS)
+                LENGTH(RECEIVE-LENGTH)
+                MAXLENGTH(MAXIMUM-LENGTH)
+                NOSRVCONVERT
+                MEDIATYPE(WEB-MEDIA-TYPE)
+                RESP(WEBRESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)    OR
+               RECEIVE-LENGTH EQUAL ZEROES
+               PERFORM 9300-WEB-ERROR     THRU 9300-EXIT
+               MOVE HTTP-WEB-ERROR          TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400    THRU 9400-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           SET ADDRESS OF CACHE-MESSAGE    TO CACHE-ADDRESS.
+
+           MOVE SPACES                     TO BULK-OP-TEXT.
+           MOVE SPACES                     TO BULK-OP.
+           IF  WEB-QUERYSTRING-LENGTH GREATER THAN ZEROES
+               UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
+               DELIMITED BY ALL '='
+               INTO QUERY-TEXT
+                    BULK-OP-TEXT.
+
+           IF  BULK-OP-TEXT(1:3) EQUAL 'get'
+               MOVE 'G'                    TO BULK-OP.
+           IF  BULK-OP-TEXT(1:3) EQUAL 'put'
+               MOVE 'P'                    TO BULK-OP.
+           IF  BULK-OP-TEXT(1:6) EQUAL 'delete'
+               MOVE 'D'                    TO BULK-OP.
+
+           MOVE ZEROES                     TO BULK-ITEM-COUNT.
+           MOVE ZEROES                     TO BULK-DONE-COUNT.
+           MOVE ZEROES                     TO BULK-FAIL-COUNT.
+           MOVE ONE                        TO BULK-SCAN-POINTER.
+           MOVE 'N'                        TO BULK-OP-VALID.
+
+           IF  BULK-OP-GET
+               PERFORM 3820-BULK-GET       THRU 3820-EXIT
+               MOVE 'Y'                    TO BULK-OP-VALID.
+
+           IF  BULK-OP-PUT
+               PERFORM 3840-BULK-PUT       THRU 3840-EXIT
+               MOVE 'Y'                    TO BULK-OP-VALID.
+
+           IF  BULK-OP-DELETE
+               PERFORM 3830-BULK-DELETE    THRU 3830-EXIT
+               MOVE 'Y'                    TO BULK-OP-VALID.
+
+           IF  BULK-OP-VALID NOT EQUAL 'Y'
+               MOVE HTTP-BULK-OP           TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           PERFORM 3850-BULK-SEND          THRU 3850-EXIT.
+
+       3810-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Bulk GET.  Each line of the body is a bare key; look each one  *
+      * up and append its value to the JSON-Lines response.  Only      *
+      * single-segment values are returned; a multi-segment value is   *
+      * counted as a failure the same as a key that is not found,      *
+      * since bulk has no windowed multi-segment buffer of its own.    *
+      *****************************************************************
+       3820-BULK-GET.
+           MOVE LOW-VALUES                  TO BULK-MESSAGE.
+           MOVE ONE                         TO BULK-OUT-POINTER.
+
+           PERFORM 3821-BULK-GET-ONE      THRU 3821-EXIT
+               WITH TEST AFTER
+               UNTIL BULK-SCAN-POINTER NOT LESS THAN RECEIVE-LENGTH
+               OR    BULK-ITEM-COUNT EQUAL BULK-MAX-ITEMS.
+
+       3820-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Split one line off the body and look it up, when present.      *
+      *****************************************************************
+       3821-BULK-GET-ONE.
+           ADD  ONE                         TO BULK-ITEM-COUNT.
+           MOVE SPACES                      TO BULK-LINE.
+
+           UNSTRING CACHE-MESSAGE(1:RECEIVE-LENGTH)
+                DELIMITED BY CRLF
+                INTO BULK-LINE
+                WITH POINTER BULK-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  BULK-LINE NOT EQUAL SPACES
+               MOVE ZEROES                  TO BULK-KEY-LENGTH
+               INSPECT BULK-LINE
+                       TALLYING BULK-KEY-LENGTH
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+
+               IF  BULK-KEY-LENGTH GREATER THAN ZEROES
+               AND BULK-KEY-LENGTH NOT GREATER THAN TWO-FIFTY-FIVE
+                   MOVE LOW-VALUES          TO BULK-KEY
+                   MOVE BULK-LINE(1:BULK-KEY-LENGTH)
+                                          TO BULK-KEY(1:BULK-KEY-LENGTH)
+                   PERFORM 3822-BULK-GET-ITEM THRU 3822-EXIT
+               ELSE
+                   ADD  ONE                 TO BULK-FAIL-COUNT.
+
+       3821-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read one key/value pair, single segment only.  After a         *
+      * successful FILE read, CICS has overlaid ZF-LENGTH with the     *
+      * actual on-disk record length (header plus data), the same as   *
+      * 3400-STAGE sees it, so the prefix has to come back off before  *
+      * ZF-LENGTH is used as a data length.                            *
+      *****************************************************************
+       3822-BULK-GET-ITEM.
+           MOVE BULK-KEY                    TO ZK-KEY.
+           MOVE LENGTH OF ZK-RECORD         TO ZK-LENGTH.
+
+           EXEC CICS READ FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               ADD  ONE                     TO BULK-FAIL-COUNT
+           ELSE
+               MOVE ZK-ZF-KEY                TO ZF-KEY
+               MOVE ZEROES                   TO ZF-ZEROES
+               IF  ZK-SEGMENTS EQUAL 'Y'
+                   MOVE ONE                  TO ZF-SEGMENT
+               MOVE LENGTH OF ZF-RECORD      TO ZF-LENGTH
+
+               EXEC CICS READ FILE(ZF-FCT)
+                    INTO(ZF-RECORD)
+                    RIDFLD(ZF-KEY-16)
+                    LENGTH(ZF-LENGTH)
+                    RESP(READ-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               OR  ZF-SEGMENTS NOT EQUAL ONE
+                   ADD  ONE                  TO BULK-FAIL-COUNT
+               ELSE
+                   SUBTRACT ZF-PREFIX        FROM ZF-LENGTH
+                   IF  ZF-DATA-COMPRESSED
+                       MOVE ZF-LENGTH             TO
+                            DECOMPRESS-SRC-LENGTH
+                       PERFORM 3520-DECOMPRESS-SEGMENT THRU 3520-EXIT
+                       MOVE DECOMPRESS-DST-INDEX  TO ZF-LENGTH
+                   ELSE
+                       MOVE ZF-DATA(1:ZF-LENGTH)  TO CACHE-MESSAGE
+                   END-IF
+                   PERFORM 3823-BULK-GET-APPEND THRU 3823-EXIT.
+
+       3822-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Append {"key":"...","value":...} plus CRLF to BULK-MESSAGE.    *
+      * A value that would overflow the 32,000-byte response buffer    *
+      * is counted as a failure rather than truncated.                 *
+      *****************************************************************
+       3823-BULK-GET-APPEND.
+           COMPUTE BULK-OUT-NEEDED =
+                   BULK-OUT-POINTER + BULK-KEY-LENGTH + ZF-LENGTH + 24.
+
+           IF  BULK-OUT-NEEDED GREATER THAN THIRTY-TWO-KB
+               ADD  ONE                     TO BULK-FAIL-COUNT
+           ELSE
+               STRING '{"key":"'                 DELIMITED BY SIZE
+                      BULK-KEY(1:BULK-KEY-LENGTH) DELIMITED BY SIZE
+                      '","value":'                DELIMITED BY SIZE
+                      CACHE-MESSAGE(1:ZF-LENGTH)  DELIMITED BY SIZE
+                      '}'                         DELIMITED BY SIZE
+                      CRLF                        DELIMITED BY SIZE
+                      INTO BULK-MESSAGE
+                  WITH POINTER BULK-OUT-POINTER
+               END-STRING
+               ADD  ONE                     TO BULK-DONE-COUNT.
+
+       3823-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Bulk DELETE.  Each line of the body is a bare key; delete it   *
+      * and every FILE segment it has, the same multi-segment loop     *
+      * 2000-PROCESS-REQUEST uses for a single DELETE.                 *
+      *****************************************************************
+       3830-BULK-DELETE.
+           PERFORM 3831-BULK-DELETE-ONE   THRU 3831-EXIT
+               WITH TEST AFTER
+               UNTIL BULK-SCAN-POINTER NOT LESS THAN RECEIVE-LENGTH
+               OR    BULK-ITEM-COUNT EQUAL BULK-MAX-ITEMS.
+
+       3830-EXIT.
+           EXIT.
+
+       3831-BULK-DELETE-ONE.
+           ADD  ONE                        TO BULK-ITEM-COUNT.
+           MOVE SPACES                     TO BULK-LINE.
+
+           UNSTRING CACHE-MESSAGE(1:RECEIVE-LENGTH)
+                DELIMITED BY CRLF
+                INTO BULK-LINE
+                WITH POINTER BULK-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  BULK-LINE NOT EQUAL SPACES
+               MOVE ZEROES                 TO BULK-KEY-LENGTH
+               INSPECT BULK-LINE
+                       TALLYING BULK-KEY-LENGTH
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+
+               IF  BULK-KEY-LENGTH GREATER THAN ZEROES
+               AND BULK-KEY-LENGTH NOT GREATER THAN TWO-FIFTY-FIVE
+                   MOVE LOW-VALUES         TO BULK-KEY
+                   MOVE BULK-LINE(1:BULK-KEY-LENGTH)
+                                          TO BULK-KEY(1:BULK-KEY-LENGTH)
+                   PERFORM 3832-BULK-DELETE-ITEM THRU 3832-EXIT
+               ELSE
+                   ADD  ONE                TO BULK-FAIL-COUNT.
+
+       3831-EXIT.
+           EXIT.
+
+       3832-BULK-DELETE-ITEM.
+           MOVE BULK-KEY                   TO ZK-KEY.
+           MOVE LENGTH OF ZK-RECORD        TO ZK-LENGTH.
+
+           EXEC CICS READ FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               ADD  ONE                    TO BULK-FAIL-COUNT
+           ELSE
+               MOVE ZK-ZF-KEY               TO ZF-KEY
+               MOVE ZEROES                  TO ZF-ZEROES
+
+               EXEC CICS DELETE FILE(ZK-FCT)
+                    RIDFLD(ZK-KEY)
+                    NOHANDLE
+               END-EXEC
+
+               PERFORM 3833-BULK-DELETE-SEGMENT THRU 3833-EXIT
+                   WITH TEST AFTER
+                   VARYING ZF-SEGMENT FROM 1 BY 1
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+
+               MOVE 'BULK-DEL'              TO ZA-OPERATION
+               MOVE CA-USERID               TO ZA-USERID
+               MOVE BULK-KEY-LENGTH         TO ZA-CACHE-KEY-LEN
+               MOVE BULK-KEY                TO ZA-CACHE-KEY
+               PERFORM 9960-WRITE-AUDIT THRU 9960-EXIT
+
+               ADD  ONE                    TO BULK-DONE-COUNT.
+
+       3832-EXIT.
+           EXIT.
+
+       3833-BULK-DELETE-SEGMENT.
+           EXEC CICS DELETE FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                NOHANDLE
+           END-EXEC.
+
+       3833-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Bulk PUT.  Each line of the body is "key=value", split on the  *
+      * first '=' only so an '=' inside the value does not truncate    *
+      * it.  Each write replaces any existing value for the key        *
+      * outright, single segment only, with no If-Match/version check  *
+      * and no Data Center replication -- bulk is a local, best-effort *
+      * programmatic load path, not a substitute for the full PUT.     *
+      *****************************************************************
+       3840-BULK-PUT.
+           PERFORM 3841-BULK-PUT-ONE      THRU 3841-EXIT
+               WITH TEST AFTER
+               UNTIL BULK-SCAN-POINTER NOT LESS THAN RECEIVE-LENGTH
+               OR    BULK-ITEM-COUNT EQUAL BULK-MAX-ITEMS.
+
+       3840-EXIT.
+           EXIT.
+
+       3841-BULK-PUT-ONE.
+           ADD  ONE                        TO BULK-ITEM-COUNT.
+           MOVE SPACES                     TO BULK-LINE.
+
+           UNSTRING CACHE-MESSAGE(1:RECEIVE-LENGTH)
+                DELIMITED BY CRLF
+                INTO BULK-LINE
+                WITH POINTER BULK-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  BULK-LINE NOT EQUAL SPACES
+               MOVE ZEROES                 TO BULK-LINE-LENGTH
+               INSPECT BULK-LINE
+                       TALLYING BULK-LINE-LENGTH
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+               PERFORM 3842-BULK-PUT-SPLIT THRU 3842-EXIT.
+
+       3841-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Split BULK-LINE on the first '=' into BULK-KEY and a value     *
+      * span left sitting in BULK-LINE itself (no copy needed -- 3844  *
+      * slices the value directly off BULK-LINE using the pointer      *
+      * UNSTRING leaves behind).                                       *
+      *****************************************************************
+       3842-BULK-PUT-SPLIT.
+           MOVE ONE                        TO BULK-EQ-POINTER.
+           MOVE SPACES                     TO BULK-KEY.
+
+           UNSTRING BULK-LINE(1:BULK-LINE-LENGTH)
+                DELIMITED BY EQUAL-SIGN
+                INTO BULK-KEY
+                WITH POINTER BULK-EQ-POINTER
+           END-UNSTRING.
+
+           MOVE ZEROES                     TO BULK-KEY-LENGTH.
+           INSPECT BULK-KEY
+                   TALLYING BULK-KEY-LENGTH
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           COMPUTE BULK-VALUE-LENGTH =
+                   BULK-LINE-LENGTH - BULK-EQ-POINTER + 1.
+
+           IF  BULK-KEY-LENGTH GREATER THAN ZEROES
+           AND BULK-KEY-LENGTH NOT GREATER THAN TWO-FIFTY-FIVE
+           AND BULK-VALUE-LENGTH GREATER THAN ZEROES
+           AND BULK-VALUE-LENGTH NOT GREATER THAN THIRTY-TWO-KB
+               PERFORM 3843-BULK-PUT-ITEM THRU 3843-EXIT
+           ELSE
+               ADD  ONE                    TO BULK-FAIL-COUNT.
+
+       3842-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Find or create the KEY structure for this bulk item.           *
+      *****************************************************************
+       3843-BULK-PUT-ITEM.
+           MOVE LOW-VALUES              TO BULK-KEY(BULK-KEY-LENGTH + 1:
+                                            255 - BULK-KEY-LENGTH).
+           MOVE BULK-KEY                    TO ZK-KEY.
+           MOVE LENGTH OF ZK-RECORD         TO ZK-LENGTH.
+
+           EXEC CICS READ FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE THE-TOD(1:6)             TO ZK-ZF-IDN
+               MOVE ZECS-NC-HW               TO ZK-ZF-NC
+               MOVE 'Y'                      TO ZK-SEGMENTS
+
+               EXEC CICS WRITE FILE(ZK-FCT)
+                    FROM(ZK-RECORD)
+                    RIDFLD(ZK-KEY)
+                    LENGTH(ZK-LENGTH)
+                    RESP(WRITE-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  WRITE-RESP NOT EQUAL DFHRESP(NORMAL)
+                   ADD  ONE                  TO BULK-FAIL-COUNT
+               ELSE
+                   PERFORM 3844-BULK-PUT-WRITE-FILE THRU 3844-EXIT
+           ELSE
+               PERFORM 3844-BULK-PUT-WRITE-FILE THRU 3844-EXIT.
+
+       3843-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the single FILE segment, the same shape 4120-WRITE-KEY/  *
+      * 4400-WRITE-FILE create for a PUT, priming TTL the same         *
+      * no-query-string default 1310-TTL uses.  A WRITE against a key  *
+      * that already has a FILE segment comes back DUPREC; REWRITE it  *
+      * in place rather than running the full version pipeline.        *
+      *****************************************************************
+       3844-BULK-PUT-WRITE-FILE.
+           MOVE BULK-KEY                    TO ZF-ZK-KEY.
+           MOVE ZK-ZF-KEY                   TO ZF-KEY.
+           MOVE ZEROES                      TO ZF-ZEROES.
+           MOVE ONE                         TO ZF-SEGMENT.
+           MOVE ONE                         TO ZF-SEGMENTS.
+           MOVE ONE                         TO ZF-VERSION.
+           MOVE SPACES                      TO ZF-FLAGS.
+           MOVE THIRTY-MINUTES              TO ZF-TTL.
+           MOVE WEB-MEDIA-TYPE              TO ZF-MEDIA.
+           PERFORM 9950-ABS                THRU 9950-EXIT.
+
+           MOVE LOW-VALUES               TO ZF-DATA.
+           MOVE BULK-LINE(BULK-EQ-POINTER:BULK-VALUE-LENGTH)
+                                        TO ZF-DATA(1:BULK-VALUE-LENGTH).
+           MOVE BULK-VALUE-LENGTH        TO ZF-LENGTH.
+           MOVE BULK-VALUE-LENGTH        TO ZF-RAW-LENGTH.
+           ADD  ZF-PREFIX                TO ZF-LENGTH.
+
+           EXEC CICS WRITE FILE(ZF-FCT)
+                FROM(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP(WRITE-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WRITE-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS REWRITE FILE(ZF-FCT)
+                    FROM(ZF-RECORD)
+                    LENGTH(ZF-LENGTH)
+                    RESP(WRITE-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  WRITE-RESP EQUAL DFHRESP(NORMAL)
+               MOVE 'BULK-PUT'               TO ZA-OPERATION
+               MOVE CA-USERID                TO ZA-USERID
+               MOVE BULK-KEY-LENGTH          TO ZA-CACHE-KEY-LEN
+               MOVE BULK-KEY                 TO ZA-CACHE-KEY
+               PERFORM 9960-WRITE-AUDIT     THRU 9960-EXIT
+               ADD  ONE                      TO BULK-DONE-COUNT
+           ELSE
+               ADD  ONE                      TO BULK-FAIL-COUNT.
+
+       3844-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Send the bulk response.  GET returns the JSON-Lines value      *
+      * list built in BULK-MESSAGE; PUT and DELETE return a small      *
+      * summary of how many of the items succeeded, the same shape     *
+      * 3930-BUILD-STATS sends for /resources/stats.                   *
+      *****************************************************************
+       3850-BULK-SEND.
+           PERFORM 9001-ACAO            THRU 9001-EXIT.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           IF  BULK-OP-GET
+               COMPUTE BULK-OUT-NEEDED = BULK-OUT-POINTER - 1
+
+               EXEC CICS WEB SEND
+                    FROM      (BULK-MESSAGE)
+                    FROMLENGTH(BULK-OUT-NEEDED)
+                    MEDIATYPE (APPLICATION-JSON)
+                    STATUSCODE(HTTP-STATUS-200)
+                    STATUSTEXT(HTTP-OK)
+                    ACTION    (SEND-ACTION)
+                    SRVCONVERT
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE BULK-ITEM-COUNT         TO BULK-ITEM-COUNT-D
+               MOVE BULK-DONE-COUNT         TO BULK-DONE-COUNT-D
+               MOVE BULK-FAIL-COUNT         TO BULK-FAIL-COUNT-D
+               MOVE ONE                     TO SCAN-POINTER
+
+               STRING '{"items":'             DELIMITED BY SIZE
+                      BULK-ITEM-COUNT-D       DELIMITED BY SIZE
+                      ',"succeeded":'         DELIMITED BY SIZE
+                      BULK-DONE-COUNT-D       DELIMITED BY SIZE
+                      ',"failed":'            DELIMITED BY SIZE
+                      BULK-FAIL-COUNT-D       DELIMITED BY SIZE
+                      '}'                     DELIMITED BY SIZE
+                      INTO CACHE-MESSAGE
+                  WITH POINTER SCAN-POINTER
+               END-STRING
+
+               COMPUTE CACHE-LENGTH = SCAN-POINTER - 1
+
+               EXEC CICS WEB SEND
+                    FROM      (CACHE-MESSAGE)
+                    FROMLENGTH(CACHE-LENGTH)
+                    MEDIATYPE (APPLICATION-JSON)
+                    STATUSCODE(HTTP-STATUS-200)
+                    STATUSTEXT(HTTP-OK)
+                    ACTION    (SEND-ACTION)
+                    SRVCONVERT
+                    NOHANDLE
+               END-EXEC.
+
+       3850-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET /resources/stats.                                    *
+      * Report active ZK/ZF record counts, the current DCOUNTER       *
+      * value, average TTL, and the DC-TYPE from the ZCxxDC document  *
+      * template, so ops can check cache health without pulling any   *
+      * key's payload.  The record counts still require a full        *
+      * STARTBR/READNEXT browse of ZK-FCT/ZF-FCT since VSAM has no    *
+      * O(1) record-count facility; only the per-key payload GET is   *
+      * skipped.                                                      *
+      *****************************************************************
+       3900-STATS-CACHE.
+           PERFORM 3905-READ-COUNTER   THRU 3905-EXIT.
+           PERFORM 8000-GET-URL        THRU 8000-EXIT.
+           PERFORM 3910-COUNT-KEYS     THRU 3910-EXIT.
+           PERFORM 3920-COUNT-FILES    THRU 3920-EXIT.
+           PERFORM 3930-BUILD-STATS    THRU 3930-EXIT.
+
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the current DCOUNTER value without disturbing it; a zero *
+      * INCREMENT keeps the live request-numbering sequence intact.   *
+      *****************************************************************
+       3905-READ-COUNTER.
+           EXEC CICS GET DCOUNTER(ZECS-COUNTER)
+                VALUE(ZECS-VALUE)
+                INCREMENT(STATS-ZERO-INCREMENT)
+                WRAP
+                NOHANDLE
+           END-EXEC.
+
+       3905-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Count every active KEY record.                                *
+      *****************************************************************
+       3910-COUNT-KEYS.
+           MOVE ZEROES                  TO STATS-KEY-COUNT.
+           MOVE LOW-VALUES              TO ZK-KEY.
+           MOVE LENGTH OF ZK-RECORD     TO ZK-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                GTEQ
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+               MOVE 'N'                 TO PROCESS-COMPLETE
+               PERFORM 3915-COUNT-NEXT-KEY THRU 3915-EXIT
+                   WITH TEST AFTER
+                   UNTIL PROCESS-COMPLETE EQUAL 'Y'
+
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC.
+
+       3910-EXIT.
+           EXIT.
+
+       3915-COUNT-NEXT-KEY.
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                 TO PROCESS-COMPLETE
+           ELSE
+               ADD  ONE                 TO STATS-KEY-COUNT.
+
+       3915-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Count every active FILE segment and, for primary segments     *
+      * only (ZF-SEGMENT EQUAL ZEROES), accumulate ZF-TTL so a        *
+      * multi-segment document's TTL is not counted more than once.   *
+      *****************************************************************
+       3920-COUNT-FILES.
+           MOVE ZEROES                  TO STATS-FILE-COUNT.
+           MOVE ZEROES                  TO STATS-TTL-COUNT.
+           MOVE ZEROES                  TO STATS-TTL-TOTAL.
+           MOVE LOW-VALUES              TO ZF-KEY-16.
+           MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                GTEQ
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+               MOVE 'N'                 TO PROCESS-COMPLETE
+               PERFORM 3925-COUNT-NEXT-FILE THRU 3925-EXIT
+                   WITH TEST AFTER
+                   UNTIL PROCESS-COMPLETE EQUAL 'Y'
+
+               EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+               END-EXEC.
+
+       3920-EXIT.
+           EXIT.
+
+       3925-COUNT-NEXT-FILE.
+           EXEC CICS READNEXT FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                 TO PROCESS-COMPLETE
+           ELSE
+               ADD  ONE                 TO STATS-FILE-COUNT
+               IF  ZF-SEGMENT EQUAL ZEROES
+                   ADD  ONE             TO STATS-TTL-COUNT
+                   ADD  ZF-TTL          TO STATS-TTL-TOTAL.
+
+       3925-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build and send the JSON stats response.                       *
+      *****************************************************************
+       3930-BUILD-STATS.
+           MOVE ZEROES                  TO STATS-TTL-AVERAGE.
+           IF  STATS-TTL-COUNT GREATER THAN ZEROES
+               DIVIDE STATS-TTL-TOTAL BY STATS-TTL-COUNT
+                   GIVING STATS-TTL-AVERAGE.
+
+           MOVE STATS-KEY-COUNT         TO STATS-KEY-COUNT-D.
+           MOVE STATS-FILE-COUNT        TO STATS-FILE-COUNT-D.
+           MOVE STATS-TTL-AVERAGE       TO STATS-TTL-AVERAGE-D.
+           MOVE ZECS-VALUE              TO STATS-COUNTER-D.
+           MOVE ONE                     TO SCAN-POINTER.
+
+           STRING '{"keyCount":'          DELIMITED BY SIZE
+                  STATS-KEY-COUNT-D       DELIMITED BY SIZE
+                  ',"fileCount":'         DELIMITED BY SIZE
+                  STATS-FILE-COUNT-D      DELIMITED BY SIZE
+                  ',"averageTtlSeconds":' DELIMITED BY SIZE
+                  STATS-TTL-AVERAGE-D     DELIMITED BY SIZE
+                  ',"counter":'           DELIMITED BY SIZE
+                  STATS-COUNTER-D         DELIMITED BY SIZE
+                  ',"dcType":"'           DELIMITED BY SIZE
+                  DC-TYPE                 DELIMITED BY SIZE
+                  '"}'                    DELIMITED BY SIZE
+                  INTO CACHE-MESSAGE
+               WITH POINTER SCAN-POINTER.
+
+           COMPUTE CACHE-LENGTH = SCAN-POINTER - 1.
+
+           PERFORM 9001-ACAO            THRU 9001-EXIT.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CACHE-MESSAGE)
+                FROMLENGTH(CACHE-LENGTH)
+                MEDIATYPE (APPLICATION-JSON)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       3930-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET /resources/metrics.                                  *
+      * Prometheus text-exposition format over the same counters      *
+      * 3900-STATS-CACHE reports as JSON, so ops can point a scraper  *
+      * at the cache without any translation layer.                  *
+      *****************************************************************
+       3950-METRICS-CACHE.
+           PERFORM 3905-READ-COUNTER   THRU 3905-EXIT.
+           PERFORM 3910-COUNT-KEYS     THRU 3910-EXIT.
+           PERFORM 3920-COUNT-FILES    THRU 3920-EXIT.
+           PERFORM 3960-BUILD-METRICS  THRU 3960-EXIT.
+
+       3950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build and send the Prometheus metrics response.                *
+      *****************************************************************
+       3960-BUILD-METRICS.
+           MOVE ZEROES                  TO STATS-TTL-AVERAGE.
+           IF  STATS-TTL-COUNT GREATER THAN ZEROES
+               DIVIDE STATS-TTL-TOTAL BY STATS-TTL-COUNT
+                   GIVING STATS-TTL-AVERAGE.
+
+           MOVE STATS-KEY-COUNT         TO STATS-KEY-COUNT-D.
+           MOVE STATS-FILE-COUNT        TO STATS-FILE-COUNT-D.
+           MOVE STATS-TTL-AVERAGE       TO STATS-TTL-AVERAGE-D.
+           MOVE ZECS-VALUE              TO STATS-COUNTER-D.
+           MOVE ONE                     TO SCAN-POINTER.
+
+           STRING
+             '# HELP zecs_key_count Active cache keys'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# TYPE zecs_key_count gauge'  DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             'zecs_key_count '              DELIMITED BY SIZE
+             STATS-KEY-COUNT-D              DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# HELP zecs_file_count Active cache file segments'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# TYPE zecs_file_count gauge' DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             'zecs_file_count '             DELIMITED BY SIZE
+             STATS-FILE-COUNT-D             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# HELP zecs_ttl_average_seconds Average primary TTL'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# TYPE zecs_ttl_average_seconds gauge'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             'zecs_ttl_average_seconds '    DELIMITED BY SIZE
+             STATS-TTL-AVERAGE-D            DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# HELP zecs_request_counter zECS request DCOUNTER value'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             '# TYPE zecs_request_counter counter'
+                                             DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             'zecs_request_counter '        DELIMITED BY SIZE
+             STATS-COUNTER-D                DELIMITED BY SIZE
+             X'0A'                          DELIMITED BY SIZE
+             INTO CACHE-MESSAGE
+          WITH POINTER SCAN-POINTER.
+
+           COMPUTE CACHE-LENGTH = SCAN-POINTER - 1.
+
+           PERFORM 9001-ACAO            THRU 9001-EXIT.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CACHE-MESSAGE)
+                FROMLENGTH(CACHE-LENGTH)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                NOSRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       3960-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET /resources/topology.                                 *
+      * Report this Data Center's DC-TYPE and, for active-active or   *
+      * active-standby, each partner Data Center's host/port and a    *
+      * live reachability probe -- a bare WEB OPEN/CLOSE against the  *
+      * partner, the same connection 4610-REPLICATE-ONE uses, without *
+      * conversing any replicated request.                             *
+      *****************************************************************
+       3970-TOPOLOGY-CACHE.
+           PERFORM 8000-GET-URL         THRU 8000-EXIT.
+           MOVE ONE                     TO SCAN-POINTER.
+
+           STRING '{"dcType":"'           DELIMITED BY SIZE
+                  DC-TYPE                 DELIMITED BY SIZE
+                  '","partners":['        DELIMITED BY SIZE
+                  INTO CACHE-MESSAGE
+               WITH POINTER SCAN-POINTER
+           END-STRING.
+
+           IF  DC-PARTNER-COUNT GREATER THAN ZEROES
+               PERFORM 3975-TOPOLOGY-PARTNER THRU 3975-EXIT
+                   WITH TEST AFTER
+                   VARYING DC-PARTNER-INDEX FROM 1 BY 1
+                   UNTIL DC-PARTNER-INDEX NOT LESS THAN
+                         DC-PARTNER-COUNT.
+
+           STRING ']}'                    DELIMITED BY SIZE
+                  INTO CACHE-MESSAGE
+               WITH POINTER SCAN-POINTER
+           END-STRING.
+
+           COMPUTE CACHE-LENGTH = SCAN-POINTER - 1.
+
+           PERFORM 9001-ACAO            THRU 9001-EXIT.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CACHE-MESSAGE)
+                FROMLENGTH(CACHE-LENGTH)
+                MEDIATYPE (APPLICATION-JSON)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       3970-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Probe one partner Data Center and append its JSON object.     *
+      *****************************************************************
+       3975-TOPOLOGY-PARTNER.
+           PERFORM 8100-WEB-OPEN         THRU 8100-EXIT.
+
+           MOVE 'N'                      TO TOPOLOGY-REACHABLE.
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO TOPOLOGY-REACHABLE.
+
+           PERFORM 8300-WEB-CLOSE        THRU 8300-EXIT.
+
+           MOVE SPACES                   TO TOPOLOGY-HOST-TEXT.
+           MOVE DC-PARTNER-HOST(DC-PARTNER-INDEX)
+                                          TO TOPOLOGY-HOST-TEXT.
+           MOVE DC-PARTNER-PORT(DC-PARTNER-INDEX)
+                                          TO TOPOLOGY-PORT-D.
+
+           IF  DC-PARTNER-INDEX GREATER THAN ONE
+               STRING ','                 DELIMITED BY SIZE
+                      INTO CACHE-MESSAGE
+                  WITH POINTER SCAN-POINTER
+               END-STRING.
+
+           STRING '{"host":"'             DELIMITED BY SIZE
+                  TOPOLOGY-HOST-TEXT
+                      (1:DC-PARTNER-HOST-LENGTH(DC-PARTNER-INDEX))
+                                          DELIMITED BY SIZE
+                  '","port":'             DELIMITED BY SIZE
+                  TOPOLOGY-PORT-D         DELIMITED BY SIZE
+                  ',"reachable":'         DELIMITED BY SIZE
+                  INTO CACHE-MESSAGE
+               WITH POINTER SCAN-POINTER
+           END-STRING.
+
+           IF  TOPOLOGY-IS-REACHABLE
+               STRING 'true}'             DELIMITED BY SIZE
+                      INTO CACHE-MESSAGE
+                  WITH POINTER SCAN-POINTER
+               END-STRING
+           ELSE
+               STRING 'false}'            DELIMITED BY SIZE
+                      INTO CACHE-MESSAGE
+                  WITH POINTER SCAN-POINTER
+               END-STRING.
+
+       3975-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      *                                                               *
+      * Read the primary key store (ZK), which contains the secondary *
+      * or 'file' key.                                                *
+      *                                                               *
+      * Read the secondary file store (ZF), which contains the cached *
+      * data as record segments.                                      *
+      *****************************************************************
+       3100-READ-PROCESS.
+           MOVE 'Y'                          TO PROCESS-COMPLETE.
+           PERFORM 3200-READ-KEY           THRU 3200-EXIT.
+           PERFORM 3300-READ-FILE          THRU 3300-EXIT.
+           IF  ZF-SUCCESSFUL EQUAL 'Y'
+               PERFORM 3400-STAGE          THRU 3400-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Read KEY structure.                                           *
+      *****************************************************************
+       3200-READ-KEY.
+
+           MOVE URI-KEY TO ZK-KEY.
+           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
+
+           EXEC CICS READ FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+      *****************************************************************
+      * When the KEY structure is not found and this Data Center is   *
+      * ACTIVE-ACTIVE, the key may simply not have replicated here    *
+      * yet.  Try a read-through fetch from each partner Data Center  *
+      * before giving up with a 204.                                  *
+      *****************************************************************
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+               PERFORM 8000-GET-URL            THRU 8000-EXIT
+               IF  DC-TYPE EQUAL ACTIVE-ACTIVE
+                   PERFORM 3210-READ-THROUGH   THRU 3210-EXIT.
+
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+           AND RT-SWITCH NOT EQUAL 'Y'
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           AND EIBRESP NOT EQUAL DFHRESP(NOTFND)
+               MOVE '3200'                  TO KE-PARAGRAPH
+               MOVE FC-READ                 TO KE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
+               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
+               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+      *****************************************************************
+      * When the KEY structure points to an internal FILE structure   *
+      * that does not exist, one of two conditions has occurred:      *
+      *                                                               *
+      * 1).  KEY and/or FILE VSAM definition specifies LOG(NONE).     *
+      *      When a zECS request doesn't complete, due to region      *
+      *      or client termination, rollback does not occur, causing  *
+      *      inconsistent KEY/FILE pointers.                          *
+      * 2).  Expiration process is in progress for a KEY/FILE record. *
+      *      When a zECS record is being expired, zEXPIRE browses     *
+      *      FILE structure for TTL.  When an expired record is found *
+      *      zEXPIRE issues a DELETE for each FILE entry, then issues *
+      *      the DELETE for the KEY entry, causing an expiration      *
+      *      'in progress'.                                           *
+      *                                                               *
+      * Both of the conditions will now return HTTP status 204 and    *
+      * HTTP status text '204 Record not found'.  The error message   *
+      * to CSSL will no longer be written, as both conditions will    *
+      * ultimately be resolved by zEXPIRE deleting both KEY and FILE  *
+      * structures when a FILE entry TTL has exceed the limit.        *
+      *                                                               *
+      *****************************************************************
+           IF  ZK-ZF-KEY EQUAL INTERNAL-KEY
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  VER-IS-REQUESTED
+               PERFORM 3205-VERSION-LOOKUP THRU 3205-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET ?version=N.                                          *
+      * Search the KEY structure's retained-generation history for a  *
+      * match on the requested version number.  When found, 3300-     *
+      * READ-FILE is told (VER-HISTORICAL-READ) to fetch that          *
+      * generation's FILE segments read-only, bypassing the live       *
+      * record's LAT touch and TTL expiration entirely -- a retained   *
+      * generation is kept until VER-RETAIN-COUNT evicts it, not       *
+      * until its original TTL runs out.  A version not found in the  *
+      * history (never retained, or already evicted) simply falls     *
+      * through to the live, current generation.                      *
+      *****************************************************************
+       3205-VERSION-LOOKUP.
+           MOVE 'N'                         TO VER-HISTORICAL-READ.
+
+           PERFORM 3206-SEARCH-HISTORY    THRU 3206-EXIT
+               WITH TEST AFTER
+               VARYING VER-HISTORY-INDEX FROM 1 BY 1
+               UNTIL VER-HISTORY-INDEX NOT LESS THAN ZK-VER-COUNT
+               OR     VER-IS-HISTORICAL.
+
+       3205-EXIT.
+           EXIT.
+
+       3206-SEARCH-HISTORY.
+           IF  ZK-VER-NUMBER(VER-HISTORY-INDEX) EQUAL VER-REQUESTED
+               MOVE ZK-VER-KEY(VER-HISTORY-INDEX) TO VER-MATCH-KEY
+               MOVE 'Y'                      TO VER-HISTORICAL-READ.
+
+       3206-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Try every partner Data Center, in order, for the key this     *
+      * Data Center could not find locally.  Stop at the first        *
+      * partner that has it.                                          *
+      *****************************************************************
+       3210-READ-THROUGH.
+           MOVE 'N'                          TO RT-SWITCH.
+
+           PERFORM 3220-READ-THROUGH-ONE   THRU 3220-EXIT
+               WITH TEST AFTER
+               VARYING DC-PARTNER-INDEX FROM 1 BY 1
+               UNTIL DC-PARTNER-INDEX NOT LESS THAN DC-PARTNER-COUNT
+               OR     RT-SWITCH EQUAL 'Y'.
+
+       3210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Converse a GET for the original request's own path to one     *
+      * partner Data Center, using a GETMAIN'd buffer since the       *
+      * normal CACHE-MESSAGE windowing has not been set up yet for    *
+      * this request.  A 200 response is stored locally, single       *
+      * segment, the same shape 4120/4400-WRITE-FILE create for a     *
+      * PUT/POST, so the record behaves exactly like a native one     *
+      * afterward (subsequent TTL, ETag, replication, and so on).     *
+      *****************************************************************
+       3220-READ-THROUGH-ONE.
+           PERFORM 8100-WEB-OPEN          THRU 8100-EXIT.
+
+           MOVE DFHVALUE(GET)               TO WEB-METHOD.
+           MOVE SPACES                      TO WEB-MEDIA-TYPE.
+           MOVE THIRTY-TWO-KB                TO RT-LENGTH.
+
+           EXEC CICS GETMAIN SET(CACHE-ADDRESS)
+                FLENGTH(THIRTY-TWO-KB)
+                INITIMG(BINARY-ZEROES)
+                NOHANDLE
+           END-EXEC.
+
+           SET ADDRESS OF CACHE-MESSAGE     TO CACHE-ADDRESS.
+
+           EXEC CICS WEB CONVERSE
+                SESSTOKEN (DC-PARTNER-SESSTOKEN(DC-PARTNER-INDEX))
+                PATH      (WEB-PATH)
+                PATHLENGTH(WEB-PATH-LENGTH)
+                METHOD    (WEB-METHOD)
+                MEDIATYPE (WEB-MEDIA-TYPE)
+                INTO      (CACHE-MESSAGE)
+                TOLENGTH  (RT-LENGTH)
+                MAXLENGTH (THIRTY-TWO-KB)
+                STATUSCODE(WEB-STATUS-CODE)
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 8300-WEB-CLOSE          THRU 8300-EXIT.
+
+           IF  WEB-STATUS-CODE EQUAL HTTP-STATUS-200
+               PERFORM 3230-READ-THROUGH-STORE  THRU 3230-EXIT.
+
+           EXEC CICS FREEMAIN
+                DATAPOINTER(CACHE-ADDRESS)
+                NOHANDLE
+           END-EXEC.
+
+       3220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Persist a partner's read-through response as a brand-new      *
+      * local KEY/FILE pair, the same shape a native PUT/POST would   *
+      * create.  Default TTL matches 1310-TTL's own no-query-string   *
+      * default, since a read-through fetch carries no TTL of its     *
+      * own.  If the FILE write fails, back the KEY write out so a    *
+      * dangling KEY is not left pointing at a nonexistent FILE.      *
+      *****************************************************************
+       3230-READ-THROUGH-STORE.
+           MOVE URI-KEY                     TO ZK-KEY.
+           MOVE THE-TOD(1:6)                TO ZK-ZF-IDN.
+           MOVE ZECS-NC-HW                  TO ZK-ZF-NC.
+           MOVE 'Y'                         TO ZK-SEGMENTS.
+           MOVE LENGTH OF ZK-RECORD         TO ZK-LENGTH.
+
+           EXEC CICS WRITE
+                FILE  (ZK-FCT)
+                FROM  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (WRITE-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WRITE-RESP EQUAL DFHRESP(NORMAL)
+               MOVE URI-KEY                 TO ZF-ZK-KEY
+               MOVE ZK-ZF-KEY               TO ZF-KEY
+               MOVE ZEROES                  TO ZF-ZEROES
+               MOVE ONE                     TO ZF-SEGMENT
+               MOVE ONE                     TO ZF-SEGMENTS
+               MOVE ONE                     TO ZF-VERSION
+               MOVE THIRTY-MINUTES          TO ZF-TTL
+               MOVE WEB-MEDIA-TYPE          TO ZF-MEDIA
+               PERFORM 9950-ABS           THRU 9950-EXIT
+
+               MOVE RT-LENGTH                TO ZF-LENGTH
+               MOVE LOW-VALUES               TO ZF-DATA
+               MOVE CACHE-MESSAGE(1:RT-LENGTH)
+                                              TO ZF-DATA
+               ADD  ZF-PREFIX                TO ZF-LENGTH
+
+               EXEC CICS WRITE FILE(ZF-FCT)
+                    FROM(ZF-RECORD)
+                    RIDFLD(ZF-KEY-16)
+                    LENGTH(ZF-LENGTH)
+                    RESP(WRITE-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  WRITE-RESP EQUAL DFHRESP(NORMAL)
+                   MOVE 'Y'                  TO RT-SWITCH
+               ELSE
+                   EXEC CICS DELETE FILE(ZK-FCT)
+                        RIDFLD(ZK-KEY)
+                        NOHANDLE
+                   END-EXEC.
+
+       3230-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Read FILE structure.                                          *
+      * Only update access timestamp when LAT is present in the URI.  *
+      * A logical record can span one hundred physical records.       *
+      *****************************************************************
+       3300-READ-FILE.
+           MOVE 'Y'                     TO ZF-SUCCESSFUL.
+
+           UNSTRING URI-FIELD-04
+               DELIMITED BY ALL '.'
+               INTO URI-FIELD-00
+                    TTL-TYPE.
+
+           MOVE ZK-ZF-KEY               TO ZF-KEY.
+           IF  VER-IS-HISTORICAL
+               MOVE VER-MATCH-KEY       TO ZF-KEY.
+           MOVE ZEROES                  TO ZF-ZEROES.
+           MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH.
+
+           IF  ZK-SEGMENTS EQUAL 'Y'
+               MOVE ONE                 TO ZF-SEGMENT.
+
+           IF  TTL-TYPE EQUAL LAST-ACCESS-TIME
+           AND VER-HISTORICAL-READ EQUAL 'N'
+               MOVE EIBTRNID  TO LAT-TRANID
+               EXEC CICS INQUIRE PROGRAM(LAT-PROGRAM)
+                    NOHANDLE
+               END-EXEC
+               IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE LAST-UPDATE-TIME TO TTL-TYPE.
+
+           IF  TTL-TYPE EQUAL LAST-ACCESS-TIME
+           AND VER-HISTORICAL-READ EQUAL 'N'
+               EXEC CICS READ FILE(ZF-FCT)
+                    INTO(ZF-RECORD)
+                    RIDFLD(ZF-KEY-16)
+                    LENGTH(ZF-LENGTH)
+                    UPDATE
+                    NOHANDLE
+               END-EXEC
+
+               PERFORM 9950-ABS  THRU 9950-EXIT
+
+               MOVE FC-REWRITE     TO FE-FN
+
+               EXEC CICS REWRITE FILE(ZF-FCT)
+                    FROM(ZF-RECORD)
+                    LENGTH(ZF-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE FC-READ        TO FE-FN
+               EXEC CICS READ FILE(ZF-FCT)
+                    INTO(ZF-RECORD)
+                    RIDFLD(ZF-KEY-16)
+                    LENGTH(ZF-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NOTFND)
+               MOVE ZK-ZF-KEY                TO INTERNAL-KEY
+               MOVE 'N'                      TO PROCESS-COMPLETE
+               MOVE 'N'                      TO ZF-SUCCESSFUL.
+
+           IF  EIBRESP EQUAL DFHRESP(NOTFND) OR
+               EIBRESP EQUAL DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE FC-READ                 TO FE-FN
+               MOVE '3300'                  TO FE-PARAGRAPH
+               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
+               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
+               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND VER-HISTORICAL-READ EQUAL 'N'
+               PERFORM 3310-CHECK-TTL     THRU 3310-EXIT.
+
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check for expired TTL.                                        *
+      *****************************************************************
+       3310-CHECK-TTL.
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           MOVE ZF-TTL                      TO TTL-SECONDS.
+           MOVE TTL-TIME                    TO TTL-MILLISECONDS.
+
+           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
+           IF  RELATIVE-TIME GREATER THAN TTL-MILLISECONDS
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT
+               PERFORM 5100-DELETE-KEY    THRU 5100-EXIT
+               PERFORM 5200-DELETE-FILE   THRU 5200-EXIT
+                       WITH TEST AFTER
+                       VARYING ZF-SEGMENT FROM 1 BY 1
+                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE WH-EXPIRE-EVENT       TO WH-EVENT
+               PERFORM 5450-NOTIFY-WEBHOOK THRU 5450-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  ZF-POLICY-SLIDING
+           AND TTL-TYPE NOT EQUAL LAST-ACCESS-TIME
+               PERFORM 3320-TOUCH-SLIDING  THRU 3320-EXIT.
+
+       3310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Refresh the access timestamp on a sliding-expiration key so    *
+      * its TTL window restarts from this GET/HEAD instead of expiring *
+      * on the original write time.  Driven by the per-key             *
+      * ZF-POLICY-SLIDING flag set by ?policy=sliding on PUT/POST,     *
+      * separate from the existing LAT (.LAT application suffix plus   *
+      * the global LAT-PROGRAM switch) touch above -- the TTL-TYPE     *
+      * check keeps the two from both rewriting the same record.       *
+      *****************************************************************
+       3320-TOUCH-SLIDING.
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9950-ABS  THRU 9950-EXIT
+
+               EXEC CICS REWRITE FILE(ZF-FCT)
+                    FROM(ZF-RECORD)
+                    LENGTH(ZF-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+       3320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue GETMAIN only when multiple segments.                    *
+      * When the logical record is a single segment, set the          *
+      * CACHE-MESSAGE buffer in the LINKAGE SECTION to the record     *
+      * buffer address.                                               *
+      *****************************************************************
+       3400-STAGE.
+           IF  ZF-SEGMENT EQUAL ZEROES
+               MOVE ONE                      TO ZF-SEGMENT.
+
+           IF  ZF-SEGMENTS EQUAL ONE
+               SUBTRACT ZF-PREFIX          FROM ZF-LENGTH
+               IF  ZF-DATA-COMPRESSED
+                   MOVE ZF-LENGTH                 TO
+                        DECOMPRESS-SRC-LENGTH
+                   EXEC CICS GETMAIN SET(CACHE-ADDRESS)
+                        FLENGTH(THIRTY-TWO-KB)
+                        INITIMG(BINARY-ZEROES)
+                        NOHANDLE
+                   END-EXEC
+                   SET  ADDRESS OF CACHE-MESSAGE  TO CACHE-ADDRESS
+                   MOVE CACHE-ADDRESS-X           TO SAVE-ADDRESS-X
+                   PERFORM 3520-DECOMPRESS-SEGMENT THRU 3520-EXIT
+                   MOVE DECOMPRESS-DST-INDEX      TO ZF-LENGTH
+               ELSE
+                   SET  ADDRESS OF CACHE-MESSAGE TO ADDRESS OF ZF-DATA
+               END-IF.
+
+           IF  ZF-SEGMENTS GREATER THAN ONE
+               MULTIPLY ZF-SEGMENTS BY THIRTY-TWO-KB
+                   GIVING GETMAIN-LENGTH
+
+               EXEC CICS GETMAIN SET(CACHE-ADDRESS)
+                    FLENGTH(GETMAIN-LENGTH)
+                    INITIMG(BINARY-ZEROES)
+                    NOHANDLE
+               END-EXEC
+
+               SET ADDRESS OF CACHE-MESSAGE      TO CACHE-ADDRESS
+               MOVE CACHE-ADDRESS-X              TO SAVE-ADDRESS-X
+
+               SUBTRACT ZF-PREFIX              FROM ZF-LENGTH
+               IF  ZF-DATA-COMPRESSED
+                   MOVE ZF-LENGTH                 TO
+                        DECOMPRESS-SRC-LENGTH
+                   PERFORM 3520-DECOMPRESS-SEGMENT THRU 3520-EXIT
+                   MOVE DECOMPRESS-DST-INDEX      TO ZF-LENGTH
+               ELSE
+                   MOVE ZF-DATA(1:ZF-LENGTH)       TO CACHE-MESSAGE
+               END-IF
+               ADD  ZF-LENGTH                    TO CACHE-ADDRESS-X.
+
+           ADD  ONE                              TO ZF-SEGMENT.
+           MOVE ZF-LENGTH                        TO CACHE-LENGTH.
+
+           IF  ZF-SEGMENTS GREATER THAN ONE
+               PERFORM 3500-READ-SEGMENTS THRU 3500-EXIT
+                   WITH TEST AFTER
+                   UNTIL ZF-SEGMENT GREATER THAN ZF-SEGMENTS  OR
+                         ZF-SUCCESSFUL EQUAL 'N'.
+
+       3400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Read FILE segment records.                                    *
+      *****************************************************************
+       3500-READ-SEGMENTS.
+           SET ADDRESS OF CACHE-MESSAGE          TO CACHE-ADDRESS.
+           MOVE LENGTH OF ZF-RECORD              TO ZF-LENGTH.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               SUBTRACT ZF-PREFIX              FROM ZF-LENGTH
+               IF  ZF-DATA-COMPRESSED
+                   MOVE ZF-LENGTH                 TO
+                        DECOMPRESS-SRC-LENGTH
+                   PERFORM 3520-DECOMPRESS-SEGMENT THRU 3520-EXIT
+                   MOVE DECOMPRESS-DST-INDEX      TO ZF-LENGTH
+               ELSE
+                   MOVE ZF-DATA(1:ZF-LENGTH)       TO CACHE-MESSAGE
+               END-IF
+               ADD  ZF-LENGTH                    TO CACHE-ADDRESS-X
+               ADD  ONE                          TO ZF-SEGMENT
+               ADD  ZF-LENGTH                    TO CACHE-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NOTFND)
+               MOVE ZK-ZF-KEY                TO INTERNAL-KEY
+               MOVE 'N'                          TO PROCESS-COMPLETE
+               MOVE 'N'                          TO ZF-SUCCESSFUL
+               PERFORM 3510-FREEMAIN           THRU 3510-EXIT.
+
+
+           IF  EIBRESP EQUAL DFHRESP(NOTFND) OR
+               EIBRESP EQUAL DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE FC-READ                 TO FE-FN
+               MOVE '3500'                  TO FE-PARAGRAPH
+               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
+               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
+               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+       3500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * FREEMAIN message segment buffer.                              *
+      * This is required to reprocess a GET request after a key swap. *
+      *****************************************************************
+       3510-FREEMAIN.
+           EXEC CICS FREEMAIN
+                DATAPOINTER(SAVE-ADDRESS)
+                NOHANDLE
+           END-EXEC.
+
+       3510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decompress ZF-DATA(1:DECOMPRESS-SRC-LENGTH) into the current   *
+      * CACHE-MESSAGE window; DECOMPRESS-DST-INDEX is left holding the *
+      * decompressed length of this segment.                          *
+      *****************************************************************
+       3520-DECOMPRESS-SEGMENT.
+           MOVE ZEROES                      TO DECOMPRESS-DST-INDEX.
+           MOVE 1                           TO DECOMPRESS-SRC-INDEX.
+           MOVE 'N'                         TO DECOMPRESS-DONE.
+
+           IF  DECOMPRESS-SRC-LENGTH GREATER THAN ZEROES
+               PERFORM 3521-DECOMPRESS-NEXT-TOKEN THRU 3521-EXIT
+                   WITH TEST AFTER
+                   UNTIL DECOMPRESS-DONE EQUAL 'Y'.
+
+       3520-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decode one literal byte or one three-byte escape token.       *
+      *****************************************************************
+       3521-DECOMPRESS-NEXT-TOKEN.
+           IF  ZF-DATA(DECOMPRESS-SRC-INDEX:1) EQUAL RLE-ESCAPE
+               MOVE ZF-DATA(DECOMPRESS-SRC-INDEX + 1:1)
+                                             TO RLE-RUN-DIGIT
+               MOVE RLE-RUN-DIGIT            TO DECOMPRESS-RUN-LENGTH
+               MOVE ZF-DATA(DECOMPRESS-SRC-INDEX + 2:1)
+                                             TO DECOMPRESS-RUN-BYTE
+               ADD  3                        TO DECOMPRESS-SRC-INDEX
+               MOVE DECOMPRESS-RUN-LENGTH    TO DECOMPRESS-LITERAL-COUNT
+               PERFORM 3522-DECOMPRESS-EMIT-RUN THRU 3522-EXIT
+                   WITH TEST AFTER
+                   VARYING DECOMPRESS-LITERAL-INDEX FROM 1 BY 1
+                   UNTIL DECOMPRESS-LITERAL-INDEX
+                             GREATER THAN DECOMPRESS-LITERAL-COUNT
+           ELSE
+               ADD  1                        TO DECOMPRESS-DST-INDEX
+               MOVE ZF-DATA(DECOMPRESS-SRC-INDEX:1)  TO
+                    CACHE-MESSAGE(DECOMPRESS-DST-INDEX:1)
+               ADD  1                        TO DECOMPRESS-SRC-INDEX
+           END-IF.
+
+           IF  DECOMPRESS-SRC-INDEX GREATER THAN DECOMPRESS-SRC-LENGTH
+               MOVE 'Y'                      TO DECOMPRESS-DONE.
+
+       3521-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Emit one decoded byte of the current run to the output.       *
+      *****************************************************************
+       3522-DECOMPRESS-EMIT-RUN.
+           ADD  1                            TO DECOMPRESS-DST-INDEX.
+           MOVE DECOMPRESS-RUN-BYTE          TO
+                CACHE-MESSAGE(DECOMPRESS-DST-INDEX:1).
+
+       3522-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Send cached information.                                      *
+      *****************************************************************
+       3600-SEND-RESPONSE.
+
+           IF  ZF-SEGMENTS EQUAL ONE
+               IF  ZF-DATA-COMPRESSED
+                   SET ADDRESS OF CACHE-MESSAGE  TO SAVE-ADDRESS
+               ELSE
+                   SET ADDRESS OF CACHE-MESSAGE  TO ADDRESS OF ZF-DATA
+               END-IF.
+
+           IF  ZF-SEGMENTS GREATER THAN ONE
+               SET ADDRESS OF CACHE-MESSAGE  TO SAVE-ADDRESS.
+
+           MOVE ZF-MEDIA         TO WEB-MEDIA-TYPE.
+
+           IF  WEB-MEDIA-TYPE EQUAL SPACES
+               MOVE TEXT-PLAIN   TO WEB-MEDIA-TYPE.
+
+           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
+
+           INSPECT WEB-MEDIA-TYPE
+           REPLACING ALL SPACES BY LOW-VALUES.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           MOVE ZF-VERSION             TO ETAG-VALUE.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-ETAG)
+                NAMELENGTH (HEADER-ETAG-LENGTH)
+                VALUE      (ETAG-VALUE)
+                VALUELENGTH(ETAG-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING      OR
+               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
+               EXEC CICS WEB SEND
+                    FROM      (CACHE-MESSAGE)
+                    FROMLENGTH(CACHE-LENGTH)
+                    MEDIATYPE (WEB-MEDIA-TYPE)
+                    STATUSCODE(HTTP-STATUS-200)
+                    STATUSTEXT(HTTP-OK)
+                    ACTION    (SEND-ACTION)
+                    SRVCONVERT
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               EXEC CICS WEB SEND
+                    FROM      (CACHE-MESSAGE)
+                    FROMLENGTH(CACHE-LENGTH)
+                    MEDIATYPE (WEB-MEDIA-TYPE)
+                    STATUSCODE(HTTP-STATUS-200)
+                    STATUSTEXT(HTTP-OK)
+                    ACTION    (SEND-ACTION)
+                    NOSRVCONVERT
+                    NOHANDLE
+               END-EXEC.
+
+       3600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP HEAD.                                                     *
+      * Same KEY/FILE lookup as GET, but the cached payload is never  *
+      * staged or sent -- only metadata is returned as headers.       *
+      *****************************************************************
+       3700-HEAD-CACHE.
+           PERFORM 3710-HEAD-PROCESS  THRU 3710-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+       3700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP HEAD.                                                     *
+      * Read KEY/FILE structures without performing 3400-STAGE.       *
+      *****************************************************************
+       3710-HEAD-PROCESS.
+           MOVE 'Y'                         TO PROCESS-COMPLETE.
+           PERFORM 3200-READ-KEY          THRU 3200-EXIT.
+           PERFORM 3300-READ-FILE         THRU 3300-EXIT.
+           IF  ZF-SUCCESSFUL EQUAL 'Y'
+               PERFORM 3800-SEND-HEAD-RESPONSE  THRU 3800-EXIT.
+
+       3710-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP HEAD.                                                     *
+      * Return TTL, remaining life, segment count, and media type as  *
+      * response headers with no payload.                             *
+      *****************************************************************
+       3800-SEND-HEAD-RESPONSE.
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           MOVE ZF-TTL                     TO TTL-SECONDS.
+           MOVE TTL-TIME                   TO TTL-MILLISECONDS.
+           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
+           SUBTRACT RELATIVE-TIME FROM TTL-MILLISECONDS
+                                        GIVING HEAD-REMAINING-MS.
+           DIVIDE HEAD-REMAINING-MS BY ONE-THOUSAND
+                                        GIVING HEAD-REMAINING-VALUE.
+
+           MOVE ZF-TTL                     TO HEAD-TTL-VALUE.
+           MOVE ZF-SEGMENTS                TO HEAD-SEGMENTS-VALUE.
+
+           MOVE ZF-MEDIA                   TO WEB-MEDIA-TYPE.
+           IF  WEB-MEDIA-TYPE EQUAL SPACES
+               MOVE TEXT-PLAIN             TO WEB-MEDIA-TYPE.
+
+           MOVE ZEROES                     TO MEDIA-VALUE-LENGTH.
+           INSPECT WEB-MEDIA-TYPE TALLYING MEDIA-VALUE-LENGTH
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           PERFORM 9001-ACAO                THRU 9001-EXIT.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-TTL)
+                NAMELENGTH (HEADER-TTL-LENGTH)
+                VALUE      (HEAD-TTL-VALUE)
+                VALUELENGTH(HEAD-TTL-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-REMAINING)
+                NAMELENGTH (HEADER-REMAINING-LENGTH)
+                VALUE      (HEAD-REMAINING-VALUE)
+                VALUELENGTH(HEAD-REMAINING-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-SEGMENTS)
+                NAMELENGTH (HEADER-SEGMENTS-LENGTH)
+                VALUE      (HEAD-SEGMENTS-VALUE)
+                VALUELENGTH(HEAD-SEGMENTS-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ZF-VERSION                  TO ETAG-VALUE.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-ETAG)
+                NAMELENGTH (HEADER-ETAG-LENGTH)
+                VALUE      (ETAG-VALUE)
+                VALUELENGTH(ETAG-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-MEDIA)
+                NAMELENGTH (HEADER-MEDIA-LENGTH)
+                VALUE      (WEB-MEDIA-TYPE)
+                VALUELENGTH(MEDIA-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE DFHVALUE(IMMEDIATE)         TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                DOCTOKEN  (DC-TOKEN)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       3800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Get counter, which is used as zECS FILE internal key.         *
+      *****************************************************************
+       4000-GET-COUNTER.
+           CALL ZUIDSTCK USING BY REFERENCE THE-TOD.
+
+           EXEC CICS GET DCOUNTER(ZECS-COUNTER)
+                VALUE(ZECS-VALUE)
+                INCREMENT(ZECS-INCREMENT)
+                WRAP
+                NOHANDLE
+           END-EXEC.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Read the If-Match request header, when present, so the        *
+      * writer's expected version can be compared against the         *
+      * current ZF-VERSION before the update is allowed to proceed.   *
+      *****************************************************************
+       4050-READ-IF-MATCH.
+           MOVE 'N'                          TO IF-MATCH-PRESENT.
+           MOVE SPACES                       TO IF-MATCH-VALUE.
+           MOVE LENGTH OF IF-MATCH-HEADER    TO HTTP-NAME-LENGTH.
+           MOVE LENGTH OF IF-MATCH-VALUE     TO HTTP-VALUE-LENGTH.
+
+           EXEC CICS WEB READ HTTPHEADER(IF-MATCH-HEADER)
+                NAMELENGTH(HTTP-NAME-LENGTH)
+                VALUE(IF-MATCH-VALUE)
+                VALUELENGTH(HTTP-VALUE-LENGTH)
+                RESP(WEBRESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WEBRESP EQUAL DFHRESP(NORMAL)
+           AND HTTP-VALUE-LENGTH EQUAL LENGTH OF IF-MATCH-VALUE
+               MOVE 'Y'                      TO IF-MATCH-PRESENT.
+
+       4050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Issue READ UPDATE for KEY structure.  If the record is not    *
+      * found, issue WRITE.                                           *
+      *****************************************************************
+       4100-READ-KEY.
+           MOVE URI-KEY TO ZK-KEY.
+           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
+
+           EXEC CICS READ
+                FILE  (ZK-FCT)
+                INTO  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+                UPDATE
+           END-EXEC.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 4105-IF-MATCH      THRU 4105-EXIT
+               PERFORM 4110-PRIME-KEY     THRU 4110-EXIT
+               PERFORM 4115-TRACK-VERSION THRU 4115-EXIT.
+
+           IF  READ-RESP EQUAL DFHRESP(NOTFND)
+               PERFORM 4120-WRITE-KEY     THRU 4120-EXIT.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+           AND READ-RESP NOT EQUAL DFHRESP(NOTFND)
+               MOVE '4100'                  TO KE-PARAGRAPH
+               MOVE FC-READ                 TO KE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
+               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
+               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Read the current FILE structure's version so it can be        *
+      * carried forward (incremented) onto the new FILE segments,     *
+      * and enforce If-Match, when present, against that version.     *
+      * A stale writer receives a 409, the same as a WRITE DUPREC     *
+      * race against a DELETE.                                        *
+      *****************************************************************
+       4105-IF-MATCH.
+           MOVE ZK-ZF-KEY                   TO ZF-KEY.
+           MOVE ZEROES                      TO ZF-ZEROES.
+           MOVE LENGTH OF ZF-RECORD         TO ZF-LENGTH.
+
+           IF  ZK-SEGMENTS EQUAL 'Y'
+               MOVE ONE                     TO ZF-SEGMENT.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP(VERSION-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ZEROES                      TO CURRENT-VERSION.
+           IF  VERSION-RESP EQUAL DFHRESP(NORMAL)
+               MOVE ZF-VERSION               TO CURRENT-VERSION.
+
+           IF  IF-MATCH-PRESENT EQUAL 'Y'
+           AND CURRENT-VERSION NOT EQUAL IF-MATCH-VERSION
+               MOVE HTTP-CONFLICT            TO HTTP-409-TEXT
+               PERFORM 9500-STATUS-409     THRU 9500-EXIT
+               PERFORM 9000-RETURN         THRU 9000-EXIT.
+
+       4105-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Prime KEY structure record.                                   *
+      *****************************************************************
+       4110-PRIME-KEY.
+
+           MOVE ZK-ZF-KEY                   TO DELETE-KEY.
+           MOVE ZEROES                      TO DELETE-ZEROES.
+
+           MOVE THE-TOD(1:6)                TO ZK-ZF-IDN.
+           MOVE ZECS-NC-HW                  TO ZK-ZF-NC.
+
+           MOVE 'Y'                         TO ZK-SEGMENTS.
+
+       4110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Chain the generation just superseded by 4110-PRIME-KEY onto    *
+      * the KEY structure's ZK-VER-HISTORY table instead of handing    *
+      * it straight to 4700-DELETE, for up to VER-RETAIN-COUNT prior   *
+      * generations.  Disabled (VER-RETAIN-COUNT zero) reproduces the  *
+      * original overwrite-only behavior exactly -- 4300-SEND-         *
+      * RESPONSE still deletes DELETE-KEY unconditionally in that      *
+      * case.  When enabled, the oldest entry falling off the end of   *
+      * the table is captured into VER-EVICT-KEY for 4300-SEND-        *
+      * RESPONSE to delete in DELETE-KEY's place.                      *
+      *****************************************************************
+       4115-TRACK-VERSION.
+           MOVE 'N'                         TO VER-EVICT-PRESENT.
+           MOVE DELETE-KEY                  TO VER-NEW-KEY.
+
+           PERFORM 8800-GET-VERSION-COUNT THRU 8800-EXIT.
+
+           IF  VER-RETAIN-COUNT EQUAL ZEROES
+               MOVE ZEROES                  TO ZK-VER-COUNT
+           ELSE
+               IF  ZK-VER-COUNT NOT LESS THAN VER-RETAIN-COUNT
+                   PERFORM 4117-EVICT-TAIL   THRU 4117-EXIT
+                       WITH TEST AFTER
+                       UNTIL ZK-VER-COUNT LESS THAN VER-RETAIN-COUNT
+               END-IF
+
+               IF  ZK-VER-COUNT GREATER THAN ZEROES
+                   PERFORM 4116-SHIFT-HISTORY THRU 4116-EXIT
+                       VARYING VER-HISTORY-INDEX FROM ZK-VER-COUNT
+                       BY -1
+                       UNTIL VER-HISTORY-INDEX LESS THAN 1
+               END-IF
+
+               MOVE VER-NEW-KEY                 TO ZK-VER-KEY(1)
+               MOVE CURRENT-VERSION             TO ZK-VER-NUMBER(1)
+               ADD  ONE                         TO ZK-VER-COUNT
+           END-IF.
+
+       4115-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Slide one ZK-VER-HISTORY entry down to make room for the       *
+      * generation 4115-TRACK-VERSION is about to record at slot one.  *
+      *****************************************************************
+       4116-SHIFT-HISTORY.
+           MOVE ZK-VER-KEY(VER-HISTORY-INDEX)
+                              TO ZK-VER-KEY(VER-HISTORY-INDEX + 1).
+           MOVE ZK-VER-NUMBER(VER-HISTORY-INDEX)
+                              TO ZK-VER-NUMBER(VER-HISTORY-INDEX + 1).
+
+       4116-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Drop the table's true tail (its oldest retained generation),   *
+      * the entry at ZK-VER-COUNT, not a fixed VER-RETAIN-COUNT         *
+      * offset -- the two only coincide when the table is already at   *
+      * its retention ceiling.  Lowering VER-RETAIN-COUNT can leave     *
+      * more than one entry to drop in a single request; only the      *
+      * last one dropped can be deferred to 4300-SEND-RESPONSE (via    *
+      * VER-EVICT-KEY), so any earlier one is deleted here directly.   *
+      *****************************************************************
+       4117-EVICT-TAIL.
+           IF  VER-HAS-EVICT
+               MOVE VER-EVICT-KEY            TO DELETE-KEY
+               MOVE ZEROES                   TO DELETE-ZEROES
+               PERFORM 4700-DELETE           THRU 4700-EXIT
+                   WITH TEST AFTER
+                   VARYING DELETE-SEGMENT FROM 1 BY 1
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           END-IF.
+
+           MOVE ZK-VER-KEY(ZK-VER-COUNT)      TO VER-EVICT-KEY.
+           MOVE 'Y'                           TO VER-EVICT-PRESENT.
+           SUBTRACT 1                         FROM ZK-VER-COUNT.
+
+       4117-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Write KEY structure record.                                   *
+      * If the WRITE receives a DUPREC, issue a READ for UPDATE and   *
+      * process as a PUT request.  If the READ fails, issue a 409     *
+      * indicating a DUPREC for the WRITE, as there has been a        *
+      * conflict between POST/PUT and a DELETE request.               *
+      *****************************************************************
+       4120-WRITE-KEY.
+           MOVE URI-KEY               TO ZK-KEY.
+
+           MOVE THE-TOD(1:6)          TO ZK-ZF-IDN.
+           MOVE ZECS-NC-HW            TO ZK-ZF-NC.
+
+           MOVE 'Y'                   TO ZK-SEGMENTS.
+           MOVE LENGTH OF ZK-RECORD   TO ZK-LENGTH.
+
+           EXEC CICS WRITE
+                FILE  (ZK-FCT)
+                FROM  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (WRITE-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WRITE-RESP EQUAL DFHRESP(DUPREC)
+               PERFORM 4130-READ-KEY      THRU 4130-EXIT.
+
+           IF  WRITE-RESP NOT EQUAL DFHRESP(NORMAL)
+           AND WRITE-RESP NOT EQUAL DFHRESP(DUPREC)
+               MOVE '4120'                  TO KE-PARAGRAPH
+               MOVE FC-WRITE                TO KE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
+               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
+               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+       4120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * The WRITE received a DUPREC.  Issue a READ and process as a   *
+      * PUT requeset.  If the READ is NOTFND, issue a 409 to indicate *
+      * DUPREC on the WRITE.                                          *
+      *****************************************************************
+       4130-READ-KEY.
+           MOVE URI-KEY TO ZK-KEY.
+           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
+
+           EXEC CICS READ
+                FILE  (ZK-FCT)
+                INTO  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+                UPDATE
+           END-EXEC.
+
+           IF  READ-RESP     EQUAL DFHRESP(NOTFND)
+               MOVE HTTP-CONFLICT           TO HTTP-409-TEXT
+               PERFORM 9500-STATUS-409    THRU 9500-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE '4130'                  TO KE-PARAGRAPH
+               MOVE FC-READ                 TO KE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
+               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
+               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           PERFORM 4105-IF-MATCH          THRU 4105-EXIT.
+           PERFORM 4110-PRIME-KEY         THRU 4110-EXIT.
+           PERFORM 4115-TRACK-VERSION     THRU 4115-EXIT.
+
+       4130-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Write FILE structure record                                   *
+      *****************************************************************
+       4200-PROCESS-FILE.
+           MOVE CACHE-ADDRESS-X             TO SAVE-ADDRESS-X.
+
+           MOVE URI-KEY                     TO ZF-ZK-KEY.
+           MOVE ZK-ZF-KEY                   TO ZF-KEY.
+           MOVE ZEROES                      TO ZF-ZEROES.
+           MOVE WEB-MEDIA-TYPE              TO ZF-MEDIA.
+
+           ADD  ONE TO CURRENT-VERSION      GIVING ZF-VERSION.
+
+           MOVE RECEIVE-LENGTH              TO UNSEGMENTED-LENGTH.
+
+           DIVIDE RECEIVE-LENGTH BY THIRTY-TWO-KB
+               GIVING    MAX-SEGMENT-COUNT
+               REMAINDER SEGMENT-REMAINDER.
+
+           IF  SEGMENT-REMAINDER GREATER THAN ZEROES
+               ADD ONE TO MAX-SEGMENT-COUNT.
+
+           MOVE MAX-SEGMENT-COUNT           TO ZF-SEGMENTS.
+
+           PERFORM 9950-ABS               THRU 9950-EXIT.
+
+           PERFORM 4400-WRITE-FILE        THRU 4400-EXIT
+               WITH TEST AFTER
+               VARYING SEGMENT-COUNT FROM 1 BY 1 UNTIL
+                       SEGMENT-COUNT EQUAL  MAX-SEGMENT-COUNT.
+
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 4500-UPDATE-KEY    THRU 4500-EXIT.
+
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Replicate across active/active Data Center.                   *
+      * Send POST response.                                           *
+      * Set IMMEDIATE action on WEB SEND command.                     *
+      * Get URL and replication type from document template.          *
+      * When ACTIVE-SINGLE,  there is no Data Center replication.     *
+      * When ACTIVE-ACTIVE,  perfrom Data Center replication before   *
+      *      sending the response to the client.                      *
+      * When ACTIVE-STANDBY, perform Data Center replication after    *
+      *      sending the response to the client.                      *
+      *****************************************************************
+       4300-SEND-RESPONSE.
+           MOVE WEB-HTTPMETHOD(1:8)    TO ZA-OPERATION.
+           MOVE CA-USERID              TO ZA-USERID.
+           MOVE URI-KEY-LENGTH         TO ZA-CACHE-KEY-LEN.
+           MOVE URI-KEY                TO ZA-CACHE-KEY.
+           PERFORM 9960-WRITE-AUDIT   THRU 9960-EXIT.
+
+           EXEC CICS SYNCPOINT NOHANDLE
+           END-EXEC.
+
+           PERFORM 8000-GET-URL               THRU 8000-EXIT.
+
+           IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND
+               WEB-PATH(1:10) EQUAL RESOURCES
+               PERFORM 4600-REPLICATE    THRU 4600-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           MOVE ZF-VERSION             TO ETAG-VALUE.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-ETAG)
+                NAMELENGTH (HEADER-ETAG-LENGTH)
+                VALUE      (ETAG-VALUE)
+                VALUELENGTH(ETAG-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE(TEXT-PLAIN)
+                SRVCONVERT
+                NOHANDLE
+                ACTION(SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+           END-EXEC.
+
+           IF  DC-TYPE EQUAL ACTIVE-STANDBY AND
+               WEB-PATH(1:10) EQUAL RESOURCES
+               PERFORM 4600-REPLICATE    THRU 4600-EXIT.
+
+           IF  DUPLICATE-POST EQUAL 'Y'
+           AND VER-RETAIN-COUNT EQUAL ZEROES
+               PERFORM 4700-DELETE       THRU 4700-EXIT
+                   WITH TEST AFTER
+                   VARYING DELETE-SEGMENT FROM 1 BY 1
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).
+
+      *****************************************************************
+      * Key versioning enabled -- the generation just superseded was   *
+      * chained onto ZK-VER-HISTORY by 4115-TRACK-VERSION instead of   *
+      * being deleted above.  Delete the generation, if any, that has  *
+      * aged out of the retained history to make room for it.          *
+      *****************************************************************
+           IF  DUPLICATE-POST EQUAL 'Y'
+           AND VER-HAS-EVICT
+               MOVE VER-EVICT-KEY        TO DELETE-KEY
+               MOVE ZEROES               TO DELETE-ZEROES
+               PERFORM 4700-DELETE       THRU 4700-EXIT
+                   WITH TEST AFTER
+                   VARYING DELETE-SEGMENT FROM 1 BY 1
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).
+
+       4300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Write FILE structure record.                                  *
+      * A logical record can span one hundred 32,000 byte segments.   *
+      *****************************************************************
+       4400-WRITE-FILE.
+           SET ADDRESS OF CACHE-MESSAGE         TO CACHE-ADDRESS.
+           MOVE SEGMENT-COUNT                   TO ZF-SEGMENT.
+
+           IF  UNSEGMENTED-LENGTH LESS THAN     OR EQUAL THIRTY-TWO-KB
+               MOVE UNSEGMENTED-LENGTH          TO ZF-LENGTH
+           ELSE
+               MOVE THIRTY-TWO-KB               TO ZF-LENGTH.
+
+           MOVE LOW-VALUES                      TO ZF-DATA.
+           MOVE ZF-LENGTH                       TO ZF-RAW-LENGTH.
+           MOVE SPACES                          TO ZF-FLAGS.
+           IF  POLICY-SLIDING-REQUESTED EQUAL 'Y'
+               MOVE 'S'                         TO ZF-FLAGS.
+
+           IF  ZF-LENGTH GREATER THAN ZEROES
+               MOVE ZF-LENGTH                   TO COMPRESS-SRC-LENGTH
+               PERFORM 4410-COMPRESS-SEGMENT  THRU 4410-EXIT
+               IF  COMPRESS-DST-INDEX LESS THAN ZF-LENGTH
+                   IF  POLICY-SLIDING-REQUESTED EQUAL 'Y'
+                       MOVE 'B'                 TO ZF-FLAGS
+                   ELSE
+                       MOVE 'C'                 TO ZF-FLAGS
+                   END-IF
+                   MOVE COMPRESS-BUFFER(1:COMPRESS-DST-INDEX)
+                           TO ZF-DATA(1:COMPRESS-DST-INDEX)
+                   MOVE COMPRESS-DST-INDEX      TO ZF-LENGTH
+               ELSE
+                   MOVE CACHE-MESSAGE(1:ZF-LENGTH) TO ZF-DATA
+               END-IF
+           ELSE
+               CONTINUE
+           END-IF.
+
+           ADD  ZF-PREFIX TO ZF-LENGTH.
+
+           EXEC CICS WRITE FILE(ZF-FCT)
+                FROM(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE FC-WRITE                TO FE-FN
+               MOVE '4400'                  TO FE-PARAGRAPH
+               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT
+               PERFORM 9999-ROLLBACK      THRU 9999-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8)
+               MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT
+               MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  UNSEGMENTED-LENGTH GREATER THAN  OR EQUAL THIRTY-TWO-KB
+               SUBTRACT THIRTY-TWO-KB         FROM UNSEGMENTED-LENGTH
+               ADD      THIRTY-TWO-KB           TO CACHE-ADDRESS-X.
+
+       4400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compress CACHE-MESSAGE(1:COMPRESS-SRC-LENGTH) into             *
+      * COMPRESS-BUFFER using run-length encoding; COMPRESS-DST-INDEX  *
+      * is left holding the compressed length.  4400-WRITE-FILE        *
+      * decides whether the result is worth keeping.                  *
+      *****************************************************************
+       4410-COMPRESS-SEGMENT.
+           MOVE ZEROES                      TO COMPRESS-DST-INDEX.
+           MOVE 1                           TO COMPRESS-SRC-INDEX.
+           MOVE 'N'                         TO COMPRESS-DONE.
+
+           PERFORM 4411-COMPRESS-NEXT-RUN THRU 4411-EXIT
+               WITH TEST AFTER
+               UNTIL COMPRESS-DONE EQUAL 'Y'.
+
+       4410-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Measure the run of identical bytes starting at                *
+      * COMPRESS-SRC-INDEX (capped at RLE-MAX-RUN) and emit it as a    *
+      * literal byte or a three-byte escape token.                    *
+      *****************************************************************
+       4411-COMPRESS-NEXT-RUN.
+           MOVE CACHE-MESSAGE(COMPRESS-SRC-INDEX:1)
+                                         TO COMPRESS-RUN-BYTE.
+           MOVE 1                       TO COMPRESS-RUN-LENGTH.
+           MOVE 'N'                     TO COMPRESS-EXTEND-DONE.
+
+           PERFORM 4412-COMPRESS-EXTEND-RUN THRU 4412-EXIT
+               WITH TEST AFTER
+               UNTIL COMPRESS-EXTEND-DONE EQUAL 'Y'.
+
+           IF  COMPRESS-RUN-BYTE EQUAL RLE-ESCAPE
+           OR  COMPRESS-RUN-LENGTH NOT LESS THAN RLE-MIN-RUN
+               ADD  1                     TO COMPRESS-DST-INDEX
+               MOVE RLE-ESCAPE            TO
+                    COMPRESS-BUFFER(COMPRESS-DST-INDEX:1)
+               ADD  1                     TO COMPRESS-DST-INDEX
+               MOVE COMPRESS-RUN-LENGTH   TO RLE-RUN-DIGIT
+               MOVE RLE-RUN-DIGIT         TO
+                    COMPRESS-BUFFER(COMPRESS-DST-INDEX:1)
+               ADD  1                     TO COMPRESS-DST-INDEX
+               MOVE COMPRESS-RUN-BYTE     TO
+                    COMPRESS-BUFFER(COMPRESS-DST-INDEX:1)
+           ELSE
+               MOVE COMPRESS-RUN-LENGTH   TO COMPRESS-LITERAL-COUNT
+               PERFORM 4413-COMPRESS-EMIT-LITERAL THRU 4413-EXIT
+                   WITH TEST AFTER
+                   VARYING COMPRESS-LITERAL-INDEX FROM 1 BY 1
+                   UNTIL COMPRESS-LITERAL-INDEX
+                             GREATER THAN COMPRESS-LITERAL-COUNT
+           END-IF.
+
+           ADD  COMPRESS-RUN-LENGTH          TO COMPRESS-SRC-INDEX.
+
+           IF  COMPRESS-SRC-INDEX GREATER THAN COMPRESS-SRC-LENGTH
+               MOVE 'Y'                              TO COMPRESS-DONE.
+
+       4411-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Extend the current run by one more matching byte, or stop     *
+      * the run at the source end, the byte cap, or a mismatch.       *
+      *****************************************************************
+       4412-COMPRESS-EXTEND-RUN.
+           IF  COMPRESS-SRC-INDEX + COMPRESS-RUN-LENGTH
+                   GREATER THAN COMPRESS-SRC-LENGTH
+           OR  COMPRESS-RUN-LENGTH EQUAL RLE-MAX-RUN
+           OR  CACHE-MESSAGE(COMPRESS-SRC-INDEX + COMPRESS-RUN-LENGTH:1)
+                   NOT EQUAL COMPRESS-RUN-BYTE
+               MOVE 'Y'                      TO COMPRESS-EXTEND-DONE
+           ELSE
+               ADD  1                        TO COMPRESS-RUN-LENGTH.
+
+       4412-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Copy one literal byte of the current run to the output.       *
+      *****************************************************************
+       4413-COMPRESS-EMIT-LITERAL.
+           ADD  1                            TO COMPRESS-DST-INDEX.
+           MOVE COMPRESS-RUN-BYTE            TO
+                COMPRESS-BUFFER(COMPRESS-DST-INDEX:1).
+
+       4413-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Rewrite KEY structure record.                                 *
+      *****************************************************************
+       4500-UPDATE-KEY.
+           EXEC CICS REWRITE FILE(ZK-FCT)
+                FROM(ZK-RECORD)
+                LENGTH(ZK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE '4500'                  TO FE-PARAGRAPH
+               MOVE FC-REWRITE              TO FE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS(1:8)              TO HTTP-KEY-ERROR(1:8)
+               MOVE HTTP-KEY-ERROR          TO HTTP-507-TEXT
+               MOVE HTTP-KEY-LENGTH         TO HTTP-507-LENGTH
+               PERFORM 9800-STATUS-507    THRU 9800-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           MOVE 'Y'                         TO DUPLICATE-POST.
+
+       4500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Replicate POST/PUT request to every partner Data Center.      *
+      *****************************************************************
+       4600-REPLICATE.
+
+           PERFORM 4610-REPLICATE-ONE     THRU 4610-EXIT
+               WITH TEST AFTER
+               VARYING DC-PARTNER-INDEX FROM 1 BY 1
+               UNTIL   DC-PARTNER-INDEX NOT LESS THAN DC-PARTNER-COUNT.
+
+       4600-EXIT.
+           EXIT.
+
+       4610-REPLICATE-ONE.
+           PERFORM 8100-WEB-OPEN          THRU 8100-EXIT.
+
+           MOVE DFHVALUE(POST)              TO WEB-METHOD
+           PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.
+
+           PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.
+
+       4610-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST/PUT.                                                *
+      * Delete obsolete record(s).                                    *
+      *****************************************************************
+       4700-DELETE.
+
+           EXEC CICS DELETE FILE(ZF-FCT)
+                RIDFLD(DELETE-KEY-16)
+                NOHANDLE
+           END-EXEC.
+
+       4700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Read KEY structure.                                           *
+      *****************************************************************
+       5000-READ-KEY.
+
+           MOVE URI-KEY TO ZK-KEY.
+           MOVE LENGTH  OF ZK-RECORD TO ZK-LENGTH.
+
+           EXEC CICS READ FILE(ZK-FCT)
+                INTO(ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           IF  WEB-PATH(1:10) EQUAL DEPLICATE
+               PERFORM 5500-DEPLICATE-DELETE      THRU 5500-EXIT.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Delete KEY structure.                                         *
+      *****************************************************************
+       5100-DELETE-KEY.
+
+           EXEC CICS DELETE FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                NOHANDLE
+           END-EXEC.
+
+       5100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Delete FILE structure.                                        *
+      *****************************************************************
+       5200-DELETE-FILE.
+
+           MOVE ZK-ZF-KEY               TO ZF-KEY.
+           MOVE ZEROES                  TO ZF-ZEROES.
+
+           EXEC CICS DELETE FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                NOHANDLE
+           END-EXEC.
+
+       5200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Replicate across active/active Data Center.                   *
+      * When ACTIVE-SINGLE,  there is no Data Center replication.     *
+      * When ACTIVE-ACTIVE,  perfrom Data Center replication before   *
+      *      sending the response to the client.                      *
+      * When ACTIVE-STANDBY, perform Data Center replication after    *
+      *      sending the response to the client.                      *
+      *****************************************************************
+       5300-SEND-RESPONSE.
+           MOVE WEB-HTTPMETHOD(1:8)    TO ZA-OPERATION.
+           MOVE CA-USERID              TO ZA-USERID.
+           MOVE URI-KEY-LENGTH         TO ZA-CACHE-KEY-LEN.
+           MOVE URI-KEY                TO ZA-CACHE-KEY.
+           PERFORM 9960-WRITE-AUDIT   THRU 9960-EXIT.
+
+           PERFORM 8000-GET-URL               THRU 8000-EXIT.
+
+           IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND
+               WEB-PATH(1:10) EQUAL RESOURCES
+               PERFORM 5400-REPLICATE    THRU 5400-EXIT.
+
+           IF  WEB-PATH(1:10) EQUAL RESOURCES
+               MOVE WH-DELETE-EVENT        TO WH-EVENT
+               PERFORM 5450-NOTIFY-WEBHOOK THRU 5450-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE(TEXT-PLAIN)
+                SRVCONVERT
+                NOHANDLE
+                ACTION(SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+           END-EXEC.
+
+           IF  DC-TYPE EQUAL ACTIVE-STANDBY AND
+               WEB-PATH(1:10) EQUAL RESOURCES
+               PERFORM 5400-REPLICATE    THRU 5400-EXIT.
+
+       5300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE.                                                  *
+      * Replicate DELETE request to every partner Data Center.        *
+      *****************************************************************
+       5400-REPLICATE.
+
+           PERFORM 5410-REPLICATE-ONE     THRU 5410-EXIT
+               WITH TEST AFTER
+               VARYING DC-PARTNER-INDEX FROM 1 BY 1
+               UNTIL   DC-PARTNER-INDEX NOT LESS THAN DC-PARTNER-COUNT.
+
+       5400-EXIT.
+           EXIT.
+
+       5410-REPLICATE-ONE.
+           PERFORM 8100-WEB-OPEN          THRU 8100-EXIT.
+
+           MOVE DFHVALUE(DELETE)            TO WEB-METHOD
+           PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.
+
+           PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.
+
+       5410-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Notify the configured webhook listener, if any, that the key  *
+      * currently in URI-KEY was deleted or expired -- WH-EVENT is    *
+      * set by the caller before this is performed.  Best-effort only *
+      * -- a listener that is down or slow to respond must never hold *
+      * up or fail the client's own request.                          *
+      *****************************************************************
+       5450-NOTIFY-WEBHOOK.
+           PERFORM 8400-GET-WEBHOOK       THRU 8400-EXIT.
+
+           IF  WH-IS-ENABLED
+               PERFORM 8450-BUILD-MESSAGE THRU 8450-EXIT
+               PERFORM 8500-WEBHOOK-OPEN  THRU 8500-EXIT
+               PERFORM 8600-WEBHOOK-CONVERSE THRU 8600-EXIT
+               PERFORM 8700-WEBHOOK-CLOSE THRU 8700-EXIT.
+
+       5450-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Deplicate request from zECS expiration task from the partner  *
+      * Data Center.                                                  *
+      * Check for expired message.                                    *
+      * Delete when expired.                                          *
+      * Return ABSTIME when not expired.                              *
+      * And yes, 'Deplication' is a word.  Deplication is basically   *
+      * 'data deduplication, data reduction, and delta differencing'. *
+      *****************************************************************
+       5500-DEPLICATE-DELETE.
+           MOVE ZK-ZF-KEY               TO ZF-KEY.
+           MOVE ZEROES                  TO ZF-ZEROES.
+           MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH.
+
+           IF  ZK-SEGMENTS EQUAL 'Y'
+               MOVE ONE TO ZF-SEGMENT.
+
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               PERFORM 5600-CHECK-TTL THRU 5600-EXIT.
+
+       5500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Check for expired message.                                    *
+      *****************************************************************
+       5600-CHECK-TTL.
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           MOVE ZF-TTL                  TO TTL-SECONDS.
+           MOVE TTL-TIME                TO TTL-MILLISECONDS.
+
+           SUBTRACT ZF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
+           IF  RELATIVE-TIME LESS THAN TTL-MILLISECONDS  OR
+               RELATIVE-TIME EQUAL     TTL-MILLISECONDS
+               PERFORM 5700-SEND-ABS  THRU 5700-EXIT
+               PERFORM 9000-RETURN    THRU 9000-EXIT.
+
+       5600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Deplicate request from the partner Data Center expiration     *
+      * process.                                                      *
+      * This message has not expired.                                 *
+      * Send DELETE response with this record's ABSTIME.              *
+      *****************************************************************
+       5700-SEND-ABS.
+           PERFORM 9001-ACAO          THRU 9001-EXIT.
+
+           MOVE HTTP-NOT-EXPIRED        TO HTTP-201-TEXT.
+           MOVE ZF-ABS                  TO HTTP-ABSTIME.
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (HTTP-201-TEXT)
+                FROMLENGTH(HTTP-201-LENGTH)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-201)
+                STATUSTEXT(HTTP-ABSTIME)
+                STATUSLEN (HTTP-ABSTIME-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       5700-EXIT.
+           EXIT.
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Apply a JSON Merge Patch to the currently cached value and    *
+      * write the merged result back through the normal POST/PUT      *
+      * write path, so TTL handling, ETag versioning and replication  *
+      * all come from 4200-PROCESS-FILE/4300-SEND-RESPONSE unchanged. *
+      *****************************************************************
+       6000-PATCH-CACHE.
+           PERFORM 6010-RECEIVE-PATCH   THRU 6010-EXIT.
+           PERFORM 4050-READ-IF-MATCH   THRU 4050-EXIT.
+           PERFORM 6020-READ-CURRENT    THRU 6020-EXIT.
+
+           IF  ZF-SEGMENTS GREATER THAN ONE
+               MOVE HTTP-PATCH-PLUS      TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400 THRU 9400-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+           PERFORM 4105-IF-MATCH        THRU 4105-EXIT.
+
+           MOVE CACHE-MESSAGE(1:CACHE-LENGTH)
+                                     TO MERGE-MESSAGE(1:CACHE-LENGTH).
+           MOVE CACHE-LENGTH            TO MERGE-LENGTH.
+
+           MOVE ONE                     TO PATCH-POINTER.
+           PERFORM 6030-MERGE-NEXT-KEY  THRU 6030-EXIT
+               UNTIL PATCH-POINTER GREATER THAN PATCH-LENGTH.
+
+           PERFORM 6090-WRITE-MERGED    THRU 6090-EXIT.
+
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Receive the merge patch body.  Same SET/SRVCONVERT pattern    *
+      * POST/PUT already uses in 1000-ACCESS-PARMS, kept separate     *
+      * here since the patch body is merged, not stored as-is.        *
+      *****************************************************************
+       6010-RECEIVE-PATCH.
+           EXEC CICS WEB RECEIVE
+                SET(PATCH-ADDRESS)
+                LENGTH(PATCH-LENGTH)
+                MAXLENGTH(MAXIMUM-LENGTH)
+                NOSRVCONVERT
+                RESP(WEBRESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)   OR
+               PATCH-LENGTH EQUAL ZEROES
+               PERFORM 9300-WEB-ERROR    THRU 9300-EXIT
+               MOVE HTTP-WEB-ERROR         TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           IF  PATCH-LENGTH GREATER THAN THIRTY-TWO-KB
+               MOVE HTTP-PATCH-PLUS        TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           SET ADDRESS OF PATCH-MESSAGE   TO PATCH-ADDRESS.
+
+       6010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Read the currently cached KEY/FILE structures and stage them  *
+      * into CACHE-MESSAGE, exactly as a GET would.                   *
+      *****************************************************************
+       6020-READ-CURRENT.
+           MOVE 'Y'                         TO PROCESS-COMPLETE.
+           PERFORM 3200-READ-KEY          THRU 3200-EXIT.
+           PERFORM 3300-READ-FILE         THRU 3300-EXIT.
+           IF  ZF-SUCCESSFUL EQUAL 'Y'
+               PERFORM 3400-STAGE         THRU 3400-EXIT.
+
+       6020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Merge one top-level "key":value pair from PATCH-MESSAGE into  *
+      * MERGE-MESSAGE, then advance PATCH-POINTER past it.            *
+      *****************************************************************
+       6030-MERGE-NEXT-KEY.
+           PERFORM 6031-SKIP-PATCH-CHAR  THRU 6031-EXIT
+               UNTIL PATCH-POINTER GREATER THAN PATCH-LENGTH
+               OR    PATCH-MESSAGE(PATCH-POINTER:1) EQUAL QUOTE-CHAR.
+
+           IF  PATCH-POINTER GREATER THAN PATCH-LENGTH
+               NEXT SENTENCE
+           ELSE
+               ADD  ONE                    TO PATCH-POINTER
+               MOVE SPACES                 TO PATCH-KEY
+               MOVE ZEROES                 TO PATCH-KEY-LENGTH
+
+               PERFORM 6032-READ-PATCH-KEY-CHAR THRU 6032-EXIT
+                   UNTIL PATCH-POINTER GREATER THAN PATCH-LENGTH
+                   OR    PATCH-MESSAGE(PATCH-POINTER:1) EQUAL
+                                                          QUOTE-CHAR
+
+               ADD  ONE                    TO PATCH-POINTER
+
+               PERFORM 6033-SKIP-COLON-CHAR THRU 6033-EXIT
+                   UNTIL PATCH-POINTER GREATER THAN PATCH-LENGTH
+                   OR   (PATCH-MESSAGE(PATCH-POINTER:1) NOT EQUAL
+                                                                ':'
+                   AND   PATCH-MESSAGE(PATCH-POINTER:1) NOT EQUAL
+                                                              SPACE)
+
+               MOVE PATCH-POINTER          TO PATCH-VALUE-START
+               PERFORM 6034-SCAN-PATCH-VALUE THRU 6034-EXIT
+
+               PERFORM 6036-FIND-CACHE-KEY THRU 6036-EXIT
+
+               IF  MATCH-FOUND EQUAL 'Y'
+                   PERFORM 6038-SCAN-CACHE-VALUE THRU 6038-EXIT
+
+               PERFORM 6040-APPLY-PATCH-KEY THRU 6040-EXIT
+
+               COMPUTE PATCH-POINTER = PATCH-VALUE-END + 1.
+
+       6030-EXIT.
+           EXIT.
+
+       6031-SKIP-PATCH-CHAR.
+           ADD  ONE                        TO PATCH-POINTER.
+
+       6031-EXIT.
+           EXIT.
+
+       6032-READ-PATCH-KEY-CHAR.
+           ADD  ONE                        TO PATCH-KEY-LENGTH.
+           MOVE PATCH-MESSAGE(PATCH-POINTER:1)
+                                     TO PATCH-KEY(PATCH-KEY-LENGTH:1).
+           ADD  ONE                        TO PATCH-POINTER.
+
+       6032-EXIT.
+           EXIT.
+
+       6033-SKIP-COLON-CHAR.
+           ADD  ONE                        TO PATCH-POINTER.
+
+       6033-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Scan a JSON value in PATCH-MESSAGE starting at                *
+      * PATCH-VALUE-START, leaving PATCH-VALUE-END on its last        *
+      * character.  Tracks string/bracket nesting so a value that is  *
+      * itself an object or array is treated as one opaque span.      *
+      *****************************************************************
+       6034-SCAN-PATCH-VALUE.
+           MOVE ZEROES                  TO SCAN-DEPTH.
+           MOVE 'N'                     TO SCAN-IN-STRING.
+           MOVE 'N'                     TO STOP-SCAN.
+           MOVE PATCH-VALUE-START       TO SCAN-POINTER.
+
+           PERFORM 6035-SCAN-PATCH-CHAR THRU 6035-EXIT
+               WITH TEST AFTER
+               UNTIL STOP-SCAN EQUAL 'Y'.
+
+           COMPUTE PATCH-VALUE-END = SCAN-POINTER - 1.
+
+           MOVE 'N'                     TO PATCH-VALUE-IS-NULL.
+           IF  PATCH-VALUE-END - PATCH-VALUE-START EQUAL 3
+           AND PATCH-MESSAGE(PATCH-VALUE-START:4) EQUAL 'null'
+               MOVE 'Y'                 TO PATCH-VALUE-IS-NULL.
+
+       6034-EXIT.
+           EXIT.
+
+       6035-SCAN-PATCH-CHAR.
+           MOVE PATCH-MESSAGE(SCAN-POINTER:1)  TO SCAN-CHAR.
+
+           IF  SCAN-IN-STRING EQUAL 'Y'
+           AND SCAN-CHAR EQUAL QUOTE-CHAR
+               MOVE 'N'                  TO SCAN-IN-STRING.
+
+           IF  SCAN-IN-STRING EQUAL 'N'
+           AND SCAN-CHAR EQUAL QUOTE-CHAR
+               MOVE 'Y'                  TO SCAN-IN-STRING.
+
+           IF  SCAN-IN-STRING EQUAL 'N'
+           AND SCAN-DEPTH EQUAL ZEROES
+           AND (SCAN-CHAR EQUAL ','  OR
+                SCAN-CHAR EQUAL '}'  OR
+                SCAN-CHAR EQUAL ']')
+               MOVE 'Y'                  TO STOP-SCAN.
+
+           IF  STOP-SCAN EQUAL 'N'
+               IF  SCAN-IN-STRING EQUAL 'N'
+               AND (SCAN-CHAR EQUAL '{' OR SCAN-CHAR EQUAL '[')
+                   ADD  ONE              TO SCAN-DEPTH
+
+               IF  SCAN-IN-STRING EQUAL 'N'
+               AND (SCAN-CHAR EQUAL '}' OR SCAN-CHAR EQUAL ']')
+                   SUBTRACT ONE          FROM SCAN-DEPTH
+
+               ADD  ONE                  TO SCAN-POINTER
+               IF  SCAN-POINTER GREATER THAN PATCH-LENGTH
+                   MOVE 'Y'              TO STOP-SCAN.
+
+       6035-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Search MERGE-MESSAGE for a top-level occurrence of             *
+      * "PATCH-KEY": and report its position via MATCH-*.              *
+      *****************************************************************
+       6036-FIND-CACHE-KEY.
+           MOVE 'N'                     TO MATCH-FOUND.
+           MOVE ZEROES                  TO MATCH-KEY-START.
+
+           STRING QUOTE-CHAR                     DELIMITED BY SIZE
+                  PATCH-KEY(1:PATCH-KEY-LENGTH)   DELIMITED BY SIZE
+                  QUOTE-CHAR                      DELIMITED BY SIZE
+                  ':'                             DELIMITED BY SIZE
+                  INTO SEARCH-KEY.
+
+           COMPUTE SEARCH-KEY-LENGTH = PATCH-KEY-LENGTH + 3.
+
+           PERFORM 6037-SCAN-FOR-KEY  THRU 6037-EXIT
+               VARYING SCAN-POINTER FROM 1 BY 1
+               UNTIL SCAN-POINTER GREATER THAN MERGE-LENGTH
+               OR    MATCH-FOUND    EQUAL 'Y'.
+
+       6036-EXIT.
+           EXIT.
+
+       6037-SCAN-FOR-KEY.
+           IF  SCAN-POINTER + SEARCH-KEY-LENGTH - 1 LESS THAN
+                                              OR EQUAL MERGE-LENGTH
+           AND MERGE-MESSAGE(SCAN-POINTER:SEARCH-KEY-LENGTH)
+                            EQUAL SEARCH-KEY(1:SEARCH-KEY-LENGTH)
+               MOVE 'Y'                 TO MATCH-FOUND
+               MOVE SCAN-POINTER        TO MATCH-KEY-START
+               COMPUTE MATCH-VALUE-START =
+                            SCAN-POINTER + SEARCH-KEY-LENGTH.
+
+       6037-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Same scan as 6034-SCAN-PATCH-VALUE, but against MERGE-MESSAGE *
+      * from MATCH-VALUE-START, leaving MATCH-VALUE-END on the last   *
+      * character of the matched key's current value.                 *
+      *****************************************************************
+       6038-SCAN-CACHE-VALUE.
+           MOVE ZEROES                  TO SCAN-DEPTH.
+           MOVE 'N'                     TO SCAN-IN-STRING.
+           MOVE 'N'                     TO STOP-SCAN.
+           MOVE MATCH-VALUE-START       TO SCAN-POINTER.
+
+           PERFORM 6039-SCAN-CACHE-CHAR THRU 6039-EXIT
+               WITH TEST AFTER
+               UNTIL STOP-SCAN EQUAL 'Y'.
+
+           COMPUTE MATCH-VALUE-END = SCAN-POINTER - 1.
+
+       6038-EXIT.
+           EXIT.
+
+       6039-SCAN-CACHE-CHAR.
+           MOVE MERGE-MESSAGE(SCAN-POINTER:1)  TO SCAN-CHAR.
+
+           IF  SCAN-IN-STRING EQUAL 'Y'
+           AND SCAN-CHAR EQUAL QUOTE-CHAR
+               MOVE 'N'                  TO SCAN-IN-STRING.
+
+           IF  SCAN-IN-STRING EQUAL 'N'
+           AND SCAN-CHAR EQUAL QUOTE-CHAR
+               MOVE 'Y'                  TO SCAN-IN-STRING.
+
+           IF  SCAN-IN-STRING EQUAL 'N'
+           AND SCAN-DEPTH EQUAL ZEROES
+           AND (SCAN-CHAR EQUAL ','  OR
+                SCAN-CHAR EQUAL '}'  OR
+                SCAN-CHAR EQUAL ']')
+               MOVE 'Y'                  TO STOP-SCAN.
+
+           IF  STOP-SCAN EQUAL 'N'
+               IF  SCAN-IN-STRING EQUAL 'N'
+               AND (SCAN-CHAR EQUAL '{' OR SCAN-CHAR EQUAL '[')
+                   ADD  ONE              TO SCAN-DEPTH
+
+               IF  SCAN-IN-STRING EQUAL 'N'
+               AND (SCAN-CHAR EQUAL '}' OR SCAN-CHAR EQUAL ']')
+                   SUBTRACT ONE          FROM SCAN-DEPTH
+
+               ADD  ONE                  TO SCAN-POINTER
+               IF  SCAN-POINTER GREATER THAN MERGE-LENGTH
+                   MOVE 'Y'              TO STOP-SCAN.
+
+       6039-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Apply one merged key to MERGE-MESSAGE:                        *
+      *   - matched key, patch value 'null'   -- delete the key       *
+      *   - matched key, other patch value    -- replace its value    *
+      *   - unmatched key, patch value 'null' -- nothing to remove    *
+      *   - unmatched key, other patch value  -- append the key       *
+      *****************************************************************
+       6040-APPLY-PATCH-KEY.
+           IF  MATCH-FOUND EQUAL 'Y' AND PATCH-VALUE-IS-NULL EQUAL 'Y'
+               PERFORM 6050-DELETE-CACHE-KEY   THRU 6050-EXIT.
+
+           IF  MATCH-FOUND EQUAL 'Y' AND PATCH-VALUE-IS-NULL EQUAL 'N'
+               PERFORM 6060-REPLACE-CACHE-VALUE THRU 6060-EXIT.
+
+           IF  MATCH-FOUND EQUAL 'N' AND PATCH-VALUE-IS-NULL EQUAL 'N'
+               PERFORM 6070-APPEND-CACHE-KEY   THRU 6070-EXIT.
+
+       6040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Remove "key":value (and one adjoining comma) from             *
+      * MERGE-MESSAGE.  Prefer the leading comma, so the first key    *
+      * in the object doesn't leave a dangling trailing comma when    *
+      * it is the one being deleted.                                  *
+      *****************************************************************
+       6050-DELETE-CACHE-KEY.
+           MOVE MATCH-KEY-START         TO SCAN-POINTER.
+
+           PERFORM 6051-BACK-UP-CHAR  THRU 6051-EXIT
+               UNTIL SCAN-POINTER EQUAL 1
+               OR    MERGE-MESSAGE(SCAN-POINTER:1) NOT EQUAL SPACE.
+
+           IF  SCAN-POINTER GREATER THAN 1
+           AND MERGE-MESSAGE(SCAN-POINTER - 1:1) EQUAL ','
+               COMPUTE SCAN-POINTER = SCAN-POINTER - 1
+           ELSE
+               MOVE MATCH-KEY-START     TO SCAN-POINTER
+               MOVE MATCH-VALUE-END     TO INSERT-POSITION
+               PERFORM 6052-STEP-UP-CHAR  THRU 6052-EXIT
+                   UNTIL INSERT-POSITION GREATER THAN OR EQUAL
+                                                       MERGE-LENGTH
+                   OR    MERGE-MESSAGE(INSERT-POSITION + 1:1)
+                                                    NOT EQUAL SPACE
+               IF  INSERT-POSITION LESS THAN MERGE-LENGTH
+               AND MERGE-MESSAGE(INSERT-POSITION + 1:1) EQUAL ','
+                   COMPUTE MATCH-VALUE-END = INSERT-POSITION + 1.
+
+           MOVE ZEROES                      TO REPLACE-LENGTH.
+           COMPUTE OLD-VALUE-LENGTH =
+                        MATCH-VALUE-END - SCAN-POINTER + 1.
+           PERFORM 6080-SHIFT-MERGE-BUFFER THRU 6080-EXIT.
+
+       6050-EXIT.
+           EXIT.
+
+       6051-BACK-UP-CHAR.
+           SUBTRACT ONE                     FROM SCAN-POINTER.
+
+       6051-EXIT.
+           EXIT.
+
+       6052-STEP-UP-CHAR.
+           ADD  ONE                         TO INSERT-POSITION.
+
+       6052-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Replace an existing key's value span in MERGE-MESSAGE with    *
+      * the corresponding value text scanned out of PATCH-MESSAGE.    *
+      *****************************************************************
+       6060-REPLACE-CACHE-VALUE.
+           MOVE MATCH-VALUE-START       TO SCAN-POINTER.
+           COMPUTE OLD-VALUE-LENGTH =
+                        MATCH-VALUE-END - MATCH-VALUE-START + 1.
+           COMPUTE REPLACE-LENGTH =
+                        PATCH-VALUE-END - PATCH-VALUE-START + 1.
+
+           PERFORM 6080-SHIFT-MERGE-BUFFER THRU 6080-EXIT.
+
+           MOVE PATCH-MESSAGE(PATCH-VALUE-START:REPLACE-LENGTH)
+                                    TO MERGE-MESSAGE(SCAN-POINTER:
+                                                      REPLACE-LENGTH).
+
+       6060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Append a new "key":value pair, just before the final '}',     *
+      * for a patch key that does not already exist in the cache.     *
+      *****************************************************************
+       6070-APPEND-CACHE-KEY.
+           COMPUTE SCAN-POINTER = MERGE-LENGTH.
+
+           PERFORM 6071-BACK-UP-TO-BRACE  THRU 6071-EXIT
+               UNTIL SCAN-POINTER EQUAL 1
+               OR    MERGE-MESSAGE(SCAN-POINTER:1) EQUAL '}'.
+
+           COMPUTE PATCH-VALUE-LENGTH =
+                        PATCH-VALUE-END - PATCH-VALUE-START + 1.
+           COMPUTE REPLACE-LENGTH =
+                PATCH-KEY-LENGTH + PATCH-VALUE-LENGTH + 4.
+           MOVE ZEROES                      TO OLD-VALUE-LENGTH.
+
+           PERFORM 6080-SHIFT-MERGE-BUFFER  THRU 6080-EXIT.
+
+           MOVE ','       TO MERGE-MESSAGE(SCAN-POINTER:1).
+           MOVE '"'       TO MERGE-MESSAGE(SCAN-POINTER + 1:1).
+           MOVE PATCH-KEY(1:PATCH-KEY-LENGTH)
+                          TO MERGE-MESSAGE(SCAN-POINTER + 2:
+                                            PATCH-KEY-LENGTH).
+           COMPUTE INSERT-POSITION =
+                        SCAN-POINTER + 2 + PATCH-KEY-LENGTH.
+           MOVE '"'       TO MERGE-MESSAGE(INSERT-POSITION:1).
+           MOVE ':'       TO MERGE-MESSAGE(INSERT-POSITION + 1:1).
+           MOVE PATCH-MESSAGE(PATCH-VALUE-START:PATCH-VALUE-LENGTH)
+                          TO MERGE-MESSAGE(INSERT-POSITION + 2:
+                                            PATCH-VALUE-LENGTH).
+
+       6070-EXIT.
+           EXIT.
+
+       6071-BACK-UP-TO-BRACE.
+           SUBTRACT ONE                     FROM SCAN-POINTER.
+
+       6071-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Shift the tail of MERGE-MESSAGE (from just past the old value *
+      * span) left or right so a new span of REPLACE-LENGTH bytes can *
+      * take the place of the old OLD-VALUE-LENGTH bytes starting at  *
+      * SCAN-POINTER, adjusting MERGE-LENGTH to match.  The shift is  *
+      * done through WORK-TAIL as scratch space, since COBOL MOVE of  *
+      * overlapping reference-modified fields is not reliable.        *
+      *****************************************************************
+       6080-SHIFT-MERGE-BUFFER.
+           COMPUTE SHIFT-AMOUNT = REPLACE-LENGTH - OLD-VALUE-LENGTH.
+
+           IF  MERGE-LENGTH + SHIFT-AMOUNT GREATER THAN THIRTY-TWO-KB
+               MOVE HTTP-PATCH-PLUS      TO HTTP-400-TEXT
+               PERFORM 9400-STATUS-400 THRU 9400-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+           IF  SHIFT-AMOUNT NOT EQUAL ZEROES
+           AND SCAN-POINTER + OLD-VALUE-LENGTH LESS THAN
+                                              OR EQUAL MERGE-LENGTH
+               COMPUTE TAIL-LENGTH = MERGE-LENGTH - SCAN-POINTER -
+                                     OLD-VALUE-LENGTH + 1
+               MOVE MERGE-MESSAGE(SCAN-POINTER + OLD-VALUE-LENGTH:
+                                   TAIL-LENGTH)
+                                   TO WORK-TAIL(1:TAIL-LENGTH)
+               MOVE WORK-TAIL(1:TAIL-LENGTH)
+                                   TO MERGE-MESSAGE(SCAN-POINTER +
+                                                     REPLACE-LENGTH:
+                                                     TAIL-LENGTH).
+
+           COMPUTE MERGE-LENGTH = MERGE-LENGTH + SHIFT-AMOUNT.
+
+       6080-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH.                                                    *
+      * Stage the merged document as though it had just been          *
+      * received on a PUT, then reuse the normal POST/PUT write and   *
+      * response paragraphs unchanged.                                *
+      *****************************************************************
+       6090-WRITE-MERGED.
+           SET ADDRESS OF CACHE-MESSAGE TO ADDRESS OF MERGE-MESSAGE.
+           MOVE MERGE-LENGTH            TO RECEIVE-LENGTH.
+
+           PERFORM 4200-PROCESS-FILE    THRU 4200-EXIT.
+           PERFORM 4300-SEND-RESPONSE   THRU 4300-EXIT.
+
+       6090-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH ?ttl=N.                                             *
+      * Renew a key's TTL in place without touching the stored value, *
+      * the same READ-then-REWRITE sequence POST/PUT use, but reading *
+      * with 3200-READ-KEY/3300-READ-FILE instead of 4100-READ-KEY so *
+      * a key that was never written is rejected with 204 rather than *
+      * being created by this request.  Not replicated to partner     *
+      * Data Centers -- the existing JSON merge-patch path above is   *
+      * not replicated either, so a bare TTL touch stays consistent   *
+      * with that precedent.                                          *
+      *****************************************************************
+       6500-RENEW-TTL.
+           PERFORM 4050-READ-IF-MATCH     THRU 4050-EXIT.
+           PERFORM 3200-READ-KEY          THRU 3200-EXIT.
+           PERFORM 3300-READ-FILE         THRU 3300-EXIT.
+
+           IF  ZF-SUCCESSFUL NOT EQUAL 'Y'
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT
+               PERFORM 9000-RETURN        THRU 9000-EXIT.
+
+           PERFORM 4105-IF-MATCH          THRU 4105-EXIT.
+
+           PERFORM 6510-TOUCH-TTL         THRU 6510-EXIT.
+           PERFORM 6520-RENEW-RESPONSE    THRU 6520-EXIT.
+
+       6500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Overwrite ZF-TTL with the renewed value and refresh ZF-ABS,   *
+      * the same READ UPDATE/9950-ABS/REWRITE shape 3320-TOUCH-       *
+      * SLIDING uses for its own TTL-window refresh, against the      *
+      * ZF-KEY-16 already positioned by 3300-READ-FILE.               *
+      *****************************************************************
+       6510-TOUCH-TTL.
+           EXEC CICS READ FILE(ZF-FCT)
+                INTO(ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE RENEW-TTL-SECONDS    TO ZF-TTL
+               PERFORM 9950-ABS          THRU 9950-EXIT
+
+               EXEC CICS REWRITE FILE(ZF-FCT)
+                    FROM(ZF-RECORD)
+                    LENGTH(ZF-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+       6510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Audit the renewal and send back a simple 200 OK acknowledge-  *
+      * ment, the same CRLF body DELETE's 5300-SEND-RESPONSE sends.   *
+      *****************************************************************
+       6520-RENEW-RESPONSE.
+           MOVE WEB-HTTPMETHOD(1:8)    TO ZA-OPERATION.
+           MOVE CA-USERID              TO ZA-USERID.
+           MOVE URI-KEY-LENGTH         TO ZA-CACHE-KEY-LEN.
+           MOVE URI-KEY                TO ZA-CACHE-KEY.
+           PERFORM 9960-WRITE-AUDIT   THRU 9960-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE(TEXT-PLAIN)
+                SRVCONVERT
+                NOHANDLE
+                ACTION(SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+           END-EXEC.
+
+       6520-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get the partner Data Center URL list for the replication      *
+      * process.  Each URL must be in the following format:           *
+      * http://hostname:port                                          *
+      *****************************************************************
+       8000-GET-URL.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
+                TEMPLATE(ZECS-DC)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DC-CONTROL TO DC-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DC-TOKEN)
+                    INTO     (DC-CONTROL)
+                    LENGTH   (DC-LENGTH)
+                    MAXLENGTH(DC-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           MOVE ZEROES              TO DC-PARTNER-COUNT.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               DC-LENGTH GREATER THAN TEN
+               SUBTRACT TWELVE FROM DC-LENGTH
+                             GIVING THE-OTHER-DC-LENGTH
+               PERFORM 8050-SPLIT-PARTNERS     THRU 8050-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)  OR
+               DC-LENGTH LESS THAN TEN            OR
+               DC-LENGTH EQUAL            TEN     OR
+               DC-PARTNER-COUNT EQUAL ZEROES
+               MOVE ACTIVE-SINGLE                 TO DC-TYPE.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Split THE-OTHER-DC into one entry per partner Data Center,    *
+      * one URL per line (CRLF delimited), up to DC-PARTNER-MAX       *
+      * partners, so replication is no longer limited to a single     *
+      * other Data Center.                                            *
+      *****************************************************************
+       8050-SPLIT-PARTNERS.
+           MOVE ONE                  TO DC-SCAN-POINTER.
+
+           PERFORM 8060-SPLIT-NEXT   THRU 8060-EXIT
+               WITH TEST AFTER
+               UNTIL DC-SCAN-POINTER NOT LESS THAN THE-OTHER-DC-LENGTH
+               OR    DC-PARTNER-COUNT EQUAL DC-PARTNER-MAX.
+
+       8050-EXIT.
+           EXIT.
+
+       8060-SPLIT-NEXT.
+           ADD  ONE                  TO DC-PARTNER-COUNT.
+           MOVE SPACES
+                  TO DC-PARTNER-URL(DC-PARTNER-COUNT).
+
+           UNSTRING THE-OTHER-DC(1:THE-OTHER-DC-LENGTH)
+                DELIMITED BY CRLF
+                INTO DC-PARTNER-URL(DC-PARTNER-COUNT)
+                WITH POINTER DC-SCAN-POINTER
+           END-UNSTRING.
+
+           IF  DC-PARTNER-URL(DC-PARTNER-COUNT) EQUAL SPACES
+               SUBTRACT ONE           FROM DC-PARTNER-COUNT
+           ELSE
+               MOVE ZEROES
+                      TO DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+               INSPECT DC-PARTNER-URL(DC-PARTNER-COUNT)
+                       TALLYING DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT)
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+
+               EXEC CICS WEB PARSE
+                    URL       (DC-PARTNER-URL(DC-PARTNER-COUNT))
+                    URLLENGTH (DC-PARTNER-URL-LENGTH(DC-PARTNER-COUNT))
+                    SCHEMENAME(DC-PARTNER-SCHEME-NAME(DC-PARTNER-COUNT))
+                    HOST      (DC-PARTNER-HOST(DC-PARTNER-COUNT))
+                    HOSTLENGTH(DC-PARTNER-HOST-LENGTH(DC-PARTNER-COUNT))
+                    PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-COUNT))
+                    NOHANDLE
+               END-EXEC.
+
+       8060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open WEB connection with one partner Data Center zECS, using  *
+      * the parsed entry selected by DC-PARTNER-INDEX.                *
+      *****************************************************************
+       8100-WEB-OPEN.
+           IF  DC-PARTNER-SCHEME-NAME(DC-PARTNER-INDEX) EQUAL 'HTTPS'
+               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
+           ELSE
+               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
+
+           EXEC CICS WEB OPEN
+                HOST(DC-PARTNER-HOST(DC-PARTNER-INDEX))
+                HOSTLENGTH(DC-PARTNER-HOST-LENGTH(DC-PARTNER-INDEX))
+                PORTNUMBER(DC-PARTNER-PORT(DC-PARTNER-INDEX))
+                SCHEME(URL-SCHEME)
+                SESSTOKEN(DC-PARTNER-SESSTOKEN(DC-PARTNER-INDEX))
+                NOHANDLE
+           END-EXEC.
+
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Converse with the other Data Center zECS.                     *
+      * The first element of the path, which for normal processing is *
+      * /resources, must be changed to /replicate.                    *
+      *****************************************************************
+       8200-WEB-CONVERSE.
+           MOVE REPLICATE TO WEB-PATH(1:10).
+
+           SET ADDRESS OF CACHE-MESSAGE TO SAVE-ADDRESS.
+
+           IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR
+               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
+               MOVE DFHVALUE(CLICONVERT)      TO CLIENT-CONVERT
+           ELSE
+               MOVE DFHVALUE(NOCLICONVERT)    TO CLIENT-CONVERT.
+
+           IF  WEB-METHOD EQUAL DFHVALUE(POST)     OR
+               WEB-METHOD EQUAL DFHVALUE(PUT)
+               IF  WEB-QUERYSTRING-LENGTH EQUAL ZEROES
+                   EXEC CICS WEB CONVERSE
+                        SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
+                        PATH(WEB-PATH)
+                        PATHLENGTH(WEB-PATH-LENGTH)
+                        METHOD(WEB-METHOD)
+                        MEDIATYPE(ZF-MEDIA)
+                        FROM(CACHE-MESSAGE)
+                        FROMLENGTH(RECEIVE-LENGTH)
+                        INTO(CONVERSE-RESPONSE)
+                        TOLENGTH(CONVERSE-LENGTH)
+                        MAXLENGTH(CONVERSE-LENGTH)
+                        STATUSCODE(WEB-STATUS-CODE)
+                        STATUSLEN(WEB-STATUS-LENGTH)
+                        STATUSTEXT(WEB-STATUS-TEXT)
+                        CLIENTCONV(CLIENT-CONVERT)
+                        NOHANDLE
+                   END-EXEC.
+
+           IF  WEB-METHOD EQUAL DFHVALUE(POST)     OR
+               WEB-METHOD EQUAL DFHVALUE(PUT)
+               IF  WEB-QUERYSTRING-LENGTH GREATER THAN ZEROES
+                   EXEC CICS WEB CONVERSE
+                        SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
+                        PATH(WEB-PATH)
+                        PATHLENGTH(WEB-PATH-LENGTH)
+                        METHOD(WEB-METHOD)
+                        MEDIATYPE(ZF-MEDIA)
+                        FROM(CACHE-MESSAGE)
+                        FROMLENGTH(RECEIVE-LENGTH)
+                        INTO(CONVERSE-RESPONSE)
+                        TOLENGTH(CONVERSE-LENGTH)
+                        MAXLENGTH(CONVERSE-LENGTH)
+                        STATUSCODE(WEB-STATUS-CODE)
+                        STATUSLEN(WEB-STATUS-LENGTH)
+                        STATUSTEXT(WEB-STATUS-TEXT)
+                        QUERYSTRING(WEB-QUERYSTRING)
+                        QUERYSTRLEN(WEB-QUERYSTRING-LENGTH)
+                        CLIENTCONV(CLIENT-CONVERT)
+                        NOHANDLE
+                   END-EXEC.
+
+           IF  WEB-METHOD EQUAL DFHVALUE(DELETE)
+                   EXEC CICS WEB CONVERSE
+                        SESSTOKEN(DC-PARTNER-SESSTOKEN
+                                  (DC-PARTNER-INDEX))
+                        PATH(WEB-PATH)
+                        PATHLENGTH(WEB-PATH-LENGTH)
+                        METHOD(WEB-METHOD)
+                        MEDIATYPE(ZF-MEDIA)
+                        INTO(CONVERSE-RESPONSE)
+                        TOLENGTH(CONVERSE-LENGTH)
+                        MAXLENGTH(CONVERSE-LENGTH)
+                        STATUSCODE(WEB-STATUS-CODE)
+                        STATUSLEN(WEB-STATUS-LENGTH)
+                        STATUSTEXT(WEB-STATUS-TEXT)
+                        CLIENTCONV(CLIENT-CONVERT)
+                        NOHANDLE
+                   END-EXEC.
+
+       8200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close WEB connection with the other Data Center zECS.         *
+      *****************************************************************
+       8300-WEB-CLOSE.
+
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(DC-PARTNER-SESSTOKEN(DC-PARTNER-INDEX))
+                NOHANDLE
+           END-EXEC.
+
+       8300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get the webhook notification URL, the same way 8000-GET-URL   *
+      * gets the partner Data Center list, except the ZECS-WH document *
+      * carries a single bare URL rather than a CRLF delimited list.  *
+      * A short or missing document means no webhook is configured.   *
+      *****************************************************************
+       8400-GET-WEBHOOK.
+           MOVE LENGTH OF WH-URL     TO WH-URL-LENGTH.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(WH-TOKEN)
+                TEMPLATE(ZECS-WH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                  TO WH-ENABLED.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(WH-TOKEN)
+                    INTO     (WH-URL)
+                    LENGTH   (WH-URL-LENGTH)
+                    MAXLENGTH(WH-URL-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               WH-URL-LENGTH GREATER THAN TWO
+               SUBTRACT TWO           FROM WH-URL-LENGTH
+               MOVE 'Y'               TO WH-ENABLED
+
+               EXEC CICS WEB PARSE
+                    URL       (WH-URL)
+                    URLLENGTH (WH-URL-LENGTH)
+                    SCHEMENAME(WH-SCHEME-NAME)
+                    HOST      (WH-HOST)
+                    HOSTLENGTH(WH-HOST-LENGTH)
+                    PORTNUMBER(WH-PORT)
+                    NOHANDLE
+               END-EXEC.
+
+       8400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build the small JSON notification body, {"event":"...",       *
+      * "key":"..."}, the same STRING-with-POINTER technique used to  *
+      * build the /resources/stats JSON response.                     *
+      *****************************************************************
+       8450-BUILD-MESSAGE.
+           MOVE ONE                  TO WH-MESSAGE-POINTER.
+
+           STRING '{"event":"'           DELIMITED BY SIZE
+                  WH-EVENT                DELIMITED BY SIZE
+                  '","key":"'             DELIMITED BY SIZE
+                  URI-KEY(1:URI-KEY-LENGTH) DELIMITED BY SIZE
+                  '"}'                    DELIMITED BY SIZE
+                  INTO WH-MESSAGE
+               WITH POINTER WH-MESSAGE-POINTER
+           END-STRING.
+
+           COMPUTE WH-MESSAGE-LENGTH = WH-MESSAGE-POINTER - 1.
+
+       8450-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open WEB connection with the webhook listener.                *
+      *****************************************************************
+       8500-WEBHOOK-OPEN.
+           IF  WH-SCHEME-NAME EQUAL 'HTTPS'
+               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
+           ELSE
+               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
+
+           EXEC CICS WEB OPEN
+                HOST(WH-HOST)
+                HOSTLENGTH(WH-HOST-LENGTH)
+                PORTNUMBER(WH-PORT)
+                SCHEME(URL-SCHEME)
+                SESSTOKEN(WH-SESSTOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       8500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Converse with the webhook listener.  POST only -- a           *
+      * notification has no response body worth keeping.              *
+      *****************************************************************
+       8600-WEBHOOK-CONVERSE.
+           MOVE DFHVALUE(POST)       TO WEB-METHOD.
+
+           EXEC CICS WEB CONVERSE
+                SESSTOKEN (WH-SESSTOKEN)
+                PATH      (WH-PATH)
+                PATHLENGTH(WH-PATH-LENGTH)
+                METHOD    (WEB-METHOD)
+                MEDIATYPE (APPLICATION-JSON)
+                FROM      (WH-MESSAGE)
+                FROMLENGTH(WH-MESSAGE-LENGTH)
+                INTO      (WH-RESPONSE)
+                TOLENGTH  (WH-RESPONSE-LENGTH)
+                MAXLENGTH (WH-RESPONSE-LENGTH)
+                STATUSCODE(WEB-STATUS-CODE)
+                STATUSLEN (WEB-STATUS-LENGTH)
+                STATUSTEXT(WEB-STATUS-TEXT)
+                NOHANDLE
+           END-EXEC.
+
+       8600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close WEB connection with the webhook listener.                *
+      *****************************************************************
+       8700-WEBHOOK-CLOSE.
+
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(WH-SESSTOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       8700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get the key-version retention count, the same single-value-   *
+      * document way 8400-GET-WEBHOOK gets the webhook URL, except the *
+      * ZECS-VER document carries a small decimal count rather than a  *
+      * URL.  A short, missing, or non-numeric document leaves         *
+      * VER-RETAIN-COUNT zero, which means "retain nothing extra".     *
+      *****************************************************************
+       8800-GET-VERSION-COUNT.
+           MOVE ZEROES               TO VER-RETAIN-COUNT.
+           MOVE SPACES                TO VER-TEXT.
+           MOVE LENGTH OF VER-TEXT   TO VER-TEXT-LENGTH.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(VER-TOKEN)
+                TEMPLATE(ZECS-VER)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(VER-TOKEN)
+                    INTO     (VER-TEXT)
+                    LENGTH   (VER-TEXT-LENGTH)
+                    MAXLENGTH(VER-TEXT-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               VER-TEXT-LENGTH GREATER THAN TWO
+               SUBTRACT TWO           FROM VER-TEXT-LENGTH
+               IF  VER-TEXT-LENGTH EQUAL ONE
+                   MOVE ZEROES              TO VER-RETAIN-COUNT
+                   MOVE VER-TEXT(1:1)       TO VER-RETAIN-COUNT(2:1)
+               END-IF
+               IF  VER-TEXT-LENGTH EQUAL TWO
+                   MOVE VER-TEXT(1:2)       TO VER-RETAIN-COUNT
+               END-IF
+               IF  VER-RETAIN-COUNT NOT NUMERIC
+                   MOVE ZEROES              TO VER-RETAIN-COUNT
+               END-IF.
+
+           IF  VER-RETAIN-COUNT GREATER THAN EIGHT
+               MOVE EIGHT                 TO VER-RETAIN-COUNT.
+
+       8800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get the object size ceiling override, the same single-value-  *
+      * document way 8800-GET-VERSION-COUNT gets the retention count,  *
+      * except the ZECS-MX document carries a byte count wide enough   *
+      * to need up to eight digits rather than two, and a short,       *
+      * missing, non-numeric, or undersized document leaves MAXIMUM-   *
+      * LENGTH at the compiled-in THIRTY-TWO-MB default rather than    *
+      * zero.                                                          *
+      *****************************************************************
+       8900-GET-MAX-OBJECT.
+           MOVE THIRTY-TWO-MB        TO MAXIMUM-LENGTH.
+           MOVE ZEROES                TO MX-BYTES.
+           MOVE SPACES                TO MX-TEXT.
+           MOVE LENGTH OF MX-TEXT    TO MX-TEXT-LENGTH.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(MX-TOKEN)
+                TEMPLATE(ZECS-MX)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(MX-TOKEN)
+                    INTO     (MX-TEXT)
+                    LENGTH   (MX-TEXT-LENGTH)
+                    MAXLENGTH(MX-TEXT-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)  AND
+               MX-TEXT-LENGTH GREATER THAN ZEROES
+               MOVE MX-TEXT(1:MX-TEXT-LENGTH)
+                    TO MX-BYTES(9 - MX-TEXT-LENGTH:MX-TEXT-LENGTH)
+               IF  MX-BYTES NUMERIC
+               AND MX-BYTES GREATER THAN THIRTY-TWO-MB
+                   MOVE MX-BYTES          TO MAXIMUM-LENGTH
+               END-IF.
+
+       8900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * Write HTTP header                                             *
+      *****************************************************************
+       9001-ACAO.
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-ACAO)
+                NAMELENGTH (HEADER-ACAO-LENGTH)
+                VALUE      (VALUE-ACAO)
+                VALUELENGTH(VALUE-ACAO-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9001-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * FILE structure I/O error.                                     *
+      *****************************************************************
+       9100-FILE-ERROR.
+           MOVE EIBRCODE              TO FE-RCODE.
+
+           IF  EIBRESP EQUAL DFHRESP(NOSPACE)
+               MOVE NO-SPACE-MESSAGE  TO FE-NOSPACE.
+
+           MOVE EIBDS                 TO FE-DS.
+           MOVE EIBRESP               TO FE-RESP.
+           MOVE EIBRESP2              TO FE-RESP2.
+           MOVE FILE-ERROR            TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * KEY  structure I/O error                                      *
+      *****************************************************************
+       9200-KEY-ERROR.
+           IF  EIBRESP EQUAL DFHRESP(NOSPACE)
+               MOVE NO-SPACE-MESSAGE  TO KE-NOSPACE.
+
+           MOVE EIBDS                 TO KE-DS.
+           MOVE EIBRESP               TO KE-RESP.
+           MOVE EIBRESP2              TO KE-RESP2.
+           MOVE KEY-ERROR             TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WEB RECEIVE error                                             *
+      *****************************************************************
+       9300-WEB-ERROR.
+           MOVE EIBRESP               TO WEB-RESP.
+           MOVE EIBRESP2              TO WEB-RESP2.
+           MOVE WEB-ERROR             TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP status 400 messages.                                     *
+      *****************************************************************
+       9400-STATUS-400.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-400)
+                STATUSTEXT(HTTP-400-TEXT)
+                STATUSLEN (HTTP-400-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+       9400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP status 409 messages                                      *
+      *****************************************************************
+       9500-STATUS-409.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-409)
+                STATUSTEXT(HTTP-409-TEXT)
+                STATUSLEN (HTTP-409-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       9500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP status 429 messages.                                     *
+      *****************************************************************
+       9550-STATUS-429.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-429)
+                STATUSTEXT(HTTP-429-TEXT)
+                STATUSLEN (HTTP-429-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       9550-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Basic Authenticaion error.                                    *
+      *****************************************************************
+       9600-AUTH-ERROR.
+
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-401)
+                STATUSTEXT(HTTP-AUTH-ERROR)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       9600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Status 204 response.                                          *
+      *****************************************************************
+       9700-STATUS-204.
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                DOCTOKEN  (DC-TOKEN)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-204)
+                STATUSTEXT(HTTP-204-TEXT)
+                STATUSLEN (HTTP-204-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+
+       9700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * KEY or FILE structure I/O error.                              *
+      *****************************************************************
+       9800-STATUS-507.
+           PERFORM 9001-ACAO         THRU 9001-EXIT.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-507)
+                STATUSTEXT(HTTP-507-TEXT)
+                STATUSLEN (HTTP-507-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       9800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL.                                                *
+      *****************************************************************
+       9900-WRITE-CSSL.
+           PERFORM 9950-ABS         THRU 9950-EXIT.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Get Absolute time.                                            *
+      *****************************************************************
+       9950-ABS.
+           EXEC CICS ASKTIME ABSTIME(ZF-ABS) NOHANDLE
+           END-EXEC.
+
+       9950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one ZA-FCT audit record for a cache-mutating request.   *
+      * The caller sets ZA-OPERATION, ZA-USERID, ZA-CACHE-KEY and      *
+      * ZA-CACHE-KEY-LEN before performing this; the audit key         *
+      * (time-of-day plus a named-counter suffix, the same scheme      *
+      * 4000-GET-COUNTER uses for the FILE key) and the timestamp are  *
+      * stamped here so every audit record gets its own unique,        *
+      * ascending key no matter what key the request itself consumed.  *
+      *****************************************************************
+       9960-WRITE-AUDIT.
+           CALL ZUIDSTCK USING BY REFERENCE THE-TOD.
+
+           EXEC CICS GET DCOUNTER(ZECS-COUNTER)
+                VALUE(ZECS-VALUE)
+                INCREMENT(ZECS-INCREMENT)
+                WRAP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE THE-TOD(1:6)                TO ZA-IDN.
+           MOVE ZECS-NC-HW                  TO ZA-NC.
+
+           EXEC CICS ASKTIME ABSTIME(ZA-ABS) NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF ZA-RECORD         TO ZA-LENGTH.
+
+           EXEC CICS WRITE FILE(ZA-FCT)
+                FROM(ZA-RECORD)
+                RIDFLD(ZA-KEY)
+                LENGTH(ZA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9960-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue SYNCPOINT ROLLBACK                                      *
+      *****************************************************************
+       9999-ROLLBACK.
+           EXEC CICS SYNCPOINT ROLLBACK NOHANDLE
+           END-EXEC.
+
+       9999-EXIT.
+           EXIT.
