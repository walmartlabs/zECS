@@ -0,0 +1,25 @@
+      *****************************************************************
+      * zECS Security Definition record.                              *
+      * One record per USERID carries that UserID's access rights.    *
+      * A record keyed by the literal '*BUSBU*' followed by a         *
+      * BU_SBU name instead carries per-tenant limits (TTL ceiling,    *
+      * rate limit) that apply to every request against that BU_SBU,  *
+      * regardless of UserID.                                          *
+      * ZS-RATE-LIMIT is the maximum number of requests the owning     *
+      * row (UserID or BU_SBU) may make per rolling window; a value    *
+      * of zero means no limit is enforced.  ZS-RATE-WINDOW-START and  *
+      * ZS-RATE-COUNT track the current window's start time and       *
+      * request count and are maintained entirely by the service      *
+      * program -- they are not meant to be set up by an administrator.*
+      *****************************************************************
+       01  ZS-RECORD.
+           02  ZS-KEY             PIC  X(32) VALUE SPACES.
+           02  ZS-ACCESS          PIC  X(06) VALUE SPACES.
+           02  ZS-TTL-CEILING     PIC S9(07) VALUE ZEROES COMP-3.
+           02  ZS-RATE-LIMIT      PIC S9(07) VALUE ZEROES COMP-3.
+           02  ZS-RATE-WINDOW-START
+                                  PIC S9(15) VALUE ZEROES COMP-3.
+           02  ZS-RATE-COUNT      PIC S9(07) VALUE ZEROES COMP.
+           02  FILLER             PIC  X(08).
+
+       01  ZS-BUSBU-PREFIX        PIC  X(07) VALUE '*BUSBU*'.
