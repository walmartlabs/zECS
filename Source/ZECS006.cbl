@@ -0,0 +1,519 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZECS006.
+       AUTHOR.     Randy Frerking and Rich Jackson.
+      *****************************************************************
+      *                                                               *
+      * z/OS Enterprise Caching Services                              *
+      *                                                               *
+      * This program executes as a background transaction to copy    *
+      * every ZCxxKEY and ZCxxFILE record out to a pair of            *
+      * extrapartition TD queues (BKUP for *KEY, BKUF for *FILE) so   *
+      * the region's offline backup job can archive them for          *
+      * disaster recovery.  ZECS007 reads the same two queues back    *
+      * in to restore a region from the most recent backup.           *
+      *                                                               *
+      * There will be a task started by zECSPLT for each ZCxx         *
+      * URIMAP entry.                                                 *
+      *                                                               *
+      * Date        UserID    Description                             *
+      * ----------- --------  --------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
+       01  ONE                    PIC S9(02) VALUE      1 COMP-3.
+       01  FIVE-HUNDRED           PIC S9(04) VALUE    500 COMP-3.
+       01  RECORD-COUNT           PIC S9(04) VALUE      0 COMP-3.
+
+       01  APPLID                 PIC  X(08) VALUE SPACES.
+       01  EOF                    PIC  X(01) VALUE SPACES.
+       01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
+       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZC-PARM.
+           02  ZC-TRANID          PIC  X(04) VALUE SPACES.
+           02  ZC-PHASE           PIC  X(01) VALUE SPACES.
+           02  ZC-KEY             PIC  X(16) VALUE LOW-VALUES.
+
+       01  ZC-LENGTH              PIC S9(04) COMP VALUE 21.
+
+       01  PHASE-KEYS             PIC  X(01) VALUE 'K'.
+       01  PHASE-FILES            PIC  X(01) VALUE 'F'.
+
+      *****************************************************************
+      * zcBACKUP control file resources - start                       *
+      *****************************************************************
+       01  BK-FCT                 PIC  X(08) VALUE 'ZCBACKUP'.
+       01  BK-RESP                PIC S9(08) COMP VALUE ZEROES.
+       01  BK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  BK-RECORD.
+           02  BK-KEY             PIC  X(04).
+           02  BK-ABSTIME         PIC S9(15) COMP-3 VALUE ZEROES.
+           02  BK-INTERVAL        PIC S9(07) COMP-3 VALUE 86400.
+           02  BK-KEY-COUNT       PIC S9(07) COMP-3 VALUE ZEROES.
+           02  BK-FILE-COUNT      PIC S9(07) COMP-3 VALUE ZEROES.
+           02  BK-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  BK-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  BK-APPLID          PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  BK-TASKID          PIC  9(06).
+           02  FILLER             PIC  X(14).
+
+      *****************************************************************
+      * zcBACKUP control file resources - end                         *
+      *****************************************************************
+
+       01  ZC-BACKUP-ENQ.
+           02  FILLER             PIC  X(08) VALUE 'CICSGRS_'.
+           02  FILLER             PIC  X(08) VALUE 'ZCBACKU_'.
+           02  ZC-ENQ-TRANID      PIC  X(04) VALUE SPACES.
+
+       01  ZK-FCT.
+           02  ZK-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  ZF-FCT.
+           02  ZF-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'FILE'.
+
+       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * zECS KEY  record definition.                                  *
+      *****************************************************************
+       COPY ZECSZKC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  BKUP-QUEUE             PIC  X(04) VALUE 'BKUP'.
+       01  BKUF-QUEUE             PIC  X(04) VALUE 'BKUF'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  RPT-KEY-COUNT-D        PIC  Z(06)9.
+       01  RPT-FILE-COUNT-D       PIC  Z(06)9.
+
+      *****************************************************************
+      * zECS FILE record definition.                                  *
+      *****************************************************************
+       COPY ZECSZFC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-RETRIEVE           THRU 1000-EXIT.
+
+           EVALUATE ZC-PHASE
+              WHEN PHASE-FILES
+                 PERFORM 3000-SCAN-FILES   THRU 3000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+              WHEN OTHER
+                 PERFORM 2000-SCAN-KEYS    THRU 2000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+           END-EVALUATE.
+
+           PERFORM 8000-RESTART             THRU 8000-EXIT.
+           PERFORM 9000-RETURN              THRU 9000-EXIT.
+
+      *****************************************************************
+      * Retrieve information for the backup scan.  The resume key and *
+      * phase (K = scanning *KEY, F = scanning *FILE) are passed      *
+      * forward on the ICE chain so a long running backup can pick up *
+      * where it left off.                                            *
+      *****************************************************************
+       1000-RETRIEVE.
+           EXEC CICS ASSIGN APPLID(APPLID)
+           END-EXEC.
+
+           EXEC CICS HANDLE ABEND LABEL(9100-ABEND) NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(ZC-PARM)
+                LENGTH(ZC-LENGTH) NOHANDLE
+           END-EXEC.
+
+           MOVE ZC-TRANID         TO ZK-TRANID
+                                     ZF-TRANID.
+
+           MOVE EIBTRNID          TO ZC-ENQ-TRANID.
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           IF  ZC-PHASE NOT EQUAL PHASE-KEYS
+           AND ZC-PHASE NOT EQUAL PHASE-FILES
+               MOVE PHASE-KEYS     TO ZC-PHASE.
+
+           IF  ZC-KEY EQUAL LOW-VALUES
+               PERFORM 1200-ENQ    THRU 1200-EXIT
+               PERFORM 1300-CONTROL THRU 1300-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENQ to serialize the backup scan.                       *
+      *****************************************************************
+       1200-ENQ.
+           EXEC CICS ENQ RESOURCE(ZC-BACKUP-ENQ)
+                LENGTH(LENGTH OF  ZC-BACKUP-ENQ)
+                NOHANDLE
+                NOSUSPEND
+                TASK
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(ENQBUSY)
+               PERFORM 8000-RESTART    THRU 8000-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read/write the zcBACKUP control record to pick up the         *
+      * configured restart interval and reset the totals a new backup *
+      * pass is about to accumulate.                                  *
+      *****************************************************************
+       1300-CONTROL.
+           MOVE EIBTRNID                 TO BK-KEY.
+           MOVE LENGTH OF BK-RECORD      TO BK-LENGTH.
+
+           EXEC CICS READ
+                FILE   (BK-FCT)
+                RIDFLD (BK-KEY)
+                INTO   (BK-RECORD)
+                LENGTH (BK-LENGTH)
+                RESP   (BK-RESP)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  BK-RESP EQUAL DFHRESP(NOTFND)
+               MOVE EIBTRNID             TO BK-KEY
+               EXEC CICS WRITE
+                    FILE   (BK-FCT)
+                    RIDFLD (BK-KEY)
+                    FROM   (BK-RECORD)
+                    LENGTH (BK-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE ZEROES               TO BK-KEY-COUNT
+                                            BK-FILE-COUNT
+               EXEC CICS REWRITE
+                    FILE  (BK-FCT)
+                    FROM  (BK-RECORD)
+                    LENGTH(BK-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxKEY sequentially, copying every active key to the  *
+      * BKUP queue, in batches of FIVE-HUNDRED so a very large table  *
+      * does not tie up a single task; the resume key is carried      *
+      * forward on the ICE chain between batches.                     *
+      *****************************************************************
+       2000-SCAN-KEYS.
+           MOVE ZC-KEY                   TO ZK-KEY(1:16).
+           MOVE LENGTH OF ZK-RECORD      TO ZK-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZK-FCT)
+                RIDFLD(ZK-KEY)
+                GTEQ
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               MOVE PHASE-FILES          TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 2010-BACKUP-NEXT-KEY  THRU 2010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+           EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+           END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Copy one *KEY record to BKUP and, once a full batch has been  *
+      * copied, save the resume key and restart before the chain      *
+      * reaches end of file.                                          *
+      *****************************************************************
+       2010-BACKUP-NEXT-KEY.
+           EXEC CICS READNEXT FILE(ZK-FCT)
+                INTO  (ZK-RECORD)
+                RIDFLD(ZK-KEY)
+                LENGTH(ZK-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               MOVE PHASE-FILES          TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT
+           ELSE
+               MOVE LENGTH OF ZK-RECORD  TO TD-LENGTH
+               EXEC CICS WRITEQ TD QUEUE(BKUP-QUEUE)
+                    FROM(ZK-RECORD)
+                    LENGTH(TD-LENGTH)
+                    NOHANDLE
+               END-EXEC
+               ADD  ONE                  TO BK-KEY-COUNT
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   MOVE ZK-KEY(1:16)     TO ZC-KEY
+                   EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE
+                   END-EXEC
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Browse ZCxxFILE sequentially, copying every active segment to *
+      * the BKUF queue so a multi-segment document restores intact.   *
+      *****************************************************************
+       3000-SCAN-FILES.
+           MOVE ZC-KEY                   TO ZF-KEY-16.
+           MOVE LENGTH OF ZF-RECORD      TO ZF-LENGTH.
+
+           EXEC CICS STARTBR FILE(ZF-FCT)
+                RIDFLD(ZF-KEY-16)
+                GTEQ
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+               PERFORM 1400-SAVE-TOTALS  THRU 1400-EXIT
+               PERFORM 9900-WRITE-REPORT THRU 9900-EXIT
+               MOVE PHASE-KEYS           TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT.
+
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 3010-BACKUP-NEXT-FILE THRU 3010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+           EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+           END-EXEC.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Copy one *FILE segment to BKUF and, once a full batch has     *
+      * been copied, save the resume key and restart before the       *
+      * chain reaches end of file.  End of file closes out the backup *
+      * for both tables and writes the completion report, then resets *
+      * the phase to *KEY so the next restart begins a fresh cycle.   *
+      *****************************************************************
+       3010-BACKUP-NEXT-FILE.
+           EXEC CICS READNEXT FILE(ZF-FCT)
+                INTO  (ZF-RECORD)
+                RIDFLD(ZF-KEY-16)
+                LENGTH(ZF-LENGTH)
+                RESP  (READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+               END-EXEC
+               PERFORM 1400-SAVE-TOTALS  THRU 1400-EXIT
+               PERFORM 9900-WRITE-REPORT THRU 9900-EXIT
+               MOVE PHASE-KEYS           TO ZC-PHASE
+               MOVE LOW-VALUES           TO ZC-KEY
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT
+           ELSE
+               MOVE LENGTH OF ZF-RECORD  TO TD-LENGTH
+               EXEC CICS WRITEQ TD QUEUE(BKUF-QUEUE)
+                    FROM(ZF-RECORD)
+                    LENGTH(TD-LENGTH)
+                    NOHANDLE
+               END-EXEC
+               ADD  ONE                  TO BK-FILE-COUNT
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   MOVE ZF-KEY-16        TO ZC-KEY
+                   EXEC CICS ENDBR FILE(ZF-FCT) NOHANDLE
+                   END-EXEC
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       3010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Persist the running totals on the control record so a crash   *
+      * or a restart between batches does not lose progress.          *
+      *****************************************************************
+       1400-SAVE-TOTALS.
+           EXEC CICS REWRITE
+                FILE  (BK-FCT)
+                FROM  (BK-RECORD)
+                LENGTH(BK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restart (ICE chain).                                          *
+      *****************************************************************
+       8000-RESTART.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                INTERVAL(BK-INTERVAL)
+                FROM    (ZC-PARM)
+                LENGTH  (ZC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Task abended.  Restart and Return.                            *
+      *****************************************************************
+       9100-ABEND.
+           PERFORM 8000-RESTART    THRU 8000-EXIT.
+           PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the backup completion report to TD CSSL, then freeze    *
+      * its figures into the control record's history fields so the   *
+      * next cycle's scan overwrites only the counters, not the       *
+      * timestamp of the last completed backup.                       *
+      *****************************************************************
+       9900-WRITE-REPORT.
+           MOVE BK-KEY-COUNT             TO RPT-KEY-COUNT-D.
+           MOVE BK-FILE-COUNT            TO RPT-FILE-COUNT-D.
+
+           MOVE SPACES                   TO TD-MESSAGE.
+           STRING 'BACKUP KEYS='          RPT-KEY-COUNT-D
+                  ' FILES='                RPT-FILE-COUNT-D
+                  DELIMITED BY SIZE
+                  INTO TD-MESSAGE
+           END-STRING.
+           PERFORM 9910-WRITE-CSSL       THRU 9910-EXIT.
+
+           MOVE EIBTASKN                 TO BK-TASKID.
+           MOVE APPLID                   TO BK-APPLID.
+           MOVE CURRENT-ABS              TO BK-ABSTIME.
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(BK-TIME)
+                YYYYMMDD(BK-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 1400-SAVE-TOTALS      THRU 1400-EXIT.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL.                                                *
+      *****************************************************************
+       9910-WRITE-CSSL.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9910-EXIT.
+           EXIT.
