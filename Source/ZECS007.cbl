@@ -0,0 +1,487 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZECS007.
+       AUTHOR.     Randy Frerking and Rich Jackson.
+      *****************************************************************
+      *                                                               *
+      * z/OS Enterprise Caching Services                              *
+      *                                                               *
+      * This program executes as a background transaction to restore *
+      * a region's ZCxxKEY and ZCxxFILE tables from the BKUP/BKUF     *
+      * extrapartition TD queues ZECS006 backs them up to.  Unlike    *
+      * ZECS006 this is a one-shot disaster recovery action: an       *
+      * operator starts it once, against an offline backup dataset    *
+      * that has been made the current BKUP/BKUF input queue, and it  *
+      * drains that queue completely rather than rescheduling itself  *
+      * nightly.  Between batches it restarts on a short fixed        *
+      * interval rather than waiting a full day, since a recovery in  *
+      * progress should finish as quickly as the region can manage.   *
+      *                                                               *
+      * There will be a task started by zECSPLT for each ZCxx         *
+      * URIMAP entry.                                                 *
+      *                                                               *
+      * Date        UserID    Description                             *
+      * ----------- --------  --------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  CURRENT-ABS            PIC S9(15) VALUE ZEROES COMP-3.
+       01  ONE                    PIC S9(02) VALUE      1 COMP-3.
+       01  FIVE-HUNDRED           PIC S9(04) VALUE    500 COMP-3.
+       01  RECORD-COUNT           PIC S9(04) VALUE      0 COMP-3.
+       01  RESTART-INTERVAL       PIC S9(07) VALUE      1 COMP-3.
+
+       01  APPLID                 PIC  X(08) VALUE SPACES.
+       01  EOF                    PIC  X(01) VALUE SPACES.
+       01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
+       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.
+       01  WRITE-RESP             PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZC-PARM.
+           02  ZC-TRANID          PIC  X(04) VALUE SPACES.
+           02  ZC-PHASE           PIC  X(01) VALUE SPACES.
+           02  ZC-KEY             PIC  X(16) VALUE LOW-VALUES.
+
+       01  ZC-LENGTH              PIC S9(04) COMP VALUE 21.
+
+       01  PHASE-KEYS             PIC  X(01) VALUE 'K'.
+       01  PHASE-FILES            PIC  X(01) VALUE 'F'.
+
+      *****************************************************************
+      * zcRESTORE control file resources - start                      *
+      *****************************************************************
+       01  RS-FCT                 PIC  X(08) VALUE 'ZCRESTOR'.
+       01  RS-RESP                PIC S9(08) COMP VALUE ZEROES.
+       01  RS-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  RS-RECORD.
+           02  RS-KEY             PIC  X(04).
+           02  RS-ABSTIME         PIC S9(15) COMP-3 VALUE ZEROES.
+           02  RS-KEY-COUNT       PIC S9(07) COMP-3 VALUE ZEROES.
+           02  RS-FILE-COUNT      PIC S9(07) COMP-3 VALUE ZEROES.
+           02  RS-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  RS-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  RS-APPLID          PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  RS-TASKID          PIC  9(06).
+           02  FILLER             PIC  X(21).
+
+      *****************************************************************
+      * zcRESTORE control file resources - end                        *
+      *****************************************************************
+
+       01  ZC-RESTORE-ENQ.
+           02  FILLER             PIC  X(08) VALUE 'CICSGRS_'.
+           02  FILLER             PIC  X(08) VALUE 'ZCRESTO_'.
+           02  ZC-ENQ-TRANID      PIC  X(04) VALUE SPACES.
+
+       01  ZK-FCT.
+           02  ZK-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  ZF-FCT.
+           02  ZF-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'FILE'.
+
+       01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * zECS KEY  record definition.                                  *
+      *****************************************************************
+       COPY ZECSZKC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  BKUP-QUEUE             PIC  X(04) VALUE 'BKUP'.
+       01  BKUF-QUEUE             PIC  X(04) VALUE 'BKUF'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  RPT-KEY-COUNT-D        PIC  Z(06)9.
+       01  RPT-FILE-COUNT-D       PIC  Z(06)9.
+
+      *****************************************************************
+      * zECS FILE record definition.                                  *
+      *****************************************************************
+       COPY ZECSZFC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-RETRIEVE           THRU 1000-EXIT.
+
+           EVALUATE ZC-PHASE
+              WHEN PHASE-FILES
+                 PERFORM 3000-RESTORE-FILES THRU 3000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+              WHEN OTHER
+                 PERFORM 2000-RESTORE-KEYS  THRU 2000-EXIT
+                         WITH TEST AFTER
+                         UNTIL EOF EQUAL 'Y'
+           END-EVALUATE.
+
+           PERFORM 9000-RETURN              THRU 9000-EXIT.
+
+      *****************************************************************
+      * Retrieve information for the restore run.  The phase (K =     *
+      * restoring *KEY, F = restoring *FILE) is passed forward on the *
+      * ICE chain so a long running restore can pick up where it      *
+      * left off; unlike the backup and nightly report jobs there is  *
+      * no resume key, since the BKUP/BKUF queues are drained in the  *
+      * order the backup wrote them and TD queue position is tracked  *
+      * by CICS itself.                                                *
+      *****************************************************************
+       1000-RETRIEVE.
+           EXEC CICS ASSIGN APPLID(APPLID)
+           END-EXEC.
+
+           EXEC CICS HANDLE ABEND LABEL(9100-ABEND) NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(ZC-PARM)
+                LENGTH(ZC-LENGTH) NOHANDLE
+           END-EXEC.
+
+           MOVE ZC-TRANID         TO ZK-TRANID
+                                     ZF-TRANID.
+
+           MOVE EIBTRNID          TO ZC-ENQ-TRANID.
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
+           END-EXEC.
+
+           IF  ZC-PHASE NOT EQUAL PHASE-KEYS
+           AND ZC-PHASE NOT EQUAL PHASE-FILES
+               MOVE PHASE-KEYS     TO ZC-PHASE
+               PERFORM 1200-ENQ    THRU 1200-EXIT
+               PERFORM 1300-CONTROL THRU 1300-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENQ to serialize the restore run.                       *
+      *****************************************************************
+       1200-ENQ.
+           EXEC CICS ENQ RESOURCE(ZC-RESTORE-ENQ)
+                LENGTH(LENGTH OF  ZC-RESTORE-ENQ)
+                NOHANDLE
+                NOSUSPEND
+                TASK
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(ENQBUSY)
+               PERFORM 8000-RESTART    THRU 8000-EXIT
+               PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read/write the zcRESTORE control record so a crash mid-run    *
+      * does not lose the totals restored so far, and so the totals   *
+      * start clean at the beginning of a new restore.                *
+      *****************************************************************
+       1300-CONTROL.
+           MOVE EIBTRNID                 TO RS-KEY.
+           MOVE LENGTH OF RS-RECORD      TO RS-LENGTH.
+
+           EXEC CICS READ
+                FILE   (RS-FCT)
+                RIDFLD (RS-KEY)
+                INTO   (RS-RECORD)
+                LENGTH (RS-LENGTH)
+                RESP   (RS-RESP)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  RS-RESP EQUAL DFHRESP(NOTFND)
+               MOVE EIBTRNID             TO RS-KEY
+               EXEC CICS WRITE
+                    FILE   (RS-FCT)
+                    RIDFLD (RS-KEY)
+                    FROM   (RS-RECORD)
+                    LENGTH (RS-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE ZEROES               TO RS-KEY-COUNT
+                                            RS-FILE-COUNT
+               EXEC CICS REWRITE
+                    FILE  (RS-FCT)
+                    FROM  (RS-RECORD)
+                    LENGTH(RS-LENGTH)
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Drain the BKUP queue, restoring every *KEY record it holds,   *
+      * in batches of FIVE-HUNDRED so a very large backup does not    *
+      * tie up a single task.  An empty queue (no NEXT record) ends   *
+      * the *KEY phase and moves on to *FILE.                         *
+      *****************************************************************
+       2000-RESTORE-KEYS.
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 2010-RESTORE-NEXT-KEY THRU 2010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restore one *KEY record from BKUP.  A WRITE that comes back   *
+      * DUPREC means this key is already on file (the region was not  *
+      * empty before the restore began) and is simply rewritten in    *
+      * place, the same way a duplicate PUT is resolved elsewhere in  *
+      * this system.                                                  *
+      *****************************************************************
+       2010-RESTORE-NEXT-KEY.
+           MOVE LENGTH OF ZK-RECORD      TO TD-LENGTH.
+           EXEC CICS READQ TD QUEUE(BKUP-QUEUE)
+                INTO(ZK-RECORD)
+                LENGTH(TD-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               MOVE PHASE-FILES          TO ZC-PHASE
+               PERFORM 8000-RESTART      THRU 8000-EXIT
+               PERFORM 9000-RETURN       THRU 9000-EXIT
+           ELSE
+               MOVE LENGTH OF ZK-RECORD  TO ZK-LENGTH
+               EXEC CICS WRITE FILE(ZK-FCT)
+                    FROM  (ZK-RECORD)
+                    RIDFLD(ZK-KEY)
+                    LENGTH(ZK-LENGTH)
+                    RESP  (WRITE-RESP)
+                    NOHANDLE
+               END-EXEC
+               IF  WRITE-RESP EQUAL DFHRESP(DUPREC)
+                   EXEC CICS REWRITE FILE(ZK-FCT)
+                        FROM  (ZK-RECORD)
+                        LENGTH(ZK-LENGTH)
+                        NOHANDLE
+                   END-EXEC
+               END-IF
+               ADD  ONE                  TO RS-KEY-COUNT
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Drain the BKUF queue, restoring every *FILE segment it holds. *
+      * An empty queue ends the *FILE phase and the restore run.      *
+      *****************************************************************
+       3000-RESTORE-FILES.
+           MOVE 'N'                      TO PROCESS-COMPLETE
+           MOVE ZEROES                   TO RECORD-COUNT
+           PERFORM 3010-RESTORE-NEXT-FILE THRU 3010-EXIT
+               WITH TEST AFTER
+               UNTIL PROCESS-COMPLETE EQUAL 'Y'.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restore one *FILE segment from BKUF.  End of queue writes the *
+      * completion report; the restore run then simply returns rather *
+      * than rescheduling itself, since it is a one-shot recovery     *
+      * action rather than a recurring background job.                *
+      *****************************************************************
+       3010-RESTORE-NEXT-FILE.
+           MOVE LENGTH OF ZF-RECORD      TO TD-LENGTH.
+           EXEC CICS READQ TD QUEUE(BKUF-QUEUE)
+                INTO(ZF-RECORD)
+                LENGTH(TD-LENGTH)
+                RESP(READ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                  TO EOF
+                                            PROCESS-COMPLETE
+               PERFORM 1400-SAVE-TOTALS  THRU 1400-EXIT
+               PERFORM 9900-WRITE-REPORT THRU 9900-EXIT
+           ELSE
+               MOVE LENGTH OF ZF-RECORD  TO ZF-LENGTH
+               EXEC CICS WRITE FILE(ZF-FCT)
+                    FROM  (ZF-RECORD)
+                    RIDFLD(ZF-KEY-16)
+                    LENGTH(ZF-LENGTH)
+                    RESP  (WRITE-RESP)
+                    NOHANDLE
+               END-EXEC
+               IF  WRITE-RESP EQUAL DFHRESP(DUPREC)
+                   EXEC CICS REWRITE FILE(ZF-FCT)
+                        FROM  (ZF-RECORD)
+                        LENGTH(ZF-LENGTH)
+                        NOHANDLE
+                   END-EXEC
+               END-IF
+               ADD  ONE                  TO RS-FILE-COUNT
+               ADD  ONE                  TO RECORD-COUNT
+               IF  RECORD-COUNT GREATER THAN FIVE-HUNDRED
+                   MOVE 'Y'              TO PROCESS-COMPLETE
+                   PERFORM 1400-SAVE-TOTALS THRU 1400-EXIT
+                   PERFORM 8000-RESTART  THRU 8000-EXIT
+                   PERFORM 9000-RETURN   THRU 9000-EXIT
+               END-IF
+           END-IF.
+
+       3010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Persist the running totals on the control record so a crash   *
+      * or a restart between batches does not lose progress.          *
+      *****************************************************************
+       1400-SAVE-TOTALS.
+           EXEC CICS REWRITE
+                FILE  (RS-FCT)
+                FROM  (RS-RECORD)
+                LENGTH(RS-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restart (ICE chain).  A short fixed interval is used rather   *
+      * than an operator-configured one, since every batch between    *
+      * now and the end of the queue should run as soon as the        *
+      * region can schedule it during a recovery.                     *
+      *****************************************************************
+       8000-RESTART.
+
+           MOVE LENGTH OF ZC-PARM TO ZC-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                INTERVAL(RESTART-INTERVAL)
+                FROM    (ZC-PARM)
+                LENGTH  (ZC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Task abended.  Restart and Return.                            *
+      *****************************************************************
+       9100-ABEND.
+           PERFORM 8000-RESTART    THRU 8000-EXIT.
+           PERFORM 9000-RETURN     THRU 9000-EXIT.
+
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the restore completion report to TD CSSL, then freeze   *
+      * its figures into the control record's history fields.         *
+      *****************************************************************
+       9900-WRITE-REPORT.
+           MOVE RS-KEY-COUNT             TO RPT-KEY-COUNT-D.
+           MOVE RS-FILE-COUNT            TO RPT-FILE-COUNT-D.
+
+           MOVE SPACES                   TO TD-MESSAGE.
+           STRING 'RESTORE KEYS='         RPT-KEY-COUNT-D
+                  ' FILES='                RPT-FILE-COUNT-D
+                  DELIMITED BY SIZE
+                  INTO TD-MESSAGE
+           END-STRING.
+           PERFORM 9910-WRITE-CSSL       THRU 9910-EXIT.
+
+           MOVE EIBTASKN                 TO RS-TASKID.
+           MOVE APPLID                   TO RS-APPLID.
+           MOVE CURRENT-ABS              TO RS-ABSTIME.
+
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(RS-TIME)
+                YYYYMMDD(RS-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 1400-SAVE-TOTALS      THRU 1400-EXIT.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL.                                                *
+      *****************************************************************
+       9910-WRITE-CSSL.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9910-EXIT.
+           EXIT.
